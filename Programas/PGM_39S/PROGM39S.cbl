@@ -39,11 +39,28 @@
                                                 'FIN TRANSACCION T199'. 
              05 CT-MNS-10         PIC X(72) VALUE     'ERROR SEND    '.  
              05 CT-MNS-11         PIC X(72) VALUE     'FECHA INVÁLIDA'.
-        
-           03 CT-DATASET          PIC X(08)           VALUE 'PERSOCAF'. 
-           03 CT-DATASET-LEN      PIC S9(04) COMP     VALUE 160. 
-           03 CT-DATASET-KEYLEN   PIC S9(04) COMP     VALUE 13. 
-           
+             05 CT-MNS-12         PIC X(72) VALUE
+                          'MODIF OK - ERROR SINCRONIZANDO TBCURCLI'.
+             05 CT-MNS-13         PIC X(72) VALUE
+                  'AYUDA: TIPDOC DU/PA/PE  SEXO F/M/O  FECHA AAAAMMDD'.
+             05 CT-MNS-14         PIC X(72) VALUE
+                                      'SUCURSAL INVALIDA - REINGRESE'.
+             05 CT-MNS-15         PIC X(72) VALUE
+                           'MODIF OK - ERROR SINCRONIZANDO SUCURSAL'.
+
+           03 CT-DATASET          PIC X(08)           VALUE 'PERSOCAF'.
+           03 CT-DATASET-LEN      PIC S9(04) COMP     VALUE 160.
+           03 CT-DATASET-KEYLEN   PIC S9(04) COMP     VALUE 13.
+
+      *---- PATH DE INDICE ALTERNATIVO SOBRE PERSOCAF POR NROCLI -----
+           03 CT-DATASET-NROCLI   PIC X(08)           VALUE 'PERSOCAN'.
+           03 CT-DATASET-NROCLI-KEYLEN
+                                  PIC S9(04) COMP     VALUE 3.
+
+      *---- COLA DE AUDITORIA DE ALTAS/BAJAS/MODIFICACIONES -----------
+           03 CT-AUDIT-QUEUE      PIC X(04)           VALUE 'AUDC'.
+           03 CT-AUDIT-LEN        PIC S9(04) COMP     VALUE 106.
+
       *-------------------------------------------------------------- 
        01  WS-VARIABLES. 
            03 WS-MAP            PIC X(07)          VALUE 'MAP5CAF'. 
@@ -51,9 +68,9 @@
            03 WS-TRANSACTION       PIC X(04)          VALUE 'FCAF'. 
            03 WS-LONG              PIC S9(04) COMP. 
            03 WS-COMLONG           PIC S9(04) COMP. 
-           03 WS-ABSTIME           PIC S9(16) COMP    VALUE +0. 
-           03 WS-FECHA             PIC X(10)          VALUE SPACES. 
-           03 WS-SEP-DATE          PIC X              VALUE '/'. 
+           03 WS-ABSTIME           PIC S9(16) COMP    VALUE +0.
+           03 WS-FECHA             PIC X(10)          VALUE SPACES.
+           03 WS-SEP-DATE          PIC X              VALUE '/'.
            03 WS-HORA              PIC X(08)          VALUE SPACES. 
            03 WS-SEP-HOUR          PIC X              VALUE ':'. 
            03 WS-RESP              PIC S9(04) COMP. 
@@ -63,11 +80,26 @@
         
         
       *------------------------------------------------------------- 
-           COPY MAP5CAF. 
-           COPY DFHBMSCA. 
-           COPY DFHAID. 
-           COPY CPPERSON. 
-        
+           COPY MAP5CAF.
+           COPY DFHBMSCA.
+           COPY DFHAID.
+           COPY CPPERSON.
+
+      *---- SINCRONIZACION CONTRA KC02803.TBCURCLI (DB2) --------------
+       77  REG-TIPDOC               PIC X(02)        VALUE SPACES.
+       77  REG-NRODOC               PIC S9(11)V USAGE COMP-3
+                                                        VALUE ZEROES.
+       77  REG-NOMAPE               PIC X(30)        VALUE SPACES.
+       77  REG-SEXO                 PIC X(01)        VALUE SPACES.
+       77  REG-FECNAC               PIC X(08)        VALUE SPACES.
+
+      *---- SINCRONIZACION CONTRA KC02803.TBCURCTA (DB2) --------------
+       77  REG-SUCUEN               PIC S9(2)V USAGE COMP-3
+                                                        VALUE ZEROES.
+       77  NOT-FOUND                PIC S9(9) COMP   VALUE +100.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
       *------------------------------------------------------------- 
        01  WS-COMMAREA. 
            03 WS-USER-DATA. 
@@ -91,12 +123,36 @@
            88 FECHAOK                                 VALUE 'Y'. 
            88 FECHAOK-NO                              VALUE 'N'. 
         
-       77  WS-CLIENTE-VALIDO           PIC X. 
-           88 CLIENTEOK                               VALUE 'Y'. 
-           88 CLIENTEOK-NO                            VALUE 'N'. 
-        
-        
-       LINKAGE SECTION. 
+       77  WS-CLIENTE-VALIDO           PIC X.
+           88 CLIENTEOK                               VALUE 'Y'.
+           88 CLIENTEOK-NO                            VALUE 'N'.
+
+      *---- MODO DE BUSQUEDA DE LA TECLA ACTUAL (NO VIAJA EN COMMAREA)
+       77  WS-BUSCAR-SW                PIC X          VALUE 'D'.
+           88 WS-BUSCAR-POR-DOC                       VALUE 'D'.
+           88 WS-BUSCAR-POR-NROCLI                    VALUE 'N'.
+
+      *---- CLAVE DE BUSQUEDA POR NUMERO DE CLIENTE -------------------
+       77  WS-NROCLI-KEY               PIC 9(03)      VALUE ZEROS.
+
+       77  WS-NOMAPE-ANTERIOR          PIC X(30)      VALUE SPACES.
+       77  WS-NROCLI-ANTERIOR          PIC S9(03)     VALUE ZEROS.
+
+      *---- REGISTRO DE AUDITORIA (OPERADOR/TERMINAL/VALORES) --------
+       01  WS-REG-AUDITORIA.
+           05 AUD-TRANSACCION      PIC X(04)      VALUE SPACES.
+           05 AUD-OPERADOR         PIC X(03)      VALUE SPACES.
+           05 AUD-TERMINAL         PIC X(04)      VALUE SPACES.
+           05 AUD-ACCION           PIC X(04)      VALUE SPACES.
+           05 AUD-TIP-DOC          PIC X(02)      VALUE SPACES.
+           05 AUD-NRO-DOC          PIC 9(11)      VALUE ZEROS.
+           05 AUD-VALOR-ANT        PIC X(30)      VALUE SPACES.
+           05 AUD-VALOR-NUE        PIC X(30)      VALUE SPACES.
+           05 AUD-FECHA            PIC X(10)      VALUE SPACES.
+           05 AUD-HORA             PIC X(08)      VALUE SPACES.
+
+
+       LINKAGE SECTION.
       *================* 
        01 DFHCOMMAREA PIC X(160). 
         
@@ -176,10 +232,13 @@
               WHEN DFHENTER 
                  PERFORM 3100-ENTER-I THRU 3100-ENTER-F 
         
-              WHEN DFHPF3 
-                 PERFORM 3200-PF3-I   THRU 3200-PF3-F 
-        
-              WHEN DFHPF4 
+              WHEN DFHPF1
+                 MOVE CT-MNS-13 TO MSGO
+
+              WHEN DFHPF3
+                 PERFORM 3200-PF3-I   THRU 3200-PF3-F
+
+              WHEN DFHPF4
                  PERFORM 3400-PF4-I THRU 3400-PF4-F 
       
               WHEN DFHPF12 
@@ -208,18 +267,26 @@
         
       
       *------------------------------------------------------------- 
-       3150-VALIDAR-I. 
-      
-           SET CLIENTEOK TO TRUE. 
-           MOVE TIPDOCI TO WS-TIP-DOC. 
-      
-           PERFORM 3700-VERIF-FECHA-I THRU 3700-VERIF-FECHA-F       
-      
-           EVALUATE TRUE 
-      
-              WHEN NOT WS-TIP-DOC-BOOLEAN 
-                   SET CLIENTEOK-NO TO TRUE 
-                   MOVE CT-MNS-04  TO MSGO 
+       3150-VALIDAR-I.
+
+           SET CLIENTEOK TO TRUE.
+           SET WS-BUSCAR-POR-DOC TO TRUE.
+           MOVE TIPDOCI TO WS-TIP-DOC.
+
+           PERFORM 3700-VERIF-FECHA-I THRU 3700-VERIF-FECHA-F
+
+           EVALUATE TRUE
+
+              WHEN TIPDOCI IS EQUAL SPACES AND
+                   NUMDOCI IS NUMERIC        AND
+                   NUMDOCI IS NOT EQUAL ZEROS
+      *          SIN TIPO DE DOCUMENTO PERO CON NUMERO: SE ASUME
+      *          BUSQUEDA POR NUMERO DE CLIENTE (NROCLI).
+                   SET WS-BUSCAR-POR-NROCLI TO TRUE
+
+              WHEN NOT WS-TIP-DOC-BOOLEAN
+                   SET CLIENTEOK-NO TO TRUE
+                   MOVE CT-MNS-04  TO MSGO
               WHEN NUMDOCI IS NOT NUMERIC 
                    SET CLIENTEOK-NO TO TRUE 
                    MOVE CT-MNS-05  TO MSGO 
@@ -233,14 +300,18 @@
               WHEN FECHAOK-NO 
                    SET CLIENTEOK-NO TO TRUE 
                    MOVE CT-MNS-11  TO MSGO     
-              WHEN NOT (SEXOI = 'F' OR  SEXOI = 'M' OR SEXOI = 'O') 
-                   MOVE -1 TO SEXOL 
-                   SET CLIENTEOK-NO TO TRUE 
-                   MOVE CT-MNS-07  TO MSGO                     
-              WHEN OTHER 
-                   CONTINUE 
-      
-           END-EVALUATE. 
+              WHEN NOT (SEXOI = 'F' OR  SEXOI = 'M' OR SEXOI = 'O')
+                   MOVE -1 TO SEXOL
+                   SET CLIENTEOK-NO TO TRUE
+                   MOVE CT-MNS-07  TO MSGO
+              WHEN SUCURI IS NOT NUMERIC OR SUCURI IS EQUAL ZEROS
+                   MOVE -1 TO SUCURL
+                   SET CLIENTEOK-NO TO TRUE
+                   MOVE CT-MNS-14  TO MSGO
+              WHEN OTHER
+                   CONTINUE
+
+           END-EVALUATE.
       
        3150-VALIDAR-F. EXIT. 
       
@@ -294,12 +365,13 @@
       
       
       *------------------------------------------------------------- 
-       3200-PF3-I. 
-      
-           MOVE LOW-VALUES TO MAP5CAFO. 
-           MOVE CT-MNS-01 TO MSGO.
-        
-       3200-PF3-F. EXIT. 
+       3200-PF3-I.
+
+           EXEC CICS XCTL
+              PROGRAM ('PGMMECAF')
+           END-EXEC.
+
+       3200-PF3-F. EXIT.
         
         
       *------------------------------------------------------------- 
@@ -324,50 +396,74 @@
         
       
       *------------------------------------------------------------- 
-       5000-READ-I. 
-      
-           MOVE TIPDOCI TO WS-USER-TIPDOC 
-           MOVE NUMDOCI TO WS-USER-NRODOC 
-      
-           EXEC CICS READ 
-              DATASET (CT-DATASET) 
-              UPDATE
-              RIDFLD  (WS-USER-DATA) 
-              INTO    (REG-PERSONA) 
-              LENGTH  (CT-DATASET-LEN) 
-              EQUAL 
-              RESP    (WS-RESP) 
-           END-EXEC 
-      
-           EVALUATE WS-RESP 
-      
-              WHEN DFHRESP(NORMAL) 
-                 PERFORM 5000-REWRITE-I THRU 5000-REWRITE-F 
-      
-              WHEN DFHRESP(NOTFND) 
-                 MOVE CT-MNS-03        TO MSGO 
-                 MOVE WS-USER-TIPDOC   TO TIPDOCO 
-                 MOVE WS-USER-NRODOC   TO NUMDOCO 
-      
-              WHEN OTHER 
-                 MOVE CT-MNS-08  TO MSGO 
-      
+       5000-READ-I.
+
+           IF WS-BUSCAR-POR-NROCLI
+              MOVE NUMDOCI(9:3) TO WS-NROCLI-KEY
+
+              EXEC CICS READ
+                 DATASET   (CT-DATASET-NROCLI)
+                 UPDATE
+                 RIDFLD    (WS-NROCLI-KEY)
+                 KEYLENGTH (CT-DATASET-NROCLI-KEYLEN)
+                 INTO      (REG-PERSONA)
+                 LENGTH    (CT-DATASET-LEN)
+                 EQUAL
+                 RESP      (WS-RESP)
+              END-EXEC
+           ELSE
+              MOVE TIPDOCI TO WS-USER-TIPDOC
+              MOVE NUMDOCI TO WS-USER-NRODOC
+
+              EXEC CICS READ
+                 DATASET (CT-DATASET)
+                 UPDATE
+                 RIDFLD  (WS-USER-DATA)
+                 INTO    (REG-PERSONA)
+                 LENGTH  (CT-DATASET-LEN)
+                 EQUAL
+                 RESP    (WS-RESP)
+              END-EXEC
+           END-IF
+
+           EVALUATE WS-RESP
+
+              WHEN DFHRESP(NORMAL)
+                 MOVE PER-NOMAPE  TO WS-NOMAPE-ANTERIOR
+                 MOVE PER-CLI-NRO TO WS-NROCLI-ANTERIOR
+     *---- SE FIJA LA CLAVE PRIMARIA REAL, ENCONTRADA POR CUALQUIER --
+     *---- CAMINO DE BUSQUEDA, PARA QUE EL REWRITE VUELVA A ESCRIBIR-
+     *---- EL MISMO REGISTRO QUE SE LEYO. ---------------------------
+                 MOVE PER-TIP-DOC TO WS-USER-TIPDOC
+                 MOVE PER-NRO-DOC TO WS-USER-NRODOC
+                 PERFORM 5000-REWRITE-I THRU 5000-REWRITE-F
+
+              WHEN DFHRESP(NOTFND)
+                 MOVE CT-MNS-03        TO MSGO
+                 MOVE TIPDOCI          TO TIPDOCO
+                 MOVE NUMDOCI          TO NUMDOCO
+
+              WHEN OTHER
+                 MOVE CT-MNS-08  TO MSGO
+
            END-EVALUATE.
-      
-       5000-READ-F. EXIT. 
+
+       5000-READ-F. EXIT.
       
       
       *------------------------------------------------------------- 
-       5000-REWRITE-I. 
-        
-           MOVE TIPDOCI TO WS-USER-TIPDOC 
-           MOVE NUMDOCI TO WS-USER-NRODOC 
-           
-           MOVE SPACES       TO REG-PERSONA. 
-           MOVE TIPDOCI      TO PER-TIP-DOC. 
-           MOVE NUMDOCI      TO PER-NRO-DOC. 
-           MOVE ZEROS        TO PER-CLI-NRO. 
-           MOVE NOMAPEI      TO PER-NOMAPE. 
+       5000-REWRITE-I.
+
+     *---- WS-USER-DATA YA TIENE LA CLAVE PRIMARIA REAL, FIJADA POR --
+     *---- 5000-READ-I AL ENCONTRAR EL CLIENTE (POR DOCUMENTO O -----
+     *---- POR NROCLI); NO SE VUELVE A TOMAR DE LA PANTALLA PORQUE --
+     *---- LA BUSQUEDA POR NROCLI DEJA TIPDOCI/NUMDOCI SIN EL -------
+     *---- DOCUMENTO REAL DEL CLIENTE. ------------------------------
+           MOVE SPACES             TO REG-PERSONA.
+           MOVE WS-USER-TIPDOC     TO PER-TIP-DOC.
+           MOVE WS-USER-NRODOC     TO PER-NRO-DOC.
+           MOVE WS-NROCLI-ANTERIOR TO PER-CLI-NRO.
+           MOVE NOMAPEI           TO PER-NOMAPE.
            MOVE WS-FECHA-VAL TO PER-CLI-AAAAMMDD. 
            MOVE SPACES       TO PER-DIRECCION. 
            MOVE SPACES       TO PER-LOCALIDAD. 
@@ -384,18 +480,29 @@
         
            EVALUATE WS-RESP 
               
-              WHEN DFHRESP(NORMAL) 
-                 MOVE CT-MNS-06        TO MSGO 
-                 MOVE PER-TIP-DOC      TO TIPDOCO 
-                 MOVE PER-NRO-DOC      TO NUMDOCO 
-                 MOVE PER-NOMAPE       TO NOMAPEO 
-                 MOVE PER-CLI-AAAAMMDD TO WS-FECHA-VAL 
-                 MOVE WS-DIA           TO DIAO 
-                 MOVE WS-MES           TO MESO 
-                 MOVE WS-ANIO          TO ANIOO 
-                 MOVE PER-SEXO         TO SEXOO 
-      
-              WHEN DFHRESP(NOTFND) 
+              WHEN DFHRESP(NORMAL)
+                 MOVE CT-MNS-06        TO MSGO
+                 MOVE PER-TIP-DOC      TO TIPDOCO
+                 MOVE PER-NRO-DOC      TO NUMDOCO
+                 MOVE PER-NOMAPE       TO NOMAPEO
+                 MOVE PER-CLI-AAAAMMDD TO WS-FECHA-VAL
+                 MOVE WS-DIA           TO DIAO
+                 MOVE WS-MES           TO MESO
+                 MOVE WS-ANIO          TO ANIOO
+                 MOVE PER-SEXO         TO SEXOO
+                 MOVE SUCURI           TO SUCURO
+                 MOVE 'MODI'           TO AUD-ACCION
+                 MOVE WS-NOMAPE-ANTERIOR TO AUD-VALOR-ANT
+                 MOVE PER-NOMAPE       TO AUD-VALOR-NUE
+                 PERFORM 9500-AUDITORIA-I THRU 9500-AUDITORIA-F
+                 PERFORM 5100-SYNC-TBCURCLI-I THRU 5100-SYNC-TBCURCLI-F
+                 PERFORM 5200-SYNC-SUCURSAL-I THRU 5200-SYNC-SUCURSAL-F
+                 MOVE 'SUCU'           TO AUD-ACCION
+                 MOVE SPACES           TO AUD-VALOR-ANT
+                 MOVE SUCURI           TO AUD-VALOR-NUE
+                 PERFORM 9500-AUDITORIA-I THRU 9500-AUDITORIA-F
+
+              WHEN DFHRESP(NOTFND)
                  MOVE CT-MNS-03        TO MSGO 
       
               WHEN OTHER 
@@ -404,11 +511,70 @@
         
            PERFORM 8000-SEND-MAPA-I THRU 8000-SEND-MAPA-F.
         
-       5000-REWRITE-F. EXIT. 
-        
-        
-      *------------------------------------------------------------- 
-       7000-TIME-I. 
+       5000-REWRITE-F. EXIT.
+
+
+      *-------------------------------------------------------------
+      *  PROPAGA LA MODIFICACION HACIA TBCURCLI, PARA QUE LOS
+      *  REPORTES Y CONCILIACIONES QUE LEEN DB2 VEAN LOS DATOS
+      *  ACTUALIZADOS EL MISMO DIA EN QUE SE MODIFICARON.
+       5100-SYNC-TBCURCLI-I.
+
+           MOVE WS-USER-TIPDOC   TO REG-TIPDOC
+           MOVE WS-USER-NRODOC   TO REG-NRODOC
+           MOVE PER-NOMAPE       TO REG-NOMAPE
+           MOVE PER-SEXO         TO REG-SEXO
+           MOVE PER-CLI-AAAAMMDD TO REG-FECNAC
+
+           EXEC SQL
+              UPDATE KC02803.TBCURCLI
+                 SET NOMAPE = :REG-NOMAPE,
+                     SEXO   = :REG-SEXO,
+                     FECNAC = :REG-FECNAC
+               WHERE TIPDOC = :REG-TIPDOC
+                 AND NRODOC = :REG-NRODOC
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN NOT-FOUND
+                 CONTINUE
+              WHEN OTHER
+                 MOVE CT-MNS-12 TO MSGO
+           END-EVALUATE.
+
+       5100-SYNC-TBCURCLI-F. EXIT.
+
+
+      *-------------------------------------------------------------
+      *  PROPAGA EL CAMBIO DE SUCURSAL A TODAS LAS CUENTAS DEL
+      *  CLIENTE EN TBCURCTA (LA SUCURSAL NO SE GUARDA EN PERSOCAF
+      *  NI EN TBCURCLI, SOLO A NIVEL CUENTA).
+       5200-SYNC-SUCURSAL-I.
+
+           MOVE SUCURI TO REG-SUCUEN
+
+           EXEC SQL
+              UPDATE KC02803.TBCURCTA
+                 SET SUCUEN = :REG-SUCUEN
+               WHERE NROCLI = :WS-NROCLI-ANTERIOR
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN NOT-FOUND
+                 CONTINUE
+              WHEN OTHER
+                 MOVE CT-MNS-15 TO MSGO
+           END-EVALUATE.
+
+       5200-SYNC-SUCURSAL-F. EXIT.
+
+
+      *-------------------------------------------------------------
+       7000-TIME-I.
         
            EXEC CICS ASKTIME 
               ABSTIME (WS-ABSTIME) 
@@ -440,10 +606,37 @@
            END-EXEC.
       
        8000-SEND-MAPA-F. EXIT.
-       
-       
-      *------------------------------------------------------------- 
-       9999-FINAL-I. 
+
+
+      *-------------------------------------------------------------
+      *  GRABA UN REGISTRO DE AUDITORIA CON OPERADOR, TERMINAL,
+      *  CLAVE AFECTADA Y VALOR ANTERIOR/NUEVO. AUD-ACCION Y
+      *  AUD-VALOR-ANT/AUD-VALOR-NUE SE DEJAN CARGADOS POR QUIEN
+      *  PERFORMA ESTE PARRAFO.
+       9500-AUDITORIA-I.
+
+           PERFORM 7000-TIME-I THRU 7000-TIME-F
+
+           MOVE EIBTRNID        TO AUD-TRANSACCION
+           MOVE EIBOPID         TO AUD-OPERADOR
+           MOVE EIBTRMID        TO AUD-TERMINAL
+           MOVE WS-USER-TIPDOC  TO AUD-TIP-DOC
+           MOVE WS-USER-NRODOC  TO AUD-NRO-DOC
+           MOVE WS-FECHA        TO AUD-FECHA
+           MOVE WS-HORA         TO AUD-HORA
+
+           EXEC CICS WRITEQ TD
+              QUEUE  (CT-AUDIT-QUEUE)
+              FROM   (WS-REG-AUDITORIA)
+              LENGTH (CT-AUDIT-LEN)
+              RESP   (WS-RESP)
+           END-EXEC.
+
+       9500-AUDITORIA-F. EXIT.
+
+
+      *-------------------------------------------------------------
+       9999-FINAL-I.
         
            EXEC CICS RETURN
               TRANSID  (WS-TRANSACTION) 
