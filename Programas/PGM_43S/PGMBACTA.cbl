@@ -0,0 +1,433 @@
+       IDENTIFICATION DIVISION. *> baja
+       PROGRAM-ID. PGMBACTA.
+
+      *****************************************************************
+      *                   CLASE SINCRÓNICA 43                         *
+      *                   ===================                         *
+      *    BAJA DE CUENTAS                                            *
+      *                                                               *
+      *****************************************************************
+
+      *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+      *=======================*
+
+      *------------------------------------------------------------
+       01  CT-CONSTANTES.
+           03 CT-MSGO.
+             05 CT-MNS-01         PIC X(72) VALUE
+                                  'INGRESE LOS DATOS Y PRESIONE ENTER'.
+             05 CT-MNS-02         PIC X(72) VALUE
+                            'DATOS INGRESADOS INCORRECTOS - REINGRESE'.
+             05 CT-MNS-03         PIC X(72) VALUE
+                    'TIPO Y NUMERO DE CUENTA INEXISTENTES - REINGRESE'.
+             05 CT-MNS-04         PIC X(72) VALUE
+                                          'TIPO DE CUENTA INVALIDO'.
+             05 CT-MNS-05         PIC X(72) VALUE
+                                        'NUMERO DE CUENTA INVALIDO'.
+             05 CT-MNS-06         PIC X(72) VALUE
+                                        'CUENTA DADA DE BAJA OK'.
+             05 CT-MNS-08         PIC X(72) VALUE
+                                        'PROBLEMA CON LA BASE DE DATOS'.
+             05 CT-MNS-09         PIC X(72) VALUE     'TECLA INVALIDA'.
+             05 CT-MNS-10         PIC X(72) VALUE 'CUENTA ENCONTRADA'.
+             05 CT-MNS-11         PIC X(72) VALUE
+                                   'CUENTA YA SE ENCONTRABA DE BAJA'.
+
+      *---- COLA DE AUDITORIA DE ALTAS/BAJAS/MODIFICACIONES -----------
+           03 CT-AUDIT-QUEUE      PIC X(04)           VALUE 'AUDC'.
+           03 CT-AUDIT-LEN        PIC S9(04) COMP     VALUE 106.
+      *--------------------------------------------------------------
+       01  WS-VARIABLES.
+           03 WS-MAP-00            PIC X(07)          VALUE 'MAP3CTA'.
+           03 WS-MAPSET-00         PIC X(07)          VALUE 'MAP3CTA'.
+           03 WS-TRANSACTION       PIC X(04)          VALUE 'ECTA'.
+           03 WS-LONG              PIC S9(04) COMP.
+           03 WS-COMLONG           PIC S9(04) COMP.
+           03 WS-ABSTIME           PIC S9(16) COMP    VALUE +0.
+           03 WS-FECHA             PIC X(10)          VALUE SPACES.
+           03 WS-FECHA-AAAAMMDD    PIC 9(08)          VALUE ZEROS.
+           03 WS-SEP-DATE          PIC X              VALUE '/'.
+           03 WS-HORA              PIC X(08)          VALUE SPACES.
+           03 WS-SEP-HOUR          PIC X              VALUE ':'.
+           03 WS-RESP              PIC S9(04) COMP.
+
+      *-------------------------------------------------------------
+           COPY MAP3CTA.
+           COPY DFHBMSCA.
+           COPY DFHAID.
+
+      *-------------------------------------------------------------
+       01  WS-COMMAREA.
+           03 WS-USER-DATA.
+              05 WS-USER-TIPCUEN       PIC X(02).
+              05 WS-USER-NROCUEN       PIC 9(05).
+           03 WS-CUENTA-VALIDA         PIC X         VALUE 'N'.
+              88 CUENTAOK                                VALUE 'Y'.
+              88 CUENTAOK-NO                             VALUE 'N'.
+           03 FILLER                   PIC X(12).
+
+      *-----------   HOST VARIABLES DB2 (TBCURCTA)   ----------------
+       77  REG-TIPCUEN             PIC X(02)      VALUE SPACES.
+       77  REG-NROCUEN             PIC S9(05)V USAGE COMP-3
+                                                  VALUE ZEROES.
+       77  REG-SUCUEN              PIC S9(02)V USAGE COMP-3
+                                                  VALUE ZEROES.
+       77  REG-NROCLI              PIC S9(03)V USAGE COMP-3
+                                                  VALUE ZEROES.
+       77  REG-SALDO               PIC S9(05)V99 USAGE COMP-3
+                                                  VALUE ZEROES.
+       77  REG-FECSAL              PIC X(08)      VALUE SPACES.
+       77  REG-ESTCTA              PIC X(01)      VALUE SPACES.
+
+       77  NOT-FOUND               PIC S9(9) COMP VALUE +100.
+
+      *---- REGISTRO DE AUDITORIA (OPERADOR/TERMINAL/VALORES) --------
+       01  WS-REG-AUDITORIA.
+           05 AUD-TRANSACCION          PIC X(04)      VALUE SPACES.
+           05 AUD-OPERADOR             PIC X(03)      VALUE SPACES.
+           05 AUD-TERMINAL             PIC X(04)      VALUE SPACES.
+           05 AUD-ACCION               PIC X(04)      VALUE SPACES.
+           05 AUD-TIP-DOC              PIC X(02)      VALUE SPACES.
+           05 AUD-NRO-DOC              PIC 9(11)      VALUE ZEROS.
+           05 AUD-VALOR-ANT            PIC X(30)      VALUE SPACES.
+           05 AUD-VALOR-NUE            PIC X(30)      VALUE SPACES.
+           05 AUD-FECHA                PIC X(10)      VALUE SPACES.
+           05 AUD-HORA                 PIC X(08)      VALUE SPACES.
+
+      *---- SQLCA COMMUNICATION AREA CON EL DB2  ---------------------
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+
+       LINKAGE SECTION.
+      *================*
+       01 DFHCOMMAREA PIC X(20).
+
+
+      *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       PROCEDURE DIVISION.
+
+       MAIN-PROGRAM-INICIO.
+
+           PERFORM 1000-INICIO-I   THRU 1000-INICIO-F
+           PERFORM 2000-PROCESO-I  THRU 2000-PROCESO-F
+           PERFORM 9999-FINAL-I    THRU 9999-FINAL-F.
+
+       MAIN-PROGRAM-FINAL. EXIT.
+
+      *-------------------------------------------------------------
+       1000-INICIO-I.
+
+           MOVE LOW-VALUES TO MAP3CTAO.
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+
+           IF EIBCALEN = 0 THEN
+
+              MOVE LENGTH OF MAP3CTAO TO WS-LONG
+              MOVE CT-MNS-01 TO MSGO
+              PERFORM 8000-SEND-MAPA-I THRU 8000-SEND-MAPA-F
+              PERFORM 9999-FINAL-I THRU 9999-FINAL-F
+
+           END-IF.
+
+       1000-INICIO-F. EXIT.
+
+
+      *-------------------------------------------------------------
+       2000-PROCESO-I.
+
+           MOVE LENGTH OF MAP3CTAO TO WS-LONG
+
+           EXEC CICS RECEIVE
+              MAP    (WS-MAP-00)
+              MAPSET (WS-MAPSET-00)
+              INTO   (MAP3CTAI)
+              RESP   (WS-RESP)
+           END-EXEC
+
+           EVALUATE WS-RESP
+
+              WHEN DFHRESP(NORMAL)
+                 MOVE TIPCUENI TO WS-USER-TIPCUEN
+                 MOVE NROCUENI TO WS-USER-NROCUEN
+
+              WHEN DFHRESP(MAPFAIL)
+                 MOVE CT-MNS-01 TO MSGO
+
+              WHEN OTHER
+                 MOVE CT-MNS-01 TO MSGO
+
+           END-EVALUATE
+
+           PERFORM 3000-TECLAS-I THRU 3000-TECLAS-F.
+
+       2000-PROCESO-F. EXIT.
+
+
+      *-------------------------------------------------------------
+       3000-TECLAS-I.
+
+           EVALUATE EIBAID
+
+              WHEN DFHENTER
+                 PERFORM 3100-ENTER-I THRU 3100-ENTER-F
+
+              WHEN DFHPF3
+                 PERFORM 3200-PF3-I   THRU 3200-PF3-F
+
+              WHEN DFHPF4
+                 PERFORM 3400-PF4-I THRU 3400-PF4-F
+
+              WHEN DFHPF12
+                 PERFORM 3300-PF12-I  THRU 3300-PF12-F
+
+              WHEN OTHER
+                 MOVE CT-MNS-09 TO  MSGO
+
+           END-EVALUATE
+
+           PERFORM 8000-SEND-MAPA-I THRU 8000-SEND-MAPA-F.
+
+       3000-TECLAS-F. EXIT.
+
+      *-------------------------------------------------------------
+       3100-ENTER-I.
+
+           PERFORM 3150-VALIDAR-I THRU 3150-VALIDAR-F
+
+           IF CUENTAOK THEN
+              PERFORM 5000-READ-I THRU 5000-READ-F
+           END-IF.
+
+       3100-ENTER-F. EXIT.
+
+      *-------------------------------------------------------------
+       3150-VALIDAR-I.
+
+           SET CUENTAOK TO TRUE.
+
+           EVALUATE TRUE
+
+              WHEN TIPCUENI IS EQUAL TO (SPACES OR LOW-VALUES)
+                   SET CUENTAOK-NO TO TRUE
+                   MOVE CT-MNS-04  TO MSGO
+
+              WHEN NROCUENI IS NOT NUMERIC
+                   SET CUENTAOK-NO TO TRUE
+                   MOVE CT-MNS-05  TO MSGO
+
+              WHEN NROCUENI IS EQUAL ZEROS
+                   SET CUENTAOK-NO TO TRUE
+                   MOVE CT-MNS-05  TO MSGO
+
+              WHEN OTHER
+                   CONTINUE
+
+           END-EVALUATE.
+
+       3150-VALIDAR-F. EXIT.
+
+
+      *-------------------------------------------------------------
+       3200-PF3-I.
+
+           MOVE LOW-VALUES TO MAP3CTAO.
+           MOVE CT-MNS-01 TO MSGO.
+
+       3200-PF3-F. EXIT.
+
+
+      *-------------------------------------------------------------
+       3300-PF12-I.
+
+           EXEC CICS XCTL
+              PROGRAM ('PGMMECTA')
+           END-EXEC.
+
+       3300-PF12-F. EXIT.
+
+
+      *-------------------------------------------------------------
+       3400-PF4-I.
+
+           IF CUENTAOK THEN
+              MOVE TIPCUENI TO WS-USER-TIPCUEN
+              MOVE NROCUENI TO WS-USER-NROCUEN
+              MOVE TIPCUENI TO REG-TIPCUEN
+              MOVE NROCUENI TO REG-NROCUEN
+
+              EXEC SQL
+                 SELECT SUCUEN, NROCLI, SALDO, ESTCTA
+                   INTO :REG-SUCUEN, :REG-NROCLI,
+                        :REG-SALDO, :REG-ESTCTA
+                   FROM KC02803.TBCURCTA
+                  WHERE TIPCUEN = :REG-TIPCUEN
+                    AND NROCUEN = :REG-NROCUEN
+                    FOR UPDATE OF ESTCTA
+              END-EXEC
+
+              EVALUATE SQLCODE
+                 WHEN 0
+                    PERFORM 3450-BAJA-LOGICA-I
+                       THRU 3450-BAJA-LOGICA-F
+
+                 WHEN NOT-FOUND
+                    MOVE CT-MNS-03 TO MSGO
+
+                 WHEN OTHER
+                    MOVE CT-MNS-08 TO MSGO
+
+              END-EVALUATE
+
+           ELSE
+                 MOVE CT-MNS-02 TO MSGO
+           END-IF.
+
+       3400-PF4-F. EXIT.
+
+
+      *-------------------------------------------------------------
+      *  ESTAMPA EL ESTADO DE BAJA EN LUGAR DE BORRAR EL REGISTRO,
+      *  PARA QUE QUEDE CONSTANCIA DE CUAL ERA LA CUENTA Y CUANDO SE
+      *  DIO DE BAJA. SI YA ESTABA CERRADA NO SE LA PISA.
+       3450-BAJA-LOGICA-I.
+
+           IF REG-ESTCTA EQUAL 'C'
+              MOVE CT-MNS-11 TO MSGO
+           ELSE
+              PERFORM 7000-TIME-I THRU 7000-TIME-F
+              MOVE WS-FECHA-AAAAMMDD TO REG-FECSAL
+
+              EXEC SQL UPDATE KC02803.TBCURCTA
+                 SET ESTCTA = 'C',
+                     FECSAL = :REG-FECSAL
+                 WHERE TIPCUEN = :REG-TIPCUEN
+                   AND NROCUEN = :REG-NROCUEN
+              END-EXEC
+
+              EVALUATE SQLCODE
+                 WHEN 0
+                    MOVE CT-MNS-06  TO MSGO
+                    MOVE 'BAJA'     TO AUD-ACCION
+                    MOVE 'A'        TO AUD-VALOR-ANT
+                    MOVE WS-FECHA   TO AUD-VALOR-NUE
+                    PERFORM 9500-AUDITORIA-I THRU 9500-AUDITORIA-F
+                 WHEN OTHER
+                    MOVE CT-MNS-08 TO MSGO
+              END-EVALUATE
+           END-IF.
+
+       3450-BAJA-LOGICA-F. EXIT.
+
+
+      *-------------------------------------------------------------
+       5000-READ-I.
+
+           MOVE TIPCUENI TO WS-USER-TIPCUEN
+           MOVE NROCUENI TO WS-USER-NROCUEN
+           MOVE TIPCUENI TO REG-TIPCUEN
+           MOVE NROCUENI TO REG-NROCUEN
+
+           EXEC SQL
+              SELECT SUCUEN, NROCLI, SALDO, ESTCTA
+                INTO :REG-SUCUEN, :REG-NROCLI,
+                     :REG-SALDO, :REG-ESTCTA
+                FROM KC02803.TBCURCTA
+               WHERE TIPCUEN = :REG-TIPCUEN
+                 AND NROCUEN = :REG-NROCUEN
+           END-EXEC
+
+           EVALUATE SQLCODE
+
+              WHEN NOT-FOUND
+                 MOVE CT-MNS-03        TO MSGO
+                 MOVE WS-USER-TIPCUEN  TO TIPCUENO
+                 MOVE WS-USER-NROCUEN  TO NROCUENO
+
+              WHEN 0
+                 MOVE CT-MNS-10        TO MSGO
+                 MOVE REG-TIPCUEN      TO TIPCUENO
+                 MOVE REG-NROCUEN      TO NROCUENO
+                 MOVE REG-SUCUEN       TO SUCUENO
+                 MOVE REG-NROCLI       TO NROCLIO
+                 MOVE REG-SALDO        TO SALDOO
+
+              WHEN OTHER
+                 MOVE CT-MNS-08  TO MSGO
+
+           END-EVALUATE.
+
+       5000-READ-F. EXIT.
+
+
+      *-------------------------------------------------------------
+       7000-TIME-I.
+
+           EXEC CICS ASKTIME
+              ABSTIME (WS-ABSTIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+              ABSTIME (WS-ABSTIME)
+              DDMMYYYY (WS-FECHA) DATESEP(WS-SEP-DATE)
+              YYYYMMDD (WS-FECHA-AAAAMMDD)
+              TIME (WS-HORA) TIMESEP(WS-SEP-HOUR)
+           END-EXEC
+
+           MOVE WS-FECHA TO FECHAO.
+
+       7000-TIME-F. EXIT.
+
+      *-------------------------------------------------------------
+       8000-SEND-MAPA-I.
+
+           PERFORM 7000-TIME-I THRU 7000-TIME-F
+           EXEC CICS SEND
+              MAP    (WS-MAP-00)
+              MAPSET (WS-MAPSET-00)
+              FROM   (MAP3CTAO)
+              LENGTH (WS-LONG)
+              ERASE
+              FREEKB
+           END-EXEC.
+
+       8000-SEND-MAPA-F. EXIT.
+
+      *-------------------------------------------------------------
+      *  GRABA UN REGISTRO DE AUDITORIA CON OPERADOR, TERMINAL,
+      *  CLAVE AFECTADA Y VALOR ANTERIOR/NUEVO. AUD-ACCION Y
+      *  AUD-VALOR-ANT/AUD-VALOR-NUE SE DEJAN CARGADOS POR QUIEN
+      *  PERFORMA ESTE PARRAFO.
+       9500-AUDITORIA-I.
+
+           PERFORM 7000-TIME-I THRU 7000-TIME-F
+
+           MOVE EIBTRNID        TO AUD-TRANSACCION
+           MOVE EIBOPID         TO AUD-OPERADOR
+           MOVE EIBTRMID        TO AUD-TERMINAL
+           MOVE WS-USER-TIPCUEN TO AUD-TIP-DOC
+           MOVE WS-USER-NROCUEN TO AUD-NRO-DOC
+           MOVE WS-FECHA        TO AUD-FECHA
+           MOVE WS-HORA         TO AUD-HORA
+
+           EXEC CICS WRITEQ TD
+              QUEUE  (CT-AUDIT-QUEUE)
+              FROM   (WS-REG-AUDITORIA)
+              LENGTH (CT-AUDIT-LEN)
+              RESP   (WS-RESP)
+           END-EXEC.
+
+       9500-AUDITORIA-F. EXIT.
+
+      *-------------------------------------------------------------
+       9999-FINAL-I.
+
+           EXEC CICS RETURN
+              TRANSID  (WS-TRANSACTION)
+              COMMAREA (WS-COMMAREA)
+           END-EXEC.
+
+       9999-FINAL-F. EXIT.
