@@ -0,0 +1,433 @@
+       IDENTIFICATION DIVISION. *> alta
+       PROGRAM-ID. PGMALCTA.
+
+      *****************************************************************
+      *                   CLASE SINCRÓNICA 43                         *
+      *                   ===================                         *
+      *    ALTA DE CUENTAS                                            *
+      *                                                               *
+      *****************************************************************
+
+      *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+      *=======================*
+
+       01  CT-CONSTANTES.
+           03 CT-MSGO.
+              05 CT-MNS-01         PIC X(72)           VALUE
+                                  'INGRESE LOS DATOS Y PRESIONE ENTER'.
+              05 CT-MNS-02         PIC X(72)           VALUE
+                             'TIPO DE CUENTA INVALIDO - REINGRESAR  '.
+              05 CT-MNS-03         PIC X(72)           VALUE
+                           'NRO DE CUENTA INVALIDO - REINGRESAR    '.
+              05 CT-MNS-04         PIC X(72)           VALUE
+                           'SUCURSAL INVALIDA - REINGRESAR         '.
+              05 CT-MNS-05         PIC X(72)           VALUE
+                           'NRO DE CLIENTE INVALIDO - REINGRESAR   '.
+              05 CT-MNS-06         PIC X(72)           VALUE
+                           'SALDO INICIAL INVALIDO - REINGRESAR    '.
+              05 CT-MNS-11         PIC X(72)           VALUE
+                           'SUBTIPO DE CUENTA INVALIDO - REINGRESAR'.
+              05 CT-MNS-12         PIC X(72)           VALUE
+                           'MONEDA INVALIDA - REINGRESAR           '.
+              05 CT-MNS-07         PIC X(72)           VALUE
+                                   'CUENTA DADA DE ALTA CON EXITO'.
+              05 CT-MNS-08         PIC X(72)           VALUE
+                           'TIPO Y NRO DE CUENTA EXISTENTES - REING'.
+              05 CT-MNS-09         PIC X(72)           VALUE
+                                    'PROBLEMA CON LA BASE DE DATOS'.
+              05 CT-MNS-10         PIC X(72)           VALUE
+                                                      'TECLA INVALIDA'.
+              05 CT-MNS-EXIT       PIC X(72)           VALUE
+                                                'FIN TRANSACCION DCTA'.
+
+      *---- COLA DE AUDITORIA DE ALTAS/BAJAS/MODIFICACIONES -----------
+           03 CT-AUDIT-QUEUE       PIC X(04)           VALUE 'AUDC'.
+           03 CT-AUDIT-LEN         PIC S9(04) COMP     VALUE 106.
+
+      *--------------------------------------------------------------
+       01  WS-VARIABLES.
+           03 WS-MAP-00            PIC X(07)           VALUE 'MAP2CTA'.
+           03 WS-MAPSET-00         PIC X(07)           VALUE 'MAP2CTA'.
+           03 WS-TRANSACTION       PIC X(04)           VALUE 'DCTA'.
+           03 WS-LONG              PIC S9(04) COMP.
+           03 WS-COMLONG           PIC S9(04) COMP.
+           03 WS-ABSTIME           PIC S9(16) COMP     VALUE +0.
+           03 WS-FECHA             PIC X(10)           VALUE SPACES.
+           03 WS-FECHA-AAAAMMDD    PIC 9(08)           VALUE ZEROS.
+           03 WS-SEP-DATE          PIC X               VALUE '/'.
+           03 WS-HORA              PIC X(08)           VALUE SPACES.
+           03 WS-SEP-HOUR          PIC X               VALUE ':'.
+           03 WS-RESP              PIC S9(04) COMP.
+
+      *-------------------------------------------------------------
+           COPY MAP2CTA.
+           COPY DFHBMSCA.
+           COPY DFHAID.
+
+      *-------------------------------------------------------------
+       01  WS-COMMAREA.
+           03 WS-USER-DATA.
+              05 WS-USER-TIPCUEN   PIC X(02).
+              05 WS-USER-NROCUEN   PIC 9(05).
+           03 FILLER               PIC X(13).
+
+
+      *-----------   HOST VARIABLES DB2 (TBCURCTA)   ----------------
+      *    EXEC SQL DECLARE KC02803.TBCURCTA TABLE
+      *    ( TIPCUEN                        CHAR(2) NOT NULL,
+      *      NROCUEN                        DECIMAL(5, 0) NOT NULL,
+      *      SUCUEN                         DECIMAL(2, 0) NOT NULL,
+      *      NROCLI                         DECIMAL(3, 0) NOT NULL,
+      *      SALDO                          DECIMAL(7, 2) NOT NULL,
+      *      FECSAL                         DATE NOT NULL,
+      *      ESTCTA                         CHAR(1) NOT NULL,
+      *      SUBTIPO                        DECIMAL(2, 0) NOT NULL,
+      *      MONEDA                         DECIMAL(1, 0) NOT NULL
+      *    ) END-EXEC.
+       77  REG-TIPCUEN             PIC X(02)      VALUE SPACES.
+       77  REG-NROCUEN             PIC S9(05)V USAGE COMP-3
+                                                  VALUE ZEROES.
+       77  REG-SUCUEN              PIC S9(02)V USAGE COMP-3
+                                                  VALUE ZEROES.
+       77  REG-NROCLI              PIC S9(03)V USAGE COMP-3
+                                                  VALUE ZEROES.
+       77  REG-SALDO               PIC S9(05)V99 USAGE COMP-3
+                                                  VALUE ZEROES.
+       77  REG-FECSAL              PIC X(08)      VALUE SPACES.
+       77  REG-ESTCTA              PIC X(01)      VALUE SPACES.
+       77  REG-SUBTIPO             PIC S9(02)V USAGE COMP-3
+                                                  VALUE ZEROES.
+       77  REG-MONEDA              PIC S9(01)V USAGE COMP-3
+                                                  VALUE ZEROES.
+
+       77  NOT-FOUND               PIC S9(9) COMP VALUE +100.
+
+       77  WS-SALDO-NUE-ED          PIC -(05)9.99.
+
+      *-----------   VARIABLES DE VALIDACION   ----------------------
+       77  WS-CUENTA-VALIDA        PIC X.
+           88 CUENTAOK                                 VALUE 'Y'.
+           88 CUENTAOK-NO                               VALUE 'N'.
+
+      *---- REGISTRO DE AUDITORIA (OPERADOR/TERMINAL/VALORES) --------
+       01  WS-REG-AUDITORIA.
+           05 AUD-TRANSACCION      PIC X(04)      VALUE SPACES.
+           05 AUD-OPERADOR         PIC X(03)      VALUE SPACES.
+           05 AUD-TERMINAL         PIC X(04)      VALUE SPACES.
+           05 AUD-ACCION           PIC X(04)      VALUE SPACES.
+           05 AUD-TIP-DOC          PIC X(02)      VALUE SPACES.
+           05 AUD-NRO-DOC          PIC 9(11)      VALUE ZEROS.
+           05 AUD-VALOR-ANT        PIC X(30)      VALUE SPACES.
+           05 AUD-VALOR-NUE        PIC X(30)      VALUE SPACES.
+           05 AUD-FECHA            PIC X(10)      VALUE SPACES.
+           05 AUD-HORA             PIC X(08)      VALUE SPACES.
+
+      *---- SQLCA COMMUNICATION AREA CON EL DB2  ---------------------
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+
+       LINKAGE SECTION.
+      *================*
+       01 DFHCOMMAREA PIC X(20).
+
+      *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       PROCEDURE DIVISION.
+
+       MAIN-PROGRAM-INICIO.
+
+           PERFORM 1000-INICIO-I  THRU 1000-INICIO-F
+           PERFORM 2000-PROCESO-I THRU 2000-PROCESO-F
+           PERFORM 9999-FINAL-I   THRU 9999-FINAL-F.
+
+       MAIN-PROGRAM-FINAL. EXIT.
+
+      *-------------------------------------------------------------
+       1000-INICIO-I.
+
+           MOVE LOW-VALUES TO MAP2CTAO
+           MOVE DFHCOMMAREA TO WS-COMMAREA
+
+           IF EIBCALEN = 0 THEN
+
+              MOVE LENGTH OF MAP2CTAO TO WS-LONG
+              MOVE CT-MNS-01 TO MSGO
+              PERFORM 8000-SENDMAP-I THRU 8000-SENDMAP-F
+              PERFORM 9999-FINAL-I THRU 9999-FINAL-F
+
+           END-IF.
+
+       1000-INICIO-F. EXIT.
+
+
+      *-------------------------------------------------------------
+       2000-PROCESO-I.
+
+           MOVE LENGTH OF MAP2CTAO TO WS-LONG
+
+           EXEC CICS RECEIVE
+              MAP    (WS-MAP-00)
+              MAPSET (WS-MAPSET-00)
+              INTO   (MAP2CTAI)
+              RESP   (WS-RESP)
+           END-EXEC
+
+           EVALUATE WS-RESP
+
+              WHEN DFHRESP(NORMAL)
+                 CONTINUE
+
+              WHEN OTHER
+                 MOVE CT-MNS-09 TO MSGO
+
+           END-EVALUATE
+
+           MOVE TIPCUENI TO WS-USER-TIPCUEN
+           MOVE NROCUENI TO WS-USER-NROCUEN
+
+           PERFORM 3000-TECLAS-I THRU 3000-TECLAS-F.
+
+       2000-PROCESO-F. EXIT.
+
+
+      *-------------------------------------------------------------
+       3000-TECLAS-I.
+
+           EVALUATE EIBAID
+              WHEN DFHENTER
+                 PERFORM 3100-ENTER-I THRU 3100-ENTER-F
+
+              WHEN DFHPF3
+                 PERFORM 3200-PF3-I   THRU 3200-PF3-F
+
+              WHEN DFHPF12
+                PERFORM 3300-PF12-I  THRU 3300-PF12-F
+
+              WHEN OTHER
+                 MOVE CT-MNS-10 TO  MSGO
+                 PERFORM 8000-SENDMAP-I THRU 8000-SENDMAP-F
+           END-EVALUATE.
+
+       3000-TECLAS-F. EXIT.
+
+
+      *-------------------------------------------------------------
+       3100-ENTER-I.
+
+           PERFORM 3150-VALIDAR-I THRU 3150-VALIDAR-F
+
+           IF CUENTAOK THEN
+              PERFORM 5000-INSERT-I THRU 5000-INSERT-F
+           ELSE
+              PERFORM 8000-SENDMAP-I THRU 8000-SENDMAP-F
+           END-IF.
+
+       3100-ENTER-F. EXIT.
+
+      *-------------------------------------------------------------
+       3150-VALIDAR-I.
+
+           SET CUENTAOK TO TRUE
+
+           EVALUATE TRUE
+
+              WHEN TIPCUENI IS EQUAL TO (SPACES OR LOW-VALUES)
+                   MOVE -1 TO TIPCUENL
+                   SET CUENTAOK-NO TO TRUE
+                   MOVE CT-MNS-02  TO MSGO
+              WHEN NROCUENI IS NOT NUMERIC
+                   SET CUENTAOK-NO TO TRUE
+                   MOVE CT-MNS-03  TO MSGO
+              WHEN NROCUENI IS EQUAL ZEROS
+                   SET CUENTAOK-NO TO TRUE
+                   MOVE CT-MNS-03  TO MSGO
+              WHEN SUCUENI IS NOT NUMERIC
+                   SET CUENTAOK-NO TO TRUE
+                   MOVE CT-MNS-04  TO MSGO
+              WHEN SUCUENI IS EQUAL ZEROS
+                   SET CUENTAOK-NO TO TRUE
+                   MOVE CT-MNS-04  TO MSGO
+              WHEN NROCLII IS NOT NUMERIC
+                   SET CUENTAOK-NO TO TRUE
+                   MOVE CT-MNS-05  TO MSGO
+              WHEN NROCLII IS EQUAL ZEROS
+                   SET CUENTAOK-NO TO TRUE
+                   MOVE CT-MNS-05  TO MSGO
+              WHEN SALDOI IS NOT NUMERIC
+                   SET CUENTAOK-NO TO TRUE
+                   MOVE CT-MNS-06  TO MSGO
+              WHEN SUBTIPOI IS NOT NUMERIC
+                   SET CUENTAOK-NO TO TRUE
+                   MOVE CT-MNS-11  TO MSGO
+              WHEN SUBTIPOI IS EQUAL ZEROS
+                   SET CUENTAOK-NO TO TRUE
+                   MOVE CT-MNS-11  TO MSGO
+              WHEN MONEDAI IS NOT NUMERIC
+                   SET CUENTAOK-NO TO TRUE
+                   MOVE CT-MNS-12  TO MSGO
+              WHEN MONEDAI IS EQUAL ZEROS
+                   SET CUENTAOK-NO TO TRUE
+                   MOVE CT-MNS-12  TO MSGO
+              WHEN OTHER
+                   CONTINUE
+
+           END-EVALUATE.
+
+       3150-VALIDAR-F. EXIT.
+
+
+      *-------------------------------------------------------------
+       3200-PF3-I.
+
+           MOVE LOW-VALUES TO MAP2CTAO
+           PERFORM 7000-TIME-I THRU 7000-TIME-F
+           MOVE CT-MNS-01 TO MSGO
+
+           PERFORM 8000-SENDMAP-I THRU 8000-SENDMAP-F.
+
+       3200-PF3-F. EXIT.
+
+
+      *-------------------------------------------------------------
+       3300-PF12-I.
+
+           EXEC CICS XCTL
+              PROGRAM ('PGMMECTA')
+           END-EXEC.
+
+       3300-PF12-F. EXIT.
+
+
+      *-------------------------------------------------------------
+       5000-INSERT-I.
+
+           MOVE TIPCUENI TO WS-USER-TIPCUEN
+           MOVE NROCUENI TO WS-USER-NROCUEN
+
+           PERFORM 7000-TIME-I THRU 7000-TIME-F
+
+           MOVE TIPCUENI            TO REG-TIPCUEN
+           MOVE NROCUENI            TO REG-NROCUEN
+           MOVE SUCUENI             TO REG-SUCUEN
+           MOVE NROCLII             TO REG-NROCLI
+           MOVE SALDOI              TO REG-SALDO
+           MOVE WS-FECHA-AAAAMMDD   TO REG-FECSAL
+           MOVE 'A'                 TO REG-ESTCTA
+           MOVE SUBTIPOI            TO REG-SUBTIPO
+           MOVE MONEDAI             TO REG-MONEDA
+
+           EXEC SQL
+              INSERT INTO KC02803.TBCURCTA
+                 ( TIPCUEN,
+                   NROCUEN,
+                   SUCUEN,
+                   NROCLI,
+                   SALDO,
+                   FECSAL,
+                   ESTCTA,
+                   SUBTIPO,
+                   MONEDA )
+              VALUES (
+                   :REG-TIPCUEN,
+                   :REG-NROCUEN,
+                   :REG-SUCUEN,
+                   :REG-NROCLI,
+                   :REG-SALDO,
+                   :REG-FECSAL,
+                   :REG-ESTCTA,
+                   :REG-SUBTIPO,
+                   :REG-MONEDA
+                 )
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE CT-MNS-07  TO MSGO
+                 MOVE 'ALTA'     TO AUD-ACCION
+                 MOVE SPACES     TO AUD-VALOR-ANT
+                 MOVE SALDOI     TO WS-SALDO-NUE-ED
+                 MOVE WS-SALDO-NUE-ED TO AUD-VALOR-NUE
+                 PERFORM 9500-AUDITORIA-I THRU 9500-AUDITORIA-F
+              WHEN -803
+                 MOVE CT-MNS-08  TO MSGO
+              WHEN OTHER
+                 MOVE CT-MNS-09  TO MSGO
+           END-EVALUATE
+
+           PERFORM 8000-SENDMAP-I THRU 8000-SENDMAP-F.
+
+       5000-INSERT-F. EXIT.
+
+
+      *-------------------------------------------------------------
+       7000-TIME-I.
+
+           EXEC CICS ASKTIME
+              ABSTIME (WS-ABSTIME)
+           END-EXEC.
+
+           EXEC CICS FORMATTIME
+              ABSTIME (WS-ABSTIME)
+              DDMMYYYY (WS-FECHA) DATESEP(WS-SEP-DATE)
+              YYYYMMDD (WS-FECHA-AAAAMMDD)
+              TIME (WS-HORA) TIMESEP(WS-SEP-HOUR)
+           END-EXEC
+
+           MOVE WS-FECHA TO FECHAO.
+
+       7000-TIME-F. EXIT.
+
+      *-------------------------------------------------------------
+       8000-SENDMAP-I.
+
+           PERFORM 7000-TIME-I THRU 7000-TIME-F
+
+           EXEC CICS SEND
+              MAP    (WS-MAP-00)
+              MAPSET (WS-MAPSET-00)
+              FROM   (MAP2CTAO)
+              LENGTH (WS-LONG)
+              ERASE
+           END-EXEC.
+
+       8000-SENDMAP-F. EXIT.
+
+      *-------------------------------------------------------------
+      *  GRABA UN REGISTRO DE AUDITORIA CON OPERADOR, TERMINAL,
+      *  CLAVE AFECTADA Y VALOR ANTERIOR/NUEVO. AUD-ACCION Y
+      *  AUD-VALOR-ANT/AUD-VALOR-NUE SE DEJAN CARGADOS POR QUIEN
+      *  PERFORMA ESTE PARRAFO. PARA CUENTAS SE USA TIPCUEN/NROCUEN
+      *  EN LUGAR DE TIPDOC/NRODOC COMO CLAVE AFECTADA.
+       9500-AUDITORIA-I.
+
+           PERFORM 7000-TIME-I THRU 7000-TIME-F
+
+           MOVE EIBTRNID        TO AUD-TRANSACCION
+           MOVE EIBOPID         TO AUD-OPERADOR
+           MOVE EIBTRMID        TO AUD-TERMINAL
+           MOVE WS-USER-TIPCUEN TO AUD-TIP-DOC
+           MOVE WS-USER-NROCUEN TO AUD-NRO-DOC
+           MOVE WS-FECHA        TO AUD-FECHA
+           MOVE WS-HORA         TO AUD-HORA
+
+           EXEC CICS WRITEQ TD
+              QUEUE  (CT-AUDIT-QUEUE)
+              FROM   (WS-REG-AUDITORIA)
+              LENGTH (CT-AUDIT-LEN)
+              RESP   (WS-RESP)
+           END-EXEC.
+
+       9500-AUDITORIA-F. EXIT.
+
+      *-------------------------------------------------------------
+       9999-FINAL-I.
+
+           EXEC CICS RETURN
+              TRANSID  (WS-TRANSACTION)
+              COMMAREA (WS-COMMAREA)
+            END-EXEC.
+
+       9999-FINAL-F. EXIT.
