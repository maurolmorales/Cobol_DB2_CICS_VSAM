@@ -33,40 +33,113 @@
        INPUT-OUTPUT SECTION. 
        FILE-CONTROL. 
                                                                         
-           SELECT ENTRADA ASSIGN DDENTRA 
-           FILE STATUS IS FS-ENT. 
-                                                                        
-           SELECT LISTADO ASSIGN DDLISTA 
-           FILE STATUS IS FS-LISTADO. 
-                                                                        
-      *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||| 
-       DATA DIVISION. 
+           SELECT ENTRADA ASSIGN DDENTRA
+           FILE STATUS IS FS-ENT.
+
+           SELECT ENTRADA-ORD ASSIGN DDENTORD
+           FILE STATUS IS FS-ENT-ORD.
+
+           SELECT WS-SORTWK ASSIGN DDSORTWK.
+
+           SELECT LISTADO ASSIGN DDLISTA
+           FILE STATUS IS FS-LISTADO.
+
+           SELECT SUCURSAL ASSIGN DDSUCUR
+           FILE STATUS IS FS-SUC.
+
+      *---- TENDENCIA MES A MES DE TOTALES SUCURSAL/TIPO CUENTA -------
+           SELECT TENDENCIA ASSIGN DDTENDEN
+           FILE STATUS IS FS-TENDENCIA.
+
+      *---- COTIZACION DEL DOLAR DEL DIA (PARA EL TOTAL EQUIVALENTE) --
+           SELECT COTIZDOL ASSIGN DDCOTIZ
+           FILE STATUS IS FS-COTIZDOL.
+
+      *|||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       DATA DIVISION.
        FILE SECTION. 
                                                                         
-       FD  ENTRADA 
-           BLOCK CONTAINS 0 RECORDS 
-           RECORDING MODE IS F. 
-       01  REG-ENTRADA  PIC X(50). 
-                                                                        
-       FD  LISTADO 
+       FD  ENTRADA
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-ENTRADA  PIC X(50).
+
+      *---- ENTRADA YA ORDENADA POR SUCURSAL/TIPO DE CUENTA -----------
+       FD  ENTRADA-ORD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-ENTRADA-ORD  PIC X(50).
+
+      *---- TRABAJO DEL SORT INTERNO ----------------------------------
+       SD  WS-SORTWK.
+       01  WS-SORT-REC.
+           03  SRT-TIP-DOC        PIC X(02).
+           03  SRT-NRO-DOC        PIC 9(11).
+           03  SRT-SUC            PIC 9(02).
+           03  SRT-TIPO           PIC 9(02).
+           03  SRT-NRO            PIC 9(03).
+           03  SRT-IMPORTE        PIC S9(09)V99 COMP-3.
+           03  SRT-AAAAMMDD       PIC 9(08).
+           03  SRT-LOCALIDAD      PIC X(15).
+           03  FILLER             PIC X(01).
+
+       FD  LISTADO
            BLOCK CONTAINS 0 RECORDS 
            RECORDING MODE IS F. 
-       01  REG-SALIDA        PIC X(132). 
-                                                                        
-                                                                        
-       WORKING-STORAGE SECTION. 
+       01  REG-SALIDA        PIC X(132).
+
+       FD  SUCURSAL
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-SUCURSAL-MAE  PIC X(02).
+
+      *---- TENDENCIA MES A MES (SE ABRE EN EXTEND, ACUMULA CORRIDAS) -
+       FD  TENDENCIA
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-TENDENCIA     PIC X(40).
+
+       FD  COTIZDOL
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-COTIZDOL      PIC 9(05)V99.
+
+
+       WORKING-STORAGE SECTION.
       *=======================* 
                                                                         
       *---- ARCHIVOS ------------------------------------------------- 
-       77  FS-ENT                  PIC XX               VALUE SPACES. 
-       77  FS-LISTADO              PIC XX               VALUE ZEROS. 
-                                                                        
-       77  WS-STATUS-FIN           PIC X. 
-           88  WS-FIN-LECTURA            VALUE 'Y'. 
-           88  WS-NO-FIN-LECTURA         VALUE 'N'. 
-                                                                        
-      *---- VARIABLES  ----------------------------------------------- 
-       77  WS-SUC-ANT              PIC 99               VALUE ZEROES. 
+       77  FS-ENT                  PIC XX               VALUE SPACES.
+       77  FS-ENT-ORD              PIC XX               VALUE SPACES.
+       77  FS-LISTADO              PIC XX               VALUE ZEROS.
+       77  FS-SUC                  PIC XX               VALUE SPACES.
+       77  FS-TENDENCIA            PIC XX               VALUE SPACES.
+       77  FS-COTIZDOL             PIC XX               VALUE SPACES.
+
+      *---- FECHA DE PROCESO  -------------------------------------
+       01  WS-FECHA-PROCESO.
+           03  WS-FEC-AA           PIC 99               VALUE ZEROS.
+           03  WS-FEC-MM           PIC 99               VALUE ZEROS.
+           03  WS-FEC-DD           PIC 99               VALUE ZEROS.
+       77  WS-FECHA-PROCESO-AAAAMMDD  PIC 9(08)         VALUE ZEROES.
+
+       77  WS-STATUS-FIN           PIC X.
+           88  WS-FIN-LECTURA            VALUE 'Y'.
+           88  WS-NO-FIN-LECTURA         VALUE 'N'.
+
+      *---- VARIABLES  -------------------------------------------------
+       77  WS-SUC-ANT              PIC 99               VALUE ZEROES.
+
+      *---- MAESTRO DE SUCURSALES VáLIDAS (TABLA EN MEMORIA) ----------
+       77  WS-TABLA-SUC-MAX        PIC 99               VALUE 99.
+       77  WS-TABLA-SUC-CANT       PIC 99               VALUE ZEROES.
+       77  WS-TABLA-SUC-IDX        PIC 99               VALUE ZEROES.
+       77  WS-SUC-VALIDA           PIC X(02)            VALUE 'NO'.
+       77  WS-SUC-ERRONEAS         PIC 999              VALUE ZEROES.
+
+       01  WS-TABLA-SUCURSALES.
+           05  WS-TABLA-SUC OCCURS 99 TIMES.
+               10  WS-TABLA-SUC-NRO    PIC 99.
        77  WS-TIPO-ANT             PIC 99               VALUE ZEROES. 
                                                                         
       *---- ACUMULADORES --------------------------------------------- 
@@ -74,8 +147,16 @@
        77  WS-TIPO-CANT            PIC 999              VALUE ZEROES. 
        77  WS-REGISTROS-CANT       PIC 999              VALUE ZEROES. 
        77  WS-IMP-TIPO-SUM         PIC S9(09)V99 COMP-3 VALUE ZEROES. 
-       77  WS-IMP-SUC-SUM          PIC S9(09)V99 COMP-3 VALUE ZEROES. 
-       77  WS-TOTAL-SUM            PIC S9(09)V99 COMP-3 VALUE ZEROES. 
+       77  WS-IMP-SUC-SUM          PIC S9(09)V99 COMP-3 VALUE ZEROES.
+       77  WS-TOTAL-SUM            PIC S9(09)V99 COMP-3 VALUE ZEROES.
+      *    EQUIVALENTE EN DOLARES DEL TOTAL GENERAL (SIN INDICADOR DE
+      *    MONEDA EN CPCLIENS, EL IMPORTE DE ESTE ARCHIVO SE ASUME
+      *    SIEMPRE EN PESOS; SE INFORMA SOLO A TITULO COMPARATIVO).
+       77  WS-TOTAL-SUM-USD        PIC S9(09)V99 COMP-3 VALUE ZEROES.
+
+      *----------- COTIZACION DEL DOLAR PARAMETRIZABLE ----------------
+       77  WS-COTIZACION-DOLAR     PIC S9(5)V9(2) USAGE COMP-3
+                                                   VALUE 1000,00.
                                                                         
       *---- IMPRESION ------------------------------------------------ 
        77  WS-SUC-PRINT            PIC ZZ9              VALUE ZEROES. 
@@ -100,12 +181,28 @@
            03  WS-TEXT4-IMP        PIC X(18)            VALUE SPACES. 
            03  WS-REGISTROS-IMP    PIC ZZ9              VALUE ZEROES. 
                                                                         
-       01  WS-TOTALS-LINEA-IMP. 
-           03  WS-TEXT5-IMP        PIC X(14)            VALUE SPACES. 
-           03  WS-SALDO-IMP        PIC -$ZZZ.ZZZ.ZZ9,99. 
-                                                                        
-                                                                        
-                                                                        
+       01  WS-TOTALS-LINEA-IMP.
+           03  WS-TEXT5-IMP        PIC X(14)            VALUE SPACES.
+           03  WS-SALDO-IMP        PIC -$ZZZ.ZZZ.ZZ9,99.
+
+       01  WS-TOTALUSD-LINEA-IMP.
+           03  WS-TEXT6-IMP        PIC X(33)            VALUE SPACES.
+           03  WS-SALDO-USD-IMP    PIC -$ZZZ.ZZZ.ZZ9,99.
+
+      *---- REGISTRO DE TENDENCIA SUCURSAL/TIPO DE CUENTA -------------
+       01  WS-REG-TENDENCIA-IMP.
+           03  TND-FECHA           PIC 9(08)            VALUE ZEROES.
+           03  FILLER              PIC X                VALUE SPACES.
+           03  TND-SUCURSAL        PIC 99               VALUE ZEROES.
+           03  FILLER              PIC X                VALUE SPACES.
+           03  TND-TIPO-CTA        PIC 99               VALUE ZEROES.
+           03  FILLER              PIC X                VALUE SPACES.
+           03  TND-CANTIDAD        PIC 9(05)            VALUE ZEROES.
+           03  FILLER              PIC X                VALUE SPACES.
+           03  TND-IMPORTE         PIC S9(09)V99        VALUE ZEROES.
+           03  FILLER              PIC X(08)            VALUE SPACES.
+
+
       *////////////////////////////////////////////////////////////// 
       *       COPY CPCLIENS. 
       ************************************** 
@@ -142,24 +239,64 @@
                                                                         
                                                                         
       *-------------------------------------------------------------- 
-       1000-INICIO-I. 
-                                                                        
-           SET WS-NO-FIN-LECTURA TO TRUE. 
-                                                                        
-           OPEN INPUT  ENTRADA. 
-           IF FS-ENT IS NOT EQUAL '00' 
-              DISPLAY '* ERROR EN OPEN ENTRADA INICIO = ' FS-ENT 
-              SET  WS-FIN-LECTURA TO TRUE 
-           END-IF. 
-                                                                        
-           OPEN OUTPUT LISTADO. 
-           IF FS-LISTADO IS NOT EQUAL '00' 
-              DISPLAY '* ERROR EN OPEN LISTADO = ' FS-LISTADO 
-              MOVE 9999 TO RETURN-CODE 
-              SET  WS-FIN-LECTURA TO TRUE 
-           END-IF. 
-                                                                        
-           PERFORM 2500-LEER-I THRU 2500-LEER-F. 
+       1000-INICIO-I.
+
+           SET WS-NO-FIN-LECTURA TO TRUE.
+
+           ACCEPT WS-FECHA-PROCESO FROM DATE.
+           COMPUTE WS-FECHA-PROCESO-AAAAMMDD =
+                   20 * 1000000 +
+                   WS-FEC-AA * 10000 +
+                   WS-FEC-MM * 100 +
+                   WS-FEC-DD
+
+           PERFORM 1050-CARGAR-SUCURSALES-I
+              THRU 1050-CARGAR-SUCURSALES-F
+
+      *---- ORDENA LA ENTRADA POR SUCURSAL/TIPO DE CUENTA ANTES DE -----
+      *---- ARRANCAR EL DOBLE CORTE, PARA QUE NO DEPENDA DE QUE LA -----
+      *---- EXTRACCIÓN YA VENGA ORDENADA -------------------------------
+           SORT WS-SORTWK
+              ON ASCENDING KEY SRT-SUC
+              ON ASCENDING KEY SRT-TIPO
+              USING ENTRADA
+              GIVING ENTRADA-ORD
+
+           OPEN INPUT  ENTRADA-ORD.
+           IF FS-ENT-ORD IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN ENTRADA-ORD INICIO = ' FS-ENT-ORD
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+                                                                        
+           OPEN OUTPUT LISTADO.
+           IF FS-LISTADO IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN LISTADO = ' FS-LISTADO
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           OPEN EXTEND TENDENCIA.
+           IF FS-TENDENCIA IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN TENDENCIA = ' FS-TENDENCIA
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           OPEN INPUT COTIZDOL
+           IF FS-COTIZDOL IS EQUAL '00' THEN
+              READ COTIZDOL INTO REG-COTIZDOL
+              IF FS-COTIZDOL IS EQUAL '00' THEN
+                 MOVE REG-COTIZDOL TO WS-COTIZACION-DOLAR
+              END-IF
+              CLOSE COTIZDOL
+           ELSE
+              DISPLAY '* SIN COTIZACION DEL DOLAR, SE USA '
+                      'EL VALOR POR DEFECTO = ' WS-COTIZACION-DOLAR
+           END-IF
+           DISPLAY 'COTIZACION DEL DOLAR A UTILIZAR: '
+                    WS-COTIZACION-DOLAR
+
+           PERFORM 2500-LEER-I THRU 2500-LEER-F.
                                                                         
            IF WS-FIN-LECTURA 
               DISPLAY '* ARCHIVO ENTRADA VACÍO EN INICIO' FS-ENT 
@@ -179,7 +316,77 @@
               WRITE REG-SALIDA FROM WS-SUC-LINEA-IMP AFTER 1 
            END-IF. 
                                                                         
-       1000-INICIO-F. EXIT. 
+       1000-INICIO-F. EXIT.
+
+
+      *---- CARGA EN MEMORIA EL MAESTRO DE SUCURSALES VáLIDAS --------
+       1050-CARGAR-SUCURSALES-I.
+
+           OPEN INPUT SUCURSAL
+           IF FS-SUC IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN OPEN SUCURSAL = ' FS-SUC
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           ELSE
+              PERFORM 1060-LEER-SUC-MAE-I THRU 1060-LEER-SUC-MAE-F
+                 UNTIL FS-SUC IS NOT EQUAL '00'
+              CLOSE SUCURSAL
+           END-IF.
+
+       1050-CARGAR-SUCURSALES-F. EXIT.
+
+
+      *---- LEE UN REGISTRO DEL MAESTRO Y LO AGREGA A LA TABLA -------
+       1060-LEER-SUC-MAE-I.
+
+           READ SUCURSAL INTO REG-SUCURSAL-MAE
+
+           IF FS-SUC IS EQUAL '00' THEN
+              IF WS-TABLA-SUC-CANT < WS-TABLA-SUC-MAX THEN
+                 ADD 1 TO WS-TABLA-SUC-CANT
+                 MOVE REG-SUCURSAL-MAE TO
+                      WS-TABLA-SUC-NRO(WS-TABLA-SUC-CANT)
+              ELSE
+                 DISPLAY '* TABLA DE SUCURSALES LLENA - SIN CARGAR'
+              END-IF
+           ELSE
+              IF FS-SUC IS NOT EQUAL '10' THEN
+                 DISPLAY '* ERROR EN LECTURA SUCURSAL = ' FS-SUC
+                 MOVE 9999 TO RETURN-CODE
+                 SET WS-FIN-LECTURA TO TRUE
+              END-IF
+           END-IF.
+
+       1060-LEER-SUC-MAE-F. EXIT.
+
+
+      *---- VALIDA EL NúMERO DE SUCURSAL CONTRA EL MAESTRO -----------
+       2050-VALIDAR-SUCURSAL-I.
+
+           MOVE 'NO' TO WS-SUC-VALIDA
+           PERFORM 2055-BUSCAR-SUC-I THRU 2055-BUSCAR-SUC-F
+              VARYING WS-TABLA-SUC-IDX FROM 1 BY 1
+              UNTIL WS-TABLA-SUC-IDX > WS-TABLA-SUC-CANT
+                 OR WS-SUC-VALIDA EQUAL 'SI'
+
+           IF WS-SUC-VALIDA IS NOT EQUAL 'SI' THEN
+              DISPLAY '----------------------------'
+              DISPLAY '* SUCURSAL INEXISTENTE EN EL MAESTRO: '
+                       CLIS-SUC
+              ADD 1 TO WS-SUC-ERRONEAS
+           END-IF.
+
+       2050-VALIDAR-SUCURSAL-F. EXIT.
+
+
+      *---- BUSCA LA SUCURSAL EN LA TABLA DE MAESTRO -----------------
+       2055-BUSCAR-SUC-I.
+
+           IF WS-TABLA-SUC-NRO(WS-TABLA-SUC-IDX) IS EQUAL CLIS-SUC
+              MOVE 'SI' TO WS-SUC-VALIDA
+           END-IF.
+
+       2055-BUSCAR-SUC-F. EXIT.
                                                                         
                                                                         
       *-------------------------------------------------------------- 
@@ -260,71 +467,124 @@
            MOVE "TIPO: "          TO  WS-TEXT2-IMP 
            MOVE WS-TIPO-ANT       TO  WS-TIPO-IMP 
            MOVE "  "              TO  WS-TEXT3-IMP 
-           MOVE WS-IMP-TIPO-SUM   TO  WS-IMP-TIPO-IMP 
-           WRITE REG-SALIDA FROM WS-TIPO-LINEA-IMP AFTER 1 
-                                                                        
-           ADD WS-IMP-TIPO-SUM TO WS-IMP-SUC-SUM 
-           MOVE 1 TO WS-TIPO-CANT 
-           MOVE CLIS-IMPORTE TO WS-IMP-TIPO-SUM 
-           MOVE CLIS-TIPO  TO WS-TIPO-ANT. 
-                                                                        
-       2600-CORTE-MENOR-F. EXIT. 
+           MOVE WS-IMP-TIPO-SUM   TO  WS-IMP-TIPO-IMP
+           WRITE REG-SALIDA FROM WS-TIPO-LINEA-IMP AFTER 1
+
+           PERFORM 2650-GRABAR-TENDENCIA-I THRU 2650-GRABAR-TENDENCIA-F
+
+           ADD WS-IMP-TIPO-SUM TO WS-IMP-SUC-SUM
+           MOVE 1 TO WS-TIPO-CANT
+           MOVE CLIS-IMPORTE TO WS-IMP-TIPO-SUM
+           MOVE CLIS-TIPO  TO WS-TIPO-ANT.
+
+       2600-CORTE-MENOR-F. EXIT.
+
+
+      *---- GRABA UN RENGLON DE TENDENCIA MES A MES (SUC/TIPO) --------
+       2650-GRABAR-TENDENCIA-I.
+
+           MOVE WS-FECHA-PROCESO-AAAAMMDD TO TND-FECHA
+           MOVE WS-SUC-ANT                TO TND-SUCURSAL
+           MOVE WS-TIPO-ANT               TO TND-TIPO-CTA
+           MOVE WS-TIPO-CANT              TO TND-CANTIDAD
+           MOVE WS-IMP-TIPO-SUM           TO TND-IMPORTE
+
+           WRITE REG-TENDENCIA FROM WS-REG-TENDENCIA-IMP
+           IF FS-TENDENCIA IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE TENDENCIA = ' FS-TENDENCIA
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+       2650-GRABAR-TENDENCIA-F. EXIT.
                                                                         
                                                                         
       *-------------------------------------------------------------- 
-       2500-LEER-I. 
-                                                                        
-           READ ENTRADA INTO REG-CLIENTES 
-                                                                        
-           EVALUATE FS-ENT 
-              WHEN '00' 
-                 ADD 1 TO WS-REGISTROS-CANT 
-                 CONTINUE 
-              WHEN '10' 
-                 SET WS-FIN-LECTURA TO TRUE 
-              WHEN OTHER 
-                 DISPLAY '*ERROR EN LECTURA ENTRADA INICIO : ' FS-ENT
-                 SET WS-FIN-LECTURA TO TRUE 
-           END-EVALUATE. 
-                                                                     
-       2500-LEER-F. EXIT. 
+       2500-LEER-I.
+
+           MOVE 'NO' TO WS-SUC-VALIDA
+           PERFORM 2510-LEER-UNO-I THRU 2510-LEER-UNO-F
+              UNTIL WS-FIN-LECTURA OR WS-SUC-VALIDA EQUAL 'SI'.
+
+       2500-LEER-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       2510-LEER-UNO-I.
+
+           READ ENTRADA-ORD INTO REG-CLIENTES
+
+           EVALUATE FS-ENT-ORD
+              WHEN '00'
+                 ADD 1 TO WS-REGISTROS-CANT
+                 PERFORM 2050-VALIDAR-SUCURSAL-I
+                    THRU 2050-VALIDAR-SUCURSAL-F
+              WHEN '10'
+                 SET WS-FIN-LECTURA TO TRUE
+                 MOVE 'SI' TO WS-SUC-VALIDA
+              WHEN OTHER
+                 DISPLAY '*ERROR EN LECTURA ENTRADA-ORD INICIO : '
+                          FS-ENT-ORD
+                 SET WS-FIN-LECTURA TO TRUE
+                 MOVE 'SI' TO WS-SUC-VALIDA
+           END-EVALUATE.
+
+       2510-LEER-UNO-F. EXIT.
                                                                      
                                                                      
       *--------------------------------------------------------------
        9999-FINAL-I. 
                                                                      
-           MOVE WS-REGISTROS-CANT TO WS-REGISTROS-PRINT 
-           MOVE WS-TOTAL-SUM TO WS-SALDO-PRINT 
-           DISPLAY ' ' 
-           DISPLAY '**********************************************' 
-           DISPLAY 'TOTAL REGISTROS = ' WS-REGISTROS-PRINT. 
-           DISPLAY 'TOTAL SALDO = ' WS-SALDO-PRINT. 
-
-      *    IMPRESION                                                                     
-           MOVE SPACES       TO WS-SUC-LINEA-IMP 
-           MOVE "********************" TO WS-SEPARADOR-IMP 
-           MOVE "TOTAL REGISTROS = " TO WS-TEXT4-IMP 
-           MOVE WS-REGISTROS-PRINT TO WS-REGISTROS-IMP 
-           MOVE "TOTAL SALDO = " TO WS-TEXT5-IMP 
-           MOVE WS-SALDO-PRINT TO WS-SALDO-IMP 
-                                                                     
-           WRITE REG-SALIDA FROM WS-SEPARADOR-IMP AFTER 1 
-           WRITE REG-SALIDA FROM WS-TOTALR-LINEA-IMP AFTER 1 
-           WRITE REG-SALIDA FROM WS-TOTALS-LINEA-IMP AFTER 1 
+           COMPUTE WS-TOTAL-SUM-USD ROUNDED =
+                   WS-TOTAL-SUM / WS-COTIZACION-DOLAR
+
+           MOVE WS-REGISTROS-CANT TO WS-REGISTROS-PRINT
+           MOVE WS-TOTAL-SUM TO WS-SALDO-PRINT
+           DISPLAY ' '
+           DISPLAY '**********************************************'
+           DISPLAY 'TOTAL REGISTROS = ' WS-REGISTROS-PRINT.
+           DISPLAY 'TOTAL SALDO = ' WS-SALDO-PRINT.
+           DISPLAY 'COTIZACION DEL DOLAR UTILIZADA = '
+                    WS-COTIZACION-DOLAR.
+           DISPLAY 'TOTAL SALDO EQUIVALENTE EN U$S = '
+                    WS-TOTAL-SUM-USD.
+           DISPLAY 'SUCURSALES RECHAZADAS = ' WS-SUC-ERRONEAS.
+
+      *    IMPRESION
+           MOVE SPACES       TO WS-SUC-LINEA-IMP
+           MOVE "********************" TO WS-SEPARADOR-IMP
+           MOVE "TOTAL REGISTROS = " TO WS-TEXT4-IMP
+           MOVE WS-REGISTROS-PRINT TO WS-REGISTROS-IMP
+           MOVE "TOTAL SALDO = " TO WS-TEXT5-IMP
+           MOVE WS-SALDO-PRINT TO WS-SALDO-IMP
+           MOVE "TOTAL SALDO EQUIVALENTE EN U$S = " TO WS-TEXT6-IMP
+           MOVE WS-TOTAL-SUM-USD TO WS-SALDO-USD-IMP
+
+           WRITE REG-SALIDA FROM WS-SEPARADOR-IMP AFTER 1
+           WRITE REG-SALIDA FROM WS-TOTALR-LINEA-IMP AFTER 1
+           WRITE REG-SALIDA FROM WS-TOTALS-LINEA-IMP AFTER 1
+           WRITE REG-SALIDA FROM WS-TOTALUSD-LINEA-IMP AFTER 1
                                                                      
                                                                      
-           CLOSE ENTRADA 
-           IF FS-ENT IS NOT EQUAL '00' 
-              DISPLAY '* ERROR EN CLOSE ENTRADA = ' FS-ENT 
-              MOVE 9999 TO RETURN-CODE 
-              SET WS-FIN-LECTURA TO TRUE 
-           END-IF. 
-                                                                        
-           CLOSE LISTADO 
-           IF FS-LISTADO IS NOT EQUAL '00' 
-              DISPLAY '* ERROR EN CLOSE LISTADO = ' FS-LISTADO 
-              MOVE 9999 TO RETURN-CODE 
-              SET WS-FIN-LECTURA TO TRUE 
-           END-IF. 
-                                                                        
-       9999-FINAL-F. EXIT.                                                                                                                                                       
\ No newline at end of file
+           CLOSE ENTRADA-ORD
+           IF FS-ENT-ORD IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN CLOSE ENTRADA-ORD = ' FS-ENT-ORD
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+                                                                        
+           CLOSE LISTADO
+           IF FS-LISTADO IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN CLOSE LISTADO = ' FS-LISTADO
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           CLOSE TENDENCIA
+           IF FS-TENDENCIA IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN CLOSE TENDENCIA = ' FS-TENDENCIA
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+       9999-FINAL-F. EXIT.
