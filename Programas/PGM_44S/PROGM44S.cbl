@@ -24,27 +24,53 @@
            DECIMAL-POINT IS COMMA. 
       
        INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-      
-           SELECT LISTADO ASSIGN DDLISTA 
-           FILE STATUS IS FS-LISTADO. 
-      
-      *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||| 
-       DATA DIVISION. 
-       FILE SECTION. 
-      
-       FD  LISTADO 
-           BLOCK CONTAINS 0 RECORDS 
-           RECORDING MODE IS F. 
-       01  REG-SALIDA     PIC X(93). 
-      
-      
+       FILE-CONTROL.
+
+           SELECT LISTADO ASSIGN DDLISTA
+           FILE STATUS IS FS-LISTADO.
+
+           SELECT CORTEFEC ASSIGN DDCORTE
+           FILE STATUS IS FS-CORTEFEC.
+
+      *---- COTIZACION DEL DOLAR DEL DIA (PARA EL TOTAL CONSOLIDADO) --
+           SELECT COTIZDOL ASSIGN DDCOTIZ
+           FILE STATUS IS FS-COTIZDOL.
+
+      *|||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  LISTADO
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-SALIDA     PIC X(93).
+
+       FD  CORTEFEC
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-CORTEFEC   PIC X(10).
+
+       FD  COTIZDOL
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-COTIZDOL   PIC 9(05)V99.
+
+
        WORKING-STORAGE SECTION. 
       *========================* 
       
-      *----------- STATUS ARCHIVOS  --------------------------------- 
-       77  FS-LISTADO              PIC XX       VALUE SPACES. 
-      
+      *----------- STATUS ARCHIVOS  ---------------------------------
+       77  FS-LISTADO              PIC XX       VALUE SPACES.
+       77  FS-CORTEFEC              PIC XX       VALUE SPACES.
+       77  FS-COTIZDOL               PIC XX       VALUE SPACES.
+
+      *----------- FECHA DE CORTE PARAMETRIZABLE  --------------------
+       77  WS-FECHA-CORTE           PIC X(10)    VALUE '2025-06-05'.
+
+      *----------- COTIZACION DEL DOLAR PARAMETRIZABLE ----------------
+       77  WS-COTIZACION-DOLAR   PIC S9(5)V9(2) USAGE COMP-3
+                                                 VALUE 1000,00.
+
        77  WS-STATUS-FIN           PIC X. 
            88  WS-FIN-LECTURA         VALUE 'Y'. 
            88  WS-NO-FIN-LECTURA      VALUE 'N'. 
@@ -60,29 +86,53 @@
        77  REG-NROCUEN   PIC S9(5)V USAGE COMP-3     VALUE ZEROES. 
        77  REG-SUCUEN    PIC S9(2)V USAGE COMP-3     VALUE ZEROES. 
        77  REG-NROCLI    PIC S9(3)V USAGE COMP-3     VALUE ZEROES. 
-       77  REG-SALDO     PIC S9(5)V9(2) USAGE COMP-3 VALUE ZEROES. 
-       77  REG-FECSAL    PIC X(10)                   VALUE SPACES. 
-      
-      
-      *----------- ACUMULADORES ------------------------------ 
-       77  WS-MAYOR-CANT         PIC 999             VALUE ZEROES. 
-       77  WS-MENOR-CANT         PIC 999             VALUE ZEROES. 
-       77  WS-SALD-MAY-SUM   PIC S9(5)V9(2) USAGE COMP-3 VALUE ZEROES. 
-       77  WS-SALD-MEN-SUM   PIC S9(5)V9(2) USAGE COMP-3 VALUE ZEROES. 
-       77  WS-SALD-TOT-SUM   PIC S9(5)V9(2) USAGE COMP-3 VALUE ZEROES. 
-       77  WS-REGISTROS-CANT     PIC 999             VALUE ZEROES. 
+       77  REG-SALDO     PIC S9(5)V9(2) USAGE COMP-3 VALUE ZEROES.
+       77  REG-FECSAL    PIC X(10)                   VALUE SPACES.
+       77  REG-SUBTIPO   PIC S9(2)V USAGE COMP-3     VALUE ZEROES.
+       77  REG-MONEDA    PIC S9(1)V USAGE COMP-3     VALUE ZEROES.
+
+
+      *----------- ACUMULADORES ------------------------------
+       77  WS-MAYOR-CANT         PIC 999             VALUE ZEROES.
+       77  WS-MENOR-CANT         PIC 999             VALUE ZEROES.
+       77  WS-SALD-MAY-SUM   PIC S9(5)V9(2) USAGE COMP-3 VALUE ZEROES.
+       77  WS-SALD-MEN-SUM   PIC S9(5)V9(2) USAGE COMP-3 VALUE ZEROES.
+       77  WS-SALD-TOT-SUM   PIC S9(5)V9(2) USAGE COMP-3 VALUE ZEROES.
+      *    TOTALES POR MONEDA (1 = PESOS, 2 = U$S)
+       77  WS-SALD-PESOS-SUM PIC S9(5)V9(2) USAGE COMP-3 VALUE ZEROES.
+       77  WS-SALD-DOLAR-SUM PIC S9(5)V9(2) USAGE COMP-3 VALUE ZEROES.
+      *    TOTAL CONSOLIDADO: PESOS + (DOLARES CONVERTIDOS A PESOS).
+      *    9 DIGITOS ENTEROS, IGUAL QUE WS-TOTAL-SUM-USD EN PGM5CCAF,
+      *    YA QUE WS-SALD-DOLAR-SUM * WS-COTIZACION-DOLAR PUEDE
+      *    NECESITAR HASTA 10 DIGITOS ENTEROS.
+       77  WS-SALD-CONSOL-SUM PIC S9(9)V9(2) USAGE COMP-3 VALUE ZEROES.
+       77  WS-REGISTROS-CANT     PIC 999             VALUE ZEROES.
        01  WS-LEIDOS-CANT        PIC 9(05)           VALUE ZEROES. 
        01  WS-IMPRESOS-CANT      PIC 9(05)           VALUE ZEROES. 
       
       *----------- FORMATEO ---------------------------------- 
        77  WS-MAYOR-PRINT        PIC ZZ9             VALUE ZEROES. 
        77  WS-MENOR-PRINT        PIC ZZ9             VALUE ZEROES. 
-       77  WS-REGISTROS-PRINT    PIC ZZ9             VALUE ZEROES. 
-       77  WS-SALDO-PRINT        PIC -$$$$$$$9,99    VALUE ZEROES. 
+       77  WS-REGISTROS-PRINT    PIC ZZ9             VALUE ZEROES.
+       77  WS-SALDO-PRINT        PIC -$$$$$$$9,99    VALUE ZEROES.
+       77  WS-SALDO-PESOS-PRINT  PIC -$$$$$$$9,99    VALUE ZEROES.
+       77  WS-SALDO-DOLAR-PRINT  PIC -$$$$$$$9,99    VALUE ZEROES.
+       77  WS-SALDO-CONSOL-PRINT PIC -$ZZZ.ZZZ.ZZ9,99   VALUE ZEROES.
       
       *-----------  SQL  -------------------------------------- 
        77  WS-SQLCODE     PIC +++999 USAGE DISPLAY   VALUE ZEROES. 
-       77  NOT-FOUND               PIC S9(9) COMP VALUE  +100. 
+       77  NOT-FOUND               PIC S9(9) COMP VALUE  +100.
+
+      *---- SQLCODES TRANSITORIOS DE CONTENCIÓN (REINTENTABLES) -------
+       77  WS-SQL-DEADLOCK         PIC S9(9) COMP VALUE  -911.
+       77  WS-SQL-TIMEOUT          PIC S9(9) COMP VALUE  -913.
+       77  WS-SQL-RECURSO          PIC S9(9) COMP VALUE  -904.
+
+       77  WS-DB2-REINTENTOS       PIC 9(02)      VALUE ZEROES.
+       77  WS-DB2-REINTENTOS-MAX   PIC 9(02)      VALUE 03.
+       77  WS-DB2-REINTENTAR       PIC X          VALUE 'N'.
+           88  WS-DB2-REINTENTAR-SI                VALUE 'S'.
+           88  WS-DB2-REINTENTAR-NO                VALUE 'N'.
        77  NOTFOUND-FORMAT         PIC -ZZZZZZZZZZ. 
       
       
@@ -200,21 +250,25 @@
       ******************************************************************
       * COBOL DECLARATION FOR TABLE KC02803.TBCURCTA                   *
       ******************************************************************
-      *    EXEC SQL DECLARE KC02803.TBCURCTA TABLE                      
-      *    ( TIPCUEN                        CHAR(2) NOT NULL,           
-      *      NROCUEN                        DECIMAL(5, 0) NOT NULL,     
-      *      SUCUEN                         DECIMAL(2, 0) NOT NULL,     
-      *      NROCLI                         DECIMAL(3, 0) NOT NULL,     
-      *      SALDO                          DECIMAL(7, 2) NOT NULL,     
-      *      FECSAL                         DATE NOT NULL               
-      *    ) END-EXEC.                                                  
-       01  DCLTBCURCTA.                                                 
+      *    EXEC SQL DECLARE KC02803.TBCURCTA TABLE
+      *    ( TIPCUEN                        CHAR(2) NOT NULL,
+      *      NROCUEN                        DECIMAL(5, 0) NOT NULL,
+      *      SUCUEN                         DECIMAL(2, 0) NOT NULL,
+      *      NROCLI                         DECIMAL(3, 0) NOT NULL,
+      *      SALDO                          DECIMAL(7, 2) NOT NULL,
+      *      FECSAL                         DATE NOT NULL,
+      *      SUBTIPO                        DECIMAL(2, 0) NOT NULL,
+      *      MONEDA                         DECIMAL(1, 0) NOT NULL
+      *    ) END-EXEC.
+       01  DCLTBCURCTA.
            10 CTA-TIPCUEN          PIC X(2).
            10 CTA-NROCUEN          PIC S9(5)V USAGE COMP-3.
            10 CTA-SUCUEN           PIC S9(2)V USAGE COMP-3.
            10 CTA-NROCLI           PIC S9(3)V USAGE COMP-3.
            10 CTA-SALDO            PIC S9(5)V9(2) USAGE COMP-3.
-           10 CTA-FECSAL           PIC X(10).           
+           10 CTA-FECSAL           PIC X(10).
+           10 CTA-SUBTIPO          PIC S9(2)V USAGE COMP-3.
+           10 CTA-MONEDA           PIC S9(1)V USAGE COMP-3.
       *//////////////////////////////////////////////////////////////
       
       *---- SQLCA COMMUNICATION AREA CON EL DB2  -------------------- 
@@ -222,16 +276,18 @@
       *      EXEC SQL INCLUDE TBCURCTA END-EXEC. 
       
            EXEC SQL 
-              DECLARE CURSORCTA CURSOR FOR 
-                 SELECT A.TIPCUEN, 
-                        A.NROCUEN, 
-                        A.SUCUEN, 
-                        A.NROCLI, 
-                        A.SALDO, 
-                        A.FECSAL 
-                 FROM KC02803.TBCURCTA A 
-                 WHERE A.FECSAL < '2025-06-05' 
-                 ORDER BY A.SUCUEN, A.TIPCUEN 
+              DECLARE CURSORCTA CURSOR FOR
+                 SELECT A.TIPCUEN,
+                        A.NROCUEN,
+                        A.SUCUEN,
+                        A.NROCLI,
+                        A.SALDO,
+                        A.FECSAL,
+                        A.SUBTIPO,
+                        A.MONEDA
+                 FROM KC02803.TBCURCTA A
+                 WHERE A.FECSAL < :WS-FECHA-CORTE
+                 ORDER BY A.SUCUEN, A.TIPCUEN
       
            END-EXEC. 
       
@@ -257,22 +313,56 @@
            MOVE WS-FECHA-DD TO IMP-TIT-DD 
            MOVE WS-LINEA-FIJA TO WS-CUENTA-LINEA 
       
-           OPEN OUTPUT LISTADO 
-           IF FS-LISTADO IS NOT EQUAL '00' THEN 
-              DISPLAY '* ERROR EN OPEN LISTADO = ' FS-LISTADO 
-              MOVE 9999 TO RETURN-CODE 
-              SET  WS-FIN-LECTURA TO TRUE 
-           END-IF 
-      
-           EXEC SQL OPEN CURSORCTA END-EXEC 
-           IF SQLCODE NOT EQUAL ZEROS THEN 
-              MOVE SQLCODE TO WS-SQLCODE 
-              DISPLAY '* ERROR OPEN CURSOR = ' WS-SQLCODE 
-              MOVE 9999 TO RETURN-CODE 
-              SET WS-FIN-LECTURA TO TRUE 
-           END-IF 
-      
-           PERFORM 4000-LEER-FETCH-I THRU 4000-LEER-FETCH-F 
+           OPEN OUTPUT LISTADO
+           IF FS-LISTADO IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN OPEN LISTADO = ' FS-LISTADO
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF
+
+           OPEN INPUT CORTEFEC
+           IF FS-CORTEFEC IS EQUAL '00' THEN
+              READ CORTEFEC INTO REG-CORTEFEC
+              IF FS-CORTEFEC IS EQUAL '00' THEN
+                 MOVE REG-CORTEFEC TO WS-FECHA-CORTE
+              END-IF
+              CLOSE CORTEFEC
+           ELSE
+              DISPLAY '* SIN CONTROL DE FECHA DE CORTE, SE USA ' 
+                      'EL VALOR POR DEFECTO = ' WS-FECHA-CORTE
+           END-IF
+           DISPLAY 'FECHA DE CORTE A UTILIZAR: ' WS-FECHA-CORTE
+
+           OPEN INPUT COTIZDOL
+           IF FS-COTIZDOL IS EQUAL '00' THEN
+              READ COTIZDOL INTO REG-COTIZDOL
+              IF FS-COTIZDOL IS EQUAL '00' THEN
+                 MOVE REG-COTIZDOL TO WS-COTIZACION-DOLAR
+              END-IF
+              CLOSE COTIZDOL
+           ELSE
+              DISPLAY '* SIN COTIZACION DEL DOLAR, SE USA '
+                      'EL VALOR POR DEFECTO = ' WS-COTIZACION-DOLAR
+           END-IF
+           DISPLAY 'COTIZACION DEL DOLAR A UTILIZAR: '
+                    WS-COTIZACION-DOLAR
+
+           SET WS-DB2-REINTENTAR-SI TO TRUE
+           PERFORM 1010-ABRIR-CURSOR-I
+              THRU 1010-ABRIR-CURSOR-F
+              VARYING WS-DB2-REINTENTOS FROM 1 BY 1
+              UNTIL WS-DB2-REINTENTAR-NO
+                 OR WS-DB2-REINTENTOS > WS-DB2-REINTENTOS-MAX
+
+           IF WS-DB2-REINTENTOS > WS-DB2-REINTENTOS-MAX
+              AND WS-DB2-REINTENTAR-SI THEN
+              DISPLAY '* DB2 SIGUE BLOQUEADO TRAS '
+                       WS-DB2-REINTENTOS-MAX ' REINTENTOS'
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF
+
+           PERFORM 4000-LEER-FETCH-I THRU 4000-LEER-FETCH-F
            
            IF WS-FIN-LECTURA THEN 
               DISPLAY '* TABLA VACÍA EN INICIO' 
@@ -286,11 +376,36 @@
       
            END-IF. 
       
-       1000-INICIO-F. EXIT. 
-      
-      
-      *-------------------------------------------------------------- 
-       2000-PROCESO-I. 
+       1000-INICIO-F. EXIT.
+
+
+      *---- ABRIR CURSOR, CON REINTENTO SI DB2 ESTÁ BLOQUEADO --------
+       1010-ABRIR-CURSOR-I.
+
+           EXEC SQL OPEN CURSORCTA END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN ZEROS
+                 SET WS-DB2-REINTENTAR-NO TO TRUE
+              WHEN WS-SQL-DEADLOCK
+              WHEN WS-SQL-TIMEOUT
+                 DISPLAY '* BLOQUEO/TIMEOUT DB2, REINTENTANDO: '
+                          SQLCODE
+                 SET WS-DB2-REINTENTAR-SI TO TRUE
+              WHEN WS-SQL-RECURSO
+                 DISPLAY '* RECURSO DB2 NO DISPONIBLE: ' SQLCODE
+                 SET WS-DB2-REINTENTAR-SI TO TRUE
+              WHEN OTHER
+                 MOVE SQLCODE TO WS-SQLCODE
+                 DISPLAY '* ERROR OPEN CURSOR = ' WS-SQLCODE
+                 SET WS-DB2-REINTENTAR-NO TO TRUE
+           END-EVALUATE.
+
+       1010-ABRIR-CURSOR-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       2000-PROCESO-I.
       
            IF WS-PRIMER-REG EQUAL 'SI' THEN 
               MOVE 'NO' TO WS-PRIMER-REG 
@@ -413,42 +528,81 @@
        2300-CORTE-MENOR-F. EXIT. 
       
       *--------------------------------------------------------------- 
-       4000-LEER-FETCH-I. 
-      
-           EXEC SQL 
-              FETCH CURSORCTA INTO :DCLTBCURCTA.CTA-TIPCUEN, 
-                                   :DCLTBCURCTA.CTA-NROCUEN, 
-                                   :DCLTBCURCTA.CTA-SUCUEN, 
-                                   :DCLTBCURCTA.CTA-NROCLI, 
-                                   :DCLTBCURCTA.CTA-SALDO, 
-                                   :DCLTBCURCTA.CTA-FECSAL 
-           END-EXEC 
-      
-           EVALUATE SQLCODE 
-              WHEN ZEROS 
-                 MOVE SPACES      TO IMP-REG-LISTADO 
-                 MOVE ' | ' TO IMP-COL-1 IMP-COL-2 IMP-COL-3 
-                 MOVE ' | ' TO IMP-COL-4 IMP-COL-5 IMP-COL-6 
-                 MOVE CTA-TIPCUEN TO REG-TIPCUEN IMP-TIPCUEN 
-                 MOVE CTA-NROCUEN TO REG-NROCUEN IMP-NROCUEN 
-                 MOVE CTA-SUCUEN  TO REG-SUCUEN  IMP-SUCUEN-SUB 
-                 MOVE CTA-NROCLI  TO REG-NROCLI  IMP-NROCLI 
-                 MOVE CTA-SALDO   TO REG-SALDO   IMP-SALDO 
-                 MOVE CTA-FECSAL  TO REG-FECSAL  FECHA-MODIF 
-                 MOVE FECHA-MODIF TO IMP-FECSAL 
-                 ADD 1            TO WS-LEIDOS-CANT 
-      
-              WHEN +100 
-                 SET WS-FIN-LECTURA TO TRUE 
-      *           MOVE 99999 TO WS-CLI-CLAVE 
-              WHEN OTHER 
-                 MOVE SQLCODE TO WS-SQLCODE 
-                 DISPLAY 'ERROR FETCH CURSOR: ' WS-SQLCODE 
-                 SET WS-FIN-LECTURA TO TRUE 
-      *           MOVE 99999 TO WS-CLI-CLAVE 
-           END-EVALUATE. 
-      
-       4000-LEER-FETCH-F. EXIT. 
+       4000-LEER-FETCH-I.
+
+           SET WS-DB2-REINTENTAR-SI TO TRUE
+           PERFORM 4010-FETCH-CURSOR-I
+              THRU 4010-FETCH-CURSOR-F
+              VARYING WS-DB2-REINTENTOS FROM 1 BY 1
+              UNTIL WS-DB2-REINTENTAR-NO
+                 OR WS-DB2-REINTENTOS > WS-DB2-REINTENTOS-MAX
+
+           IF WS-DB2-REINTENTOS > WS-DB2-REINTENTOS-MAX
+              AND WS-DB2-REINTENTAR-SI THEN
+              DISPLAY '* DB2 SIGUE BLOQUEADO TRAS '
+                       WS-DB2-REINTENTOS-MAX ' REINTENTOS'
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+       4000-LEER-FETCH-F. EXIT.
+
+
+      *---- FETCH DEL CURSOR, CON REINTENTO SI DB2 ESTÁ BLOQUEADO ----
+       4010-FETCH-CURSOR-I.
+
+           EXEC SQL
+              FETCH CURSORCTA INTO :DCLTBCURCTA.CTA-TIPCUEN,
+                                   :DCLTBCURCTA.CTA-NROCUEN,
+                                   :DCLTBCURCTA.CTA-SUCUEN,
+                                   :DCLTBCURCTA.CTA-NROCLI,
+                                   :DCLTBCURCTA.CTA-SALDO,
+                                   :DCLTBCURCTA.CTA-FECSAL,
+                                   :DCLTBCURCTA.CTA-SUBTIPO,
+                                   :DCLTBCURCTA.CTA-MONEDA
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN ZEROS
+                 MOVE SPACES      TO IMP-REG-LISTADO
+                 MOVE ' | ' TO IMP-COL-1 IMP-COL-2 IMP-COL-3
+                 MOVE ' | ' TO IMP-COL-4 IMP-COL-5 IMP-COL-6
+                 MOVE CTA-TIPCUEN TO REG-TIPCUEN IMP-TIPCUEN
+                 MOVE CTA-NROCUEN TO REG-NROCUEN IMP-NROCUEN
+                 MOVE CTA-SUCUEN  TO REG-SUCUEN  IMP-SUCUEN-SUB
+                 MOVE CTA-NROCLI  TO REG-NROCLI  IMP-NROCLI
+                 MOVE CTA-SALDO   TO REG-SALDO   IMP-SALDO
+                 MOVE CTA-FECSAL  TO REG-FECSAL  FECHA-MODIF
+                 MOVE CTA-SUBTIPO TO REG-SUBTIPO
+                 MOVE CTA-MONEDA  TO REG-MONEDA
+                 MOVE FECHA-MODIF TO IMP-FECSAL
+                 ADD 1            TO WS-LEIDOS-CANT
+
+                 IF REG-MONEDA IS EQUAL 2 THEN
+                    ADD CTA-SALDO TO WS-SALD-DOLAR-SUM
+                 ELSE
+                    ADD CTA-SALDO TO WS-SALD-PESOS-SUM
+                 END-IF
+                 SET WS-DB2-REINTENTAR-NO TO TRUE
+
+              WHEN +100
+                 SET WS-FIN-LECTURA TO TRUE
+                 SET WS-DB2-REINTENTAR-NO TO TRUE
+              WHEN WS-SQL-DEADLOCK
+              WHEN WS-SQL-TIMEOUT
+                 DISPLAY '* BLOQUEO/TIMEOUT DB2, REINTENTANDO: '
+                          SQLCODE
+                 SET WS-DB2-REINTENTAR-SI TO TRUE
+              WHEN WS-SQL-RECURSO
+                 DISPLAY '* RECURSO DB2 NO DISPONIBLE: ' SQLCODE
+                 SET WS-DB2-REINTENTAR-SI TO TRUE
+              WHEN OTHER
+                 MOVE SQLCODE TO WS-SQLCODE
+                 DISPLAY 'ERROR FETCH CURSOR: ' WS-SQLCODE
+                 SET WS-FIN-LECTURA TO TRUE
+                 SET WS-DB2-REINTENTAR-NO TO TRUE
+           END-EVALUATE.
+
+       4010-FETCH-CURSOR-F. EXIT.
       
       
       *--------------------------------------------------------- 
@@ -558,12 +712,25 @@
       *-------------------------------------------------------------- 
        9999-FINAL-I. 
       
-           MOVE WS-REGISTROS-CANT TO WS-REGISTROS-PRINT 
-           MOVE WS-SALD-TOT-SUM   TO WS-SALDO-PRINT 
-           DISPLAY '____________________________________________' 
-           DISPLAY 'LEIDOS      : ' WS-LEIDOS-CANT 
-           DISPLAY 'IMPRESOS    : ' WS-IMPRESOS-CANT 
-           DISPLAY 'TOTAL SALDOS: ' WS-SALDO-PRINT 
+           MOVE WS-REGISTROS-CANT  TO WS-REGISTROS-PRINT
+           MOVE WS-SALD-TOT-SUM    TO WS-SALDO-PRINT
+           COMPUTE WS-SALD-CONSOL-SUM =
+                   WS-SALD-PESOS-SUM +
+                   (WS-SALD-DOLAR-SUM * WS-COTIZACION-DOLAR)
+
+           MOVE WS-SALD-PESOS-SUM  TO WS-SALDO-PESOS-PRINT
+           MOVE WS-SALD-DOLAR-SUM  TO WS-SALDO-DOLAR-PRINT
+           MOVE WS-SALD-CONSOL-SUM TO WS-SALDO-CONSOL-PRINT
+           DISPLAY '____________________________________________'
+           DISPLAY 'LEIDOS      : ' WS-LEIDOS-CANT
+           DISPLAY 'IMPRESOS    : ' WS-IMPRESOS-CANT
+           DISPLAY 'TOTAL SALDOS: ' WS-SALDO-PRINT
+           DISPLAY 'TOTAL SALDOS EN PESOS: ' WS-SALDO-PESOS-PRINT
+           DISPLAY 'TOTAL SALDOS EN U$S  : ' WS-SALDO-DOLAR-PRINT
+           DISPLAY 'COTIZACION DEL DOLAR UTILIZADA: '
+                    WS-COTIZACION-DOLAR
+           DISPLAY 'TOTAL CONSOLIDADO EN PESOS (U$S A PESOS): '
+                    WS-SALDO-CONSOL-PRINT
       
            EXEC SQL CLOSE CURSORCTA END-EXEC 
       
