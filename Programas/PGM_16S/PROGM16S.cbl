@@ -33,8 +33,13 @@
            88  WS-NO-FIN-LECTURA                     VALUE 'N'. 
       
       
-      *----------- VARIABLES  ---------------------------------------- 
-       77  WS-SUCUEN-ANT           PIC 99            VALUE ZERO. 
+      *----------- VARIABLES  ----------------------------------------
+       77  WS-SUCUEN-ANT           PIC 99            VALUE ZERO.
+
+      *----------- MODO DE REPORTE (SALDOS POSITIVOS O NEGATIVOS) ----
+       77  WS-MODO-REPORTE         PIC X             VALUE 'P'.
+           88  WS-MODO-POSITIVO                      VALUE 'P'.
+           88  WS-MODO-NEGATIVO                      VALUE 'N'.
       
       
       *----------- ACUMULADORES -------------------------------------- 
@@ -44,7 +49,18 @@
        77  WS-TOTAL-PRINT          PIC ZZZ9.
       
       *----------- SQL ----------------------------------------------
-       77  WS-SQLCODE       PIC +++999 USAGE DISPLAY VALUE ZEROS. 
+       77  WS-SQLCODE       PIC +++999 USAGE DISPLAY VALUE ZEROS.
+
+      *----------- SQLCODES TRANSITORIOS DE CONTENCIÓN (REINTENTABLES)
+       77  WS-SQL-DEADLOCK  PIC S9(9) COMP            VALUE  -911.
+       77  WS-SQL-TIMEOUT   PIC S9(9) COMP            VALUE  -913.
+       77  WS-SQL-RECURSO   PIC S9(9) COMP            VALUE  -904.
+
+       77  WS-DB2-REINTENTOS      PIC 9(02)           VALUE ZEROES.
+       77  WS-DB2-REINTENTOS-MAX  PIC 9(02)           VALUE 03.
+       77  WS-DB2-REINTENTAR      PIC X               VALUE 'N'.
+           88  WS-DB2-REINTENTAR-SI                   VALUE 'S'.
+           88  WS-DB2-REINTENTAR-NO                   VALUE 'N'.
        77  REG-SALDO               PIC -Z(09).99     VALUE ZEROES.
        77  REG-TIPCUEN             PIC Z9            VALUE ZEROES.
        77  REG-NROCUEN             PIC 9(05)         VALUE ZEROES.
@@ -102,10 +118,11 @@
                         B.NOMAPE, 
                         A.SALDO, 
                         A.FECSAL 
-                 FROM  KC02803.TBCURCTA A 
-                 INNER JOIN KC02803.TBCURCLI B 
-                 ON  A.NROCLI = B.NROCLI 
-                 WHERE A.SALDO > 0 
+                 FROM  KC02803.TBCURCTA A
+                 INNER JOIN KC02803.TBCURCLI B
+                 ON  A.NROCLI = B.NROCLI
+                 WHERE (:WS-MODO-REPORTE = 'P' AND A.SALDO > 0)
+                    OR (:WS-MODO-REPORTE = 'N' AND A.SALDO <= 0)
                  ORDER BY A.SUCUEN ASC
                                          
             END-EXEC. 
@@ -127,19 +144,37 @@
       
       
       *--------------------------------------------------------------
-       1000-INICIO-I. 
-      
-           SET WS-NO-FIN-LECTURA TO TRUE 
-      
-           EXEC SQL OPEN ITEM_CURSOR END-EXEC 
-            IF SQLCODE NOT EQUAL ZEROS THEN
-              MOVE SQLCODE TO WS-SQLCODE 
-              DISPLAY '* ERROR OPEN CURSOR = ' WS-SQLCODE 
-              MOVE 9999 TO RETURN-CODE 
-              SET WS-FIN-LECTURA TO TRUE 
+       1000-INICIO-I.
+
+           SET WS-NO-FIN-LECTURA TO TRUE
+
+           ACCEPT WS-MODO-REPORTE FROM SYSIN
+           IF NOT WS-MODO-POSITIVO AND NOT WS-MODO-NEGATIVO THEN
+              SET WS-MODO-POSITIVO TO TRUE
            END-IF
-      
-           PERFORM 2100-FETCH-I THRU 2100-FETCH-F 
+
+           IF WS-MODO-NEGATIVO THEN
+              DISPLAY 'MODO: CUENTAS CON SALDO CERO O NEGATIVO'
+           ELSE
+              DISPLAY 'MODO: CUENTAS CON SALDO POSITIVO'
+           END-IF
+
+           SET WS-DB2-REINTENTAR-SI TO TRUE
+           PERFORM 1010-ABRIR-CURSOR-I
+              THRU 1010-ABRIR-CURSOR-F
+              VARYING WS-DB2-REINTENTOS FROM 1 BY 1
+              UNTIL WS-DB2-REINTENTAR-NO
+                 OR WS-DB2-REINTENTOS > WS-DB2-REINTENTOS-MAX
+
+           IF WS-DB2-REINTENTOS > WS-DB2-REINTENTOS-MAX
+              AND WS-DB2-REINTENTAR-SI THEN
+              DISPLAY '* DB2 SIGUE BLOQUEADO TRAS '
+                       WS-DB2-REINTENTOS-MAX ' REINTENTOS'
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF
+
+           PERFORM 2100-FETCH-I THRU 2100-FETCH-F
            
            IF WS-FIN-LECTURA THEN 
               DISPLAY '* TABLA VACÍA EN INICIO' 
@@ -149,11 +184,36 @@
       
            END-IF.            
       
-       1000-INICIO-F. EXIT. 
-      
-      
+       1000-INICIO-F. EXIT.
+
+
+      *---- ABRIR CURSOR, CON REINTENTO SI DB2 ESTÁ BLOQUEADO --------
+       1010-ABRIR-CURSOR-I.
+
+           EXEC SQL OPEN ITEM_CURSOR END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN ZEROS
+                 SET WS-DB2-REINTENTAR-NO TO TRUE
+              WHEN WS-SQL-DEADLOCK
+              WHEN WS-SQL-TIMEOUT
+                 DISPLAY '* BLOQUEO/TIMEOUT DB2, REINTENTANDO: '
+                          SQLCODE
+                 SET WS-DB2-REINTENTAR-SI TO TRUE
+              WHEN WS-SQL-RECURSO
+                 DISPLAY '* RECURSO DB2 NO DISPONIBLE: ' SQLCODE
+                 SET WS-DB2-REINTENTAR-SI TO TRUE
+              WHEN OTHER
+                 MOVE SQLCODE TO WS-SQLCODE
+                 DISPLAY '* ERROR OPEN CURSOR = ' WS-SQLCODE
+                 SET WS-DB2-REINTENTAR-NO TO TRUE
+           END-EVALUATE.
+
+       1010-ABRIR-CURSOR-F. EXIT.
+
+
       *-------------------------------------------------------------
-       2000-PROCESO-I. 
+       2000-PROCESO-I.
        
            PERFORM 2100-FETCH-I THRU 2100-FETCH-F 
       
@@ -174,8 +234,28 @@
       
       *--------------------------------------------------------------
        2100-FETCH-I.
-      
-           EXEC SQL 
+
+           SET WS-DB2-REINTENTAR-SI TO TRUE
+           PERFORM 2110-FETCH-CURSOR-I
+              THRU 2110-FETCH-CURSOR-F
+              VARYING WS-DB2-REINTENTOS FROM 1 BY 1
+              UNTIL WS-DB2-REINTENTAR-NO
+                 OR WS-DB2-REINTENTOS > WS-DB2-REINTENTOS-MAX
+
+           IF WS-DB2-REINTENTOS > WS-DB2-REINTENTOS-MAX
+              AND WS-DB2-REINTENTAR-SI THEN
+              DISPLAY '* DB2 SIGUE BLOQUEADO TRAS '
+                       WS-DB2-REINTENTOS-MAX ' REINTENTOS'
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+       2100-FETCH-F. EXIT.
+
+
+      *---- FETCH DEL CURSOR, CON REINTENTO SI DB2 ESTÁ BLOQUEADO ----
+       2110-FETCH-CURSOR-I.
+
+           EXEC SQL
               FETCH ITEM_CURSOR INTO :DCLTBCURCTA.CTA-TIPCUEN,
                                      :DCLTBCURCTA.CTA-NROCUEN,
                                      :DCLTBCURCTA.CTA-SUCUEN,
@@ -184,22 +264,33 @@
                                      :DCLTBCURCTA.CTA-SALDO,
                                      :DCLTBCURCTA.CTA-FECSAL
            END-EXEC
-      
-           EVALUATE TRUE 
-              WHEN SQLCODE EQUAL ZEROS 
-                 MOVE CTA-SALDO   TO REG-SALDO 
-                 MOVE CTA-TIPCUEN TO REG-TIPCUEN 
-                 MOVE CTA-NROCUEN TO REG-NROCUEN 
-                 MOVE CTA-SUCUEN  TO REG-SUCUEN 
-              WHEN SQLCODE EQUAL +100 
-                 SET WS-FIN-LECTURA TO TRUE 
-              WHEN OTHER 
-                 MOVE SQLCODE TO WS-SQLCODE 
-                 DISPLAY 'ERROR FETCH CURSOR: ' WS-SQLCODE 
-                 SET WS-FIN-LECTURA TO TRUE 
-           END-EVALUATE. 
-      
-       2100-FETCH-F. EXIT.
+
+           EVALUATE TRUE
+              WHEN SQLCODE EQUAL ZEROS
+                 MOVE CTA-SALDO   TO REG-SALDO
+                 MOVE CTA-TIPCUEN TO REG-TIPCUEN
+                 MOVE CTA-NROCUEN TO REG-NROCUEN
+                 MOVE CTA-SUCUEN  TO REG-SUCUEN
+                 SET WS-DB2-REINTENTAR-NO TO TRUE
+              WHEN SQLCODE EQUAL +100
+                 SET WS-FIN-LECTURA TO TRUE
+                 SET WS-DB2-REINTENTAR-NO TO TRUE
+              WHEN SQLCODE EQUAL WS-SQL-DEADLOCK
+              WHEN SQLCODE EQUAL WS-SQL-TIMEOUT
+                 DISPLAY '* BLOQUEO/TIMEOUT DB2, REINTENTANDO: '
+                          SQLCODE
+                 SET WS-DB2-REINTENTAR-SI TO TRUE
+              WHEN SQLCODE EQUAL WS-SQL-RECURSO
+                 DISPLAY '* RECURSO DB2 NO DISPONIBLE: ' SQLCODE
+                 SET WS-DB2-REINTENTAR-SI TO TRUE
+              WHEN OTHER
+                 MOVE SQLCODE TO WS-SQLCODE
+                 DISPLAY 'ERROR FETCH CURSOR: ' WS-SQLCODE
+                 SET WS-FIN-LECTURA TO TRUE
+                 SET WS-DB2-REINTENTAR-NO TO TRUE
+           END-EVALUATE.
+
+       2110-FETCH-CURSOR-F. EXIT.
       
       
       *---- CORTE DE CONTROL POR SUCUEN ----------------------------- 
