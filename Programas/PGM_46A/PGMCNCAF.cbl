@@ -0,0 +1,320 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMCNCAF.
+
+      ****************************************************************
+      *    CLASE ASÍNCRONA 46
+      *    ====================
+      *    - SELECT DB2 CURSOR SOBRE TBCURCLI
+      *    - LISTADO DE DATOS DE CONTACTO POR CLIENTE
+      *      (CORREO ELECTRÓNICO Y NACIONALIDAD)
+      *    - ESTOS DATOS LLEGAN POR LA NOVEDAD TBVCLIEN Y SE CARGAN
+      *      A TBCURCLI EN PGMB2CAF/PGMB4CAF, PERO NINGÚN LISTADO NI
+      *      PANTALLA LOS MOSTRABA HASTA AHORA
+      ****************************************************************
+
+      *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LISTADO ASSIGN DDLISTA
+           FILE STATUS IS FS-LISTADO.
+
+      *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  LISTADO
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-SALIDA     PIC X(133).
+
+       WORKING-STORAGE SECTION.
+      *=======================*
+       77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.
+
+      *----------- ARCHIVOS -------------------------------------------
+       77  FS-LISTADO              PIC XX             VALUE SPACES.
+
+       77  WS-STATUS-FIN           PIC X.
+           88  WS-FIN-LECTURA                        VALUE 'Y'.
+           88  WS-NO-FIN-LECTURA                     VALUE 'N'.
+
+      *----------- ACUMULADORES ----------------------------------------
+       77  WS-CLIENTES-CANT        PIC 9(05)         VALUE ZEROES.
+       77  WS-CLIENTES-CANT-PRINT  PIC ZZZZ9.
+
+      *----------- SQL -----------------------------------------------
+       77  WS-SQLCODE       PIC +++999 USAGE DISPLAY VALUE ZEROS.
+
+      *----------- SQLCODES TRANSITORIOS DE CONTENCIÓN (REINTENTABLES)
+       77  WS-SQL-DEADLOCK  PIC S9(9) COMP            VALUE  -911.
+       77  WS-SQL-TIMEOUT   PIC S9(9) COMP            VALUE  -913.
+       77  WS-SQL-RECURSO   PIC S9(9) COMP            VALUE  -904.
+
+       77  WS-DB2-REINTENTOS      PIC 9(02)           VALUE ZEROES.
+       77  WS-DB2-REINTENTOS-MAX  PIC 9(02)           VALUE 03.
+       77  WS-DB2-REINTENTAR      PIC X               VALUE 'N'.
+           88  WS-DB2-REINTENTAR-SI                   VALUE 'S'.
+           88  WS-DB2-REINTENTAR-NO                   VALUE 'N'.
+
+      *----------- IMPRESION -------------------------------------------
+       01  WS-REG-LISTADO.
+           03  FILLER              PIC X        VALUE SPACES.
+           03  WS-NROCLI           PIC ZZ9      VALUE ZEROS.
+           03  FILLER              PIC X        VALUE SPACES.
+           03  WS-TIPDOC           PIC XX       VALUE SPACES.
+           03  FILLER              PIC X        VALUE SPACES.
+           03  WS-NRODOC           PIC 9(11)    VALUE ZEROES.
+           03  FILLER              PIC X        VALUE SPACES.
+           03  WS-NOMAPE           PIC X(30)    VALUE SPACES.
+           03  FILLER              PIC X        VALUE SPACES.
+           03  WS-NACIONALIDAD     PIC X(30)    VALUE SPACES.
+           03  FILLER              PIC X        VALUE SPACES.
+           03  WS-EMAIL            PIC X(30)    VALUE SPACES.
+           03  FILLER              PIC X(5)     VALUE SPACES.
+
+       01  WS-TITULO.
+           03  FILLER              PIC X(35)    VALUE
+                       'DATOS DE CONTACTO POR CLIENTE'.
+           03  FILLER              PIC X(98)    VALUE SPACES.
+
+       01  WS-CABECERA.
+           03  FILLER          PIC X       VALUE SPACES.
+           03  FILLER          PIC X(6)    VALUE 'NROCLI'.
+           03  FILLER          PIC X       VALUE SPACES.
+           03  FILLER          PIC X(6)    VALUE 'DOC   '.
+           03  FILLER          PIC X       VALUE SPACES.
+           03  FILLER          PIC X(11)   VALUE 'NRO DOC    '.
+           03  FILLER          PIC X       VALUE SPACES.
+           03  FILLER          PIC X(30)   VALUE 'NOMBRE Y APELLIDO'.
+           03  FILLER          PIC X       VALUE SPACES.
+           03  FILLER          PIC X(30)   VALUE 'NACIONALIDAD'.
+           03  FILLER          PIC X       VALUE SPACES.
+           03  FILLER          PIC X(30)   VALUE 'EMAIL'.
+           03  FILLER          PIC X(5)    VALUE SPACES.
+
+      *//////////////////////////////////////////////////////////////
+      * COBOL DECLARATION FOR TABLE KC02803.TBCURCLI
+       01  DCLTBCURCLI.
+           10 CLI-TIPDOC           PIC X(2).
+           10 CLI-NRODOC           PIC S9(11)V USAGE COMP-3.
+           10 CLI-NROCLI           PIC S9(3)V USAGE COMP-3.
+           10 CLI-NOMAPE           PIC X(30).
+           10 CLI-FECNAC           PIC X(10).
+           10 CLI-SEXO             PIC X(1).
+           10 CLI-NACIONALIDAD     PIC X(30).
+           10 CLI-EMAIL            PIC X(30).
+      *//////////////////////////////////////////////////////////////
+
+           EXEC SQL INCLUDE SQLCA    END-EXEC.
+      *     EXEC SQL INCLUDE TBCURCLI END-EXEC.
+
+           EXEC SQL
+              DECLARE CONTACTO_CURSOR CURSOR FOR
+                 SELECT TIPDOC,
+                        NRODOC,
+                        NROCLI,
+                        NOMAPE,
+                        NACIONALIDAD,
+                        EMAIL
+                 FROM  KC02803.TBCURCLI
+                 ORDER BY NROCLI ASC
+           END-EXEC.
+
+       77  FILLER PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.
+
+      *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS-I.
+
+           PERFORM 1000-INICIO-I  THRU 1000-INICIO-F
+           PERFORM 2000-PROCESO-I THRU 2000-PROCESO-F
+                                   UNTIL WS-FIN-LECTURA
+           PERFORM 9999-FINAL-I   THRU 9999-FINAL-F.
+
+       0000-MAIN-PROCESS-F. GOBACK.
+
+
+      *--------------------------------------------------------------
+       1000-INICIO-I.
+
+           SET WS-NO-FIN-LECTURA TO TRUE
+
+           OPEN OUTPUT LISTADO
+           IF FS-LISTADO IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN LISTADO = ' FS-LISTADO
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF
+
+           WRITE REG-SALIDA FROM WS-TITULO AFTER 1
+           MOVE SPACES TO REG-SALIDA
+           WRITE REG-SALIDA FROM WS-CABECERA AFTER 2
+
+           IF NOT WS-FIN-LECTURA THEN
+              SET WS-DB2-REINTENTAR-SI TO TRUE
+              PERFORM 1010-ABRIR-CURSOR-I
+                 THRU 1010-ABRIR-CURSOR-F
+                 VARYING WS-DB2-REINTENTOS FROM 1 BY 1
+                 UNTIL WS-DB2-REINTENTAR-NO
+                    OR WS-DB2-REINTENTOS > WS-DB2-REINTENTOS-MAX
+
+              IF WS-DB2-REINTENTOS > WS-DB2-REINTENTOS-MAX
+                 AND WS-DB2-REINTENTAR-SI THEN
+                 DISPLAY '* DB2 SIGUE BLOQUEADO TRAS '
+                          WS-DB2-REINTENTOS-MAX ' REINTENTOS'
+                 MOVE 9999 TO RETURN-CODE
+                 SET WS-FIN-LECTURA TO TRUE
+              END-IF
+           END-IF.
+
+       1000-INICIO-F. EXIT.
+
+
+      *---- ABRIR CURSOR, CON REINTENTO SI DB2 ESTÁ BLOQUEADO --------
+       1010-ABRIR-CURSOR-I.
+
+           EXEC SQL OPEN CONTACTO_CURSOR END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN ZEROS
+                 SET WS-DB2-REINTENTAR-NO TO TRUE
+              WHEN WS-SQL-DEADLOCK
+              WHEN WS-SQL-TIMEOUT
+                 DISPLAY '* BLOQUEO/TIMEOUT DB2, REINTENTANDO: '
+                          SQLCODE
+                 SET WS-DB2-REINTENTAR-SI TO TRUE
+              WHEN WS-SQL-RECURSO
+                 DISPLAY '* RECURSO DB2 NO DISPONIBLE: ' SQLCODE
+                 SET WS-DB2-REINTENTAR-SI TO TRUE
+              WHEN OTHER
+                 MOVE SQLCODE TO WS-SQLCODE
+                 DISPLAY '* ERROR OPEN CURSOR = ' WS-SQLCODE
+                 MOVE 9999 TO RETURN-CODE
+                 SET WS-DB2-REINTENTAR-NO TO TRUE
+           END-EVALUATE.
+
+       1010-ABRIR-CURSOR-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       2000-PROCESO-I.
+
+           SET WS-DB2-REINTENTAR-SI TO TRUE
+           PERFORM 2100-FETCH-I
+              THRU 2100-FETCH-F
+              VARYING WS-DB2-REINTENTOS FROM 1 BY 1
+              UNTIL WS-DB2-REINTENTAR-NO
+                 OR WS-DB2-REINTENTOS > WS-DB2-REINTENTOS-MAX
+
+           IF WS-DB2-REINTENTOS > WS-DB2-REINTENTOS-MAX
+              AND WS-DB2-REINTENTAR-SI THEN
+              DISPLAY '* DB2 SIGUE BLOQUEADO TRAS '
+                       WS-DB2-REINTENTOS-MAX ' REINTENTOS'
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF
+
+           IF NOT WS-FIN-LECTURA THEN
+              PERFORM 2200-IMPRIMIR-I THRU 2200-IMPRIMIR-F
+              ADD 1 TO WS-CLIENTES-CANT
+           END-IF.
+
+       2000-PROCESO-F. EXIT.
+
+
+      *---- FETCH DEL CURSOR, CON REINTENTO SI DB2 ESTÁ BLOQUEADO ----
+       2100-FETCH-I.
+
+           EXEC SQL
+              FETCH CONTACTO_CURSOR INTO :CLI-TIPDOC,
+                                          :CLI-NRODOC,
+                                          :CLI-NROCLI,
+                                          :CLI-NOMAPE,
+                                          :CLI-NACIONALIDAD,
+                                          :CLI-EMAIL
+           END-EXEC
+
+           EVALUATE TRUE
+              WHEN SQLCODE EQUAL ZEROS
+                 SET WS-DB2-REINTENTAR-NO TO TRUE
+              WHEN SQLCODE EQUAL +100
+                 SET WS-FIN-LECTURA TO TRUE
+                 SET WS-DB2-REINTENTAR-NO TO TRUE
+              WHEN SQLCODE EQUAL WS-SQL-DEADLOCK
+              WHEN SQLCODE EQUAL WS-SQL-TIMEOUT
+                 DISPLAY '* BLOQUEO/TIMEOUT DB2, REINTENTANDO: '
+                          SQLCODE
+                 SET WS-DB2-REINTENTAR-SI TO TRUE
+              WHEN SQLCODE EQUAL WS-SQL-RECURSO
+                 DISPLAY '* RECURSO DB2 NO DISPONIBLE: ' SQLCODE
+                 SET WS-DB2-REINTENTAR-SI TO TRUE
+              WHEN OTHER
+                 MOVE SQLCODE TO WS-SQLCODE
+                 DISPLAY '* ERROR FETCH CURSOR = ' WS-SQLCODE
+                 MOVE 9999 TO RETURN-CODE
+                 SET WS-FIN-LECTURA TO TRUE
+                 SET WS-DB2-REINTENTAR-NO TO TRUE
+           END-EVALUATE.
+
+       2100-FETCH-F. EXIT.
+
+
+      *---- ARMA Y ESCRIBE LA LÍNEA DE DETALLE ------------------------
+       2200-IMPRIMIR-I.
+
+           MOVE SPACES     TO WS-REG-LISTADO
+           MOVE CLI-NROCLI TO WS-NROCLI
+           MOVE CLI-TIPDOC TO WS-TIPDOC
+           MOVE CLI-NRODOC TO WS-NRODOC
+           MOVE CLI-NOMAPE TO WS-NOMAPE
+
+           IF CLI-NACIONALIDAD IS EQUAL SPACES
+              MOVE 'SIN DATO' TO WS-NACIONALIDAD
+           ELSE
+              MOVE CLI-NACIONALIDAD TO WS-NACIONALIDAD
+           END-IF
+
+           IF CLI-EMAIL IS EQUAL SPACES
+              MOVE 'SIN DATO' TO WS-EMAIL
+           ELSE
+              MOVE CLI-EMAIL TO WS-EMAIL
+           END-IF
+
+           WRITE REG-SALIDA FROM WS-REG-LISTADO AFTER 1
+           IF FS-LISTADO IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN WRITE LISTADO = ' FS-LISTADO
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+       2200-IMPRIMIR-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       9999-FINAL-I.
+
+           MOVE WS-CLIENTES-CANT TO WS-CLIENTES-CANT-PRINT
+
+           EXEC SQL CLOSE CONTACTO_CURSOR END-EXEC
+           IF SQLCODE NOT EQUAL ZEROS THEN
+              MOVE SQLCODE TO WS-SQLCODE
+              DISPLAY '* ERROR CLOSE CURSOR = ' WS-SQLCODE
+              MOVE 9999 TO RETURN-CODE
+           END-IF
+
+           CLOSE LISTADO
+           IF FS-LISTADO IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN CLOSE LISTADO = ' FS-LISTADO
+              MOVE 9999 TO RETURN-CODE
+           END-IF
+
+           DISPLAY '================================='
+           DISPLAY 'TOTAL CLIENTES LISTADOS: ' WS-CLIENTES-CANT-PRINT.
+
+       9999-FINAL-F. EXIT.
