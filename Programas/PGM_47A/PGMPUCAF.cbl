@@ -0,0 +1,332 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMPUCAF.
+
+      ****************************************************************
+      *    CLASE ASÍNCRONA 47
+      *    ====================
+      *    - LECTURA SECUENCIAL DE PERSOCAF (VSAM)
+      *    - ARCHIVA Y ELIMINA LOS CLIENTES DADOS DE BAJA HACE MAS
+      *      DE CT-ANIOS-RETENCION AÑOS (FECHA DE BAJA ESTAMPADA POR
+      *      PGMBACAF EN PER-FECHA-BAJA)
+      *    - LOS CLIENTES SIN BAJA, O DADOS DE BAJA DENTRO DEL PLAZO
+      *      DE RETENCION, QUEDAN INTACTOS EN PERSOCAF
+      ****************************************************************
+
+      *|||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSOCAF ASSIGN TO DDPERSO
+           ORGANIZATION IS INDEXED
+           ACCESS       IS SEQUENTIAL
+           RECORD KEY   IS PER-CLAVE
+           FILE STATUS  IS FS-PERSOCAF.
+
+           SELECT ARCHIVO ASSIGN DDARCHIV
+           FILE STATUS IS FS-ARCHIVO.
+
+           SELECT LISTADO ASSIGN DDLISTA
+           FILE STATUS IS FS-LISTADO.
+
+      *|||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       DATA DIVISION.
+       FILE SECTION.
+
+      *    LAYOUT TOMADO DE LA COPY CPPERSON (NO EMBEBIDA EN EL
+      *    REPOSITORIO), LA MISMA QUE USA PGMBACAF PARA ESTAMPAR Y
+      *    LEER PER-FECHA-BAJA (COPY CPPERSON, REG-PERSONA). SE USA LA
+      *    COPY EN LUGAR DE UNA RECONSTRUCCION LOCAL DEL RECORD PARA NO
+      *    TENER QUE ADIVINAR EN QUE POSICION DEL REGISTRO CAE
+      *    PER-FECHA-BAJA.
+       FD  PERSOCAF.
+           COPY CPPERSON.
+
+       FD  ARCHIVO
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-ARCHIVO             PIC X(160).
+
+       FD  LISTADO
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-SALIDA               PIC X(100).
+
+       WORKING-STORAGE SECTION.
+      *========================*
+
+      *----------- ARCHIVOS -----------------------------------------
+       77  FS-PERSOCAF              PIC XX              VALUE SPACES.
+       77  FS-ARCHIVO               PIC XX              VALUE SPACES.
+       77  FS-LISTADO               PIC XX              VALUE SPACES.
+
+       77  WS-STATUS-VSAM           PIC X.
+           88  WS-FIN-VSAM                              VALUE 'Y'.
+           88  WS-NO-FIN-VSAM                           VALUE 'N'.
+
+      *---- PARAMETRO DE RETENCION (AÑOS) -----------------------------
+      *    UNICO VALOR A CAMBIAR SI EL PLAZO DE GUARDA CAMBIA; NO HAY
+      *    UN MECANISMO DE PARM EN ESTE REPOSITORIO PARA LOS JOBS
+      *    BATCH, ASI QUE SE MANTIENE COMO CONSTANTE, IGUAL QUE
+      *    WS-DB2-REINTENTOS-MAX Y EL RESTO DE LAS CT-* DE ESTA FAMILIA
+      *    DE PROGRAMAS.
+       77  CT-ANIOS-RETENCION       PIC 9(02)           VALUE 05.
+
+      *----------- FECHA DE PROCESO Y FECHA DE CORTE -------------------
+       01  WS-FECHA-PROCESO.
+           03  WS-FEC-AA            PIC 99              VALUE ZEROS.
+           03  WS-FEC-MM            PIC 99              VALUE ZEROS.
+           03  WS-FEC-DD            PIC 99              VALUE ZEROS.
+
+       77  WS-FECHA-PROCESO-AAAAMMDD PIC 9(08)          VALUE ZEROS.
+       77  WS-ANIO-CORTE             PIC 9(04)          VALUE ZEROS.
+       77  WS-FECHA-CORTE-AAAAMMDD   PIC 9(08)          VALUE ZEROS.
+
+      *----------- ACUMULADORES ---------------------------------------
+       77  WS-LEIDOS-CANT           PIC 9(07)           VALUE ZEROES.
+       77  WS-PURGADOS-CANT         PIC 9(07)           VALUE ZEROES.
+       77  WS-VIGENTES-CANT         PIC 9(07)           VALUE ZEROES.
+
+       77  WS-LEIDOS-PRINT          PIC ZZZ.ZZ9.
+       77  WS-PURGADOS-PRINT        PIC ZZZ.ZZ9.
+       77  WS-VIGENTES-PRINT        PIC ZZZ.ZZ9.
+
+      *-----------  IMPRESION  -----------------------------------------
+       77  WS-LINE2                 PIC X(100)          VALUE ALL '-'.
+       77  WS-CUENTA-LINEA          PIC 9(02)           VALUE ZEROS.
+
+      *    TITULO:
+       01  IMP-TITULO.
+           03  FILLER               PIC X(08)           VALUE SPACES.
+           03  FILLER               PIC X(36)           VALUE
+                   'ARCHIVO/PURGA DE CLIENTES DE BAJA'.
+           03  FILLER               PIC X(04)           VALUE SPACES.
+           03  IMP-TIT-DD           PIC Z9              VALUE ZEROS.
+           03  FILLER               PIC X               VALUE '-'.
+           03  IMP-TIT-MM           PIC Z9              VALUE ZEROS.
+           03  FILLER               PIC X               VALUE '-'.
+           03  FILLER               PIC 99              VALUE 20.
+           03  IMP-TIT-AA           PIC 99              VALUE ZEROS.
+           03  FILLER               PIC X(33)           VALUE SPACES.
+
+      *    SUBTITULO:
+       01  IMP-SUBTITULO.
+           03  FILLER               PIC X(03)           VALUE ' | '.
+           03  FILLER               PIC X(06)           VALUE 'TIPDOC'.
+           03  FILLER               PIC X(03)           VALUE ' | '.
+           03  FILLER               PIC X(11)           VALUE 'NRODOC'.
+           03  FILLER               PIC X(03)           VALUE ' | '.
+           03  FILLER               PIC X(30)           VALUE 'NOMAPE'.
+           03  FILLER               PIC X(03)           VALUE ' | '.
+           03  FILLER               PIC X(08)          VALUE 'FEC BAJA'.
+           03  FILLER               PIC X(03)           VALUE ' | '.
+           03  FILLER               PIC X(23)           VALUE SPACES.
+
+      *    DETALLE DE UN CLIENTE ARCHIVADO:
+       01  IMP-REG-DETALLE.
+           03  IMP-COL1             PIC X(03)           VALUE SPACES.
+           03  IMP-TIPDOC           PIC X(06)           VALUE SPACES.
+           03  IMP-COL2             PIC X(03)           VALUE SPACES.
+           03  IMP-NRODOC           PIC X(11)           VALUE SPACES.
+           03  IMP-COL3             PIC X(03)           VALUE SPACES.
+           03  IMP-NOMAPE           PIC X(30)           VALUE SPACES.
+           03  IMP-COL4             PIC X(03)           VALUE SPACES.
+           03  IMP-FEC-BAJA         PIC 9(08)           VALUE ZEROS.
+           03  IMP-COL5             PIC X(03)           VALUE SPACES.
+           03  FILLER               PIC X(23)           VALUE SPACES.
+
+      *|||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       PROCEDURE DIVISION.
+
+       MAIN-PROGRAM-I.
+
+           PERFORM 1000-INICIO-I  THRU  1000-INICIO-F.
+           PERFORM 2000-PROCESO-I THRU  2000-PROCESO-F
+                                  UNTIL WS-FIN-VSAM.
+           PERFORM 9999-FINAL-I   THRU  9999-FINAL-F.
+
+       MAIN-PROGRAM-F. GOBACK.
+
+
+      *--------------------------------------------------------------
+       1000-INICIO-I.
+
+           SET WS-NO-FIN-VSAM TO TRUE
+
+           ACCEPT WS-FECHA-PROCESO FROM DATE.
+           COMPUTE WS-FECHA-PROCESO-AAAAMMDD =
+                   20 * 1000000 + WS-FEC-AA * 10000
+                                 + WS-FEC-MM * 100 + WS-FEC-DD
+
+           COMPUTE WS-ANIO-CORTE = 20 * 100 + WS-FEC-AA
+                                             - CT-ANIOS-RETENCION
+           COMPUTE WS-FECHA-CORTE-AAAAMMDD =
+                   WS-ANIO-CORTE * 10000 + WS-FEC-MM * 100 + WS-FEC-DD
+
+           MOVE WS-FEC-AA TO IMP-TIT-AA.
+           MOVE WS-FEC-MM TO IMP-TIT-MM.
+           MOVE WS-FEC-DD TO IMP-TIT-DD.
+
+           OPEN I-O PERSOCAF
+           IF FS-PERSOCAF IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN OPEN PERSOCAF = ' FS-PERSOCAF
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-VSAM TO TRUE
+           END-IF.
+
+           OPEN OUTPUT ARCHIVO.
+           IF FS-ARCHIVO IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN ARCHIVO = ' FS-ARCHIVO
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-VSAM TO TRUE
+           END-IF.
+
+           OPEN OUTPUT LISTADO.
+           IF FS-LISTADO IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN LISTADO = ' FS-LISTADO
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-VSAM TO TRUE
+           END-IF.
+
+           IF NOT WS-FIN-VSAM THEN
+              PERFORM 6500-IMPRIMIR-TITULOS-I
+                 THRU 6500-IMPRIMIR-TITULOS-F
+              PERFORM 2100-LEER-PERSOCAF-I THRU 2100-LEER-PERSOCAF-F
+           END-IF.
+
+       1000-INICIO-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       2000-PROCESO-I.
+
+           ADD 1 TO WS-LEIDOS-CANT
+
+           IF PER-FECHA-BAJA NOT EQUAL ZEROS
+              AND PER-FECHA-BAJA LESS WS-FECHA-CORTE-AAAAMMDD
+              THEN
+              PERFORM 2200-ARCHIVAR-I THRU 2200-ARCHIVAR-F
+           ELSE
+              ADD 1 TO WS-VIGENTES-CANT
+           END-IF.
+
+           IF NOT WS-FIN-VSAM THEN
+              PERFORM 2100-LEER-PERSOCAF-I THRU 2100-LEER-PERSOCAF-F
+           END-IF.
+
+       2000-PROCESO-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       2100-LEER-PERSOCAF-I.
+
+           READ PERSOCAF INTO REG-PERSONA
+
+           EVALUATE FS-PERSOCAF
+              WHEN '00'
+                 CONTINUE
+              WHEN '10'
+                 SET WS-FIN-VSAM TO TRUE
+              WHEN OTHER
+                 DISPLAY '* ERROR EN LECTURA PERSOCAF = ' FS-PERSOCAF
+                 MOVE 9999 TO RETURN-CODE
+                 SET WS-FIN-VSAM TO TRUE
+           END-EVALUATE.
+
+       2100-LEER-PERSOCAF-F. EXIT.
+
+
+      *---- ARCHIVA EL REGISTRO Y LO ELIMINA DE PERSOCAF --------------
+       2200-ARCHIVAR-I.
+
+           MOVE REG-PERSONA TO REG-ARCHIVO
+           WRITE REG-ARCHIVO.
+           IF FS-ARCHIVO IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN WRITE ARCHIVO = ' FS-ARCHIVO
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-VSAM TO TRUE
+           ELSE
+              DELETE PERSOCAF RECORD
+              IF FS-PERSOCAF IS NOT EQUAL '00' THEN
+                 DISPLAY '* ERROR EN DELETE PERSOCAF = ' FS-PERSOCAF
+                 MOVE 9999 TO RETURN-CODE
+                 SET WS-FIN-VSAM TO TRUE
+              ELSE
+                 ADD 1 TO WS-PURGADOS-CANT
+                 MOVE SPACES              TO IMP-REG-DETALLE
+                 MOVE PER-TIP-DOC         TO IMP-TIPDOC
+                 MOVE PER-NRO-DOC         TO IMP-NRODOC
+                 MOVE PER-NOMAPE          TO IMP-NOMAPE
+                 MOVE PER-FECHA-BAJA TO IMP-FEC-BAJA
+                 PERFORM 6000-GRABAR-SALIDA-I THRU 6000-GRABAR-SALIDA-F
+              END-IF
+           END-IF.
+
+       2200-ARCHIVAR-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       6000-GRABAR-SALIDA-I.
+
+           IF WS-CUENTA-LINEA GREATER 50 THEN
+              PERFORM 6500-IMPRIMIR-TITULOS-I
+                 THRU 6500-IMPRIMIR-TITULOS-F
+           END-IF.
+
+           WRITE REG-SALIDA FROM IMP-REG-DETALLE AFTER 1.
+
+           IF FS-LISTADO IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN WRITE LISTADO = ' FS-LISTADO
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-VSAM TO TRUE
+           END-IF.
+
+           ADD 1 TO WS-CUENTA-LINEA.
+
+       6000-GRABAR-SALIDA-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       6500-IMPRIMIR-TITULOS-I.
+
+           MOVE 0 TO WS-CUENTA-LINEA.
+           WRITE REG-SALIDA FROM IMP-TITULO AFTER PAGE.
+           WRITE REG-SALIDA FROM WS-LINE2 AFTER 1.
+           WRITE REG-SALIDA FROM IMP-SUBTITULO AFTER 1.
+           WRITE REG-SALIDA FROM WS-LINE2 AFTER 1.
+
+           IF FS-LISTADO IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE LISTADO = ' FS-LISTADO
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-VSAM TO TRUE
+           END-IF.
+
+       6500-IMPRIMIR-TITULOS-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       9999-FINAL-I.
+
+           CLOSE PERSOCAF.
+           CLOSE ARCHIVO.
+           CLOSE LISTADO.
+           IF FS-LISTADO IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN CLOSE LISTADO = ' FS-LISTADO
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+           MOVE WS-LEIDOS-CANT     TO WS-LEIDOS-PRINT
+           MOVE WS-PURGADOS-CANT   TO WS-PURGADOS-PRINT
+           MOVE WS-VIGENTES-CANT   TO WS-VIGENTES-PRINT
+
+           DISPLAY 'CLIENTES LEIDOS: '   WS-LEIDOS-PRINT.
+           DISPLAY 'CLIENTES ARCHIVADOS Y PURGADOS: '
+                    WS-PURGADOS-PRINT.
+           DISPLAY 'CLIENTES QUE PERMANECEN EN PERSOCAF: '
+                    WS-VIGENTES-PRINT.
+
+       9999-FINAL-F. EXIT.
