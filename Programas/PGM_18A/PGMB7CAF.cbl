@@ -8,23 +8,35 @@
       *    - APAREAMIENTO DE TBCURCLI CON TBCURCTA                   *
       ****************************************************************
  
-      *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||| 
-       ENVIRONMENT DIVISION. 
-       CONFIGURATION SECTION. 
- 
-       SPECIAL-NAMES. 
-           DECIMAL-POINT IS COMMA. 
- 
+      *|||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IMPRIME ASSIGN DDLISTA
+           FILE STATUS IS FS-IMPRIME.
+
+      *|||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  IMPRIME
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-SALIDA    PIC X(80).
 
-      *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||| 
-       DATA DIVISION. 
- 
        WORKING-STORAGE SECTION.
-      *========================* 
- 
-      *----------- ARCHIVOS ----------------------------------------- 
+      *========================*
+
+      *----------- ARCHIVOS -----------------------------------------
+       77  FS-IMPRIME              PIC XX            VALUE SPACES.
 
-       77  WS-STATUS-FIN           PIC X. 
+       77  WS-STATUS-FIN           PIC X.
            88  WS-FIN-LECTURA         VALUE 'Y'. 
            88  WS-NO-FIN-LECTURA      VALUE 'N'. 
  
@@ -37,11 +49,18 @@
            88  WS-NO-FIN-CTA          VALUE 'N'. 
 
      
-      *-----------  VARIABLES  --------------------------------------- 
-       77  WS-ENCONTRADOS-CANT        PIC 999           VALUE ZEROES. 
-       77  WS-LEIDOS-TBCURCTA-CANT    PIC 999           VALUE ZEROES. 
-       77  WS-LEIDOS-TBCURCLI-CANT    PIC 999           VALUE ZEROES. 
-       77  WS-NO-ENCONTRADO-CANT      PIC 999           VALUE ZEROES. 
+      *-----------  VARIABLES  ---------------------------------------
+       77  WS-ENCONTRADOS-CANT        PIC 999           VALUE ZEROES.
+       77  WS-LEIDOS-TBCURCTA-CANT    PIC 999           VALUE ZEROES.
+       77  WS-LEIDOS-TBCURCLI-CANT    PIC 999           VALUE ZEROES.
+       77  WS-NO-ENCONTRADO-CANT      PIC 999           VALUE ZEROES.
+
+      *-----------  MULTICUENTA  --------------------------------------
+       77  WS-NROCLI-ANTERIOR         PIC S9(3)V USAGE COMP-3
+                                                         VALUE -1.
+       77  WS-NOMAPE-ANTERIOR         PIC X(30)         VALUE SPACES.
+       77  WS-CUENTAS-CLI-CANT        PIC 99            VALUE ZEROES.
+       77  WS-MULTICUENTA-CANT        PIC 999           VALUE ZEROES.
 
       *----------- FORMATEO ------------------------------------------ 
        77  WS-REGISTROS-PRINT         PIC ZZ9           VALUE ZEROES. 
@@ -60,6 +79,32 @@
        77  REG-SUCUEN-CTA       PIC S9(2)V USAGE COMP-3   VALUE ZEROES.
 
 
+      *-----------  LISTADO MULTICUENTA  -------------------------------
+       01  FILE-TITULO.
+           05 FILLER  PIC X(11) VALUE SPACES.
+           05 FILLER  PIC X(30) VALUE
+                              "CLIENTES CON MAS DE UNA CUENTA".
+
+       01  FILE-FILA    PIC X(55) VALUE ALL '-'.
+
+       01  FILE-SUBTITULO.
+           05 FILLER         PIC X(02)                  VALUE '| '.
+           05 FILLER         PIC X(06)                  VALUE 'NROCLI'.
+           05 FILLER         PIC X(03)                  VALUE ' | '.
+           05 FILLER         PIC X(30)                  VALUE 'NOMAPE'.
+           05 FILLER         PIC X(03)                  VALUE ' | '.
+           05 FILLER         PIC X(08)                  VALUE 'CUENTAS'.
+           05 FILLER         PIC X(02)                  VALUE ' |'.
+
+       01  FILE-REGISTRO.
+           05 FILLER         PIC X(02)                  VALUE '| '.
+           05 FILE-NROCLI    PIC Z(06)                  VALUE ZEROES.
+           05 FILLER         PIC X(03)                  VALUE ' | '.
+           05 FILE-NOMAPE    PIC X(30)                  VALUE SPACES.
+           05 FILLER         PIC X(03)                  VALUE ' | '.
+           05 FILE-CUENTAS   PIC Z(08)                  VALUE ZEROES.
+           05 FILLER         PIC X(02)                  VALUE ' |'.
+
       *////////////  COPYS  /////////////////////////////////////////
       *    TBCURCLI
             EXEC SQL DECLARE KC02787.TBCURCLI TABLE 
@@ -144,10 +189,17 @@
        MAIN-PROGRAM-F. GOBACK. 
  
       *-------------------------------------------------------------- 
-       1000-INICIO-I. 
-           
+       1000-INICIO-I.
+
            SET WS-NO-FIN-LECTURA TO TRUE
- 
+
+           OPEN OUTPUT IMPRIME
+           IF FS-IMPRIME IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN OPEN IMPRIME = ' FS-IMPRIME
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF
+
            EXEC SQL OPEN TBCURCLI END-EXEC
            IF SQLCODE NOT EQUAL ZEROS                            
               MOVE SQLCODE TO WS-SQLCODE                         
@@ -165,11 +217,15 @@
            END-IF                                              
 
            IF WS-NO-FIN-LECTURA THEN
-              PERFORM 2100-LEER-TBCURCLI-I THRU 2100-LEER-TBCURCLI-F 
-              PERFORM 4000-LEER-TBCURCTA-I THRU 4000-LEER-TBCURCTA-F 
+              WRITE REG-SALIDA FROM FILE-TITULO
+              WRITE REG-SALIDA FROM FILE-FILA
+              WRITE REG-SALIDA FROM FILE-SUBTITULO
+              WRITE REG-SALIDA FROM FILE-FILA
+              PERFORM 2100-LEER-TBCURCLI-I THRU 2100-LEER-TBCURCLI-F
+              PERFORM 4000-LEER-TBCURCTA-I THRU 4000-LEER-TBCURCTA-F
            END-IF.
 
-       1000-INICIO-F. EXIT. 
+       1000-INICIO-F. EXIT.
  
  
       *-------------------------------------------------------------- 
@@ -260,8 +316,8 @@
 
  
       *----------------------------------------------------------------
-       5000-PROCESAR-MAESTRO-I.                                  
-          
+       5000-PROCESAR-MAESTRO-I.
+
               DISPLAY "--------------------------------------"
               DISPLAY "CLIENTES ENCONTRADOS EN TABLA CLIENTES"
               DISPLAY "TIPDOC: " REG-TIPDOC-CLI
@@ -269,26 +325,71 @@
               DISPLAY "NROCLI: " REG-NROCLI-CLI
               DISPLAY "NOMAPE: " REG-NOMAPE-CLI
               DISPLAY "SUCUEN: " REG-SUCUEN-CTA
-              DISPLAY "-------------------" 
-              ADD 1 TO WS-ENCONTRADOS-CANT.
+              DISPLAY "-------------------"
+              ADD 1 TO WS-ENCONTRADOS-CANT
+
+              IF REG-NROCLI-CLI = WS-NROCLI-ANTERIOR THEN
+                 ADD 1 TO WS-CUENTAS-CLI-CANT
+              ELSE
+                 PERFORM 6000-LISTAR-MULTICUENTA-I
+                    THRU 6000-LISTAR-MULTICUENTA-F
+                 MOVE REG-NROCLI-CLI TO WS-NROCLI-ANTERIOR
+                 MOVE REG-NOMAPE-CLI TO WS-NOMAPE-ANTERIOR
+                 MOVE 1              TO WS-CUENTAS-CLI-CANT
+              END-IF.
+
+       5000-PROCESAR-MAESTRO-F. EXIT.
+
+      *----------------------------------------------------------------
+       6000-LISTAR-MULTICUENTA-I.
+
+      *    CORTE POR CLIENTE: SI EL CLIENTE ANTERIOR TENÍA MÁS DE UNA
+      *    CUENTA, SE LO AGREGA AL LISTADO DE MULTICUENTA ANTES DE
+      *    PASAR AL SIGUIENTE CLIENTE.
+
+           IF WS-CUENTAS-CLI-CANT > 1 THEN
+              MOVE WS-NROCLI-ANTERIOR  TO FILE-NROCLI
+              MOVE WS-NOMAPE-ANTERIOR  TO FILE-NOMAPE
+              MOVE WS-CUENTAS-CLI-CANT TO FILE-CUENTAS
+              WRITE REG-SALIDA FROM FILE-REGISTRO
+              IF FS-IMPRIME IS NOT EQUAL '00' THEN
+                 DISPLAY '* ERROR EN WRITE IMPRIME = ' FS-IMPRIME
+                 MOVE 9999 TO RETURN-CODE
+                 SET WS-FIN-LECTURA TO TRUE
+              END-IF
+              ADD 1 TO WS-MULTICUENTA-CANT
+           END-IF.
+
+       6000-LISTAR-MULTICUENTA-F. EXIT.
 
-       5000-PROCESAR-MAESTRO-F. EXIT.                            
-       
 
       *--------------------------------------------------------------
-       9999-FINAL-I. 
+       9999-FINAL-I.
+
+           PERFORM 6000-LISTAR-MULTICUENTA-I
+              THRU 6000-LISTAR-MULTICUENTA-F
 
-           EXEC SQL  CLOSE TBCURCTA  END-EXEC. 
-           EXEC SQL  CLOSE TBCURCLI  END-EXEC. 
+           EXEC SQL  CLOSE TBCURCTA  END-EXEC.
+           EXEC SQL  CLOSE TBCURCLI  END-EXEC.
+
+           CLOSE IMPRIME
+           IF FS-IMPRIME IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN CLOSE IMPRIME = ' FS-IMPRIME
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF
 
-           DISPLAY '**********************************************' 
+           DISPLAY '**********************************************'
            MOVE WS-ENCONTRADOS-CANT TO WS-REGISTROS-PRINT
-           DISPLAY 'ENCONTRADOS:      ' WS-ENCONTRADOS-CANT    
+           DISPLAY 'ENCONTRADOS:      ' WS-ENCONTRADOS-CANT
            MOVE WS-LEIDOS-TBCURCLI-CANT TO WS-REGISTROS-PRINT
            DISPLAY 'LEIDOS TBCURCLI:  ' WS-LEIDOS-TBCURCLI-CANT
            MOVE WS-LEIDOS-TBCURCTA-CANT TO WS-REGISTROS-PRINT
            DISPLAY 'LEIDOS TBCURCTA:  ' WS-LEIDOS-TBCURCTA-CANT
            MOVE WS-NO-ENCONTRADO-CANT TO WS-REGISTROS-PRINT
-           DISPLAY 'NO ENCONTRADOS:   ' WS-NO-ENCONTRADO-CANT.
+           DISPLAY 'NO ENCONTRADOS:   ' WS-NO-ENCONTRADO-CANT
+           MOVE WS-MULTICUENTA-CANT TO WS-REGISTROS-PRINT
+           DISPLAY 'CLIENTES CON MAS DE UNA CUENTA: '
+                                                  WS-MULTICUENTA-CANT.
 
-       9999-FINAL-F. EXIT. 
\ No newline at end of file
+       9999-FINAL-F. EXIT.
\ No newline at end of file
