@@ -22,9 +22,11 @@
              05 CT-MNS-02         PIC X(72) VALUE   'INGRESO DE DATOS'. 
              05 CT-MNS-03         PIC X(72) VALUE     'TECLA INVALIDA'. 
              05 CT-MNS-08         PIC X(72) VALUE 'DOCUMENTO INVALIDO'. 
-             05 CT-MNS-EXIT       PIC X(72) VALUE 
-                                                'FIN TRANSACCION BCAF'. 
-      
+             05 CT-MNS-EXIT       PIC X(72) VALUE
+                                                'FIN TRANSACCION BCAF'.
+             05 CT-MNS-TIMEOUT    PIC X(72) VALUE
+                                  'SESION FINALIZADA POR INACTIVIDAD'.
+
       *--------------------------------------------------------------
        01  WS-VARIABLES. 
            03 WS-MAP              PIC X(07)            VALUE 'MAP2CAF'. 
@@ -36,9 +38,22 @@
            03 WS-SEP-DATE         PIC X                VALUE '/'. 
            03 WS-HORA             PIC X(08)            VALUE SPACES. 
            03 WS-SEP-HOUR         PIC X                VALUE ':'. 
-           03 WS-RESP             PIC S9(04) COMP. 
-           03 WS-ERR              PIC X(15). 
-      
+           03 WS-RESP             PIC S9(04) COMP.
+           03 WS-ERR              PIC X(15).
+
+      *---- CONTROL DE TIMEOUT POR INACTIVIDAD (VIA TS QUEUE) --------
+      *    ASKTIME DEVUELVE MILISEGUNDOS; 300000 = 5 MINUTOS
+           03 WS-TIMEOUT-MAX      PIC S9(09) COMP     VALUE +300000.
+           03 WS-ULT-ABSTIME      PIC S9(16) COMP     VALUE +0.
+           03 WS-ELAPSED          PIC S9(16) COMP     VALUE +0.
+           03 WS-TIMEOUT-SW       PIC X               VALUE 'N'.
+             88 WS-TIMEOUT-SI                          VALUE 'S'.
+             88 WS-TIMEOUT-NO                          VALUE 'N'.
+
+       01  WS-TSQ-TIMEOUT.
+           03 FILLER              PIC X(04)           VALUE 'TMOU'.
+           03 WS-TSQ-TERM          PIC X(04)           VALUE SPACES.
+
        01  WS-COMMAREA. 
            03 WS-USER-DATA. 
              05 WS-USER-TIPDOC    PIC X(02). 
@@ -71,19 +86,26 @@
       
       
       *----------------------------------------------------------- 
-       1000-INICIO-I. 
-      
+       1000-INICIO-I.
+
            MOVE LOW-VALUES TO MAP2CAFO
-           MOVE DFHCOMMAREA TO WS-COMMAREA 
-      
-           IF EIBCALEN = 0 THEN 
-      
-              MOVE LENGTH OF MAP2CAFO TO WS-LONG 
-              MOVE CT-MNS-01 TO MSGO 
+           MOVE DFHCOMMAREA TO WS-COMMAREA
+           MOVE EIBTRMID TO WS-TSQ-TERM
+
+           IF EIBCALEN = 0 THEN
+
+              MOVE LENGTH OF MAP2CAFO TO WS-LONG
+              MOVE CT-MNS-01 TO MSGO
+              PERFORM 7000-TIME-I THRU 7000-TIME-F
+              EXEC CICS WRITEQ TS
+                  QUEUE  (WS-TSQ-TIMEOUT)
+                  FROM   (WS-ABSTIME)
+                  LENGTH (LENGTH OF WS-ABSTIME)
+              END-EXEC
               PERFORM 8000-SEND-MAPA-I THRU 8000-SEND-MAPA-F
               PERFORM 9999-FINAL-I THRU 9999-FINAL-F
-      
-           ELSE  
+
+           ELSE
               MOVE LENGTH OF MAP2CAFO TO WS-LONG 
               EXEC CICS RECEIVE 
                   MAP    (WS-MAP) 
@@ -93,16 +115,57 @@
               END-EXEC 
            END-IF. 
       
-       1000-INICIO-F. EXIT. 
-      
-      
-      *---------------------------------------------------------- 
-       2000-PROCESO-I. 
-      
-           EVALUATE WS-RESP 
-              WHEN DFHRESP (NORMAL) 
-                 PERFORM 2500-PULSAR-TECLA-I 
-                    THRU 2500-PULSAR-TECLA-F
+       1000-INICIO-F. EXIT.
+
+
+      *---- VERIFICA SI EXPIRO EL TIEMPO MAXIMO DE INACTIVIDAD ------
+       1200-VERIF-TIMEOUT-I.
+
+           PERFORM 7000-TIME-I THRU 7000-TIME-F
+
+           EXEC CICS READQ TS
+               QUEUE  (WS-TSQ-TIMEOUT)
+               INTO   (WS-ULT-ABSTIME)
+               LENGTH (LENGTH OF WS-ULT-ABSTIME)
+               ITEM   (1)
+               RESP   (WS-RESP)
+           END-EXEC
+
+           IF WS-RESP IS EQUAL DFHRESP (NORMAL) THEN
+              COMPUTE WS-ELAPSED = WS-ABSTIME - WS-ULT-ABSTIME
+              IF WS-ELAPSED > WS-TIMEOUT-MAX THEN
+                 SET WS-TIMEOUT-SI TO TRUE
+              ELSE
+                 SET WS-TIMEOUT-NO TO TRUE
+              END-IF
+           ELSE
+              SET WS-TIMEOUT-NO TO TRUE
+           END-IF
+
+           EXEC CICS WRITEQ TS
+               QUEUE   (WS-TSQ-TIMEOUT)
+               FROM    (WS-ABSTIME)
+               LENGTH  (LENGTH OF WS-ABSTIME)
+               ITEM    (1)
+               REWRITE
+           END-EXEC.
+
+       1200-VERIF-TIMEOUT-F. EXIT.
+
+
+      *----------------------------------------------------------
+       2000-PROCESO-I.
+
+           EVALUATE WS-RESP
+              WHEN DFHRESP (NORMAL)
+                 PERFORM 1200-VERIF-TIMEOUT-I
+                    THRU 1200-VERIF-TIMEOUT-F
+                 IF WS-TIMEOUT-SI
+                    PERFORM 5600-TIMEOUT-I THRU 5600-TIMEOUT-F
+                 ELSE
+                    PERFORM 2500-PULSAR-TECLA-I
+                       THRU 2500-PULSAR-TECLA-F
+                 END-IF
               WHEN DFHRESP (MAPFAIL) 
       *           MOVE LENGTH OF MAP2CAFO TO WS-LONG 
                  MOVE LOW-VALUES TO MAP2CAFO 
@@ -197,38 +260,27 @@
       
        4600-PF5-F. EXIT. 
       
-      *----------------  (CONSULTA GENERAL)  -------------------- 
-       4700-PF6-I. 
-           MOVE 'FUNCIÓN DE CONSULTA GENERAL' TO MSGO.
-           
-      *     MOVE TIPDOCI TO WS-TIP-DOC. 
-      *     IF NOT WS-TIP-DOC-BOOLEAN 
-      *        INITIALIZE MAP2CAFO 
-      *        MOVE CT-MNS-08 TO MSGO 
-      *     ELSE 
-      *        IF NUMDOCI NOT NUMERIC 
-      *           INITIALIZE MAP2CAFO 
-      *           MOVE CT-MNS-08 TO MSGO 
-      *        ELSE 
-      *           MOVE TIPDOCI TO WS-USER-TIPDOC 
-      *           MOVE NUMDOCI TO WS-USER-NUMDOC 
-      *           EXEC CICS XCTL
-      *               PROGRAM ('PGMACCAF') 
-      *               COMMAREA (WS-COMMAREA) 
-      *           END-EXEC 
-      *        END-IF 
-      *     END-IF. 
-      
-       4700-PF6-F. EXIT. 
+      *----------------  (CONSULTA GENERAL)  --------------------
+       4700-PF6-I.
+
+           EXEC CICS XCTL
+               PROGRAM ('PGMACCAF')
+           END-EXEC.
+
+       4700-PF6-F. EXIT.
       
       *-------------------  (SALIR)  ------------------------------- 
       *                   
-       5500-PF12-I. 
-      
+       5500-PF12-I.
+
+           EXEC CICS DELETEQ TS
+               QUEUE (WS-TSQ-TIMEOUT)
+           END-EXEC
+
            EXEC CICS SEND
                CONTROL
-               ERASE 
-           END-EXEC 
+               ERASE
+           END-EXEC
       
            EXEC CICS SEND
                TEXT 
@@ -238,11 +290,33 @@
            EXEC CICS RETURN 
            END-EXEC. 
       
-       5500-PF12-F. EXIT. 
-      
-      
-      *---------------------------------------------------------- 
-       7000-TIME-I. 
+       5500-PF12-F. EXIT.
+
+      *-------------------  (TIMEOUT POR INACTIVIDAD)  --------------
+       5600-TIMEOUT-I.
+
+           EXEC CICS DELETEQ TS
+               QUEUE (WS-TSQ-TIMEOUT)
+           END-EXEC
+
+           EXEC CICS SEND
+               CONTROL
+               ERASE
+           END-EXEC
+
+           EXEC CICS SEND
+               TEXT
+               FROM (CT-MNS-TIMEOUT)
+           END-EXEC
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       5600-TIMEOUT-F. EXIT.
+
+
+      *----------------------------------------------------------
+       7000-TIME-I.
       
            EXEC CICS ASKTIME 
              ABSTIME (WS-ABSTIME) 
