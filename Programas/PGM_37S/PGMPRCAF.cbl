@@ -31,13 +31,26 @@
              05 CT-MNS-06         PIC X(72) VALUE 'CLIENTE ENCONTRADO'. 
              05 CT-MNS-08         PIC X(72) VALUE 
                                         'PROBLEMA CON ARCHIVO PERSONA'. 
-             05 CT-MNS-09         PIC X(72) VALUE     'TECLA INVALIDA'. 
-             05 CT-MNS-EXIT       PIC X(72) VALUE 
-                                                'FIN TRANSACCION T199'. 
-      
-           03 CT-DATASET          PIC X(08)           VALUE 'PERSOCAF'. 
-           03 CT-DATASET-LEN      PIC S9(04) COMP     VALUE 160. 
-           03 CT-DATASET-KEYLEN   PIC S9(04) COMP     VALUE 13. 
+             05 CT-MNS-09         PIC X(72) VALUE     'TECLA INVALIDA'.
+             05 CT-MNS-10         PIC X(72) VALUE
+                              'MOSTRANDO CLIENTE MAS CERCANO - PF7/PF8'.
+             05 CT-MNS-11         PIC X(72) VALUE
+                                  'NO HAY MAS CLIENTES ADELANTE'.
+             05 CT-MNS-12         PIC X(72) VALUE
+                                  'NO HAY MAS CLIENTES ATRAS'.
+             05 CT-MNS-EXIT       PIC X(72) VALUE
+                                                'FIN TRANSACCION T199'.
+             05 CT-MNS-13         PIC X(72) VALUE
+                  'AYUDA: TIPO DOC DU/PA/PE  NRO DOC NUMERICO'.
+      
+           03 CT-DATASET          PIC X(08)           VALUE 'PERSOCAF'.
+           03 CT-DATASET-LEN      PIC S9(04) COMP     VALUE 160.
+           03 CT-DATASET-KEYLEN   PIC S9(04) COMP     VALUE 13.
+
+      *---- PATH DE INDICE ALTERNATIVO SOBRE PERSOCAF POR NROCLI -----
+           03 CT-DATASET-NROCLI   PIC X(08)           VALUE 'PERSOCAN'.
+           03 CT-DATASET-NROCLI-KEYLEN
+                                   PIC S9(04) COMP     VALUE 3.
       *-------------------------------------------------------------- 
        01  WS-VARIABLES. 
            03 WS-MAP               PIC X(07)          VALUE 'MAP1CAF'. 
@@ -63,16 +76,29 @@
            COPY CPPERSON. 
       
       *------------------------------------------------------------- 
-       01  WS-COMMAREA. 
-           03 WS-USER-DATA. 
-              05 WS-USER-TIPDOC        PIC X(02). 
-              05 WS-USER-NRODOC        PIC 9(11). 
-           03 WS-TIP-DOC               PIC X(02). 
-              88 WS-TIP-DOC-BOOLEAN                    VALUE 'DU' 
-                                                             'PA' 
-                                                             'PE'. 
-           03 WS-PRIMERA               PIC 9. 
-           03 FILLER                   PIC X(4). 
+       01  WS-COMMAREA.
+           03 WS-USER-DATA.
+              05 WS-USER-TIPDOC        PIC X(02).
+              05 WS-USER-NRODOC        PIC 9(11).
+           03 WS-TIP-DOC               PIC X(02).
+              88 WS-TIP-DOC-BOOLEAN                    VALUE 'DU'
+                                                             'PA'
+                                                             'PE'.
+           03 WS-PRIMERA               PIC 9.
+           03 WS-BROWSE-SW             PIC X      VALUE 'N'.
+              88 WS-BROWSE-ACTIVA                 VALUE 'S'.
+              88 WS-BROWSE-INACTIVA                VALUE 'N'.
+           03 WS-BROWSE-KEY.
+              05 WS-BROWSE-TIPDOC      PIC X(02).
+              05 WS-BROWSE-NRODOC      PIC 9(11).
+
+      *---- MODO DE BUSQUEDA DE LA TECLA ACTUAL (NO VIAJA EN COMMAREA)
+       77  WS-BUSCAR-SW                PIC X      VALUE 'D'.
+           88 WS-BUSCAR-POR-DOC                   VALUE 'D'.
+           88 WS-BUSCAR-POR-NROCLI                VALUE 'N'.
+
+      *---- CLAVE DE BUSQUEDA POR NUMERO DE CLIENTE -------------------
+       77  WS-NROCLI-KEY               PIC 9(03)  VALUE ZEROS.
       
       
       *-----------   VARIABLES DE VALIDACION   ---------------------- 
@@ -90,9 +116,9 @@
            88 CLIENTEOK-NO                            VALUE 'N'. 
       
       
-       LINKAGE SECTION. 
-      *================* 
-       01 DFHCOMMAREA PIC X(20). 
+       LINKAGE SECTION.
+      *================*
+       01 DFHCOMMAREA PIC X(30).
       
       
       *|||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||| 
@@ -167,14 +193,23 @@
               WHEN DFHENTER 
                  PERFORM 3100-ENTER-I THRU 3100-ENTER-F 
                                                                         
-              WHEN DFHPF3 
-                 PERFORM 3200-PF3-I   THRU 3200-PF3-F 
-                                                                        
-              WHEN DFHPF9 
-                 PERFORM 3400-PF9-I THRU 3400-PF9-F 
-                                                                        
-              WHEN DFHPF12 
-                 PERFORM 3300-PF12-I  THRU 3300-PF12-F 
+              WHEN DFHPF1
+                 PERFORM 3250-PF1-I   THRU 3250-PF1-F
+
+              WHEN DFHPF3
+                 PERFORM 3200-PF3-I   THRU 3200-PF3-F
+
+              WHEN DFHPF7
+                 PERFORM 3500-PF7-I   THRU 3500-PF7-F
+
+              WHEN DFHPF8
+                 PERFORM 3600-PF8-I   THRU 3600-PF8-F
+
+              WHEN DFHPF9
+                 PERFORM 3400-PF9-I THRU 3400-PF9-F
+
+              WHEN DFHPF12
+                 PERFORM 3300-PF12-I  THRU 3300-PF12-F
                                                                         
               WHEN OTHER 
                  MOVE CT-MNS-09 TO  MSGO 
@@ -205,47 +240,66 @@
        3100-ENTER-F. EXIT. 
       
       *------------------------------------------------------------- 
-       3150-VALIDAR-I. 
-      
-           SET CLIENTEOK TO TRUE 
+       3150-VALIDAR-I.
+
+           SET CLIENTEOK TO TRUE
+           SET WS-BUSCAR-POR-DOC TO TRUE
            MOVE TIPDOCI TO WS-TIP-DOC
-      
-           EVALUATE TRUE 
-      
-              WHEN NOT WS-TIP-DOC-BOOLEAN 
-                   SET CLIENTEOK-NO TO TRUE 
-                   MOVE CT-MNS-04  TO MSGO 
-      
-              WHEN NUMDOCI IS NOT NUMERIC 
-                   SET CLIENTEOK-NO TO TRUE 
-                   MOVE CT-MNS-05  TO MSGO 
-      
-              WHEN NUMDOCI IS EQUAL ZEROS 
-                   SET CLIENTEOK-NO TO TRUE 
-                   MOVE CT-MNS-05  TO MSGO 
-      
-              WHEN OTHER 
-                   CONTINUE 
-      
-           END-EVALUATE. 
-      
-      
-       3150-VALIDAR-F. EXIT. 
+
+           EVALUATE TRUE
+
+              WHEN TIPDOCI IS EQUAL SPACES AND
+                   NUMDOCI IS NUMERIC        AND
+                   NUMDOCI IS NOT EQUAL ZEROS
+      *           SIN TIPO DE DOCUMENTO PERO CON NUMERO: SE ASUME
+      *           BUSQUEDA POR NUMERO DE CLIENTE (NROCLI).
+                   SET WS-BUSCAR-POR-NROCLI TO TRUE
+
+              WHEN NOT WS-TIP-DOC-BOOLEAN
+                   SET CLIENTEOK-NO TO TRUE
+                   MOVE CT-MNS-04  TO MSGO
+
+              WHEN NUMDOCI IS NOT NUMERIC
+                   SET CLIENTEOK-NO TO TRUE
+                   MOVE CT-MNS-05  TO MSGO
+
+              WHEN NUMDOCI IS EQUAL ZEROS
+                   SET CLIENTEOK-NO TO TRUE
+                   MOVE CT-MNS-05  TO MSGO
+
+              WHEN OTHER
+                   CONTINUE
+
+           END-EVALUATE.
+
+
+       3150-VALIDAR-F. EXIT.
       
       
       *------------------------------------------------------------- 
-       3200-PF3-I. 
-      
-           MOVE LOW-VALUES TO MAP1CAFO
-           MOVE CT-MNS-01 TO MSGO 
-           PERFORM 8000-SEND-MAPA-I 
+       3200-PF3-I.
+
+           EXEC CICS XCTL
+              PROGRAM ('PGMMECAF')
+           END-EXEC.
+
+       3200-PF3-F. EXIT.
+
+
+      *-------------------------------------------------------------
+      *  PF1: AYUDA CON LOS FORMATOS DE ENTRADA VALIDOS, SIN PERDER
+      *  LO YA TIPEADO EN PANTALLA NI OBLIGAR A SUBMITIR PRIMERO.
+       3250-PF1-I.
+
+           MOVE CT-MNS-13 TO MSGO
+           PERFORM 8000-SEND-MAPA-I
               THRU 8000-SEND-MAPA-F.
-      
-       3200-PF3-F. EXIT. 
-      
-      
-      *------------------------------------------------------------- 
-       3300-PF12-I. 
+
+       3250-PF1-F. EXIT.
+
+
+      *-------------------------------------------------------------
+       3300-PF12-I.
       
            EXEC CICS SEND CONTROL 
               ERASE 
@@ -273,51 +327,242 @@
               PROGRAM ('PGMMECAF') 
            END-EXEC. 
       
-       3400-PF9-F. EXIT. 
-      
-      
-      *------------------------------------------------------------- 
-       5000-READ-I. 
-      
-           MOVE TIPDOCI TO WS-USER-TIPDOC 
-           MOVE NUMDOCI TO WS-USER-NRODOC 
-      
-           EXEC CICS READ 
-              DATASET (CT-DATASET) 
-              RIDFLD  (WS-USER-DATA) 
-              INTO    (REG-PERSONA) 
-              LENGTH  (CT-DATASET-LEN) 
-              EQUAL 
-              RESP    (WS-RESP) 
-           END-EXEC 
-      
-           EVALUATE WS-RESP 
-      
-              WHEN DFHRESP(NOTFND) 
-                 MOVE CT-MNS-03        TO MSGO 
-                 MOVE WS-USER-TIPDOC   TO TIPDOCO 
-                 MOVE WS-USER-NRODOC   TO NUMDOCO 
-      
-              WHEN DFHRESP(NORMAL) 
-                 MOVE CT-MNS-06        TO MSGO 
-                 MOVE PER-TIP-DOC      TO TIPDOCO 
-                 MOVE PER-NRO-DOC      TO NUMDOCO 
-                 MOVE PER-NOMAPE       TO NOMAPEO 
-                 MOVE PER-CLI-AAAAMMDD TO WS-FECHA-VAL 
-                 MOVE WS-DIA           TO DIAO 
-                 MOVE WS-MES           TO MESO 
-                 MOVE WS-ANIO          TO ANIOO 
-                 MOVE PER-SEXO         TO SEXOO 
-      
-              WHEN OTHER 
-                 MOVE CT-MNS-08  TO MSGO 
-      
-           END-EVALUATE 
-      
+       3400-PF9-F. EXIT.
+
+
+      *-------------------------------------------------------------
+      *  PF7: RETROCEDE UN CLIENTE EN EL BROWSE INICIADO POR ENTER.
+      *  COMO CICS NO MANTIENE UN STARTBR ABIERTO ENTRE TAREAS
+      *  PSEUDO-CONVERSACIONALES, SE REABRE EL BROWSE EN CADA TECLA
+      *  USANDO LA CLAVE DEL ULTIMO REGISTRO MOSTRADO (WS-BROWSE-KEY).
+       3500-PF7-I.
+
+           IF WS-BROWSE-INACTIVA THEN
+              MOVE CT-MNS-03 TO MSGO
+              PERFORM 8000-SEND-MAPA-I THRU 8000-SEND-MAPA-F
+           ELSE
+              MOVE WS-BROWSE-KEY TO WS-USER-DATA
+
+              EXEC CICS STARTBR
+                 DATASET (CT-DATASET)
+                 RIDFLD  (WS-USER-DATA)
+                 GTEQ
+                 RESP    (WS-RESP)
+              END-EXEC
+
+              IF WS-RESP = DFHRESP(NORMAL) THEN
+                 EXEC CICS READPREV
+                    DATASET (CT-DATASET)
+                    RIDFLD  (WS-USER-DATA)
+                    INTO    (REG-PERSONA)
+                    LENGTH  (CT-DATASET-LEN)
+                    RESP    (WS-RESP)
+                 END-EXEC
+
+                 IF WS-RESP = DFHRESP(NORMAL) THEN
+                    EXEC CICS READPREV
+                       DATASET (CT-DATASET)
+                       RIDFLD  (WS-USER-DATA)
+                       INTO    (REG-PERSONA)
+                       LENGTH  (CT-DATASET-LEN)
+                       RESP    (WS-RESP)
+                    END-EXEC
+                 END-IF
+
+                 EXEC CICS ENDBR
+                    DATASET (CT-DATASET)
+                 END-EXEC
+              END-IF
+
+              IF WS-RESP = DFHRESP(NORMAL) THEN
+                 PERFORM 5200-MOSTRAR-PERSONA-I
+                    THRU 5200-MOSTRAR-PERSONA-F
+                 MOVE CT-MNS-10 TO MSGO
+              ELSE
+                 MOVE CT-MNS-12 TO MSGO
+              END-IF
+
+              PERFORM 8000-SEND-MAPA-I THRU 8000-SEND-MAPA-F
+           END-IF.
+
+       3500-PF7-F. EXIT.
+
+
+      *-------------------------------------------------------------
+      *  PF8: AVANZA UN CLIENTE EN EL BROWSE (VER NOTA EN 3500-PF7-I).
+       3600-PF8-I.
+
+           IF WS-BROWSE-INACTIVA THEN
+              MOVE CT-MNS-03 TO MSGO
+              PERFORM 8000-SEND-MAPA-I THRU 8000-SEND-MAPA-F
+           ELSE
+              MOVE WS-BROWSE-KEY TO WS-USER-DATA
+
+              EXEC CICS STARTBR
+                 DATASET (CT-DATASET)
+                 RIDFLD  (WS-USER-DATA)
+                 GTEQ
+                 RESP    (WS-RESP)
+              END-EXEC
+
+              IF WS-RESP = DFHRESP(NORMAL) THEN
+                 EXEC CICS READNEXT
+                    DATASET (CT-DATASET)
+                    RIDFLD  (WS-USER-DATA)
+                    INTO    (REG-PERSONA)
+                    LENGTH  (CT-DATASET-LEN)
+                    RESP    (WS-RESP)
+                 END-EXEC
+
+                 IF WS-RESP = DFHRESP(NORMAL) THEN
+                    EXEC CICS READNEXT
+                       DATASET (CT-DATASET)
+                       RIDFLD  (WS-USER-DATA)
+                       INTO    (REG-PERSONA)
+                       LENGTH  (CT-DATASET-LEN)
+                       RESP    (WS-RESP)
+                    END-EXEC
+                 END-IF
+
+                 EXEC CICS ENDBR
+                    DATASET (CT-DATASET)
+                 END-EXEC
+              END-IF
+
+              IF WS-RESP = DFHRESP(NORMAL) THEN
+                 PERFORM 5200-MOSTRAR-PERSONA-I
+                    THRU 5200-MOSTRAR-PERSONA-F
+                 MOVE CT-MNS-10 TO MSGO
+              ELSE
+                 MOVE CT-MNS-11 TO MSGO
+              END-IF
+
+              PERFORM 8000-SEND-MAPA-I THRU 8000-SEND-MAPA-F
+           END-IF.
+
+       3600-PF8-F. EXIT.
+
+
+      *-------------------------------------------------------------
+       5000-READ-I.
+
+           IF WS-BUSCAR-POR-NROCLI
+              MOVE NUMDOCI(9:3) TO WS-NROCLI-KEY
+
+              EXEC CICS READ
+                 DATASET   (CT-DATASET-NROCLI)
+                 RIDFLD    (WS-NROCLI-KEY)
+                 KEYLENGTH (CT-DATASET-NROCLI-KEYLEN)
+                 INTO      (REG-PERSONA)
+                 LENGTH    (CT-DATASET-LEN)
+                 EQUAL
+                 RESP      (WS-RESP)
+              END-EXEC
+           ELSE
+              MOVE TIPDOCI TO WS-USER-TIPDOC
+              MOVE NUMDOCI TO WS-USER-NRODOC
+
+              EXEC CICS READ
+                 DATASET (CT-DATASET)
+                 RIDFLD  (WS-USER-DATA)
+                 INTO    (REG-PERSONA)
+                 LENGTH  (CT-DATASET-LEN)
+                 EQUAL
+                 RESP    (WS-RESP)
+              END-EXEC
+           END-IF
+
+           EVALUATE WS-RESP
+
+              WHEN DFHRESP(NOTFND)
+                 IF WS-BUSCAR-POR-NROCLI
+                    MOVE CT-MNS-03        TO MSGO
+                    MOVE TIPDOCI          TO TIPDOCO
+                    MOVE NUMDOCI          TO NUMDOCO
+                    SET  WS-BROWSE-INACTIVA TO TRUE
+                 ELSE
+                    PERFORM 5100-BROWSE-INICIAR-I
+                       THRU 5100-BROWSE-INICIAR-F
+                 END-IF
+
+              WHEN DFHRESP(NORMAL)
+                 MOVE CT-MNS-06        TO MSGO
+                 PERFORM 5200-MOSTRAR-PERSONA-I
+                    THRU 5200-MOSTRAR-PERSONA-F
+
+              WHEN OTHER
+                 MOVE CT-MNS-08  TO MSGO
+
+           END-EVALUATE
+
            PERFORM 8000-SEND-MAPA-I THRU 8000-SEND-MAPA-F.
-      
-       5000-READ-F. EXIT. 
-      
+
+       5000-READ-F. EXIT.
+
+
+      *-------------------------------------------------------------
+      *  NO HUBO COINCIDENCIA EXACTA: INICIA UN BROWSE A PARTIR DE LA
+      *  CLAVE INGRESADA Y MUESTRA EL PRIMER CLIENTE MAYOR O IGUAL,
+      *  PARA QUE EL OPERADOR PUEDA SEGUIR PAGINANDO CON PF7/PF8.
+       5100-BROWSE-INICIAR-I.
+
+           EXEC CICS STARTBR
+              DATASET (CT-DATASET)
+              RIDFLD  (WS-USER-DATA)
+              GTEQ
+              RESP    (WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL) THEN
+              EXEC CICS READNEXT
+                 DATASET (CT-DATASET)
+                 RIDFLD  (WS-USER-DATA)
+                 INTO    (REG-PERSONA)
+                 LENGTH  (CT-DATASET-LEN)
+                 RESP    (WS-RESP)
+              END-EXEC
+
+              EXEC CICS ENDBR
+                 DATASET (CT-DATASET)
+              END-EXEC
+           END-IF
+
+           IF WS-RESP = DFHRESP(NORMAL) THEN
+              MOVE CT-MNS-10 TO MSGO
+              PERFORM 5200-MOSTRAR-PERSONA-I
+                 THRU 5200-MOSTRAR-PERSONA-F
+           ELSE
+              MOVE CT-MNS-03        TO MSGO
+              MOVE WS-USER-TIPDOC   TO TIPDOCO
+              MOVE WS-USER-NRODOC   TO NUMDOCO
+              SET  WS-BROWSE-INACTIVA TO TRUE
+           END-IF.
+
+       5100-BROWSE-INICIAR-F. EXIT.
+
+
+      *-------------------------------------------------------------
+      *  PASA LOS DATOS DE REG-PERSONA AL MAPA Y RECUERDA LA CLAVE
+      *  MOSTRADA EN WS-BROWSE-KEY PARA QUE PF7/PF8 PUEDAN SEGUIR
+      *  PAGINANDO A PARTIR DE ESTE REGISTRO.
+       5200-MOSTRAR-PERSONA-I.
+
+           MOVE PER-TIP-DOC      TO TIPDOCO
+           MOVE PER-NRO-DOC      TO NUMDOCO
+           MOVE PER-NOMAPE       TO NOMAPEO
+           MOVE PER-CLI-AAAAMMDD TO WS-FECHA-VAL
+           MOVE WS-DIA           TO DIAO
+           MOVE WS-MES           TO MESO
+           MOVE WS-ANIO          TO ANIOO
+           MOVE PER-SEXO         TO SEXOO
+
+           MOVE PER-TIP-DOC      TO WS-BROWSE-TIPDOC
+           MOVE PER-NRO-DOC      TO WS-BROWSE-NRODOC
+           SET  WS-BROWSE-ACTIVA TO TRUE.
+
+       5200-MOSTRAR-PERSONA-F. EXIT.
+
+
       
       *------------------------------------------------------------- 
        7000-TIME-I. 
