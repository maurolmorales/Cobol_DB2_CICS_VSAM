@@ -38,50 +38,87 @@
       
            SELECT SALIDA  ASSIGN DDSALID
            FILE STATUS IS FS-SALIDA.
-      
-      
-      *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||| 
-       DATA DIVISION. 
+
+           SELECT CHECKPOINT ASSIGN DDCKPT
+           FILE STATUS IS FS-CHECKPOINT.
+
+
+      *|||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       DATA DIVISION.
        FILE SECTION.
-      
-       FD  ENTRADA                                              
-           BLOCK CONTAINS 0 RECORDS                             
-           RECORDING MODE IS F.                                 
-       01  REG-ENTRADA  PIC X(80).                              
-      
-       FD  SALIDA                                               
-           BLOCK CONTAINS 0 RECORDS                             
-           RECORDING MODE IS F.                                 
-       01  REG-SALIDA   PIC X(133).                           
+
+       FD  ENTRADA
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-ENTRADA  PIC X(80).
+
+       FD  SALIDA
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-SALIDA   PIC X(133).
+
+       FD  CHECKPOINT
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-CHECKPOINT.
+           03  CKPT-TIPDOC          PIC X(02).
+           03  CKPT-NRODOC          PIC 9(11).
       
       
        WORKING-STORAGE SECTION.
       *========================* 
       
       *----------- STATUS ARCHIVOS  --------------------------------- 
-       77  FS-NOVEDADES           PIC XX       VALUE SPACES.    
-       77  FS-SALIDA              PIC XX       VALUE SPACES.    
-      
-       77  WS-STATUS-FIN          PIC X. 
-           88  WS-FIN-LECTURA         VALUE 'Y'. 
-           88  WS-NO-FIN-LECTURA      VALUE 'N'. 
-      
-       77  WS-STATUS-NOV          PIC X. 
-           88  WS-FIN-NOV             VALUE 'Y'. 
-           88  WS-NO-FIN-NOV          VALUE 'N'. 
-      
-       77  WS-STATUS-ENT          PIC X. 
-           88  WS-FIN-ENT             VALUE 'Y'. 
-           88  WS-NO-FIN-ENT          VALUE 'N'.            
-      
+       77  FS-NOVEDADES           PIC XX       VALUE SPACES.
+       77  FS-SALIDA              PIC XX       VALUE SPACES.
+       77  FS-CHECKPOINT          PIC XX       VALUE SPACES.
+
+       77  WS-STATUS-FIN          PIC X.
+           88  WS-FIN-LECTURA         VALUE 'Y'.
+           88  WS-NO-FIN-LECTURA      VALUE 'N'.
+
+       77  WS-STATUS-NOV          PIC X.
+           88  WS-FIN-NOV             VALUE 'Y'.
+           88  WS-NO-FIN-NOV          VALUE 'N'.
+
+       77  WS-STATUS-ENT          PIC X.
+           88  WS-FIN-ENT             VALUE 'Y'.
+           88  WS-NO-FIN-ENT          VALUE 'N'.
+
+       77  WS-STATUS-POS          PIC X.
+           88  WS-POSICION-OK         VALUE 'Y'.
+           88  WS-POSICION-PEND       VALUE 'N'.
+
       *-----------  CONTADORES  -------------------------------------
-       77  TOT-MOD-LEIDAS         PIC 999        VALUE ZEROES.
-       77  TOT-MOD-ERRORES        PIC 999        VALUE ZEROES.
-       77  TOT-MOD-GRABADAS       PIC 999        VALUE ZEROES.
-       77  WS-FORMATO-PRINT       PIC ZZ9        VALUE ZEROES. 
-      
+       77  TOT-MOD-LEIDAS         PIC 9(05)      VALUE ZEROES.
+       77  TOT-MOD-ERRORES        PIC 9(05)      VALUE ZEROES.
+       77  TOT-MOD-GRABADAS       PIC 9(05)      VALUE ZEROES.
+       77  TOT-MOD-MAX            PIC 9(05)      VALUE 99999.
+       77  TOT-MOD-CONTROL        PIC 9(05)      VALUE ZEROES.
+       77  WS-FORMATO-PRINT       PIC ZZZZ9      VALUE ZEROES.
+
+      *---- DESGLOSE DE ERRORES POR MOTIVO DE RECHAZO -----------------
+       77  TOT-ERR-ALTA           PIC 9(05)      VALUE ZEROES.
+       77  TOT-ERR-NRO-CLI        PIC 9(05)      VALUE ZEROES.
+       77  TOT-ERR-NOMBRE         PIC 9(05)      VALUE ZEROES.
+       77  TOT-ERR-SEXO           PIC 9(05)      VALUE ZEROES.
+       77  TOT-ERR-TIPO-NOV       PIC 9(05)      VALUE ZEROES.
+
+      *---- CONTROL DE PáGINAS DEL LISTADO DE ERRORES -----------------
+       77  WS-CUENTA-LINEA        PIC 9(03)      VALUE ZEROES.
+
+      *---- CHECKPOINT / RESTART DE LA CARGA  -------------------------
+       77  WS-COMMIT-CADA         PIC 9(05)      VALUE 00100.
+       77  WS-COMMIT-CONTADOR     PIC 9(05)      VALUE ZEROES.
+      
+      *---- VALOR ANTERIOR/NUEVO DE CADA UPDATE, PARA EL LISTADO ------
+       77  WS-VALOR-ANTERIOR      PIC X(30)      VALUE SPACES.
+       77  WS-VALOR-NUEVO         PIC X(30)      VALUE SPACES.
+       77  WS-CAMPO-MODIFICADO    PIC X(10)      VALUE SPACES.
+       77  WS-NROCLI-EDIT         PIC ZZ9        VALUE ZEROES.
+
       *-------------  VARIABLES -------------------------------------
-       77  WS-PRIMER-ERROR        PIC X(02)      VALUE 'SI'. 
+       77  WS-PRIMER-ERROR        PIC X(02)      VALUE 'SI'.
        77  WS-MESSAGE-ERROR       PIC X(32)      VALUE SPACES. 
       
        77  REG-TIPDOC           PIC X(02)        VALUE SPACES.
@@ -93,8 +130,38 @@
       
       *-----------  SQL  -------------------------------------- 
        77  WS-SQLCODE     PIC +++999 USAGE DISPLAY VALUE ZEROS. 
-       77  NOT-FOUND              PIC S9(9) COMP VALUE  +100.  
-       77  NOTFOUND-FORMAT        PIC -ZZZZZZZZZZ.             
+       77  NOT-FOUND              PIC S9(9) COMP VALUE  +100.
+       77  NOTFOUND-FORMAT        PIC -ZZZZZZZZZZ.
+
+      *---- SQLCODES TRANSITORIOS DE CONTENCIÓN (REINTENTABLES) -------
+       77  WS-SQL-DEADLOCK        PIC S9(9) COMP VALUE  -911.
+       77  WS-SQL-TIMEOUT         PIC S9(9) COMP VALUE  -913.
+       77  WS-SQL-RECURSO         PIC S9(9) COMP VALUE  -904.
+
+       77  WS-DB2-REINTENTOS      PIC 9(02)      VALUE ZEROES.
+       77  WS-DB2-REINTENTOS-MAX  PIC 9(02)      VALUE 03.
+       77  WS-DB2-REINTENTAR      PIC X          VALUE 'N'.
+           88  WS-DB2-REINTENTAR-SI               VALUE 'S'.
+           88  WS-DB2-REINTENTAR-NO               VALUE 'N'.
+
+      *---- INDICA SI EN ESTA PASADA POR 2400 SE LLEGÓ A EJECUTAR SQL -
+       77  WS-SQL-EJECUTADO       PIC X          VALUE 'N'.
+           88  WS-SQL-SI                          VALUE 'S'.
+           88  WS-SQL-NO                          VALUE 'N'.
+
+      *---- RUTINA COMPARTIDA DE VALIDACIÓN DE FECHA ----------------
+       77  WS-PGMVFCAF            PIC X(8)     VALUE 'PGMVFCAF'.
+
+       01  WS-FECHA-NAC-PARSE.
+           03  FNP-ANIO            PIC 9(4).
+           03  FNP-MES             PIC 9(2).
+           03  FNP-DIA             PIC 9(2).
+
+       01  LK-FECHA-VERIF.
+           03  LK-FEC-ANIO         PIC 9(4).
+           03  LK-FEC-MES          PIC 9(2).
+           03  LK-FEC-DIA          PIC 9(2).
+           03  LK-FEC-VALIDA       PIC X(02).
       
       *-----------  IMPRESION  --------------------------------- 
        77  WS-PIPE                PIC XXX        VALUE '|'.      
@@ -144,7 +211,39 @@
            03  FILLER              PIC X(01)    VALUE SPACES.  
            03  IMP-FECNAC          PIC X(08).
            03  FILLER              PIC X(03)        VALUE ' | '.
-      
+
+      *---- TOTAL ACUMULADO, REIMPRESO AL COMIENZO DE CADA PáGINA -----
+       01  WS-LINEA-ACUM.
+           03  FILLER              PIC X(05)    VALUE SPACES.
+           03  FILLER              PIC X(26)    VALUE
+                                  'TOTAL ERRORES ACUMULADOS: '.
+           03  WS-TOTAL-ACUM-PRINT PIC ZZZZ9.
+           03  FILLER              PIC X(97)    VALUE SPACES.
+
+      *---- ACTIVIDAD: VALOR ANTERIOR/NUEVO DE CADA UPDATE GRABADO ----
+       01  IMP-ACTIVIDAD.
+           03  FILLER              PIC X(18) VALUE
+                                     'MODIFICACIÓN OK - '.
+           03  IMP-ACT-TIPDOC      PIC X(02).
+           03  FILLER              PIC X(01) VALUE SPACES.
+           03  IMP-ACT-NRODOC      PIC X(11).
+           03  FILLER              PIC X(10) VALUE ' - CAMPO: '.
+           03  IMP-ACT-CAMPO       PIC X(10).
+           03  FILLER              PIC X(11) VALUE ' - ANTES: '.
+           03  IMP-ACT-ANTERIOR    PIC X(30).
+           03  FILLER              PIC X(11) VALUE ' - AHORA: '.
+           03  IMP-ACT-NUEVO       PIC X(30).
+
+      *---- RESUMEN FINAL: DESGLOSE DE ERRORES POR MOTIVO -------------
+       01  IMP-RESUMEN-TITULO      PIC X(45)     VALUE
+                     'RESUMEN DE ERRORES - DESGLOSE POR MOTIVO'.
+
+       01  IMP-RESUMEN-LINEA.
+           03  FILLER              PIC X(05)    VALUE SPACES.
+           03  IMP-RESUMEN-MOTIVO  PIC X(40)    VALUE SPACES.
+           03  IMP-RESUMEN-CANT    PIC ZZZZ9.
+           03  FILLER              PIC X(78)    VALUE SPACES.
+
       *//////////////// COPYS //////////////////////////////////////
       *    EXEC SQL DECLARE KC02803.TBCURCLI TABLE                     
       *    ( TIPDOC                         CHAR(2) NOT NULL,          
@@ -239,18 +338,101 @@
               SET  WS-FIN-LECTURA TO TRUE                        
            END-IF                                               
       
-           PERFORM 2100-LEER-I THRU 2100-LEER-F. 
-      
-       1000-INICIO-F. EXIT. 
+           PERFORM 2100-LEER-I THRU 2100-LEER-F.
+
+           PERFORM 1100-RESTART-I THRU 1100-RESTART-F.
+
+       1000-INICIO-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       1100-RESTART-I.
+
+           SET WS-POSICION-PEND TO TRUE
+
+           OPEN INPUT CHECKPOINT
+           IF FS-CHECKPOINT IS EQUAL '00' THEN
+              READ CHECKPOINT INTO REG-CHECKPOINT
+              IF FS-CHECKPOINT IS EQUAL '00' THEN
+                 DISPLAY 'REINICIO DESDE CHECKPOINT: '
+                          CKPT-TIPDOC '-' CKPT-NRODOC
+                 PERFORM 1110-SALTAR-REG-I THRU 1110-SALTAR-REG-F
+                    UNTIL WS-FIN-LECTURA OR WS-POSICION-OK
+              ELSE
+                 SET WS-POSICION-OK TO TRUE
+              END-IF
+              CLOSE CHECKPOINT
+           ELSE
+              SET WS-POSICION-OK TO TRUE
+           END-IF.
+
+       1100-RESTART-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       1110-SALTAR-REG-I.
+
+           IF (NOV-TIP-DOC > CKPT-TIPDOC) OR
+              (NOV-TIP-DOC = CKPT-TIPDOC AND
+               NOV-NRO-DOC > CKPT-NRODOC) THEN
+              SET WS-POSICION-OK TO TRUE
+           ELSE
+              PERFORM 2100-LEER-I THRU 2100-LEER-F
+      *---- REGISTRO YA PROCESADO EN UNA CORRIDA ANTERIOR: NO CUENTA --
+      *---- COMO LEÍDO EN ESTA CORRIDA (SOLO SE SALTEA); SI EL SALTEO --
+      *---- AGOTA EL ARCHIVO, LA LECTURA DE FIN TAMPOCO CUENTA --------
+              IF FS-NOVEDADES IS EQUAL '00' OR
+                 FS-NOVEDADES IS EQUAL '10' THEN
+                 SUBTRACT 1 FROM TOT-MOD-LEIDAS
+              END-IF
+           END-IF.
+
+       1110-SALTAR-REG-F. EXIT.
       
       
       *-------------------------------------------------------------- 
-       2000-PROCESO-I. 
-      
-           PERFORM 2200-VERIFICAR-I THRU 2200-VERIFICAR-F 
+       2000-PROCESO-I.
+
+           PERFORM 2200-VERIFICAR-I THRU 2200-VERIFICAR-F
+           PERFORM 2250-CHECKPOINT-I THRU 2250-CHECKPOINT-F
            PERFORM 2100-LEER-I THRU 2100-LEER-F.
-      
-       2000-PROCESO-F. EXIT. 
+
+       2000-PROCESO-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       2250-CHECKPOINT-I.
+
+           ADD 1 TO WS-COMMIT-CONTADOR
+           IF WS-COMMIT-CONTADOR IS EQUAL TO WS-COMMIT-CADA THEN
+              EXEC SQL COMMIT END-EXEC
+              MOVE NOV-TIP-DOC TO CKPT-TIPDOC
+              MOVE NOV-NRO-DOC TO CKPT-NRODOC
+              PERFORM 2260-GRABAR-CKPT-I THRU 2260-GRABAR-CKPT-F
+              MOVE ZEROES TO WS-COMMIT-CONTADOR
+           END-IF.
+
+       2250-CHECKPOINT-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       2260-GRABAR-CKPT-I.
+
+           OPEN OUTPUT CHECKPOINT
+           WRITE REG-CHECKPOINT
+           CLOSE CHECKPOINT
+           DISPLAY 'CHECKPOINT GRABADO: ' CKPT-TIPDOC '-' CKPT-NRODOC.
+
+       2260-GRABAR-CKPT-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       2270-LIMPIAR-CKPT-I.
+
+           OPEN OUTPUT CHECKPOINT
+           CLOSE CHECKPOINT.
+
+       2270-LIMPIAR-CKPT-F. EXIT.
       
       
       *--------------------------------------------------------------
@@ -260,9 +442,15 @@
                        
            EVALUATE FS-NOVEDADES 
       
-              WHEN '00' 
-                 ADD 1 TO TOT-MOD-LEIDAS 
-      
+              WHEN '00'
+                 IF TOT-MOD-LEIDAS IS EQUAL TO TOT-MOD-MAX THEN
+                    DISPLAY '* DESBORDE DE CONTADOR TOT-MOD-LEIDAS'
+                    MOVE 9999 TO RETURN-CODE
+                    SET WS-FIN-LECTURA TO TRUE
+                 ELSE
+                    ADD 1 TO TOT-MOD-LEIDAS
+                 END-IF
+
               WHEN '10' 
                  SET WS-FIN-LECTURA TO TRUE 
       
@@ -280,42 +468,63 @@
       
            EVALUATE NOV-TIP-NOV
       
+               WHEN 'AL'
+                 IF NOV-NRO-DOC IS NUMERIC AND
+                    NOV-CLI-NRO IS NUMERIC AND
+                    NOV-CLI-NOMBRE IS NOT EQUAL TO SPACES AND
+                    (NOV-CLI-SEXO = 'F' OR
+                     NOV-CLI-SEXO = 'M' OR
+                     NOV-CLI-SEXO = 'O') THEN
+                    PERFORM 2400-GRABAR-REG-I
+                       THRU 2400-GRABAR-REG-F
+                 ELSE
+                    MOVE 'DATOS DE ALTA DE CLIENTE INVÁLIDOS'
+                      TO WS-MESSAGE-ERROR
+                    ADD 1 TO TOT-ERR-ALTA
+                    PERFORM 2300-HANDLE-ERROR-I
+                       THRU 2300-HANDLE-ERROR-F
+                 END-IF
+
                WHEN 'CL'
                  IF NOV-CLI-NRO IS NUMERIC THEN
-                    PERFORM 2400-GRABAR-REG-I 
+                    PERFORM 2400-GRABAR-REG-I
                        THRU 2400-GRABAR-REG-F
-                 ELSE 
-                    MOVE 'EL NÚMERO DE CLIENTE NO ES NUMÉRICO' 
+                 ELSE
+                    MOVE 'EL NÚMERO DE CLIENTE NO ES NUMÉRICO'
                       TO WS-MESSAGE-ERROR
+                    ADD 1 TO TOT-ERR-NRO-CLI
                     PERFORM 2300-HANDLE-ERROR-I
                        THRU 2300-HANDLE-ERROR-F
-                 END-IF 
-      
+                 END-IF
+
                WHEN 'CN'
                  IF NOV-CLI-NOMBRE IS NOT EQUAL TO SPACES THEN
-                    PERFORM 2400-GRABAR-REG-I 
+                    PERFORM 2400-GRABAR-REG-I
                        THRU 2400-GRABAR-REG-F
-                 ELSE 
+                 ELSE
                     MOVE 'NOMBRE NO DEBE ESTAR VACÍO'
                       TO WS-MESSAGE-ERROR
+                    ADD 1 TO TOT-ERR-NOMBRE
                     PERFORM 2300-HANDLE-ERROR-I
                        THRU 2300-HANDLE-ERROR-F
-                 END-IF               
-      
+                 END-IF
+
                WHEN 'CX'
                  IF NOV-CLI-SEXO = 'F' OR
                     NOV-CLI-SEXO = 'M' OR
                     NOV-CLI-SEXO = 'O' THEN
                        PERFORM 2400-GRABAR-REG-I
                           THRU 2400-GRABAR-REG-F
-                 ELSE 
+                 ELSE
                     MOVE 'SEXO INVÁLIDO' TO WS-MESSAGE-ERROR
+                    ADD 1 TO TOT-ERR-SEXO
                     PERFORM 2300-HANDLE-ERROR-I
                        THRU 2300-HANDLE-ERROR-F
-                 END-IF                
-                  
+                 END-IF
+
                WHEN OTHER
                  MOVE 'TIPO DE NOVEDAD NO VÁLIDO' TO WS-MESSAGE-ERROR
+                 ADD 1 TO TOT-ERR-TIPO-NOV
                  PERFORM 2300-HANDLE-ERROR-I
                     THRU 2300-HANDLE-ERROR-F
       
@@ -328,107 +537,357 @@
        2300-HANDLE-ERROR-I.
       
            IF WS-PRIMER-ERROR = 'SI' THEN
-              MOVE 'NO' TO WS-PRIMER-ERROR 
-              WRITE REG-SALIDA FROM IMP-TITULO
-              WRITE REG-SALIDA FROM IMP-SUBTITULO
-              WRITE REG-SALIDA FROM WS-SEPARATE
+              MOVE 'NO' TO WS-PRIMER-ERROR
+              PERFORM 2350-IMPRIMIR-TITULOS-I
+                 THRU 2350-IMPRIMIR-TITULOS-F
            END-IF
-      
-           MOVE NOV-TIP-DOC       TO REG-TIPDOC 
-           MOVE NOV-NRO-DOC       TO REG-NRODOC 
-           MOVE NOV-CLI-NRO       TO REG-NROCLI 
-           MOVE NOV-CLI-NOMBRE    TO REG-NOMAPE 
-           MOVE NOV-CLI-FENAC     TO REG-FECNAC 
-           MOVE NOV-CLI-SEXO      TO REG-SEXO 
+
+           IF WS-CUENTA-LINEA GREATER 60 THEN
+              PERFORM 2350-IMPRIMIR-TITULOS-I
+                 THRU 2350-IMPRIMIR-TITULOS-F
+           END-IF
+
+           MOVE NOV-TIP-DOC       TO REG-TIPDOC
+           MOVE NOV-NRO-DOC       TO REG-NRODOC
+           MOVE NOV-CLI-NRO       TO REG-NROCLI
+           MOVE NOV-CLI-NOMBRE    TO REG-NOMAPE
+           MOVE NOV-CLI-FENAC     TO REG-FECNAC
+           MOVE NOV-CLI-SEXO      TO REG-SEXO
            MOVE WS-MESSAGE-ERROR TO MJE-ERROR
-              
+
            WRITE REG-SALIDA FROM IMP-MJE-ERROR
            WRITE REG-SALIDA FROM IMP-REG-ERRONEO
+           ADD 2 TO WS-CUENTA-LINEA
+
+           IF TOT-MOD-ERRORES IS EQUAL TO TOT-MOD-MAX THEN
+              DISPLAY '* DESBORDE DE CONTADOR TOT-MOD-ERRORES'
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           ELSE
+              ADD 1 TO TOT-MOD-ERRORES
+           END-IF.
 
-           ADD 1 TO TOT-MOD-ERRORES. 
-      
        2300-HANDLE-ERROR-F. EXIT.
-      
-      
+
+
+      *---- REIMPRIME TíTULOS Y TOTAL ACUMULADO EN CADA PáGINA --------
+       2350-IMPRIMIR-TITULOS-I.
+
+           WRITE REG-SALIDA FROM IMP-TITULO AFTER PAGE
+           WRITE REG-SALIDA FROM IMP-SUBTITULO
+           WRITE REG-SALIDA FROM WS-SEPARATE
+
+           MOVE TOT-MOD-ERRORES TO WS-TOTAL-ACUM-PRINT
+           WRITE REG-SALIDA FROM WS-LINEA-ACUM
+
+           MOVE 4 TO WS-CUENTA-LINEA.
+
+       2350-IMPRIMIR-TITULOS-F. EXIT.
+
+
+      *---- PáGINA FINAL: DESGLOSE DE ERRORES POR MOTIVO DE RECHAZO ---
+       2360-RESUMEN-ERRORES-I.
+
+           WRITE REG-SALIDA FROM IMP-RESUMEN-TITULO AFTER PAGE
+           WRITE REG-SALIDA FROM WS-SEPARATE
+
+           MOVE 'DATOS DE ALTA DE CLIENTE INVÁLIDOS'
+             TO IMP-RESUMEN-MOTIVO
+           MOVE TOT-ERR-ALTA TO IMP-RESUMEN-CANT
+           WRITE REG-SALIDA FROM IMP-RESUMEN-LINEA
+
+           MOVE 'NÚMERO DE CLIENTE NO NUMÉRICO'
+             TO IMP-RESUMEN-MOTIVO
+           MOVE TOT-ERR-NRO-CLI TO IMP-RESUMEN-CANT
+           WRITE REG-SALIDA FROM IMP-RESUMEN-LINEA
+
+           MOVE 'NOMBRE VACÍO' TO IMP-RESUMEN-MOTIVO
+           MOVE TOT-ERR-NOMBRE TO IMP-RESUMEN-CANT
+           WRITE REG-SALIDA FROM IMP-RESUMEN-LINEA
+
+           MOVE 'SEXO INVÁLIDO' TO IMP-RESUMEN-MOTIVO
+           MOVE TOT-ERR-SEXO TO IMP-RESUMEN-CANT
+           WRITE REG-SALIDA FROM IMP-RESUMEN-LINEA
+
+           MOVE 'TIPO DE NOVEDAD NO VÁLIDO' TO IMP-RESUMEN-MOTIVO
+           MOVE TOT-ERR-TIPO-NOV TO IMP-RESUMEN-CANT
+           WRITE REG-SALIDA FROM IMP-RESUMEN-LINEA
+
+           WRITE REG-SALIDA FROM WS-SEPARATE
+           MOVE 'TOTAL' TO IMP-RESUMEN-MOTIVO
+           MOVE TOT-MOD-ERRORES TO IMP-RESUMEN-CANT
+           WRITE REG-SALIDA FROM IMP-RESUMEN-LINEA.
+
+       2360-RESUMEN-ERRORES-F. EXIT.
+
+
       *--------------------------------------------------------------
        2400-GRABAR-REG-I.
            
            IF FS-NOVEDADES IS EQUAL '00' THEN
-           
+
               MOVE NOV-TIP-DOC       TO REG-TIPDOC IMP-TIPDOC
               MOVE NOV-NRO-DOC       TO REG-NRODOC IMP-NRODOC
               MOVE NOV-CLI-NRO       TO REG-NROCLI IMP-NROCLI
               MOVE NOV-CLI-NOMBRE    TO REG-NOMAPE IMP-NOMAPE
               MOVE NOV-CLI-FENAC     TO REG-FECNAC IMP-FECNAC
               MOVE NOV-CLI-SEXO      TO REG-SEXO   IMP-SEXO
-      
+
+              SET WS-SQL-NO TO TRUE
+
               EVALUATE NOV-TIP-NOV
+                 WHEN 'AL'
+                    MOVE NOV-CLI-FENAC TO WS-FECHA-NAC-PARSE
+                    MOVE FNP-ANIO      TO LK-FEC-ANIO
+                    MOVE FNP-MES       TO LK-FEC-MES
+                    MOVE FNP-DIA       TO LK-FEC-DIA
+
+                    CALL WS-PGMVFCAF USING LK-FECHA-VERIF
+
+                    IF LK-FEC-VALIDA IS NOT EQUAL 'SI' THEN
+                       MOVE 'FECHA DE NACIMIENTO INVÁLIDA'
+                         TO WS-MESSAGE-ERROR
+                       PERFORM 2300-HANDLE-ERROR-I
+                          THRU 2300-HANDLE-ERROR-F
+                    ELSE
+                       SET WS-SQL-SI TO TRUE
+                       SET WS-DB2-REINTENTAR-SI TO TRUE
+                       PERFORM 2440-INSERT-AL-I
+                          THRU 2440-INSERT-AL-F
+                          VARYING WS-DB2-REINTENTOS FROM 1 BY 1
+                          UNTIL WS-DB2-REINTENTAR-NO OR
+                          WS-DB2-REINTENTOS > WS-DB2-REINTENTOS-MAX
+                    END-IF
+
                  WHEN 'CL'
-                    PERFORM 2410-UPDATE-CL-I THRU 2410-UPDATE-CL-F
-      
+                    SET WS-SQL-SI TO TRUE
+                    SET WS-DB2-REINTENTAR-SI TO TRUE
+                    PERFORM 2410-UPDATE-CL-I
+                       THRU 2410-UPDATE-CL-F
+                       VARYING WS-DB2-REINTENTOS FROM 1 BY 1
+                       UNTIL WS-DB2-REINTENTAR-NO
+                          OR WS-DB2-REINTENTOS > WS-DB2-REINTENTOS-MAX
+
                  WHEN 'CN'
-                    PERFORM 2420-UPDATE-CN-I THRU 2420-UPDATE-CN-F  
-      
-                 WHEN 'CX'   
-                    PERFORM 2430-UPDATE-CX-I THRU 2430-UPDATE-CX-F  
-      
+                    SET WS-SQL-SI TO TRUE
+                    SET WS-DB2-REINTENTAR-SI TO TRUE
+                    PERFORM 2420-UPDATE-CN-I
+                       THRU 2420-UPDATE-CN-F
+                       VARYING WS-DB2-REINTENTOS FROM 1 BY 1
+                       UNTIL WS-DB2-REINTENTAR-NO
+                          OR WS-DB2-REINTENTOS > WS-DB2-REINTENTOS-MAX
+
+                 WHEN 'CX'
+                    SET WS-SQL-SI TO TRUE
+                    SET WS-DB2-REINTENTAR-SI TO TRUE
+                    PERFORM 2430-UPDATE-CX-I
+                       THRU 2430-UPDATE-CX-F
+                       VARYING WS-DB2-REINTENTOS FROM 1 BY 1
+                       UNTIL WS-DB2-REINTENTAR-NO
+                          OR WS-DB2-REINTENTOS > WS-DB2-REINTENTOS-MAX
+
                  WHEN OTHER
-                    MOVE 'TIPO DE NOVEDAD NO VÁLIDO' 
+                    MOVE 'TIPO DE NOVEDAD NO VÁLIDO'
                       TO WS-MESSAGE-ERROR
                     PERFORM 2300-HANDLE-ERROR-I
                        THRU 2300-HANDLE-ERROR-F
-              END-EVALUATE 
-      
-              IF SQLCODE = NOT-FOUND THEN
-                 MOVE SQLCODE TO NOTFOUND-FORMAT
-                 DISPLAY 'REGISTRO NO ENCONTRADO: ' NOTFOUND-FORMAT
-              ELSE 
-                 IF SQLCODE = 0 THEN
-                    ADD 1 TO TOT-MOD-GRABADAS 
-                    DISPLAY 'REGISTRO GRABADO'
-                 ELSE 
-                    MOVE SQLCODE TO NOTFOUND-FORMAT 
-                    DISPLAY 'ERROR DB2: ' NOTFOUND-FORMAT 
-                 END-IF 
-              END-IF 
-           END-IF. 
+              END-EVALUATE
+
+      *---- SI NO SE LLEGÓ A EJECUTAR NINGÚN SQL PARA ESTE REGISTRO --
+      *---- (RECHAZADO ANTES), NO SE INSPECCIONA EL SQLCODE/REINTENTO -
+      *---- QUE HAYA DEJADO EL REGISTRO ANTERIOR ----------------------
+              IF WS-SQL-SI THEN
+                 IF WS-DB2-REINTENTOS > WS-DB2-REINTENTOS-MAX
+                    AND WS-DB2-REINTENTAR-SI THEN
+                    DISPLAY '* DB2 SIGUE BLOQUEADO TRAS '
+                             WS-DB2-REINTENTOS-MAX ' REINTENTOS'
+                 END-IF
+
+                 IF SQLCODE = NOT-FOUND THEN
+                    MOVE SQLCODE TO NOTFOUND-FORMAT
+                    DISPLAY 'REGISTRO NO ENCONTRADO: ' NOTFOUND-FORMAT
+                 ELSE
+                    IF SQLCODE = 0 THEN
+                       IF TOT-MOD-GRABADAS IS EQUAL TO TOT-MOD-MAX THEN
+                          DISPLAY
+                             '* DESBORDE DE CONTADOR TOT-MOD-GRABADAS'
+                          MOVE 9999 TO RETURN-CODE
+                          SET WS-FIN-LECTURA TO TRUE
+                       ELSE
+                          ADD 1 TO TOT-MOD-GRABADAS
+                       END-IF
+                       DISPLAY 'REGISTRO GRABADO'
+                       IF NOV-TIP-NOV IS NOT EQUAL 'AL' THEN
+                          PERFORM 2460-IMPRIMIR-ACTIVIDAD-I
+                             THRU 2460-IMPRIMIR-ACTIVIDAD-F
+                       END-IF
+                    ELSE
+                       MOVE SQLCODE TO NOTFOUND-FORMAT
+                       DISPLAY 'ERROR DB2: ' NOTFOUND-FORMAT
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
       
        2400-GRABAR-REG-F. EXIT.
       
       *--------------------------------------------------------------
        2410-UPDATE-CL-I.
-      
+
+           MOVE 'NROCLI' TO WS-CAMPO-MODIFICADO
+           MOVE SPACES   TO WS-VALOR-ANTERIOR
+
+           EXEC SQL SELECT NROCLI INTO :CLI-NROCLI
+              FROM KC02803.TBCURCLI
+              WHERE TIPDOC = :REG-TIPDOC
+                AND NRODOC = :REG-NRODOC
+           END-EXEC
+
+           IF SQLCODE IS EQUAL ZEROS THEN
+              MOVE CLI-NROCLI  TO WS-NROCLI-EDIT
+              MOVE WS-NROCLI-EDIT TO WS-VALOR-ANTERIOR
+           END-IF
+
+           MOVE REG-NROCLI  TO WS-NROCLI-EDIT
+           MOVE WS-NROCLI-EDIT TO WS-VALOR-NUEVO
+
            EXEC SQL UPDATE KC02803.TBCURCLI
               SET NROCLI   = :REG-NROCLI
-              WHERE TIPDOC = :REG-TIPDOC 
+              WHERE TIPDOC = :REG-TIPDOC
                 AND NRODOC = :REG-NRODOC
            END-EXEC.
-      
+
+           PERFORM 2450-VERIF-REINTENTO-I THRU 2450-VERIF-REINTENTO-F.
+
        2410-UPDATE-CL-F. EXIT.
-      
+
       *--------------------------------------------------------------
        2420-UPDATE-CN-I.
-           
+
+           MOVE 'NOMAPE'  TO WS-CAMPO-MODIFICADO
+           MOVE SPACES    TO WS-VALOR-ANTERIOR
+
+           EXEC SQL SELECT NOMAPE INTO :CLI-NOMAPE
+              FROM KC02803.TBCURCLI
+              WHERE TIPDOC = :REG-TIPDOC
+                AND NRODOC = :REG-NRODOC
+           END-EXEC
+
+           IF SQLCODE IS EQUAL ZEROS THEN
+              MOVE CLI-NOMAPE TO WS-VALOR-ANTERIOR
+           END-IF
+
+           MOVE REG-NOMAPE TO WS-VALOR-NUEVO
+
            EXEC SQL UPDATE KC02803.TBCURCLI
               SET NOMAPE   = :REG-NOMAPE
               WHERE TIPDOC = :REG-TIPDOC
               AND   NRODOC = :REG-NRODOC
            END-EXEC.
-      
+
+           PERFORM 2450-VERIF-REINTENTO-I THRU 2450-VERIF-REINTENTO-F.
+
        2420-UPDATE-CN-F. EXIT.
-      
+
       *--------------------------------------------------------------
        2430-UPDATE-CX-I.
-      
+
+           MOVE 'SEXO'   TO WS-CAMPO-MODIFICADO
+           MOVE SPACES   TO WS-VALOR-ANTERIOR
+
+           EXEC SQL SELECT SEXO INTO :CLI-SEXO
+              FROM KC02803.TBCURCLI
+              WHERE TIPDOC = :REG-TIPDOC
+                AND NRODOC = :REG-NRODOC
+           END-EXEC
+
+           IF SQLCODE IS EQUAL ZEROS THEN
+              MOVE CLI-SEXO TO WS-VALOR-ANTERIOR
+           END-IF
+
+           MOVE REG-SEXO TO WS-VALOR-NUEVO
+
            EXEC SQL UPDATE KC02803.TBCURCLI
               SET SEXO     = :REG-SEXO
               WHERE TIPDOC = :REG-TIPDOC
                 AND NRODOC = :REG-NRODOC
            END-EXEC.
-      
+
+           PERFORM 2450-VERIF-REINTENTO-I THRU 2450-VERIF-REINTENTO-F.
+
        2430-UPDATE-CX-F. EXIT.
-      
-      
+
+      *--------------------------------------------------------------
+       2440-INSERT-AL-I.
+
+           EXEC SQL
+              INSERT INTO KC02803.TBCURCLI
+                 ( TIPDOC,
+                   NRODOC,
+                   NROCLI,
+                   NOMAPE,
+                   FECNAC,
+                   SEXO )
+              VALUES (
+                   :REG-TIPDOC,
+                   :REG-NRODOC,
+                   :REG-NROCLI,
+                   :REG-NOMAPE,
+                   :REG-FECNAC,
+                   :REG-SEXO
+                 )
+           END-EXEC.
+
+           PERFORM 2450-VERIF-REINTENTO-I THRU 2450-VERIF-REINTENTO-F.
+
+       2440-INSERT-AL-F. EXIT.
+
+
+      *---- ¿EL SQLCODE DEVUELTO ES UN BLOQUEO/TIMEOUT REINTENTABLE? --
+       2450-VERIF-REINTENTO-I.
+
+           EVALUATE SQLCODE
+              WHEN WS-SQL-DEADLOCK
+              WHEN WS-SQL-TIMEOUT
+                 DISPLAY '* BLOQUEO/TIMEOUT DB2, REINTENTANDO: '
+                          SQLCODE
+                 SET WS-DB2-REINTENTAR-SI TO TRUE
+              WHEN WS-SQL-RECURSO
+                 DISPLAY '* RECURSO DB2 NO DISPONIBLE: ' SQLCODE
+                 SET WS-DB2-REINTENTAR-SI TO TRUE
+              WHEN OTHER
+                 SET WS-DB2-REINTENTAR-NO TO TRUE
+           END-EVALUATE.
+
+       2450-VERIF-REINTENTO-F. EXIT.
+
+
+      *---- LISTA EL VALOR ANTERIOR Y NUEVO DE UN UPDATE EXITOSO ------
+       2460-IMPRIMIR-ACTIVIDAD-I.
+
+           IF WS-PRIMER-ERROR = 'SI' THEN
+              MOVE 'NO' TO WS-PRIMER-ERROR
+              PERFORM 2350-IMPRIMIR-TITULOS-I
+                 THRU 2350-IMPRIMIR-TITULOS-F
+           END-IF
+
+           IF WS-CUENTA-LINEA GREATER 60 THEN
+              PERFORM 2350-IMPRIMIR-TITULOS-I
+                 THRU 2350-IMPRIMIR-TITULOS-F
+           END-IF
+
+           MOVE REG-TIPDOC        TO IMP-ACT-TIPDOC
+           MOVE IMP-NRODOC        TO IMP-ACT-NRODOC
+           MOVE WS-CAMPO-MODIFICADO TO IMP-ACT-CAMPO
+           MOVE WS-VALOR-ANTERIOR TO IMP-ACT-ANTERIOR
+           MOVE WS-VALOR-NUEVO    TO IMP-ACT-NUEVO
+
+           WRITE REG-SALIDA FROM IMP-ACTIVIDAD
+           ADD 1 TO WS-CUENTA-LINEA.
+
+       2460-IMPRIMIR-ACTIVIDAD-F. EXIT.
+
+
       *--------------------------------------------------------------
        9999-FINAL-I. 
               
@@ -442,8 +901,28 @@
            MOVE TOT-MOD-GRABADAS TO WS-FORMATO-PRINT
            DISPLAY 'TOTAL MODIFICACIONES GRABADAS EN TABLA​: '
                                                       WS-FORMATO-PRINT
-      
-           CLOSE ENTRADA                                         
+
+           IF TOT-MOD-ERRORES IS GREATER THAN ZEROES THEN
+              PERFORM 2360-RESUMEN-ERRORES-I
+                 THRU 2360-RESUMEN-ERRORES-F
+           END-IF
+
+           COMPUTE TOT-MOD-CONTROL = TOT-MOD-ERRORES + TOT-MOD-GRABADAS
+           IF TOT-MOD-CONTROL IS NOT EQUAL TO TOT-MOD-LEIDAS THEN
+              DISPLAY '* DESBALANCEO DE CONTROL - LEÍDAS: '
+                       TOT-MOD-LEIDAS
+              DISPLAY '* DESBALANCEO DE CONTROL - ERRORES+GRABADAS: '
+                       TOT-MOD-CONTROL
+              MOVE 9999 TO RETURN-CODE
+           END-IF
+
+           EXEC SQL COMMIT END-EXEC
+
+           IF RETURN-CODE IS EQUAL ZERO THEN
+              PERFORM 2270-LIMPIAR-CKPT-I THRU 2270-LIMPIAR-CKPT-F
+           END-IF
+
+           CLOSE ENTRADA                                       
            IF FS-NOVEDADES IS NOT EQUAL '00' THEN                    
               DISPLAY '* ERROR EN CLOSE ENTRADA = ' FS-NOVEDADES   
               MOVE 9999 TO RETURN-CODE                           
