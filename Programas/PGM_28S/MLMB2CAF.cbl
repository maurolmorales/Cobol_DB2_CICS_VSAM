@@ -53,13 +53,43 @@
        77  REG-SALDO         PIC S9(5)V9(2) USAGE COMP-3 VALUE ZEROES. 
        77  REG-FECSAL          PIC X(10)                 VALUE SPACES. 
   
-      *----------- ACUMULADORES -------------------------------------- 
-       77  WS-REGISTROS-CANT     PIC 999                 VALUE ZEROES. 
-  
-      *-----------  SQL  --------------------------------------------- 
+      *----------- ACUMULADORES --------------------------------------
+       77  WS-REGISTROS-CANT     PIC 999                 VALUE ZEROES.
+       77  WS-TOTAL-ACUM     PIC S9(7)V9(2) COMP-3       VALUE ZEROES.
+
+      *-----------  CORTE DE CONTROL POR SUCURSAL Y TIPO DE CUENTA  ---
+       77  WS-STATUS-GRUPO     PIC X                     VALUE 'N'.
+           88  WS-GRUPO-ABIERTO   VALUE 'Y'.
+           88  WS-GRUPO-CERRADO   VALUE 'N'.
+
+       77  WS-MAYOR-ANT        PIC S9(2)V USAGE COMP-3   VALUE ZEROES.
+       77  WS-MENOR-ANT        PIC XX                    VALUE SPACES.
+
+       77  WS-MAYOR-CANT       PIC 999                   VALUE ZEROES.
+       77  WS-MENOR-CANT       PIC 999                   VALUE ZEROES.
+       77  WS-SALD-MAY-SUM   PIC S9(5)V9(2) USAGE COMP-3 VALUE ZEROES.
+       77  WS-SALD-MEN-SUM   PIC S9(5)V9(2) USAGE COMP-3 VALUE ZEROES.
+
+       77  WS-MAYOR-PRINT      PIC ZZ9                   VALUE ZEROES.
+       77  WS-MENOR-PRINT      PIC ZZ9                   VALUE ZEROES.
+       77  WS-SALDO-MAY-PRINT  PIC -Z.ZZZ.ZZZ,99.
+       77  WS-SALDO-MEN-PRINT  PIC -Z.ZZZ.ZZZ,99.
+
+      *-----------  SQL  ---------------------------------------------
        77  WS-SQLCODE            PIC +++999 USAGE DISPLAY VALUE ZEROS. 
-       77  NOT-FOUND               PIC S9(9) COMP         VALUE  +100. 
-       77  NOTFOUND-FORMAT         PIC -ZZZZZZZZZZ. 
+       77  NOT-FOUND               PIC S9(9) COMP         VALUE  +100.
+       77  NOTFOUND-FORMAT         PIC -ZZZZZZZZZZ.
+
+      *---- SQLCODES TRANSITORIOS DE CONTENCIÓN (REINTENTABLES) -------
+       77  WS-SQL-DEADLOCK         PIC S9(9) COMP         VALUE  -911.
+       77  WS-SQL-TIMEOUT          PIC S9(9) COMP         VALUE  -913.
+       77  WS-SQL-RECURSO          PIC S9(9) COMP         VALUE  -904.
+
+       77  WS-DB2-REINTENTOS       PIC 9(02)              VALUE ZEROES.
+       77  WS-DB2-REINTENTOS-MAX   PIC 9(02)              VALUE 03.
+       77  WS-DB2-REINTENTAR       PIC X                  VALUE 'N'.
+           88  WS-DB2-REINTENTAR-SI                       VALUE 'S'.
+           88  WS-DB2-REINTENTAR-NO                       VALUE 'N'.
   
       *-----------  IMPRESION  --------------------------------------- 
        77  WS-TIPO-DOC-PRINT       PIC ZZ9              VALUE ZEROES. 
@@ -143,7 +173,44 @@
            03  IMP-FECSAL          PIC X(10)            VALUE SPACES. 
            03  IMP-COL8            PIC X(03)            VALUE SPACES. 
 
-      *-----------  FECHA DE PROCESO  ------------------------------- 
+      *    TOTAL ACUMULADO, REIMPRESO AL COMIENZO DE CADA PAGINA:
+       01  WS-LINEA-ACUM.
+           03  FILLER              PIC X(05)            VALUE SPACES.
+           03  FILLER              PIC X(25)            VALUE
+                                       'TOTALES ACUMULADOS: '.
+           03  WS-TOTAL-ACUM-PRINT PIC -ZZZ.ZZZ,99.
+           03  FILLER              PIC X(82)            VALUE SPACES.
+
+      *    SUBTITULO CORTE MAYOR (SUCURSAL):
+       01  IMP-SUBT-SUCUEN.
+           03  FILLER              PIC X(05)           VALUE SPACES.
+           03  FILLER              PIC X(10)           VALUE
+                                       'SUCURSAL: '.
+           03  IMP-SUCUEN-SUB      PIC ZZ.
+           03  FILLER              PIC X(106)          VALUE SPACES.
+
+      *    SUBTITULO CORTE MENOR (TIPO DE CUENTA):
+       01  IMP-SUBT-TIPCUEN.
+           03  FILLER              PIC X(08)           VALUE SPACES.
+           03  FILLER              PIC X(16)           VALUE
+                                       'TIPO DE CUENTA: '.
+           03  IMP-TIPCUEN-SUB     PIC XX.
+           03  FILLER              PIC X(97)           VALUE SPACES.
+
+      *    PIE DE CORTE (CANTIDAD + IMPORTE), REUTILIZADO EN EL
+      *    CORTE MENOR Y EN EL CORTE MAYOR:
+       01  IMP-FOOTER-CORTE.
+           03  FILLER              PIC X(05)           VALUE SPACES.
+           03  FILLER              PIC X(10)           VALUE
+                                       'CANTIDAD: '.
+           03  IMP-FOOTER-CANT     PIC ZZZ.
+           03  FILLER              PIC X(03)           VALUE SPACES.
+           03  FILLER              PIC X(09)           VALUE
+                                       'IMPORTE: '.
+           03  IMP-FOOTER-SALDO    PIC -Z.ZZZ.ZZZ,99.
+           03  FILLER              PIC X(80)           VALUE SPACES.
+
+      *-----------  FECHA DE PROCESO  -------------------------------
        01  WS-FECHA. 
            03  WS-FECHA-AA         PIC 99               VALUE ZEROS. 
            03  WS-FECHA-MM         PIC 99               VALUE ZEROS. 
@@ -230,99 +297,236 @@
               SET  WS-FIN-LECTURA TO TRUE 
            END-IF. 
   
-           EXEC SQL OPEN CURSOR_CLI END-EXEC. 
-           IF SQLCODE NOT EQUAL ZEROS 
-              MOVE SQLCODE TO WS-SQLCODE 
-              DISPLAY '* ERROR OPEN CURSOR = ' WS-SQLCODE 
-              MOVE 9999 TO RETURN-CODE 
-              SET WS-FIN-LECTURA TO TRUE 
-           END-IF. 
+           SET WS-DB2-REINTENTAR-SI TO TRUE
+           PERFORM 1010-ABRIR-CURSOR-I
+              THRU 1010-ABRIR-CURSOR-F
+              VARYING WS-DB2-REINTENTOS FROM 1 BY 1
+              UNTIL WS-DB2-REINTENTAR-NO
+                 OR WS-DB2-REINTENTOS > WS-DB2-REINTENTOS-MAX
 
-           PERFORM 4000-LEER-FETCH-I THRU 4000-LEER-FETCH-F. 
-  
-           IF WS-FIN-LECTURA 
-              DISPLAY '* ARCHIVO ENTRADA VACÍO EN INICIO' FS-LISTADO 
-           ELSE 
-              PERFORM 6500-IMPRIMIR-TITULOS-I 
-                 THRU 6500-IMPRIMIR-TITULOS-F 
-           END-IF. 
-  
-       1000-INICIO-F. EXIT. 
-  
-  
-      *-------------------------------------------------------------- 
-       2000-PROCESO-I. 
-
-           IF SQLCODE = NOT-FOUND THEN 
-              DISPLAY 'FIN DE DATOS. NO HAY MÁS REGISTROS.' 
-           ELSE 
-              IF SQLCODE = 0 THEN 
-                 MOVE SPACES       TO IMP-REG-LISTADO 
-                 MOVE WS-PIPE      TO IMP-COL1 
-                 MOVE REG-TIPCUEN  TO IMP-TIPCUEN 
-                 MOVE WS-PIPE      TO IMP-COL2 
-                 MOVE REG-NROCUEN  TO IMP-NROCUEN 
-                 MOVE WS-PIPE      TO IMP-COL3 
-                 MOVE REG-SUCUEN   TO IMP-SUCUEN 
-                 MOVE WS-PIPE      TO IMP-COL4 
-                 MOVE REG-NROCLI   TO IMP-NROCLI 
-                 MOVE WS-PIPE      TO IMP-COL5 
-                 MOVE REG-NOMAPE   TO IMP-NOMAPE 
-                 MOVE WS-PIPE      TO IMP-COL6 
-                 MOVE REG-SALDO    TO IMP-SALDO 
-                 MOVE WS-PIPE      TO IMP-COL7 
-                 MOVE REG-FECSAL   TO IMP-FECSAL 
-                 MOVE WS-PIPE      TO IMP-COL8 
-      
-                 PERFORM 6000-GRABAR-SALIDA-I
-                    THRU 6000-GRABAR-SALIDA-F 
-       
-                 PERFORM 4000-LEER-FETCH-I 
+           IF WS-DB2-REINTENTOS > WS-DB2-REINTENTOS-MAX
+              AND WS-DB2-REINTENTAR-SI THEN
+              DISPLAY '* DB2 SIGUE BLOQUEADO TRAS '
+                       WS-DB2-REINTENTOS-MAX ' REINTENTOS'
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           PERFORM 4000-LEER-FETCH-I THRU 4000-LEER-FETCH-F.
+
+           IF WS-FIN-LECTURA
+              DISPLAY '* ARCHIVO ENTRADA VACÍO EN INICIO' FS-LISTADO
+           ELSE
+              MOVE REG-SUCUEN  TO WS-MAYOR-ANT
+              MOVE REG-TIPCUEN TO WS-MENOR-ANT
+              ADD 1 TO WS-MAYOR-CANT
+              ADD 1 TO WS-MENOR-CANT
+              ADD REG-SALDO TO WS-SALD-MEN-SUM
+              SET WS-GRUPO-ABIERTO TO TRUE
+              PERFORM 6500-IMPRIMIR-TITULOS-I
+                 THRU 6500-IMPRIMIR-TITULOS-F
+           END-IF.
+
+       1000-INICIO-F. EXIT.
+
+
+      *---- ABRIR CURSOR, CON REINTENTO SI DB2 ESTÁ BLOQUEADO --------
+       1010-ABRIR-CURSOR-I.
+
+           EXEC SQL OPEN CURSOR_CLI END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN ZEROS
+                 SET WS-DB2-REINTENTAR-NO TO TRUE
+              WHEN WS-SQL-DEADLOCK
+              WHEN WS-SQL-TIMEOUT
+                 DISPLAY '* BLOQUEO/TIMEOUT DB2, REINTENTANDO: '
+                          SQLCODE
+                 SET WS-DB2-REINTENTAR-SI TO TRUE
+              WHEN WS-SQL-RECURSO
+                 DISPLAY '* RECURSO DB2 NO DISPONIBLE: ' SQLCODE
+                 SET WS-DB2-REINTENTAR-SI TO TRUE
+              WHEN OTHER
+                 MOVE SQLCODE TO WS-SQLCODE
+                 DISPLAY '* ERROR OPEN CURSOR = ' WS-SQLCODE
+                 SET WS-DB2-REINTENTAR-NO TO TRUE
+           END-EVALUATE.
+
+       1010-ABRIR-CURSOR-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       2000-PROCESO-I.
+
+           IF SQLCODE = NOT-FOUND THEN
+              DISPLAY 'FIN DE DATOS. NO HAY MÁS REGISTROS.'
+              PERFORM 2200-CORTE-MAYOR-I THRU 2200-CORTE-MAYOR-F
+           ELSE
+              IF SQLCODE = 0 THEN
+                 IF REG-SUCUEN IS EQUAL WS-MAYOR-ANT THEN
+                    ADD 1 TO WS-MAYOR-CANT
+
+                    IF REG-TIPCUEN IS EQUAL WS-MENOR-ANT THEN
+                       ADD 1 TO WS-MENOR-CANT
+                       ADD REG-SALDO TO WS-SALD-MEN-SUM
+                       PERFORM 6100-IMP-DETALLE-I
+                          THRU 6100-IMP-DETALLE-F
+                    ELSE
+                       PERFORM 2300-CORTE-MENOR-I
+                          THRU 2300-CORTE-MENOR-F
+                    END-IF
+                 ELSE
+                    PERFORM 2200-CORTE-MAYOR-I
+                       THRU 2200-CORTE-MAYOR-F
+                 END-IF
+
+                 PERFORM 4000-LEER-FETCH-I
                     THRU 4000-LEER-FETCH-F
-              ELSE 
-                 MOVE SQLCODE TO NOTFOUND-FORMAT 
-                 DISPLAY 'ERROR DB2: ' NOTFOUND-FORMAT 
-              END-IF 
-           END-IF. 
-  
-       2000-PROCESO-F. EXIT. 
+              ELSE
+                 MOVE SQLCODE TO NOTFOUND-FORMAT
+                 DISPLAY 'ERROR DB2: ' NOTFOUND-FORMAT
+              END-IF
+           END-IF.
+
+       2000-PROCESO-F. EXIT.
+
+
+      *---------------------------------- CORTE DE CONTROL MAYOR  ----
+       2200-CORTE-MAYOR-I.
+
+      *    CERRAR EL ÚLTIMO GRUPO MENOR ABIERTO DENTRO DE LA SUCURSAL.
+           MOVE WS-MENOR-ANT    TO WS-MENOR-PRINT
+           MOVE WS-SALD-MEN-SUM TO WS-SALDO-MEN-PRINT
+           MOVE WS-MENOR-CANT   TO IMP-FOOTER-CANT
+           MOVE WS-SALD-MEN-SUM TO IMP-FOOTER-SALDO
+           PERFORM 6850-IMP-FOOTER-I THRU 6850-IMP-FOOTER-F
+           DISPLAY 'TOTAL TIPO CUENTA ' WS-MENOR-PRINT ' '
+                    WS-SALDO-MEN-PRINT
+
+           ADD WS-SALD-MEN-SUM TO WS-SALD-MAY-SUM
+
+      *    CERRAR LA SUCURSAL CON EL TOTAL YA COMPLETO.
+           MOVE WS-MAYOR-ANT     TO WS-MAYOR-PRINT
+           MOVE WS-SALD-MAY-SUM  TO WS-SALDO-MAY-PRINT
+           MOVE WS-MAYOR-CANT    TO IMP-FOOTER-CANT
+           MOVE WS-SALD-MAY-SUM  TO IMP-FOOTER-SALDO
+           PERFORM 6850-IMP-FOOTER-I THRU 6850-IMP-FOOTER-F
+           DISPLAY 'TOTAL SUCURSAL ' WS-MAYOR-PRINT ' '
+                    WS-SALDO-MAY-PRINT
+
+           MOVE ZERO TO WS-SALD-MAY-SUM
+           MOVE ZERO TO WS-SALD-MEN-SUM
+           MOVE ZERO TO WS-MAYOR-CANT
+           MOVE ZERO TO WS-MENOR-CANT
+
+           IF NOT WS-FIN-LECTURA THEN
+              MOVE REG-SUCUEN  TO WS-MAYOR-ANT
+              MOVE REG-TIPCUEN TO WS-MENOR-ANT
+              ADD 1 TO WS-MAYOR-CANT
+              ADD 1 TO WS-MENOR-CANT
+              ADD REG-SALDO TO WS-SALD-MEN-SUM
+
+              PERFORM 6700-IMP-HEADER-MAYOR-I
+                 THRU 6700-IMP-HEADER-MAYOR-F
+              PERFORM 6800-IMP-HEADER-MENOR-I
+                 THRU 6800-IMP-HEADER-MENOR-F
+              PERFORM 6100-IMP-DETALLE-I
+                 THRU 6100-IMP-DETALLE-F
+           ELSE
+              SET WS-GRUPO-CERRADO TO TRUE
+           END-IF.
+
+       2200-CORTE-MAYOR-F. EXIT.
+
+
+      *----------------------------------- CORTE DE CONTROL MENOR ----
+       2300-CORTE-MENOR-I.
+
+           MOVE WS-MENOR-ANT    TO WS-MENOR-PRINT
+           MOVE WS-SALD-MEN-SUM TO WS-SALDO-MEN-PRINT
+           MOVE WS-MENOR-CANT   TO IMP-FOOTER-CANT
+           MOVE WS-SALD-MEN-SUM TO IMP-FOOTER-SALDO
+           PERFORM 6850-IMP-FOOTER-I THRU 6850-IMP-FOOTER-F
+           DISPLAY 'TOTAL TIPO CUENTA ' WS-MENOR-PRINT ' '
+                    WS-SALDO-MEN-PRINT
+
+           ADD WS-SALD-MEN-SUM TO WS-SALD-MAY-SUM
+
+           MOVE REG-TIPCUEN TO WS-MENOR-ANT
+           MOVE 1           TO WS-MENOR-CANT
+           MOVE REG-SALDO   TO WS-SALD-MEN-SUM
+
+           PERFORM 6800-IMP-HEADER-MENOR-I THRU 6800-IMP-HEADER-MENOR-F
+           PERFORM 6100-IMP-DETALLE-I THRU 6100-IMP-DETALLE-F.
+
+       2300-CORTE-MENOR-F. EXIT.
   
 
   
       *-------------------------------------------------------------- 
-       4000-LEER-FETCH-I. 
-  
-           EXEC SQL 
-              FETCH CURSOR_CLI INTO :DCLTBCURCTA.CTA-TIPCUEN, 
-                                    :DCLTBCURCTA.CTA-NROCUEN, 
-                                    :DCLTBCURCTA.CTA-SUCUEN, 
-                                    :DCLTBCURCTA.CTA-NROCLI, 
-                                    :DCLTBCURCLI.CLI-NOMAPE, 
-                                    :DCLTBCURCTA.CTA-SALDO, 
-                                    :DCLTBCURCTA.CTA-FECSAL 
-           END-EXEC. 
-  
-           EVALUATE TRUE 
-              WHEN SQLCODE EQUAL ZEROS 
-                 MOVE CTA-TIPCUEN  TO REG-TIPCUEN 
-                 MOVE CTA-NROCUEN  TO REG-NROCUEN 
-                 MOVE CTA-SUCUEN   TO REG-SUCUEN 
-                 MOVE CLI-NOMAPE   TO REG-NOMAPE 
-                 MOVE CTA-NROCLI   TO REG-NROCLI 
-                 MOVE CTA-SALDO    TO REG-SALDO 
-                 MOVE CTA-FECSAL   TO REG-FECSAL 
-                 ADD 1 TO WS-LEIDOS 
-              WHEN SQLCODE EQUAL +100 
-                 SET WS-FIN-LECTURA TO TRUE 
-      *           MOVE 99999 TO WS-CLI-CLAVE 
-              WHEN OTHER 
-                 MOVE SQLCODE TO WS-SQLCODE 
-                 DISPLAY 'ERROR FETCH CURSOR: ' WS-SQLCODE 
-                 SET WS-FIN-LECTURA TO TRUE 
-      *           MOVE 99999 TO WS-CLI-CLAVE 
-           END-EVALUATE. 
-  
-       4000-LEER-FETCH-F. EXIT. 
+       4000-LEER-FETCH-I.
+
+           SET WS-DB2-REINTENTAR-SI TO TRUE
+           PERFORM 4010-FETCH-CURSOR-I
+              THRU 4010-FETCH-CURSOR-F
+              VARYING WS-DB2-REINTENTOS FROM 1 BY 1
+              UNTIL WS-DB2-REINTENTAR-NO
+                 OR WS-DB2-REINTENTOS > WS-DB2-REINTENTOS-MAX
+
+           IF WS-DB2-REINTENTOS > WS-DB2-REINTENTOS-MAX
+              AND WS-DB2-REINTENTAR-SI THEN
+              DISPLAY '* DB2 SIGUE BLOQUEADO TRAS '
+                       WS-DB2-REINTENTOS-MAX ' REINTENTOS'
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+       4000-LEER-FETCH-F. EXIT.
+
+
+      *---- FETCH DEL CURSOR, CON REINTENTO SI DB2 ESTÁ BLOQUEADO ----
+       4010-FETCH-CURSOR-I.
+
+           EXEC SQL
+              FETCH CURSOR_CLI INTO :DCLTBCURCTA.CTA-TIPCUEN,
+                                    :DCLTBCURCTA.CTA-NROCUEN,
+                                    :DCLTBCURCTA.CTA-SUCUEN,
+                                    :DCLTBCURCTA.CTA-NROCLI,
+                                    :DCLTBCURCLI.CLI-NOMAPE,
+                                    :DCLTBCURCTA.CTA-SALDO,
+                                    :DCLTBCURCTA.CTA-FECSAL
+           END-EXEC.
+
+           EVALUATE TRUE
+              WHEN SQLCODE EQUAL ZEROS
+                 MOVE CTA-TIPCUEN  TO REG-TIPCUEN
+                 MOVE CTA-NROCUEN  TO REG-NROCUEN
+                 MOVE CTA-SUCUEN   TO REG-SUCUEN
+                 MOVE CLI-NOMAPE   TO REG-NOMAPE
+                 MOVE CTA-NROCLI   TO REG-NROCLI
+                 MOVE CTA-SALDO    TO REG-SALDO
+                 MOVE CTA-FECSAL   TO REG-FECSAL
+                 ADD CTA-SALDO     TO WS-TOTAL-ACUM
+                 ADD 1 TO WS-LEIDOS
+                 SET WS-DB2-REINTENTAR-NO TO TRUE
+              WHEN SQLCODE EQUAL +100
+                 SET WS-FIN-LECTURA TO TRUE
+                 SET WS-DB2-REINTENTAR-NO TO TRUE
+              WHEN SQLCODE EQUAL WS-SQL-DEADLOCK
+              WHEN SQLCODE EQUAL WS-SQL-TIMEOUT
+                 DISPLAY '* BLOQUEO/TIMEOUT DB2, REINTENTANDO: '
+                          SQLCODE
+                 SET WS-DB2-REINTENTAR-SI TO TRUE
+              WHEN SQLCODE EQUAL WS-SQL-RECURSO
+                 DISPLAY '* RECURSO DB2 NO DISPONIBLE: ' SQLCODE
+                 SET WS-DB2-REINTENTAR-SI TO TRUE
+              WHEN OTHER
+                 MOVE SQLCODE TO WS-SQLCODE
+                 DISPLAY 'ERROR FETCH CURSOR: ' WS-SQLCODE
+                 SET WS-FIN-LECTURA TO TRUE
+                 SET WS-DB2-REINTENTAR-NO TO TRUE
+           END-EVALUATE.
+
+       4010-FETCH-CURSOR-F. EXIT.
   
   
       *-------------------------------------------------------------- 
@@ -342,10 +546,36 @@
               SET WS-FIN-LECTURA TO TRUE 
            END-IF. 
   
-           ADD 1 TO WS-IMPRESOS 
-           ADD 1 TO WS-CUENTA-LINEA. 
-  
-       6000-GRABAR-SALIDA-F. EXIT. 
+           ADD 1 TO WS-IMPRESOS
+           ADD 1 TO WS-CUENTA-LINEA.
+
+       6000-GRABAR-SALIDA-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       6100-IMP-DETALLE-I.
+
+           MOVE SPACES       TO IMP-REG-LISTADO
+           MOVE WS-PIPE      TO IMP-COL1
+           MOVE REG-TIPCUEN  TO IMP-TIPCUEN
+           MOVE WS-PIPE      TO IMP-COL2
+           MOVE REG-NROCUEN  TO IMP-NROCUEN
+           MOVE WS-PIPE      TO IMP-COL3
+           MOVE REG-SUCUEN   TO IMP-SUCUEN
+           MOVE WS-PIPE      TO IMP-COL4
+           MOVE REG-NROCLI   TO IMP-NROCLI
+           MOVE WS-PIPE      TO IMP-COL5
+           MOVE REG-NOMAPE   TO IMP-NOMAPE
+           MOVE WS-PIPE      TO IMP-COL6
+           MOVE REG-SALDO    TO IMP-SALDO
+           MOVE WS-PIPE      TO IMP-COL7
+           MOVE REG-FECSAL   TO IMP-FECSAL
+           MOVE WS-PIPE      TO IMP-COL8
+
+           PERFORM 6000-GRABAR-SALIDA-I
+              THRU 6000-GRABAR-SALIDA-F.
+
+       6100-IMP-DETALLE-F. EXIT.
 
 
       *-------------------------------------------------------------- 
@@ -356,16 +586,20 @@
            ADD  1 TO WS-CUENTA-PAGINA. 
            WRITE REG-SALIDA FROM IMP-TITULO AFTER PAGE. 
   
-           PERFORM 6600-IMPRIMIR-SUBTITULOS-I 
-              THRU 6600-IMPRIMIR-SUBTITULOS-F 
-  
-           IF FS-LISTADO IS NOT EQUAL '00' 
-              DISPLAY '* ERROR EN WRITE LISTADO = ' FS-LISTADO 
-              MOVE 9999 TO RETURN-CODE 
-              SET WS-FIN-LECTURA TO TRUE 
-           END-IF. 
-  
-       6500-IMPRIMIR-TITULOS-F. EXIT. 
+           PERFORM 6600-IMPRIMIR-SUBTITULOS-I
+              THRU 6600-IMPRIMIR-SUBTITULOS-F
+
+           MOVE WS-TOTAL-ACUM TO WS-TOTAL-ACUM-PRINT
+           WRITE REG-SALIDA FROM WS-LINEA-ACUM AFTER 1
+           ADD 1 TO WS-CUENTA-LINEA
+
+           IF FS-LISTADO IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE LISTADO = ' FS-LISTADO
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+       6500-IMPRIMIR-TITULOS-F. EXIT.
   
   
       *-------------------------------------------------------------- 
@@ -376,13 +610,49 @@
            WRITE REG-SALIDA FROM IMP-SUBTITULO AFTER 1 
            WRITE REG-SALIDA FROM WS-LINE2 AFTER 1. 
   
-       6600-IMPRIMIR-SUBTITULOS-F. EXIT. 
-  
-  
-      *-------------------------------------------------------------- 
-       9999-FINAL-I. 
-  
-           EXEC SQL CLOSE CURSOR_CLI END-EXEC. 
+       6600-IMPRIMIR-SUBTITULOS-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       6700-IMP-HEADER-MAYOR-I.
+
+           MOVE REG-SUCUEN TO IMP-SUCUEN-SUB
+           WRITE REG-SALIDA FROM WS-SEPARATE AFTER 1
+           WRITE REG-SALIDA FROM IMP-SUBT-SUCUEN AFTER 1
+           ADD 2 TO WS-CUENTA-LINEA.
+
+       6700-IMP-HEADER-MAYOR-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       6800-IMP-HEADER-MENOR-I.
+
+           MOVE REG-TIPCUEN TO IMP-TIPCUEN-SUB
+           WRITE REG-SALIDA FROM IMP-SUBT-TIPCUEN AFTER 1
+           ADD 1 TO WS-CUENTA-LINEA.
+
+       6800-IMP-HEADER-MENOR-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       6850-IMP-FOOTER-I.
+
+           WRITE REG-SALIDA FROM WS-LINE2 AFTER 1
+           WRITE REG-SALIDA FROM IMP-FOOTER-CORTE AFTER 1
+           ADD 2 TO WS-CUENTA-LINEA.
+
+       6850-IMP-FOOTER-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       9999-FINAL-I.
+
+      *---- CIERRA EL ÚLTIMO GRUPO SI EL FIN DE LECTURA LO DEJÓ ABIERTO
+           IF WS-GRUPO-ABIERTO THEN
+              PERFORM 2200-CORTE-MAYOR-I THRU 2200-CORTE-MAYOR-F
+           END-IF.
+
+           EXEC SQL CLOSE CURSOR_CLI END-EXEC.
   
            CLOSE LISTADO 
            IF FS-LISTADO IS NOT EQUAL '00' 
