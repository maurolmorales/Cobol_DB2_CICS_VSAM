@@ -8,23 +8,33 @@
       ************************************************************ 
  
       *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
-       ENVIRONMENT DIVISION. 
-       CONFIGURATION SECTION. 
-       SPECIAL-NAMES. 
-           DECIMAL-POINT IS COMMA. 
- 
- 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LISTADO ASSIGN DDLISTA
+           FILE STATUS IS WS-FS-LISTADO.
+
       *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
-       DATA DIVISION. 
-       FILE SECTION. 
- 
- 
-       WORKING-STORAGE SECTION. 
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  LISTADO
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-SALIDA   PIC X(132).
+
+
+       WORKING-STORAGE SECTION.
       *=======================*
        77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'. 
        
-      *----------- ARCHIVOS ------------------------------------------  
-       77  WS-STATUS-FIN           PIC X. 
+      *----------- ARCHIVOS ------------------------------------------
+       77  WS-FS-LISTADO           PIC XX            VALUE SPACES.
+       77  WS-STATUS-FIN           PIC X.
            88  WS-FIN-LECTURA                        VALUE 'Y'. 
            88  WS-NO-FIN-LECTURA                     VALUE 'N'. 
  
@@ -33,11 +43,18 @@
        77  WS-SUCUEN-ANT           PIC 99            VALUE ZERO. 
  
  
-      *----------- ACUMULADORES -------------------------------------- 
-       77  WS-CUENTAS-CANT         PIC 99            VALUE ZEROES. 
+      *----------- ACUMULADORES --------------------------------------
+       77  WS-CUENTAS-CANT         PIC 99            VALUE ZEROES.
        77  WS-TOTAL                PIC 9(9)V99       VALUE ZEROES.
        77  WS-CUENTA-PRINT         PIC Z9.
        77  WS-TOTAL-PRINT          PIC ZZZ9.
+      *    CUENTAS POR MONEDA (1 = PESOS, 2 = U$S)
+       77  WS-CUENTAS-PESOS-CANT   PIC 99            VALUE ZEROES.
+       77  WS-CUENTAS-DOLAR-CANT   PIC 99            VALUE ZEROES.
+       77  WS-TOTAL-PESOS          PIC 9(9)V99       VALUE ZEROES.
+       77  WS-TOTAL-DOLAR          PIC 9(9)V99       VALUE ZEROES.
+       77  WS-TOTAL-PESOS-PRINT    PIC ZZZ9.
+       77  WS-TOTAL-DOLAR-PRINT    PIC ZZZ9.
  
 
       *//////////// COPY  ///////////////////////////////////////////
@@ -49,15 +66,31 @@
            10 WSC-FECNAC           PIC X(10).                    
            10 WSC-SEXO             PIC X(1).                     
 
-       01  DCLTBCURCTA.                                                  
-           10 CTA-TIPCUEN          PIC X(2).                             
-           10 CTA-NROCUEN          PIC S9(5)V USAGE COMP-3.              
-           10 CTA-SUCUEN           PIC S9(2)V USAGE COMP-3.              
-           10 CTA-NROCLI           PIC S9(3)V USAGE COMP-3.              
-           10 CTA-SALDO            PIC S9(5)V9(2) USAGE COMP-3.          
-           10 CTA-FECSAL           PIC X(10).                                  
+       01  DCLTBCURCTA.
+           10 CTA-TIPCUEN          PIC X(2).
+           10 CTA-NROCUEN          PIC S9(5)V USAGE COMP-3.
+           10 CTA-SUCUEN           PIC S9(2)V USAGE COMP-3.
+           10 CTA-NROCLI           PIC S9(3)V USAGE COMP-3.
+           10 CTA-SALDO            PIC S9(5)V9(2) USAGE COMP-3.
+           10 CTA-FECSAL           PIC X(10).
+           10 CTA-SUBTIPO          PIC S9(2)V USAGE COMP-3.
+           10 CTA-MONEDA           PIC S9(1)V USAGE COMP-3.
       *//////////////////////////////////////////////////////////////
 
+      *----   LISTADO DE CORTE POR SUCURSAL ---------------------------
+       01  WS-REG-LISTADO.
+           03  FILLER              PIC X(05)    VALUE SPACES.
+           03  WS-L-SUCUEN         PIC 99       VALUE ZEROS.
+           03  FILLER              PIC X(05)    VALUE SPACES.
+           03  WS-L-CUENTAS-CANT   PIC ZZ9      VALUE ZEROS.
+           03  FILLER              PIC X(05)    VALUE SPACES.
+           03  FILLER              PIC X(07)    VALUE 'PESOS: '.
+           03  WS-L-CUENTAS-PESOS  PIC ZZ9      VALUE ZEROS.
+           03  FILLER              PIC X(05)    VALUE SPACES.
+           03  FILLER              PIC X(05)    VALUE 'U$S: '.
+           03  WS-L-CUENTAS-DOLAR  PIC ZZ9      VALUE ZEROS.
+           03  FILLER              PIC X(80)    VALUE SPACES.
+
 
       *----------- SQL ----------------------------------------------
        77  WS-SQLCODE     PIC +++999 USAGE DISPLAY VALUE ZEROS. 
@@ -65,6 +98,8 @@
        77  REG-TIPCUEN    PIC Z9            VALUE ZEROES.
        77  REG-NROCUEN    PIC 9(05)         VALUE ZEROES.
        77  REG-SUCUEN     PIC 99            VALUE ZEROES.
+       77  REG-SUBTIPO    PIC 99            VALUE ZEROES.
+       77  REG-MONEDA     PIC 9             VALUE ZEROES.
  
            EXEC SQL INCLUDE SQLCA    END-EXEC. 
       *     EXEC SQL INCLUDE TBCURCTA END-EXEC. 
@@ -73,14 +108,16 @@
             EXEC SQL 
               DECLARE ITEM_CURSOR CURSOR
               FOR 
-              SELECT A.TIPCUEN, 
-                     A.NROCUEN, 
-                     A.SUCUEN, 
-                     A.NROCLI, 
-                     B.NOMAPE, 
-                     A.SALDO, 
-                     A.FECSAL 
-              FROM  KC02787.TBCURCTA A 
+              SELECT A.TIPCUEN,
+                     A.NROCUEN,
+                     A.SUCUEN,
+                     A.NROCLI,
+                     B.NOMAPE,
+                     A.SALDO,
+                     A.FECSAL,
+                     A.SUBTIPO,
+                     A.MONEDA
+              FROM  KC02787.TBCURCTA A
               INNER JOIN 
                     KC02787.TBCURCLI B 
               ON  A.NROCLI = B.NROCLI 
@@ -108,17 +145,24 @@
       *--------------------------------------------------------------
        1000-INICIO-I. 
  
-           SET WS-NO-FIN-LECTURA TO TRUE. 
- 
-           EXEC SQL OPEN ITEM_CURSOR END-EXEC. 
- 
-           IF SQLCODE NOT EQUAL ZEROS 
-              MOVE SQLCODE TO WS-SQLCODE 
-              DISPLAY '* ERROR OPEN CURSOR = ' WS-SQLCODE 
-              MOVE 9999 TO RETURN-CODE 
-              SET WS-FIN-LECTURA TO TRUE 
-           END-IF. 
-  
+           SET WS-NO-FIN-LECTURA TO TRUE.
+
+           OPEN OUTPUT LISTADO.
+           IF WS-FS-LISTADO IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN LISTADO = ' WS-FS-LISTADO
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           EXEC SQL OPEN ITEM_CURSOR END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZEROS
+              MOVE SQLCODE TO WS-SQLCODE
+              DISPLAY '* ERROR OPEN CURSOR = ' WS-SQLCODE
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
        1000-INICIO-F. EXIT. 
  
  
@@ -127,21 +171,24 @@
        
            PERFORM 2100-FETCH-I THRU 2100-FETCH-F 
  
-           IF WS-FIN-LECTURA THEN 
-              PERFORM 2200-CORTE-I THRU 2200-CORTE-F 
-           ELSE 
-              IF WS-SUCUEN-ANT IS EQUAL TO ZERO 
+           IF WS-FIN-LECTURA THEN
+              PERFORM 2200-CORTE-I THRU 2200-CORTE-F
+           ELSE
+              IF WS-SUCUEN-ANT IS EQUAL TO ZERO
                  MOVE REG-SUCUEN TO WS-SUCUEN-ANT
                  ADD 1 TO WS-CUENTAS-CANT
+                 PERFORM 2150-ACUM-MONEDA-I THRU 2150-ACUM-MONEDA-F
               ELSE
                  IF REG-SUCUEN IS EQUAL TO WS-SUCUEN-ANT THEN
                     ADD 1 TO WS-CUENTAS-CANT
+                    PERFORM 2150-ACUM-MONEDA-I THRU 2150-ACUM-MONEDA-F
                  ELSE
                     PERFORM 2200-CORTE-I THRU 2200-CORTE-F
-                    MOVE REG-SUCUEN TO WS-SUCUEN-ANT 
-                    ADD 1 TO WS-CUENTAS-CANT 
+                    MOVE REG-SUCUEN TO WS-SUCUEN-ANT
+                    ADD 1 TO WS-CUENTAS-CANT
+                    PERFORM 2150-ACUM-MONEDA-I THRU 2150-ACUM-MONEDA-F
                  END-IF
-              END-IF    
+              END-IF
            END-IF.
  
        2000-PROCESO-F. EXIT. 
@@ -159,16 +206,20 @@
                     :DCLTBCURCTA.CTA-NROCLI,
                     :DCLTBCURCLI.WSC-NOMAPE,
                     :DCLTBCURCTA.CTA-SALDO,
-                    :DCLTBCURCTA.CTA-FECSAL
-           END-EXEC. 
-
-           EVALUATE TRUE 
-              WHEN SQLCODE EQUAL ZEROS 
-                 MOVE CTA-SALDO   TO REG-SALDO 
-                 MOVE CTA-TIPCUEN TO REG-TIPCUEN 
-                 MOVE CTA-NROCUEN TO REG-NROCUEN 
-                 MOVE CTA-SUCUEN  TO REG-SUCUEN 
-              WHEN SQLCODE EQUAL +100 
+                    :DCLTBCURCTA.CTA-FECSAL,
+                    :DCLTBCURCTA.CTA-SUBTIPO,
+                    :DCLTBCURCTA.CTA-MONEDA
+           END-EXEC.
+
+           EVALUATE TRUE
+              WHEN SQLCODE EQUAL ZEROS
+                 MOVE CTA-SALDO   TO REG-SALDO
+                 MOVE CTA-TIPCUEN TO REG-TIPCUEN
+                 MOVE CTA-NROCUEN TO REG-NROCUEN
+                 MOVE CTA-SUCUEN  TO REG-SUCUEN
+                 MOVE CTA-SUBTIPO TO REG-SUBTIPO
+                 MOVE CTA-MONEDA  TO REG-MONEDA
+              WHEN SQLCODE EQUAL +100
                  SET WS-FIN-LECTURA TO TRUE 
               WHEN OTHER 
                  MOVE SQLCODE TO WS-SQLCODE 
@@ -177,22 +228,52 @@
            END-EVALUATE. 
  
        2100-FETCH-F. EXIT.
- 
-  
-      *---- CORTE DE CONTROL POR SUCUEN ----------------------------- 
+
+
+      *---- ACUMULA CUENTA EN EL TOTAL DE SU MONEDA ------------------
+       2150-ACUM-MONEDA-I.
+
+           IF REG-MONEDA IS EQUAL 2 THEN
+              ADD 1 TO WS-CUENTAS-DOLAR-CANT
+           ELSE
+              ADD 1 TO WS-CUENTAS-PESOS-CANT
+           END-IF.
+
+       2150-ACUM-MONEDA-F. EXIT.
+
+
+      *---- CORTE DE CONTROL POR SUCUEN -----------------------------
        2200-CORTE-I. 
  
            MOVE WS-CUENTAS-CANT TO WS-CUENTA-PRINT
-           ADD WS-CUENTAS-CANT TO WS-TOTAL 
- 
-           DISPLAY ' ' 
-           DISPLAY '---------------------------------' 
-           DISPLAY 'SUCURSAL: '  WS-SUCUEN-ANT 
-           DISPLAY 'CANTIDAD DE CUENTAS: ' WS-CUENTA-PRINT 
- 
-           MOVE 0 TO WS-CUENTAS-CANT. 
- 
-       2200-CORTE-F. EXIT. 
+           ADD WS-CUENTAS-CANT TO WS-TOTAL
+           ADD WS-CUENTAS-PESOS-CANT TO WS-TOTAL-PESOS
+           ADD WS-CUENTAS-DOLAR-CANT TO WS-TOTAL-DOLAR
+
+           DISPLAY ' '
+           DISPLAY '---------------------------------'
+           DISPLAY 'SUCURSAL: '  WS-SUCUEN-ANT
+           DISPLAY 'CANTIDAD DE CUENTAS: ' WS-CUENTA-PRINT
+           DISPLAY 'CANTIDAD EN PESOS  : ' WS-CUENTAS-PESOS-CANT
+           DISPLAY 'CANTIDAD EN U$S    : ' WS-CUENTAS-DOLAR-CANT
+
+           MOVE SPACES           TO WS-REG-LISTADO
+           MOVE WS-SUCUEN-ANT    TO WS-L-SUCUEN
+           MOVE WS-CUENTA-PRINT  TO WS-L-CUENTAS-CANT
+           MOVE WS-CUENTAS-PESOS-CANT TO WS-L-CUENTAS-PESOS
+           MOVE WS-CUENTAS-DOLAR-CANT TO WS-L-CUENTAS-DOLAR
+           WRITE REG-SALIDA FROM WS-REG-LISTADO AFTER 1
+           IF WS-FS-LISTADO IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE LISTADO = ' WS-FS-LISTADO
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF
+
+           MOVE 0 TO WS-CUENTAS-CANT
+           MOVE 0 TO WS-CUENTAS-PESOS-CANT
+           MOVE 0 TO WS-CUENTAS-DOLAR-CANT.
+
+       2200-CORTE-F. EXIT.
  
  
  
@@ -201,16 +282,26 @@
  
            EXEC SQL  CLOSE ITEM_CURSOR  END-EXEC. 
 
-           MOVE WS-TOTAL TO WS-TOTAL-PRINT
- 
-           IF SQLCODE NOT EQUAL ZEROS 
-              MOVE SQLCODE TO WS-SQLCODE 
-              DISPLAY '* ERROR CLOSE CURSOR = ' WS-SQLCODE 
-              MOVE 9999 TO RETURN-CODE 
-           END-IF. 
+           MOVE WS-TOTAL       TO WS-TOTAL-PRINT
+           MOVE WS-TOTAL-PESOS TO WS-TOTAL-PESOS-PRINT
+           MOVE WS-TOTAL-DOLAR TO WS-TOTAL-DOLAR-PRINT
 
-           DISPLAY ' ' 
-           DISPLAY '====================================' 
-           DISPLAY 'TOTAL GENERAL DE CUENTAS: ' WS-TOTAL-PRINT. 
- 
-       9999-FINAL-F. EXIT. 
\ No newline at end of file
+           IF SQLCODE NOT EQUAL ZEROS
+              MOVE SQLCODE TO WS-SQLCODE
+              DISPLAY '* ERROR CLOSE CURSOR = ' WS-SQLCODE
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+           DISPLAY ' '
+           DISPLAY '===================================='
+           DISPLAY 'TOTAL GENERAL DE CUENTAS: ' WS-TOTAL-PRINT
+           DISPLAY 'TOTAL CUENTAS EN PESOS  : ' WS-TOTAL-PESOS-PRINT
+           DISPLAY 'TOTAL CUENTAS EN U$S    : ' WS-TOTAL-DOLAR-PRINT.
+
+           CLOSE LISTADO
+           IF WS-FS-LISTADO IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN CLOSE LISTADO = ' WS-FS-LISTADO
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+       9999-FINAL-F. EXIT.
\ No newline at end of file
