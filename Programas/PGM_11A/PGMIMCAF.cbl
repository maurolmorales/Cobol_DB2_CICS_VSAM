@@ -23,8 +23,11 @@
            SELECT ENTRADA ASSIGN DDENTRA 
            FILE STATUS IS FS-ENT. 
 
-           SELECT LISTADO ASSIGN DDLISTA 
-           FILE STATUS IS WS-FS-LISTADO.            
+           SELECT LISTADO ASSIGN DDLISTA
+           FILE STATUS IS WS-FS-LISTADO.
+
+           SELECT SUCURSAL ASSIGN DDSUCUR
+           FILE STATUS IS FS-SUC.
  
       *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||| 
        DATA DIVISION. 
@@ -38,25 +41,45 @@
        FD  LISTADO 
            BLOCK CONTAINS 0 RECORDS 
            RECORDING MODE IS F. 
-       01  REG-SALIDA     PIC X(132).        
- 
+       01  REG-SALIDA     PIC X(132).
+
+       FD  SUCURSAL
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-SUCURSAL-MAE  PIC X(02).
+
        WORKING-STORAGE SECTION.
       *=======================* 
  
       *----------- ARCHIVOS ------------------------------------------ 
-       77  FS-ENT                  PIC XX               VALUE SPACES. 
-       77  WS-FS-LISTADO           PIC XX               VALUE ZEROES. 
- 
-       77  WS-STATUS-FIN           PIC X. 
-           88  WS-FIN-LECTURA            VALUE 'Y'. 
-           88  WS-NO-FIN-LECTURA         VALUE 'N'. 
- 
-      *----------- VARIABLES  ---------------------------------------- 
-       77  WS-TIPO-DOC-ANT         PIC XX               VALUE SPACES. 
- 
-      *----------- ACUMULADORES -------------------------------------- 
-       77  WS-TIPO-DOC-CANT        PIC 999              VALUE ZEROES. 
-       77  WS-REGISTROS-CANT       PIC 999              VALUE ZEROES. 
+       77  FS-ENT                  PIC XX               VALUE SPACES.
+       77  WS-FS-LISTADO           PIC XX               VALUE ZEROES.
+       77  FS-SUC                  PIC XX               VALUE SPACES.
+
+       77  WS-STATUS-FIN           PIC X.
+           88  WS-FIN-LECTURA            VALUE 'Y'.
+           88  WS-NO-FIN-LECTURA         VALUE 'N'.
+
+      *----------- VARIABLES  ----------------------------------------
+       77  WS-TIPO-DOC-ANT         PIC XX               VALUE SPACES.
+       77  WS-SUC-ANT              PIC 99               VALUE ZEROS.
+
+      *----------- MAESTRO DE SUCURSALES VáLIDAS (TABLA EN MEMORIA) ---
+       77  WS-TABLA-SUC-MAX        PIC 99               VALUE 99.
+       77  WS-TABLA-SUC-CANT       PIC 99               VALUE ZEROES.
+       77  WS-TABLA-SUC-IDX        PIC 99               VALUE ZEROES.
+       77  WS-SUC-VALIDA           PIC X(02)            VALUE 'NO'.
+       77  WS-SUC-ERRONEAS         PIC 999              VALUE ZEROES.
+
+       01  WS-TABLA-SUCURSALES.
+           05  WS-TABLA-SUC OCCURS 99 TIMES.
+               10  WS-TABLA-SUC-NRO    PIC 99.
+
+      *----------- ACUMULADORES --------------------------------------
+       77  WS-TIPO-DOC-CANT        PIC 999              VALUE ZEROES.
+       77  WS-SUC-CANT             PIC 999              VALUE ZEROES.
+       77  WS-REGISTROS-CANT       PIC 999              VALUE ZEROES.
+       77  WS-TOTAL-ACUM       PIC S9(11)V99 COMP-3  VALUE ZEROS.
 
       *----  CONTADOR DE LEIDOS Y GRABADOS  -------------------------
        01  WS-LEIDOS-FILE1         PIC 9(05)            VALUE ZEROS. 
@@ -68,10 +91,16 @@
            03  WS-FECHA-MM         PIC 99               VALUE ZEROS. 
            03  WS-FECHA-DD         PIC 99               VALUE ZEROS.
  
-      *----------- IMPRESION ----------------------------------------- 
+      *----------- CABECERA / TRAILER DEL ARCHIVO DE ENTRADA ----------
+       77  WS-TIPO-REG-HEADER      PIC XX               VALUE 'HD'.
+       77  WS-TIPO-REG-TRAILER     PIC XX               VALUE 'TR'.
+       77  WS-FECHA-PROCESO-AAAAMMDD PIC 9(08)          VALUE ZEROES.
+
+      *----------- IMPRESION -----------------------------------------
        77  WS-TIPO-DOC-PRINT       PIC ZZ9.
-       77  WS-REGISTROS-PRINT      PIC ZZ9. 
-       77  WS-TOTALES-PRINT        PIC ZZZZ9.              
+       77  WS-SUC-PRINT            PIC ZZ9.
+       77  WS-REGISTROS-PRINT      PIC ZZ9.
+       77  WS-TOTALES-PRINT        PIC ZZZZ9.
 
       */////////// COPYS /////////////////////////////////////////////
       *     COPY CPCLIENS. 
@@ -80,16 +109,28 @@
       *    KC02788.ALU9999.CURSOS.CLIENTE  * 
       *    LARGO 50 BYTES                  * 
       ************************************** 
-       01  REG-CLIENTES. 
-           03  CLIS-TIP-DOC        PIC X(02)    VALUE SPACES. 
-           03  CLIS-NRO-DOC        PIC 9(11)    VALUE ZEROS. 
-           03  CLIS-SUC            PIC 9(02)    VALUE ZEROS. 
-           03  CLIS-TIPO           PIC 9(02)    VALUE ZEROS. 
-           03  CLIS-NRO            PIC 9(03)    VALUE ZEROS. 
-           03  CLIS-IMPORTE        PIC S9(09)V99 COMP-3 VALUE ZEROS. 
-           03  CLIS-AAAAMMDD       PIC 9(08)            VALUE ZEROS. 
-           03  CLIS-LOCALIDAD      PIC X(15)    VALUE SPACES. 
-           03  FILLER              PIC X(01)    VALUE SPACES. 
+       01  REG-CLIENTES.
+           03  CLIS-TIP-DOC        PIC X(02)    VALUE SPACES.
+           03  CLIS-NRO-DOC        PIC 9(11)    VALUE ZEROS.
+           03  CLIS-SUC            PIC 9(02)    VALUE ZEROS.
+           03  CLIS-TIPO           PIC 9(02)    VALUE ZEROS.
+           03  CLIS-NRO            PIC 9(03)    VALUE ZEROS.
+           03  CLIS-IMPORTE        PIC S9(09)V99 COMP-3 VALUE ZEROS.
+           03  CLIS-AAAAMMDD       PIC 9(08)            VALUE ZEROS.
+           03  CLIS-LOCALIDAD      PIC X(15)    VALUE SPACES.
+           03  FILLER              PIC X(01)    VALUE SPACES.
+
+      *---- VISTA CABECERA DEL ARCHIVO (1ER REGISTRO) -----------------
+       01  REG-CLIENTES-CAB REDEFINES REG-CLIENTES.
+           03  CAB-TIPO-REG        PIC X(02).
+           03  CAB-FECHA-PROCESO   PIC 9(08).
+           03  FILLER              PIC X(40).
+
+      *---- VISTA TRAILER DEL ARCHIVO (ÚLTIMO REGISTRO) ---------------
+       01  REG-CLIENTES-FIN REDEFINES REG-CLIENTES.
+           03  FIN-TIPO-REG        PIC X(02).
+           03  FIN-CANT-REGISTROS  PIC 9(07).
+           03  FILLER              PIC X(41).
       *///////////////////////////////////////////////////////////////
 
 
@@ -134,8 +175,16 @@
            03  FILLER              PIC X(4)     VALUE SPACES. 
            03  FILLER              PIC X(15)    VALUE 
                                                     'NUMERO PAGINA: '. 
-           03  WS-PAGINA           PIC Z9       VALUE ZEROS. 
-           03  FILLER              PIC X(41)    VALUE SPACES. 
+           03  WS-PAGINA           PIC Z9       VALUE ZEROS.
+           03  FILLER              PIC X(41)    VALUE SPACES.
+
+      *---- TOTAL ACUMULADO, REIMPRESO AL COMIENZO DE CADA PáGINA -----
+       01  WS-LINEA-ACUM.
+           03  FILLER              PIC X(05)    VALUE SPACES.
+           03  FILLER              PIC X(21)    VALUE
+                                        'TOTALES ACUMULADOS: '.
+           03  WS-TOTAL-ACUM-PRINT PIC -ZZZ.ZZZ.ZZZ,99.
+           03  FILLER              PIC X(85)    VALUE SPACES.
 
 
 
@@ -155,39 +204,154 @@
       *_______________________________________________________________ 
        1000-INICIO-I. 
 
-           ACCEPT WS-FECHA FROM DATE. 
-           MOVE WS-FECHA-AA TO WS-AA. 
-           MOVE WS-FECHA-MM TO WS-MM. 
-           MOVE WS-FECHA-DD TO WS-DD. 
-           MOVE 62 TO WS-CUENTA-LINEA. 
+           ACCEPT WS-FECHA FROM DATE.
+           MOVE WS-FECHA-AA TO WS-AA.
+           MOVE WS-FECHA-MM TO WS-MM.
+           MOVE WS-FECHA-DD TO WS-DD.
+           MOVE 62 TO WS-CUENTA-LINEA.
 
-           SET WS-NO-FIN-LECTURA TO TRUE. 
- 
-           OPEN INPUT ENTRADA. 
+           COMPUTE WS-FECHA-PROCESO-AAAAMMDD =
+                   20 * 1000000 +
+                   WS-FECHA-AA * 10000 +
+                   WS-FECHA-MM * 100 +
+                   WS-FECHA-DD
+
+           SET WS-NO-FIN-LECTURA TO TRUE.
+
+           PERFORM 1050-CARGAR-SUCURSALES-I
+              THRU 1050-CARGAR-SUCURSALES-F
+
+           OPEN INPUT ENTRADA.
            IF FS-ENT IS NOT EQUAL '00' 
               DISPLAY '* ERROR EN OPEN ENTRADA INICIO = ' FS-ENT 
               SET  WS-FIN-LECTURA TO TRUE 
            END-IF. 
 
-           OPEN OUTPUT LISTADO. 
-           IF WS-FS-LISTADO IS NOT EQUAL '00' 
-              DISPLAY '* ERROR EN OPEN LISTADO = ' WS-FS-LISTADO 
-              MOVE 9999 TO RETURN-CODE 
-              SET  WS-FIN-LECTURA TO TRUE 
-           END-IF. 
- 
-           PERFORM 2100-LEER-I THRU 2100-LEER-F 
+           OPEN OUTPUT LISTADO.
+           IF WS-FS-LISTADO IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN LISTADO = ' WS-FS-LISTADO
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           PERFORM 1070-VERIFICAR-CABECERA-I
+              THRU 1070-VERIFICAR-CABECERA-F
+
+           PERFORM 2100-LEER-I THRU 2100-LEER-F
  
-           IF WS-FIN-LECTURA 
-              DISPLAY '* ARCHIVO ENTRADA VACÍO EN INICIO' FS-ENT 
-           ELSE 
-              MOVE CLIS-TIP-DOC TO WS-TIPO-DOC-ANT 
-              ADD 1 TO WS-TIPO-DOC-CANT 
-              DISPLAY '=================================' 
-              DISPLAY 'TIPO-DOC: ' WS-TIPO-DOC-ANT 
-           END-IF. 
+           IF WS-FIN-LECTURA
+              DISPLAY '* ARCHIVO ENTRADA VACÍO EN INICIO' FS-ENT
+           ELSE
+              MOVE CLIS-TIP-DOC TO WS-TIPO-DOC-ANT
+              ADD 1 TO WS-TIPO-DOC-CANT
+              MOVE CLIS-SUC     TO WS-SUC-ANT
+              ADD 1 TO WS-SUC-CANT
+              DISPLAY '================================='
+              DISPLAY 'TIPO-DOC: ' WS-TIPO-DOC-ANT
+           END-IF.
            
-       1000-INICIO-F. EXIT. 
+       1000-INICIO-F. EXIT.
+
+
+      *---- CARGA EN MEMORIA EL MAESTRO DE SUCURSALES VáLIDAS --------
+       1050-CARGAR-SUCURSALES-I.
+
+           OPEN INPUT SUCURSAL
+           IF FS-SUC IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN OPEN SUCURSAL = ' FS-SUC
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           ELSE
+              PERFORM 1060-LEER-SUC-MAE-I THRU 1060-LEER-SUC-MAE-F
+                 UNTIL FS-SUC IS NOT EQUAL '00'
+              CLOSE SUCURSAL
+           END-IF.
+
+       1050-CARGAR-SUCURSALES-F. EXIT.
+
+
+      *---- LEE UN REGISTRO DEL MAESTRO Y LO AGREGA A LA TABLA -------
+       1060-LEER-SUC-MAE-I.
+
+           READ SUCURSAL INTO REG-SUCURSAL-MAE
+
+           IF FS-SUC IS EQUAL '00' THEN
+              IF WS-TABLA-SUC-CANT < WS-TABLA-SUC-MAX THEN
+                 ADD 1 TO WS-TABLA-SUC-CANT
+                 MOVE REG-SUCURSAL-MAE TO
+                      WS-TABLA-SUC-NRO(WS-TABLA-SUC-CANT)
+              ELSE
+                 DISPLAY '* TABLA DE SUCURSALES LLENA - SIN CARGAR'
+              END-IF
+           ELSE
+              IF FS-SUC IS NOT EQUAL '10' THEN
+                 DISPLAY '* ERROR EN LECTURA SUCURSAL = ' FS-SUC
+                 MOVE 9999 TO RETURN-CODE
+                 SET WS-FIN-LECTURA TO TRUE
+              END-IF
+           END-IF.
+
+       1060-LEER-SUC-MAE-F. EXIT.
+
+
+      *---- LEE Y VERIFICA EL REGISTRO DE CABECERA DEL ARCHIVO -------
+       1070-VERIFICAR-CABECERA-I.
+
+           READ ENTRADA INTO REG-CLIENTES
+
+           IF FS-ENT IS EQUAL '00' THEN
+              IF CAB-TIPO-REG IS EQUAL WS-TIPO-REG-HEADER THEN
+                 IF CAB-FECHA-PROCESO IS NOT EQUAL
+                                      WS-FECHA-PROCESO-AAAAMMDD THEN
+                    DISPLAY '* FECHA DE CABECERA NO COINCIDE: '
+                             CAB-FECHA-PROCESO
+                    MOVE 9999 TO RETURN-CODE
+                    SET WS-FIN-LECTURA TO TRUE
+                 ELSE
+                    DISPLAY 'CABECERA OK - FECHA PROCESO: '
+                             CAB-FECHA-PROCESO
+                 END-IF
+              ELSE
+                 DISPLAY '* ARCHIVO SIN REGISTRO DE CABECERA'
+                 MOVE 9999 TO RETURN-CODE
+                 SET WS-FIN-LECTURA TO TRUE
+              END-IF
+           ELSE
+              DISPLAY '* ERROR EN LECTURA DE CABECERA = ' FS-ENT
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+       1070-VERIFICAR-CABECERA-F. EXIT.
+
+
+      *---- VALIDA EL NúMERO DE SUCURSAL CONTRA EL MAESTRO -----------
+       2050-VALIDAR-SUCURSAL-I.
+
+           MOVE 'NO' TO WS-SUC-VALIDA
+           PERFORM 2055-BUSCAR-SUC-I THRU 2055-BUSCAR-SUC-F
+              VARYING WS-TABLA-SUC-IDX FROM 1 BY 1
+              UNTIL WS-TABLA-SUC-IDX > WS-TABLA-SUC-CANT
+                 OR WS-SUC-VALIDA EQUAL 'SI'
+
+           IF WS-SUC-VALIDA IS NOT EQUAL 'SI' THEN
+              DISPLAY '----------------------------'
+              DISPLAY '* SUCURSAL INEXISTENTE EN EL MAESTRO: '
+                       CLIS-SUC
+              ADD 1 TO WS-SUC-ERRONEAS
+           END-IF.
+
+       2050-VALIDAR-SUCURSAL-F. EXIT.
+
+
+      *---- BUSCA LA SUCURSAL EN LA TABLA DE MAESTRO -----------------
+       2055-BUSCAR-SUC-I.
+
+           IF WS-TABLA-SUC-NRO(WS-TABLA-SUC-IDX) IS EQUAL CLIS-SUC
+              MOVE 'SI' TO WS-SUC-VALIDA
+           END-IF.
+
+       2055-BUSCAR-SUC-F. EXIT. 
  
  
       *_______________________________________________________________ 
@@ -199,27 +363,35 @@
            MOVE  CLIS-SUC          TO  WS-SUC-DOC 
            MOVE  CLIS-TIPO         TO  WS-TIPO-DOC    
            MOVE  CLIS-NRO          TO  WS-NRO 
-           MOVE  CLIS-IMPORTE      TO  WS-IMPORTE-DOC 
-           MOVE  CLIS-AAAAMMDD     TO  WS-FECHA-DOC    
+           MOVE  CLIS-IMPORTE      TO  WS-IMPORTE-DOC
+           MOVE  CLIS-AAAAMMDD     TO  WS-FECHA-DOC
            MOVE  CLIS-LOCALIDAD    TO  WS-LOCALIDAD.
 
+           ADD CLIS-IMPORTE TO WS-TOTAL-ACUM.
+
            PERFORM 6000-GRABAR-SALIDA-I
               THRU 6000-GRABAR-SALIDA-F.
 
            PERFORM 2100-LEER-I 
               THRU 2100-LEER-F 
  
-           IF WS-FIN-LECTURA THEN 
-              PERFORM 2200-CORTE-MAYOR-I 
-                 THRU 2200-CORTE-MAYOR-F 
-           ELSE 
-              IF CLIS-TIP-DOC IS EQUAL WS-TIPO-DOC-ANT THEN 
-                 ADD 1 TO WS-TIPO-DOC-CANT 
-              ELSE 
-                 PERFORM 2200-CORTE-MAYOR-I 
-                    THRU 2200-CORTE-MAYOR-F 
-              END-IF 
-           END-IF. 
+           IF WS-FIN-LECTURA THEN
+              PERFORM 2200-CORTE-MAYOR-I
+                 THRU 2200-CORTE-MAYOR-F
+           ELSE
+              IF CLIS-TIP-DOC IS EQUAL WS-TIPO-DOC-ANT THEN
+                 ADD 1 TO WS-TIPO-DOC-CANT
+                 IF CLIS-SUC IS EQUAL WS-SUC-ANT THEN
+                    ADD 1 TO WS-SUC-CANT
+                 ELSE
+                    PERFORM 2300-CORTE-MENOR-I
+                       THRU 2300-CORTE-MENOR-F
+                 END-IF
+              ELSE
+                 PERFORM 2200-CORTE-MAYOR-I
+                    THRU 2200-CORTE-MAYOR-F
+              END-IF
+           END-IF.
 
        2000-PROCESO-F. EXIT. 
 
@@ -249,67 +421,128 @@
       *--------------------------------------------------------------
        6500-IMPRIMIR-TITULOS-I. 
 
-           MOVE WS-CUENTA-PAGINA TO WS-PAGINA. 
-           MOVE 1 TO WS-CUENTA-LINEA. 
-           ADD  1 TO WS-CUENTA-PAGINA. 
-           MOVE  CLIS-TIP-DOC TO WS-SUCURSAL. 
-           WRITE REG-SALIDA FROM WS-TITULO AFTER PAGE. 
- 
-           IF WS-FS-LISTADO IS NOT EQUAL '00' 
-              DISPLAY '* ERROR EN WRITE LISTADO = ' WS-FS-LISTADO 
-              MOVE 9999 TO RETURN-CODE 
-              SET WS-FIN-LECTURA TO TRUE 
-           END-IF. 
+           MOVE WS-CUENTA-PAGINA TO WS-PAGINA.
+           MOVE 1 TO WS-CUENTA-LINEA.
+           ADD  1 TO WS-CUENTA-PAGINA.
+           MOVE  CLIS-SUC TO WS-SUCURSAL.
+           WRITE REG-SALIDA FROM WS-TITULO AFTER PAGE.
+
+           IF WS-FS-LISTADO IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE LISTADO = ' WS-FS-LISTADO
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           MOVE WS-TOTAL-ACUM TO WS-TOTAL-ACUM-PRINT
+           WRITE REG-SALIDA FROM WS-LINEA-ACUM AFTER 1.
+
+           IF WS-FS-LISTADO IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE LISTADO = ' WS-FS-LISTADO
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
 
-       6500-IMPRIMIR-TITULOS-F. EXIT. 
+           ADD 1 TO WS-CUENTA-LINEA.
+
+       6500-IMPRIMIR-TITULOS-F. EXIT.
 
 
       *--------------------------------------------------------------
-       2200-CORTE-MAYOR-I. 
- 
-           MOVE WS-TIPO-DOC-CANT TO WS-TIPO-DOC-PRINT 
-           DISPLAY 'TOTAL TIPO DOCU = ' WS-TIPO-DOC-PRINT 
-           MOVE CLIS-TIP-DOC  TO WS-TIPO-DOC-ANT 
- 
-           IF NOT WS-FIN-LECTURA 
-             DISPLAY ' ' 
-             DISPLAY '=================================' 
-             DISPLAY 'TIP-DOC = ' WS-TIPO-DOC-ANT 
-           END-IF 
-           MOVE 1 TO WS-TIPO-DOC-CANT. 
- 
-       2200-CORTE-MAYOR-F. EXIT. 
+       2200-CORTE-MAYOR-I.
+
+           PERFORM 2300-CORTE-MENOR-I THRU 2300-CORTE-MENOR-F
+
+           MOVE WS-TIPO-DOC-CANT TO WS-TIPO-DOC-PRINT
+           DISPLAY 'TOTAL TIPO DOCU = ' WS-TIPO-DOC-PRINT
+           MOVE CLIS-TIP-DOC  TO WS-TIPO-DOC-ANT
+
+           IF NOT WS-FIN-LECTURA
+             DISPLAY ' '
+             DISPLAY '================================='
+             DISPLAY 'TIP-DOC = ' WS-TIPO-DOC-ANT
+           END-IF
+           MOVE 1 TO WS-TIPO-DOC-CANT.
+
+       2200-CORTE-MAYOR-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       2300-CORTE-MENOR-I.
+
+           MOVE WS-SUC-CANT TO WS-SUC-PRINT
+           DISPLAY 'TOTAL CLIENTE/CUENTA POR SUCURSAL ' WS-SUC-ANT
+                                 ' = '  WS-SUC-PRINT
+
+           MOVE CLIS-SUC TO WS-SUC-ANT
+           MOVE 1 TO WS-SUC-CANT.
+
+       2300-CORTE-MENOR-F. EXIT.
 
 
       *-------------------------------------------------------------- 
-       2100-LEER-I. 
+       2100-LEER-I.
 
-           READ ENTRADA INTO REG-CLIENTES 
- 
-           EVALUATE FS-ENT 
-              WHEN '00' 
-                 ADD 1 TO WS-REGISTROS-CANT 
-                 ADD 1 TO WS-LEIDOS-FILE1 
-                 CONTINUE 
-              WHEN '10' 
-                 SET WS-FIN-LECTURA TO TRUE 
-              WHEN OTHER 
-                 DISPLAY '*ERROR EN LECTURA ENTRADA INICIO : ' FS-ENT 
+           MOVE 'NO' TO WS-SUC-VALIDA
+           PERFORM 2110-LEER-UNO-I THRU 2110-LEER-UNO-F
+              UNTIL WS-FIN-LECTURA OR WS-SUC-VALIDA EQUAL 'SI'.
+
+       2100-LEER-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       2110-LEER-UNO-I.
+
+           READ ENTRADA INTO REG-CLIENTES
+
+           EVALUATE FS-ENT
+              WHEN '00'
+                 IF CLIS-TIP-DOC IS EQUAL WS-TIPO-REG-TRAILER THEN
+                    PERFORM 2120-VERIFICAR-TRAILER-I
+                       THRU 2120-VERIFICAR-TRAILER-F
+                    SET WS-FIN-LECTURA TO TRUE
+                    MOVE 'SI' TO WS-SUC-VALIDA
+                 ELSE
+                    ADD 1 TO WS-REGISTROS-CANT
+                    ADD 1 TO WS-LEIDOS-FILE1
+                    PERFORM 2050-VALIDAR-SUCURSAL-I
+                       THRU 2050-VALIDAR-SUCURSAL-F
+                 END-IF
+              WHEN '10'
+                 SET WS-FIN-LECTURA TO TRUE
+                 MOVE 'SI' TO WS-SUC-VALIDA
+              WHEN OTHER
+                 DISPLAY '*ERROR EN LECTURA ENTRADA INICIO : ' FS-ENT
                  MOVE 9999 TO RETURN-CODE
-                 SET WS-FIN-LECTURA TO TRUE 
-           END-EVALUATE. 
-           
-       2100-LEER-F. EXIT. 
+                 SET WS-FIN-LECTURA TO TRUE
+                 MOVE 'SI' TO WS-SUC-VALIDA
+           END-EVALUATE.
+
+       2110-LEER-UNO-F. EXIT.
+
+
+      *---- VERIFICA EL REGISTRO TRAILER CONTRA LO LEÍDO --------------
+       2120-VERIFICAR-TRAILER-I.
+
+           IF FIN-CANT-REGISTROS IS NOT EQUAL WS-LEIDOS-FILE1 THEN
+              DISPLAY '* CANTIDAD DE TRAILER NO COINCIDE: '
+                       FIN-CANT-REGISTROS ' VS ' WS-LEIDOS-FILE1
+              MOVE 9999 TO RETURN-CODE
+           ELSE
+              DISPLAY 'TRAILER OK - REGISTROS LEÍDOS: ' WS-LEIDOS-FILE1
+           END-IF.
+
+       2120-VERIFICAR-TRAILER-F. EXIT.
 
 
-      *--------------------------------------------------------------- 
-       9999-FINAL-I. 
+      *---------------------------------------------------------------
+       9999-FINAL-I.
 
            MOVE WS-REGISTROS-CANT TO WS-REGISTROS-PRINT 
            DISPLAY '**********************************************' 
            DISPLAY 'TOTAL REGISTROS = ' WS-REGISTROS-PRINT.
+           DISPLAY 'SUCURSALES RECHAZADAS = ' WS-SUC-ERRONEAS.
 
-           CLOSE ENTRADA 
+           CLOSE ENTRADA
            IF FS-ENT IS NOT EQUAL '00' 
               DISPLAY '* ERROR EN CLOSE ENTRADA = ' FS-ENT 
               MOVE 9999 TO RETURN-CODE 
