@@ -43,18 +43,26 @@
       
        INPUT-OUTPUT SECTION. 
       
-       FILE-CONTROL. 
-           SELECT NOVEDADES ASSIGN TO DDENTRA 
-           FILE STATUS  IS FS-NOVEDADES. 
-      
-      *|||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||| 
-       DATA DIVISION. 
-       FILE SECTION. 
-  
+       FILE-CONTROL.
+           SELECT NOVEDADES ASSIGN TO DDENTRA
+           FILE STATUS  IS FS-NOVEDADES.
+
+           SELECT IMPRIME ASSIGN TO DDLISTA
+           FILE STATUS  IS FS-IMPRIME.
+
+      *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       DATA DIVISION.
+       FILE SECTION.
+
        FD  NOVEDADES
-           BLOCK CONTAINS 0 RECORDS 
-           RECORDING MODE IS F. 
-       01  REG-NOVEDADES    PIC X(23). 
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-NOVEDADES    PIC X(23).
+
+       FD  IMPRIME
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-SALIDA       PIC X(80).
       
       
        WORKING-STORAGE SECTION. 
@@ -62,6 +70,13 @@
   
       *----------- ARCHIVOS ---------------------------------------- 
        77  FS-NOVEDADES            PIC XX         VALUE SPACES. 
+       77  FS-IMPRIME              PIC XX         VALUE SPACES. 
+      
+      *----------- FECHA DE PROCESO -----------------------------------
+       01  WS-FECHA.
+           03  WS-FECHA-AA         PIC 99                VALUE ZEROS.
+           03  WS-FECHA-MM         PIC 99                VALUE ZEROS.
+           03  WS-FECHA-DD         PIC 99                VALUE ZEROS.
       
        77  WS-STATUS-FIN           PIC X. 
            88  WS-FIN-LECTURA                     VALUE 'Y'. 
@@ -79,15 +94,22 @@
        77  NOTFOUND-FORMAT         PIC -ZZZZZZZZZZ. 
       
       
-      *----------- ACUMULADORES -------------------------------------- 
-       77  WS-NOVE-LEIDAS-CANT     PIC 999              VALUE ZEROES. 
-       77  WS-NOVE-INSERT-CANT     PIC 999              VALUE ZEROES. 
-       77  WS-NOVE-ERRONEA-CANT    PIC 999              VALUE ZEROES. 
+      *----------- ACUMULADORES --------------------------------------
+       77  WS-NOVE-LEIDAS-CANT     PIC 999              VALUE ZEROES.
+       77  WS-NOVE-INSERT-CANT     PIC 999              VALUE ZEROES.
+       77  WS-NOVE-ERRONEA-CANT    PIC 999              VALUE ZEROES.
+       77  WS-NOVE-SINNOV-CANT     PIC 999              VALUE ZEROES.
        77  WS-SALDO-CANT           PIC S9(6)V9(2)       VALUE ZEROES.
+       77  WS-SALDO-TOTAL-CANT     PIC S9(8)V9(2)       VALUE ZEROES.
+      *    TOTALES POR MONEDA (1 = PESOS, 2 = U$S)
+       77  WS-SALDO-PESOS-CANT     PIC S9(8)V9(2)       VALUE ZEROES.
+       77  WS-SALDO-DOLAR-CANT     PIC S9(8)V9(2)       VALUE ZEROES.
        77  WS-NUMERO-PRINT         PIC -ZZZZZZZZZZZZZ9.
        77  WS-SALDO-PRINT          PIC -$$$$$$$$99,99.
        77  WS-SALDO2-PRINT         PIC -$$$$$$$$99,99.
-      
+       77  WS-SALDO-PESOS-PRINT    PIC -$$$$$$$$99,99.
+       77  WS-SALDO-DOLAR-PRINT    PIC -$$$$$$$$99,99.
+
       *----------- SQL ---------------------------------------------- 
        77  WS-SQLCODE            PIC +++999 USAGE DISPLAY VALUE ZEROS. 
       
@@ -95,15 +117,22 @@
        01  WS-CLAVE-FETCH.
            10  REG-TIPCUEN     PIC X(2)                 VALUE SPACES.
            10  REG-NROCUEN     PIC S9(5)V USAGE COMP-3  VALUE ZEROES. 
-       77  REG-SUCUEN          PIC S9(2)V USAGE COMP-3  VALUE ZEROES. 
-       77  REG-NROCLI          PIC S9(3)V USAGE COMP-3  VALUE ZEROES. 
+       77  REG-SUCUEN          PIC S9(2)V USAGE COMP-3  VALUE ZEROES.
+       77  REG-NROCLI          PIC S9(3)V USAGE COMP-3  VALUE ZEROES.
        77  REG-SALDO       PIC S9(5)V9(2) USAGE COMP-3  VALUE ZEROES.
        77  REG-FECSAL      PIC X(10)                    VALUE SPACES.
        77  REG-NOMAPE      PIC X(30)                    VALUE SPACES.
+       77  REG-SUBTIPO     PIC S9(2)V USAGE COMP-3      VALUE ZEROES.
+       77  REG-MONEDA      PIC S9(1)V USAGE COMP-3      VALUE ZEROES.
       
        01  WS-CLAVE-NOV. 
            10  NOV-TIPCUEN      PIC X(2). 
            10  NOV-NROCUEN      PIC S9(5)V USAGE COMP-3. 
+
+      *----------- CONTROL DE SECUENCIA DE NOVEDADES -------------------
+       01  WS-CLAVE-NOV-ANT.
+           10  NOV-TIPCUEN-ANT  PIC X(2)               VALUE LOW-VALUE.
+           10  NOV-NROCUEN-ANT  PIC S9(5)V USAGE COMP-3 VALUE ZEROES.
       
       *      
              EXEC SQL INCLUDE SQLCA    END-EXEC. 
@@ -134,23 +163,27 @@
       
       * COBOL DECLARATION FOR TABLE KC02803.TBCURCTA
       
-      *    EXEC SQL DECLARE KC02803.TBCURCTA TABLE                      
-      *    ( TIPCUEN                        CHAR(2) NOT NULL,           
-      *      NROCUEN                        DECIMAL(5, 0) NOT NULL,     
-      *      SUCUEN                         DECIMAL(2, 0) NOT NULL,     
-      *      NROCLI                         DECIMAL(3, 0) NOT NULL,     
-      *      SALDO                          DECIMAL(7, 2) NOT NULL,     
-      *      FECSAL                         DATE NOT NULL               
-      *    ) END-EXEC.                                                  
-       01  DCLTBCURCTA.                                                 
-           10 CTA-TIPCUEN          PIC X(2).                            
-           10 CTA-NROCUEN          PIC S9(5)V USAGE COMP-3.             
-           10 CTA-SUCUEN           PIC S9(2)V USAGE COMP-3.             
-           10 CTA-NROCLI           PIC S9(3)V USAGE COMP-3.             
-           10 CTA-SALDO            PIC S9(5)V9(2) USAGE COMP-3.         
-           10 CTA-FECSAL           PIC X(10).                  
-      
-      
+      *    EXEC SQL DECLARE KC02803.TBCURCTA TABLE
+      *    ( TIPCUEN                        CHAR(2) NOT NULL,
+      *      NROCUEN                        DECIMAL(5, 0) NOT NULL,
+      *      SUCUEN                         DECIMAL(2, 0) NOT NULL,
+      *      NROCLI                         DECIMAL(3, 0) NOT NULL,
+      *      SALDO                          DECIMAL(7, 2) NOT NULL,
+      *      FECSAL                         DATE NOT NULL,
+      *      SUBTIPO                        DECIMAL(2, 0) NOT NULL,
+      *      MONEDA                         DECIMAL(1, 0) NOT NULL
+      *    ) END-EXEC.
+       01  DCLTBCURCTA.
+           10 CTA-TIPCUEN          PIC X(2).
+           10 CTA-NROCUEN          PIC S9(5)V USAGE COMP-3.
+           10 CTA-SUCUEN           PIC S9(2)V USAGE COMP-3.
+           10 CTA-NROCLI           PIC S9(3)V USAGE COMP-3.
+           10 CTA-SALDO            PIC S9(5)V9(2) USAGE COMP-3.
+           10 CTA-FECSAL           PIC X(10).
+           10 CTA-SUBTIPO          PIC S9(2)V USAGE COMP-3.
+           10 CTA-MONEDA           PIC S9(1)V USAGE COMP-3.
+
+
       *    NOVCTA
       * LARGO REGISTRO 23                                           
        01  WS-REG-CTA. 
@@ -166,13 +199,15 @@
       
               DECLARE INNERJOIN CURSOR FOR 
       
-              SELECT A.TIPCUEN, 
-                     A.NROCUEN, 
-                     A.SUCUEN, 
-                     A.NROCLI, 
-                     A.SALDO, 
-                     B.NOMAPE 
-              FROM KC02803.TBCURCTA A 
+              SELECT A.TIPCUEN,
+                     A.NROCUEN,
+                     A.SUCUEN,
+                     A.NROCLI,
+                     A.SALDO,
+                     A.SUBTIPO,
+                     A.MONEDA,
+                     B.NOMAPE
+              FROM KC02803.TBCURCTA A
               LEFT JOIN KC02803.TBCURCLI B 
               ON A.NROCLI = B.NROCLI 
               WHERE A.SUCUEN = 1 
@@ -181,7 +216,63 @@
            END-EXEC. 
                      
       
-       77  FILLER PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'. 
+      *-----------  IMPRIME (REPORTE DE RECONCILIACIÓN)  --------------
+       01  FILE-TITULO.
+           05 FILLER          PIC X(06)           VALUE SPACES.
+           05 FILLER          PIC X(37)           VALUE
+                   'RECONCILIACIÓN NOVCTA / TBCURCTA DEL '.
+           05 FILE-TIT-DD     PIC Z9               VALUE ZEROES.
+           05 FILLER          PIC X(01)           VALUE '-'.
+           05 FILE-TIT-MM     PIC Z9               VALUE ZEROES.
+           05 FILLER          PIC X(01)           VALUE '-'.
+           05 FILLER          PIC 99              VALUE 20.
+           05 FILE-TIT-AA     PIC 99               VALUE ZEROES.
+
+       01  FILE-FILA          PIC X(80) VALUE ALL '-'.
+
+       01  FILE-SUBTITULO.
+           05 FILLER          PIC X(02)           VALUE '| '.
+           05 FILLER          PIC X(20)           VALUE 'RESULTADO'.
+           05 FILLER          PIC X(03)           VALUE ' | '.
+           05 FILLER          PIC X(07)           VALUE 'TIPCUEN'.
+           05 FILLER          PIC X(03)           VALUE ' | '.
+           05 FILLER          PIC X(07)           VALUE 'NROCUEN'.
+           05 FILLER          PIC X(03)           VALUE ' | '.
+           05 FILLER          PIC X(06)           VALUE 'NROCLI'.
+           05 FILLER          PIC X(03)           VALUE ' | '.
+           05 FILLER          PIC X(16)           VALUE
+                                        'SALDO ACTUALIZADO'.
+
+       01  FILE-REGISTRO.
+           05 FILLER          PIC X(02)           VALUE '| '.
+           05 FILE-RESULTADO  PIC X(20)           VALUE SPACES.
+           05 FILLER          PIC X(03)           VALUE ' | '.
+           05 FILE-TIPCUEN    PIC X(07)           VALUE SPACES.
+           05 FILLER          PIC X(03)           VALUE ' | '.
+           05 FILE-NROCUEN    PIC Z(07)           VALUE ZEROES.
+           05 FILLER          PIC X(03)           VALUE ' | '.
+           05 FILE-NROCLI     PIC Z(06)           VALUE ZEROES.
+           05 FILLER          PIC X(03)           VALUE ' | '.
+           05 FILE-SALDO      PIC -Z(07)9,99      VALUE ZEROES.
+
+       01  FILE-TOTALES.
+           05 FILLER          PIC X(20)           VALUE
+                   'TOTAL LEÍDOS ARCHIVO: '.
+           05 FILE-TOT-LEIDOS PIC ZZZ9            VALUE ZEROES.
+           05 FILLER          PIC X(04)           VALUE SPACES.
+           05 FILLER          PIC X(17)           VALUE
+                   'TOTAL APAREADOS: '.
+           05 FILE-TOT-APAREA PIC ZZZ9            VALUE ZEROES.
+           05 FILLER          PIC X(04)           VALUE SPACES.
+           05 FILLER          PIC X(22)           VALUE
+                   'TOTAL CUENTA SIN NOV.: '.
+           05 FILE-TOT-SINNOV PIC ZZZ9            VALUE ZEROES.
+           05 FILLER          PIC X(04)           VALUE SPACES.
+           05 FILLER          PIC X(22)           VALUE
+                   'TOTAL NOVEDAD SIN CTA: '.
+           05 FILE-TOT-ERRON  PIC ZZZ9            VALUE ZEROES.
+
+       77  FILLER PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.
       
       
       *|||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||| 
@@ -198,32 +289,48 @@
   
   
       *-------------------------------------------------------------- 
-       1000-INICIO-I. 
-  
-           SET WS-NO-FIN-LECTURA TO TRUE. 
-      
-           OPEN INPUT NOVEDADES. 
+       1000-INICIO-I.
+
+           SET WS-NO-FIN-LECTURA TO TRUE.
+
+           ACCEPT WS-FECHA FROM DATE
+           MOVE WS-FECHA-AA TO FILE-TIT-AA
+           MOVE WS-FECHA-MM TO FILE-TIT-MM
+           MOVE WS-FECHA-DD TO FILE-TIT-DD
+
+           OPEN INPUT NOVEDADES.
            IF FS-NOVEDADES IS NOT EQUAL '00' THEN
-             DISPLAY '* ERROR EN OPEN ENTRADA INICIO = ' FS-NOVEDADES 
-             SET  WS-FIN-LECTURA TO TRUE 
+             DISPLAY '* ERROR EN OPEN ENTRADA INICIO = ' FS-NOVEDADES
+             SET  WS-FIN-LECTURA TO TRUE
              MOVE 9999 TO RETURN-CODE
-             PERFORM 9999-FINAL-I THRU 9999-FINAL-F 
-           END-IF. 
-           
-           EXEC SQL OPEN INNERJOIN END-EXEC. 
+             PERFORM 9999-FINAL-I THRU 9999-FINAL-F
+           END-IF.
+
+           OPEN OUTPUT IMPRIME
+           IF FS-IMPRIME IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN OPEN IMPRIME = ' FS-IMPRIME
+              SET  WS-FIN-LECTURA TO TRUE
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+           EXEC SQL OPEN INNERJOIN END-EXEC.
            IF SQLCODE NOT EQUAL ZEROS THEN
-              MOVE SQLCODE TO WS-SQLCODE 
-              DISPLAY '* ERROR OPEN CURSOR = ' WS-SQLCODE 
-              MOVE 9999 TO RETURN-CODE 
-              SET WS-FIN-LECTURA TO TRUE 
-           END-IF. 
-      
+              MOVE SQLCODE TO WS-SQLCODE
+              DISPLAY '* ERROR OPEN CURSOR = ' WS-SQLCODE
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
            IF WS-NO-FIN-LECTURA THEN
-              PERFORM 4000-LEER-FETCH-I THRU 4000-LEER-FETCH-F 
-              PERFORM 3000-LEER-NOVED-I THRU 3000-LEER-NOVED-F 
-           END-IF.   
-           
-       1000-INICIO-F. EXIT. 
+              WRITE REG-SALIDA FROM FILE-TITULO
+              WRITE REG-SALIDA FROM FILE-FILA
+              WRITE REG-SALIDA FROM FILE-SUBTITULO
+              WRITE REG-SALIDA FROM FILE-FILA
+              PERFORM 4000-LEER-FETCH-I THRU 4000-LEER-FETCH-F
+              PERFORM 3000-LEER-NOVED-I THRU 3000-LEER-NOVED-F
+           END-IF.
+
+       1000-INICIO-F. EXIT.
       
       
       *------------------------------------------------------------- 
@@ -233,27 +340,42 @@
               SET WS-FIN-LECTURA TO TRUE
            ELSE               
               IF WS-CLAVE-FETCH = WS-CLAVE-NOV THEN
-                 PERFORM 5000-PROCESAR-MAESTRO-I 
-                    THRU 5000-PROCESAR-MAESTRO-F 
-                 PERFORM 3000-LEER-NOVED-I 
-                    THRU 3000-LEER-NOVED-F 
-              ELSE 
+                 PERFORM 5000-PROCESAR-MAESTRO-I
+                    THRU 5000-PROCESAR-MAESTRO-F
+                 PERFORM 4000-LEER-FETCH-I
+                    THRU 4000-LEER-FETCH-F
+                 PERFORM 3000-LEER-NOVED-I
+                    THRU 3000-LEER-NOVED-F
+              ELSE
                  IF WS-CLAVE-FETCH > WS-CLAVE-NOV THEN
                     DISPLAY "-------------------"
                     DISPLAY "NOVEDAD NO ENCONTRADA"
                     DISPLAY "-------------------"
-                    PERFORM 4000-LEER-FETCH-I 
-                       THRU 4000-LEER-FETCH-F 
-                 ELSE 
+                    MOVE 'NOVEDAD SIN CTA'  TO FILE-RESULTADO
+                    MOVE NOV-TIPCUEN        TO FILE-TIPCUEN
+                    MOVE NOV-NROCUEN        TO FILE-NROCUEN
+                    MOVE ZEROES             TO FILE-NROCLI
+                    MOVE ZEROES             TO FILE-SALDO
+                    WRITE REG-SALIDA FROM FILE-REGISTRO
+                    ADD 1 TO WS-NOVE-ERRONEA-CANT
+                    PERFORM 4000-LEER-FETCH-I
+                       THRU 4000-LEER-FETCH-F
+                 ELSE
                     DISPLAY "-------------------"
                     DISPLAY "CUENTA SIN NOVEDAD"
                     DISPLAY "-------------------"
-                    ADD 1 TO WS-NOVE-ERRONEA-CANT
-                    PERFORM 3000-LEER-NOVED-I 
-                       THRU 3000-LEER-NOVED-F 
-                 END-IF 
-              END-IF 
-           END-IF.              
+                    MOVE 'CUENTA SIN NOVEDAD' TO FILE-RESULTADO
+                    MOVE REG-TIPCUEN          TO FILE-TIPCUEN
+                    MOVE REG-NROCUEN          TO FILE-NROCUEN
+                    MOVE REG-NROCLI           TO FILE-NROCLI
+                    MOVE REG-SALDO            TO FILE-SALDO
+                    WRITE REG-SALIDA FROM FILE-REGISTRO
+                    ADD 1 TO WS-NOVE-SINNOV-CANT
+                    PERFORM 3000-LEER-NOVED-I
+                       THRU 3000-LEER-NOVED-F
+                 END-IF
+              END-IF
+           END-IF.
       
        2000-PROCESO-F. EXIT. 
       
@@ -266,11 +388,13 @@
                           MOVE HIGH-VALUE TO WS-REG-CTA. 
   
            EVALUATE FS-NOVEDADES 
-              WHEN '00' 
-                 ADD 1 TO WS-NOVE-LEIDAS-CANT 
+              WHEN '00'
+                 ADD 1 TO WS-NOVE-LEIDAS-CANT
                  MOVE WS-TIPCUEN TO NOV-TIPCUEN *> PARA LA CLAVE NOV.
                  MOVE WS-NROCUEN TO NOV-NROCUEN
-              WHEN '10' 
+                 PERFORM 3100-VERIFICAR-SEC-I
+                    THRU 3100-VERIFICAR-SEC-F
+              WHEN '10'
                  SET WS-FIN-NOV TO TRUE 
                  MOVE HIGH-VALUE TO NOV-TIPCUEN
                  MOVE 99999999 TO NOV-NROCUEN
@@ -282,10 +406,28 @@
                  MOVE 99999999 TO NOV-NROCUEN                 
            END-EVALUATE. 
       
-       3000-LEER-NOVED-F. EXIT. 
-      
-      *-------------------------------------------------------------- 
-       4000-LEER-FETCH-I. 
+       3000-LEER-NOVED-F. EXIT.
+
+      *--------------------------------------------------------------
+       3100-VERIFICAR-SEC-I.
+
+           IF WS-CLAVE-NOV NOT > WS-CLAVE-NOV-ANT THEN
+              DISPLAY '* ERROR DE SECUENCIA EN NOVEDADES'
+              DISPLAY '* CLAVE LEÍDA    : ' NOV-TIPCUEN NOV-NROCUEN
+              DISPLAY '* CLAVE ANTERIOR : ' NOV-TIPCUEN-ANT
+                                             NOV-NROCUEN-ANT
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-NOV  TO TRUE
+              MOVE HIGH-VALUE TO NOV-TIPCUEN
+              MOVE 99999999   TO NOV-NROCUEN
+           ELSE
+              MOVE WS-CLAVE-NOV TO WS-CLAVE-NOV-ANT
+           END-IF.
+
+       3100-VERIFICAR-SEC-F. EXIT.
+
+      *--------------------------------------------------------------
+       4000-LEER-FETCH-I.
       
            EXEC SQL 
               FETCH INNERJOIN INTO :DCLTBCURCTA.CTA-TIPCUEN,
@@ -293,17 +435,21 @@
                                    :DCLTBCURCTA.CTA-SUCUEN,
                                    :DCLTBCURCTA.CTA-NROCLI,
                                    :DCLTBCURCTA.CTA-SALDO,
+                                   :DCLTBCURCTA.CTA-SUBTIPO,
+                                   :DCLTBCURCTA.CTA-MONEDA,
                                    :DCLTBCURCLI.CLI-NOMAPE
-           END-EXEC. 
-      
-           EVALUATE TRUE 
-              WHEN SQLCODE EQUAL ZEROS 
-                 MOVE CTA-TIPCUEN TO REG-TIPCUEN  
-                 MOVE CTA-NROCUEN TO REG-NROCUEN  
-                 MOVE CTA-SUCUEN  TO REG-SUCUEN   
-                 MOVE CTA-NROCLI  TO REG-NROCLI   
-                 MOVE CTA-SALDO   TO REG-SALDO    
-                 MOVE CLI-NOMAPE  TO REG-NOMAPE   
+           END-EXEC.
+
+           EVALUATE TRUE
+              WHEN SQLCODE EQUAL ZEROS
+                 MOVE CTA-TIPCUEN TO REG-TIPCUEN
+                 MOVE CTA-NROCUEN TO REG-NROCUEN
+                 MOVE CTA-SUCUEN  TO REG-SUCUEN
+                 MOVE CTA-NROCLI  TO REG-NROCLI
+                 MOVE CTA-SALDO   TO REG-SALDO
+                 MOVE CTA-SUBTIPO TO REG-SUBTIPO
+                 MOVE CTA-MONEDA  TO REG-MONEDA
+                 MOVE CLI-NOMAPE  TO REG-NOMAPE
               WHEN SQLCODE = -305
                  MOVE 'SIN NOMBRE' TO REG-NOMAPE
                    CONTINUE 
@@ -323,11 +469,23 @@
       
       
       *---------------------------------------------------------------
-       5000-PROCESAR-MAESTRO-I. 
-      
+       5000-PROCESAR-MAESTRO-I.
+
            IF REG-NROCUEN = WS-NROCUEN AND
               REG-NROCLI  = WS-NROCLI  THEN
-                 COMPUTE WS-SALDO-CANT = REG-SALDO + WS-SALDO 
+                 COMPUTE WS-SALDO-CANT = REG-SALDO + WS-SALDO
+                 ADD WS-SALDO-CANT TO WS-SALDO-TOTAL-CANT
+                 IF REG-MONEDA IS EQUAL 2 THEN
+                    ADD WS-SALDO-CANT TO WS-SALDO-DOLAR-CANT
+                 ELSE
+                    ADD WS-SALDO-CANT TO WS-SALDO-PESOS-CANT
+                 END-IF
+                 MOVE 'APAREO OK'    TO FILE-RESULTADO
+                 MOVE REG-TIPCUEN    TO FILE-TIPCUEN
+                 MOVE REG-NROCUEN    TO FILE-NROCUEN
+                 MOVE REG-NROCLI     TO FILE-NROCLI
+                 MOVE WS-SALDO-CANT  TO FILE-SALDO
+                 WRITE REG-SALIDA FROM FILE-REGISTRO
                  DISPLAY "-------------------"
                  DISPLAY "APAREO OK: "
                  DISPLAY "TIPO DE CUENTA: "       REG-TIPCUEN
@@ -350,18 +508,40 @@
       
       
       *-------------------------------------------------------------- 
-       9999-FINAL-I. 
-      
+       9999-FINAL-I.
+
            DISPLAY "TOTAL DE LEÍDOS ARCHIVO: " WS-NOVE-LEIDAS-CANT
            DISPLAY "TOTAL DE ENCONTRADOS: "    WS-NOVE-INSERT-CANT
-           DISPLAY "TOTAL DE NO ENCONTRADOS: " WS-NOVE-ERRONEA-CANT
-           
-           EXEC SQL  CLOSE INNERJOIN  END-EXEC. 
-           CLOSE NOVEDADES 
+           DISPLAY "TOTAL CUENTA SIN NOVEDAD: " WS-NOVE-SINNOV-CANT
+           DISPLAY "TOTAL NOVEDAD SIN CUENTA: " WS-NOVE-ERRONEA-CANT
+
+           MOVE WS-SALDO-PESOS-CANT TO WS-SALDO-PESOS-PRINT
+           MOVE WS-SALDO-DOLAR-CANT TO WS-SALDO-DOLAR-PRINT
+           DISPLAY "TOTAL SALDOS ACTUALIZADOS EN PESOS: "
+                    WS-SALDO-PESOS-PRINT
+           DISPLAY "TOTAL SALDOS ACTUALIZADOS EN U$S  : "
+                    WS-SALDO-DOLAR-PRINT
+
+           MOVE WS-NOVE-LEIDAS-CANT TO FILE-TOT-LEIDOS
+           MOVE WS-NOVE-INSERT-CANT TO FILE-TOT-APAREA
+           MOVE WS-NOVE-SINNOV-CANT TO FILE-TOT-SINNOV
+           MOVE WS-NOVE-ERRONEA-CANT TO FILE-TOT-ERRON
+           WRITE REG-SALIDA FROM FILE-FILA
+           WRITE REG-SALIDA FROM FILE-TOTALES
+
+           EXEC SQL  CLOSE INNERJOIN  END-EXEC.
+           CLOSE NOVEDADES
            IF FS-NOVEDADES  IS NOT EQUAL '00' THEN
-              DISPLAY '* ERROR EN CLOSE ENTRADA = ' FS-NOVEDADES 
-              MOVE 9999 TO RETURN-CODE 
-              SET WS-FIN-LECTURA TO TRUE 
-           END-IF. 
-      
+              DISPLAY '* ERROR EN CLOSE ENTRADA = ' FS-NOVEDADES
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           CLOSE IMPRIME
+           IF FS-IMPRIME IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN CLOSE IMPRIME = ' FS-IMPRIME
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
        9999-FINAL-F. EXIT.
\ No newline at end of file
