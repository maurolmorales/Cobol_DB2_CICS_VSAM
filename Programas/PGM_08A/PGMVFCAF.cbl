@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMVFCAF.
+      ************************************************************
+      *                                                          *
+      *  PROGRAMA: PGMVFCAF                                      *
+      *  DESCRIPCIÓN:                                            *
+      *    RUTINA DE VALIDACIÓN DE FECHA (AÑO/MES/DÍA) CON       *
+      *    CONTROL DE BISIESTO, INVOCADA POR LLAMADA DINÁMICA    *
+      *    DESDE LOS DISTINTOS CARGADORES DE NOVEDADES PARA QUE  *
+      *    UNA FECHA MAL FORMADA NO LLEGUE A GRABARSE EN DB2.     *
+      *    EXTRAÍDA DEL 2010-VERIF-FECHA DE PGMVACAF.            *
+      *                                                          *
+      ************************************************************
+
+      *|||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *|||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+      *=======================*
+
+       77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.
+
+      *---------------------------------------------------------------
+       LINKAGE SECTION.
+      *================*
+       01  LK-FECHA-VERIF.
+           03  LK-FEC-ANIO          PIC 9(4).
+           03  LK-FEC-MES           PIC 9(2).
+           03  LK-FEC-DIA           PIC 9(2).
+           03  LK-FEC-VALIDA        PIC X(02).
+
+      *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       PROCEDURE DIVISION USING LK-FECHA-VERIF.
+
+       MAIN-PROGRAM-I.
+
+           PERFORM 2010-VERIF-FECHA THRU 2010-VERIF-FECHA-F.
+
+       MAIN-PROGRAM-F. GOBACK.
+
+
+      *---------------------------------------------------------------
+       2010-VERIF-FECHA.
+
+           MOVE 'SI' TO LK-FEC-VALIDA
+
+           IF LK-FEC-MES < 1 OR LK-FEC-MES > 12
+               DISPLAY 'MES INVÁLIDO: ' LK-FEC-MES
+               MOVE 'NO' TO LK-FEC-VALIDA
+           ELSE
+               EVALUATE LK-FEC-MES
+                  WHEN 1
+                  WHEN 3
+                  WHEN 5
+                  WHEN 7
+                  WHEN 08
+                  WHEN 10
+                  WHEN 12
+                     IF LK-FEC-DIA < 1 OR LK-FEC-DIA > 31
+                        DISPLAY 'DÍA INVÁLIDO PARA MES DE 31 DÍAS: '
+                                 LK-FEC-DIA
+                        MOVE 'NO' TO LK-FEC-VALIDA
+                     END-IF
+                  WHEN 4
+                  WHEN 6
+                  WHEN 9
+                  WHEN 11
+                        IF LK-FEC-DIA < 1 OR LK-FEC-DIA > 30
+                           DISPLAY 'DÍA INVÁLIDO MES DE 30 DÍAS: '
+                                   LK-FEC-DIA
+                           MOVE 'NO' TO LK-FEC-VALIDA
+                        END-IF
+                  WHEN 2
+                    IF (LK-FEC-ANIO / 4) * 4 = LK-FEC-ANIO AND
+                       (LK-FEC-ANIO / 100) * 100 NOT = LK-FEC-ANIO
+                       OR (LK-FEC-ANIO / 400) * 400 = LK-FEC-ANIO
+                       IF LK-FEC-DIA < 1 OR LK-FEC-DIA > 29
+                          DISPLAY 'FEBRERO INVÁLIDO EN BISIESTO: '
+                                   LK-FEC-DIA
+                          MOVE 'NO' TO LK-FEC-VALIDA
+                       END-IF
+                     ELSE
+                        IF LK-FEC-DIA < 1 OR LK-FEC-DIA > 28
+                            DISPLAY 'FEBRERO INVÁLIDO: ' LK-FEC-DIA
+                            MOVE 'NO' TO LK-FEC-VALIDA
+                        END-IF
+                     END-IF
+                  WHEN OTHER
+                     DISPLAY 'MES INVÁLIDO: ' LK-FEC-MES
+                     MOVE 'NO' TO LK-FEC-VALIDA
+               END-EVALUATE
+           END-IF.
+
+       2010-VERIF-FECHA-F. EXIT.
