@@ -20,11 +20,14 @@
            SELECT ENTRADA  ASSIGN DDENTRA 
                   FILE STATUS IS FS-ENTRADA. 
  
-           SELECT SALIDA   ASSIGN DDSALID 
-                  FILE STATUS IS FS-SALIDA. 
- 
-      *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||| 
-       DATA DIVISION. 
+           SELECT SALIDA   ASSIGN DDSALID
+                  FILE STATUS IS FS-SALIDA.
+
+           SELECT RECHAZOS ASSIGN DDRECHAZ
+                  FILE STATUS IS FS-RECHAZO.
+
+      *|||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       DATA DIVISION.
        FILE SECTION. 
  
        FD  ENTRADA 
@@ -32,13 +35,18 @@
            RECORDING MODE IS F. 
        01  REG-ENTRADA    PIC X(50). 
  
-       FD  SALIDA 
-           BLOCK CONTAINS 0 RECORDS 
-           RECORDING MODE IS F. 
-       01  REG-SALIDA     PIC X(55). 
-                                      
-       
-       WORKING-STORAGE SECTION. 
+       FD  SALIDA
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-SALIDA     PIC X(55).
+
+      *---- NOVEDADES RECHAZADAS, CON MOTIVO DEL RECHAZO --------------
+       FD  RECHAZOS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-RECHAZO    PIC X(82).
+
+       WORKING-STORAGE SECTION.
       *=======================*
 
        77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'. 
@@ -49,7 +57,22 @@
                                                   
        77  FS-SALIDA                  PIC XX      VALUE SPACES. 
            88  FS-SALIDA-FIN                      VALUE '10'. 
- 
+
+       77  FS-RECHAZO                 PIC XX      VALUE SPACES.
+           88  FS-RECHAZO-FIN                     VALUE '10'.
+
+      *---- MOTIVOS DE RECHAZO DE UNA NOVEDAD -------------------------
+       77  WS-MOT-TIPDOC              PIC X(02)   VALUE '01'.
+       77  WS-MOT-DUPLIC              PIC X(02)   VALUE '02'.
+       77  WS-MOT-ANIO                PIC X(02)   VALUE '03'.
+       77  WS-MOT-FECHA               PIC X(02)   VALUE '04'.
+
+      *---- REGISTRO DE SALIDA AL ARCHIVO DE RECHAZOS -----------------
+       01  WS-REG-RECHAZO.
+           03  RCH-MOTIVO-COD         PIC X(02)   VALUE SPACES.
+           03  RCH-MOTIVO-DESC        PIC X(30)   VALUE SPACES.
+           03  RCH-REGISTRO           PIC X(50)   VALUE SPACES.
+
       *---- VERIFICA SI EL REGISTRO ES ERRONEO ----------------------- 
        77  WS-REG-VALIDO              PIC X(02)   VALUE 'SI'. 
  
@@ -58,10 +81,15 @@
        77  WS-COND-EDIT               PIC Z(3)    VALUE ZEROS. 
  
       *---- CONTADOR DE TOTALES -------------------------------------- 
-       77  WS-CANT-LEIDOS             PIC 9(3)    VALUE ZEROS. 
-       77  WS-CANT-GRABADOS           PIC 9(3)    VALUE ZEROS. 
-       77  WS-CANT-ERRONEOS           PIC 9(3)    VALUE ZEROS. 
- 
+       77  WS-CANT-LEIDOS             PIC 9(3)    VALUE ZEROS.
+       77  WS-CANT-GRABADOS           PIC 9(3)    VALUE ZEROS.
+       77  WS-CANT-ERRONEOS           PIC 9(3)    VALUE ZEROS.
+
+      *----------- CABECERA / TRAILER DEL ARCHIVO DE ENTRADA ----------
+       77  WS-TIPO-REG-HEADER         PIC XX      VALUE 'HD'.
+       77  WS-TIPO-REG-TRAILER        PIC XX      VALUE 'TR'.
+       77  WS-FECHA-PROCESO-AAAAMMDD  PIC 9(08)   VALUE ZEROES.
+
 
       *//// COPY PARA ESTRUCTURA DE DATOS ////////////////////////////
       
@@ -77,10 +105,22 @@
            03  NOV-CLI-TIPO        PIC 9(02)    VALUE ZEROS. 
            03  NOV-CLI-NRO         PIC 9(03)    VALUE ZEROS. 
            03  NOV-CLI-IMP         PIC S9(09)V99 COMP-3 VALUE ZEROS. 
-           03  NOV-CLI-FECHA       PIC X(8)     VALUE ZEROS. 
-           03  FILLER              PIC X(16)    VALUE SPACES. 
+           03  NOV-CLI-FECHA       PIC X(8)     VALUE ZEROS.
+           03  FILLER              PIC X(16)    VALUE SPACES.
+
+      *---- VISTA CABECERA DEL ARCHIVO (1ER REGISTRO) -----------------
+       01  WS-REG-NOVCLIE-CAB REDEFINES WS-REG-NOVCLIE.
+           03  CAB-TIPO-REG        PIC X(02).
+           03  CAB-FECHA-PROCESO   PIC 9(08).
+           03  FILLER              PIC X(40).
 
-      *    COPY CPNCLIV. 
+      *---- VISTA TRAILER DEL ARCHIVO (ÚLTIMO REGISTRO) ---------------
+       01  WS-REG-NOVCLIE-FIN REDEFINES WS-REG-NOVCLIE.
+           03  FIN-TIPO-REG        PIC X(02).
+           03  FIN-CANT-REGISTROS  PIC 9(07).
+           03  FILLER              PIC X(41).
+
+      *    COPY CPNCLIV.
 
       *    LAYOUT NOVEDAD CLIENTES
       *    KC03XXX.NOVCLIEN.VALID
@@ -92,13 +132,44 @@
            
       *///////////////////////////////////////////////////////////////
 
-      *---- PARA CONTROLAR LAS FECHAS --------------------------------- 
-       01  WS-FECHA. 
-           05 FECHA-ANIO              PIC 9(4). 
-           05 FECHA-MES               PIC 9(2). 
-           05 FECHA-DIA               PIC 9(2). 
- 
-       01  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'. 
+      *---- PARA CONTROLAR LAS FECHAS ---------------------------------
+       01  WS-FECHA.
+           05 FECHA-ANIO              PIC 9(4).
+           05 FECHA-MES               PIC 9(2).
+           05 FECHA-DIA               PIC 9(2).
+
+      *---- AÑO MÍNIMO VÁLIDO, CALCULADO SEGÚN FECHA DE SISTEMA -------
+       01  WS-FECHA-SISTEMA.
+           05 WS-FECHA-SISTEMA-AA     PIC 99.
+           05 WS-FECHA-SISTEMA-MM     PIC 99.
+           05 WS-FECHA-SISTEMA-DD     PIC 99.
+
+       77  WS-ANIO-OFFSET      PIC 9(02)   VALUE 00.
+       77  WS-ANIO-ACTUAL             PIC 9(04)   VALUE ZEROES.
+       77  WS-ANIO-MINIMO             PIC 9(04)   VALUE ZEROES.
+
+      *---- RUTINA COMPARTIDA DE VALIDACIÓN DE FECHA ------------------
+       77  WS-PGMVFCAF         PIC X(8)      VALUE 'PGMVFCAF'.
+
+       01  LK-FECHA-VERIF.
+           03  LK-FEC-ANIO          PIC 9(4).
+           03  LK-FEC-MES           PIC 9(2).
+           03  LK-FEC-DIA           PIC 9(2).
+           03  LK-FEC-VALIDA        PIC X(02).
+
+      *---- TABLA DE DOCUMENTOS YA PROCESADOS EN ESTE LOTE ------------
+      *     (CONTROLA DUPLICADOS DENTRO DEL MISMO ARCHIVO DE ENTRADA)
+       77  WS-TABLA-MAX               PIC 9(04)   VALUE 2000.
+       77  WS-TABLA-CANT              PIC 9(04)   VALUE ZEROS.
+       77  WS-TABLA-IDX               PIC 9(04)   VALUE ZEROS.
+       77  WS-DUPLIC-ENCONTRADO       PIC X(02)   VALUE 'NO'.
+
+       01  WS-TABLA-DOCUMENTOS.
+           05  WS-TABLA-DOC OCCURS 2000 TIMES.
+               10  WS-TABLA-TIP-DOC    PIC X(02).
+               10  WS-TABLA-NRO-DOC    PIC 9(11).
+
+       01  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.
 
  
       *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||| 
@@ -116,46 +187,101 @@
 
  
       *----  CUERPO INICIO APERTURA ARCHIVOS -------------------------
-       1000-INICIO-I. 
-
-           OPEN INPUT  ENTRADA 
-           IF FS-ENTRADA IS NOT EQUAL '00' 
-              DISPLAY '* ERROR EN OPEN SUCURSAL= ' FS-ENTRADA 
-              MOVE 9999 TO RETURN-CODE 
-              SET  FS-ENTRADA-FIN TO TRUE 
-           ELSE 
-              PERFORM 2100-LEER-I  THRU 2100-LEER-F 
-           END-IF 
-
-           OPEN OUTPUT SALIDA 
-           IF FS-SALIDA IS NOT EQUAL '00' 
-              DISPLAY '* ERROR EN OPEN SALIDA = ' FS-SALIDA 
-              MOVE 9999 TO RETURN-CODE 
-              SET  FS-ENTRADA-FIN TO TRUE 
-           END-IF. 
-
-       1000-INICIO-F. EXIT. 
-
-
-      *--------------------------------------------------------------- 
-       2000-PROCESO-I. 
+       1000-INICIO-I.
+
+           ACCEPT WS-FECHA-SISTEMA FROM DATE
+           COMPUTE WS-ANIO-ACTUAL = 2000 + WS-FECHA-SISTEMA-AA
+           COMPUTE WS-ANIO-MINIMO = WS-ANIO-ACTUAL - WS-ANIO-OFFSET
+           COMPUTE WS-FECHA-PROCESO-AAAAMMDD =
+                   WS-ANIO-ACTUAL * 10000 +
+                   WS-FECHA-SISTEMA-MM * 100 +
+                   WS-FECHA-SISTEMA-DD
+
+           OPEN INPUT  ENTRADA
+           IF FS-ENTRADA IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN SUCURSAL= ' FS-ENTRADA
+              MOVE 9999 TO RETURN-CODE
+              SET  FS-ENTRADA-FIN TO TRUE
+           ELSE
+              PERFORM 1010-VERIFICAR-CABECERA-I
+                 THRU 1010-VERIFICAR-CABECERA-F
+              PERFORM 2100-LEER-I  THRU 2100-LEER-F
+           END-IF
+
+           OPEN OUTPUT SALIDA
+           IF FS-SALIDA IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN SALIDA = ' FS-SALIDA
+              MOVE 9999 TO RETURN-CODE
+              SET  FS-ENTRADA-FIN TO TRUE
+           END-IF.
+
+           OPEN OUTPUT RECHAZOS
+           IF FS-RECHAZO IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN RECHAZOS = ' FS-RECHAZO
+              MOVE 9999 TO RETURN-CODE
+              SET  FS-ENTRADA-FIN TO TRUE
+           END-IF.
+
+       1000-INICIO-F. EXIT.
+
+
+      *---- LEE Y VERIFICA EL REGISTRO DE CABECERA DEL ARCHIVO -------
+       1010-VERIFICAR-CABECERA-I.
+
+           READ ENTRADA INTO WS-REG-NOVCLIE
+
+           IF FS-ENTRADA IS EQUAL '00' THEN
+              IF CAB-TIPO-REG IS EQUAL WS-TIPO-REG-HEADER THEN
+                 IF CAB-FECHA-PROCESO IS NOT EQUAL
+                                      WS-FECHA-PROCESO-AAAAMMDD THEN
+                    DISPLAY '* FECHA DE CABECERA NO COINCIDE: '
+                             CAB-FECHA-PROCESO
+                    MOVE 9999 TO RETURN-CODE
+                    SET FS-ENTRADA-FIN TO TRUE
+                 ELSE
+                    DISPLAY 'CABECERA OK - FECHA PROCESO: '
+                             CAB-FECHA-PROCESO
+                 END-IF
+              ELSE
+                 DISPLAY '* ARCHIVO SIN REGISTRO DE CABECERA'
+                 MOVE 9999 TO RETURN-CODE
+                 SET FS-ENTRADA-FIN TO TRUE
+              END-IF
+           ELSE
+              DISPLAY '* ERROR EN LECTURA DE CABECERA = ' FS-ENTRADA
+              MOVE 9999 TO RETURN-CODE
+              SET FS-ENTRADA-FIN TO TRUE
+           END-IF.
+
+       1010-VERIFICAR-CABECERA-F. EXIT.
+
+
+      *---------------------------------------------------------------
+       2000-PROCESO-I.
 
            IF NOV-TIP-DOC = 'DU' OR 
               NOV-TIP-DOC = 'PA' OR 
               NOV-TIP-DOC = 'PE' OR 
               NOV-TIP-DOC = 'CI' 
 
-              PERFORM 2010-VERIF-FECHA THRU 2010-VERIF-FECHA-F 
-
-              IF WS-REG-VALIDO = 'SI' 
-                 PERFORM 2200-GRABAR-REG THRU 2200-GRABAR-REG-F 
-              END-IF 
-           ELSE 
-              DISPLAY '----------------------------' 
-              DISPLAY  'TIPO DOCUMENTO INVÁLIDO: ' NOV-TIP-DOC 
-                       ' NRO: ' NOV-NRO-DOC 
-              ADD 1 TO WS-CANT-ERRONEOS 
-           END-IF 
+              PERFORM 2005-VERIF-DUPLIC-I THRU 2005-VERIF-DUPLIC-F
+
+              IF WS-REG-VALIDO = 'SI'
+                 PERFORM 2010-VERIF-FECHA THRU 2010-VERIF-FECHA-F
+              END-IF
+
+              IF WS-REG-VALIDO = 'SI'
+                 PERFORM 2200-GRABAR-REG THRU 2200-GRABAR-REG-F
+              END-IF
+           ELSE
+              DISPLAY '----------------------------'
+              DISPLAY  'TIPO DOCUMENTO INVÁLIDO: ' NOV-TIP-DOC
+                       ' NRO: ' NOV-NRO-DOC
+              MOVE WS-MOT-TIPDOC TO RCH-MOTIVO-COD
+              MOVE 'TIPO DOCUMENTO INVALIDO' TO RCH-MOTIVO-DESC
+              PERFORM 2900-GRABAR-RECHAZO-I THRU 2900-GRABAR-RECHAZO-F
+              ADD 1 TO WS-CANT-ERRONEOS
+           END-IF
  
            PERFORM 2100-LEER-I THRU 2100-LEER-F. 
 
@@ -163,78 +289,88 @@
 
 
  
-      *--------------------------------------------------------------- 
-       2010-VERIF-FECHA. 
-
-           MOVE 'SI' TO WS-REG-VALIDO 
-           MOVE NOV-CLI-FECHA TO WS-FECHA 
+      *---- CONTROLA DOCUMENTOS DUPLICADOS DENTRO DEL MISMO LOTE ------
+       2005-VERIF-DUPLIC-I.
+
+           MOVE 'NO' TO WS-DUPLIC-ENCONTRADO
+           PERFORM 2006-BUSCAR-DUPLIC-I THRU 2006-BUSCAR-DUPLIC-F
+              VARYING WS-TABLA-IDX FROM 1 BY 1
+              UNTIL WS-TABLA-IDX > WS-TABLA-CANT
+                 OR WS-DUPLIC-ENCONTRADO = 'SI'
+
+           IF WS-DUPLIC-ENCONTRADO = 'SI'
+              DISPLAY '----------------------------'
+              DISPLAY 'DOCUMENTO DUPLICADO EN EL LOTE - TIPO: '
+                       NOV-TIP-DOC ' NRO: ' NOV-NRO-DOC
+              MOVE 'NO' TO WS-REG-VALIDO
+              MOVE WS-MOT-DUPLIC TO RCH-MOTIVO-COD
+              MOVE 'DOCUMENTO DUPLICADO EN EL LOTE' TO RCH-MOTIVO-DESC
+              PERFORM 2900-GRABAR-RECHAZO-I THRU 2900-GRABAR-RECHAZO-F
+              ADD 1 TO WS-CANT-ERRONEOS
+           ELSE
+              MOVE 'SI' TO WS-REG-VALIDO
+              IF WS-TABLA-CANT < WS-TABLA-MAX
+                 ADD 1 TO WS-TABLA-CANT
+                 MOVE NOV-TIP-DOC TO
+                      WS-TABLA-TIP-DOC(WS-TABLA-CANT)
+                 MOVE NOV-NRO-DOC TO
+                      WS-TABLA-NRO-DOC(WS-TABLA-CANT)
+              ELSE
+                 DISPLAY '----------------------------'
+                 DISPLAY 'TABLA DUPLICADOS LLENA - SIN CONTROLAR'
+                          ' NRO: ' NOV-NRO-DOC
+              END-IF
+           END-IF.
+
+       2005-VERIF-DUPLIC-F. EXIT.
+
+
+      *---- BUSCA UN DOCUMENTO EN LA TABLA DE PROCESADOS --------------
+       2006-BUSCAR-DUPLIC-I.
+
+           IF WS-TABLA-TIP-DOC(WS-TABLA-IDX) = NOV-TIP-DOC AND
+              WS-TABLA-NRO-DOC(WS-TABLA-IDX) = NOV-NRO-DOC
+              MOVE 'SI' TO WS-DUPLIC-ENCONTRADO
+           END-IF.
+
+       2006-BUSCAR-DUPLIC-F. EXIT.
+
+
+      *---------------------------------------------------------------
+       2010-VERIF-FECHA.
+
+           MOVE 'SI' TO WS-REG-VALIDO
+           MOVE NOV-CLI-FECHA TO WS-FECHA
  
-           IF FECHA-ANIO < 2025 
-               DISPLAY '----------------------------' 
-               DISPLAY 'AÑO INVÁLIDO < 2025 - DOC NRO: ' NOV-NRO-DOC 
-               MOVE 'NO' TO WS-REG-VALIDO 
-               ADD 1 TO WS-CANT-ERRONEOS 
-           END-IF 
+           IF FECHA-ANIO < WS-ANIO-MINIMO
+               DISPLAY '----------------------------'
+               DISPLAY 'AÑO INVÁLIDO < ' WS-ANIO-MINIMO
+                        ' - DOC NRO: ' NOV-NRO-DOC
+               MOVE 'NO' TO WS-REG-VALIDO
+               MOVE WS-MOT-ANIO TO RCH-MOTIVO-COD
+               MOVE 'ANIO INVALIDO' TO RCH-MOTIVO-DESC
+               PERFORM 2900-GRABAR-RECHAZO-I THRU 2900-GRABAR-RECHAZO-F
+               ADD 1 TO WS-CANT-ERRONEOS
+           END-IF
  
-           IF FECHA-MES < 1 OR FECHA-MES > 12 
-               DISPLAY '----------------------------' 
-               DISPLAY 'MES INVÁLIDO DOC NRO: ' NOV-NRO-DOC 
-               MOVE 'NO' TO WS-REG-VALIDO 
-               ADD 1 TO WS-CANT-ERRONEOS 
-           ELSE 
-               EVALUATE FECHA-MES 
-                  WHEN 1 
-                  WHEN 3 
-                  WHEN 5 
-                  WHEN 7 
-                  WHEN 08 
-                  WHEN 10 
-                  WHEN 12 
-                     IF FECHA-DIA < 1 OR FECHA-DIA > 31 
-                        DISPLAY '----------------------------' 
-                        DISPLAY 'DÍA INVÁLIDO PARA MES DE 31 DÍAS' 
-                                 ' NRO: ' NOV-NRO-DOC 
-                        MOVE 'NO' TO WS-REG-VALIDO 
-                        ADD 1 TO WS-CANT-ERRONEOS 
-                     END-IF 
-                  WHEN 4 
-                  WHEN 6 
-                  WHEN 9 
-                  WHEN 11 
-                        IF FECHA-DIA < 1 OR FECHA-DIA > 30 
-                           DISPLAY '----------------------------' 
-                           DISPLAY 'DÍA INVÁLIDO PARA MES DE 30 DÍAS' 
-                                   ' NRO: ' NOV-NRO-DOC 
-                           MOVE 'NO' TO WS-REG-VALIDO 
-                           ADD 1 TO WS-CANT-ERRONEOS 
-                        END-IF 
-                  WHEN 2 
-                    IF (FECHA-ANIO / 4) * 4 = FECHA-ANIO AND 
-                       (FECHA-ANIO / 100) * 100 NOT = FECHA-ANIO 
-                       OR (FECHA-ANIO / 400) * 400 = FECHA-ANIO 
-                       IF FECHA-DIA < 1 OR FECHA-DIA > 29 
-                          DISPLAY '----------------------------' 
-                          DISPLAY 'FEBRERO INVÁLIDO EN BISIESTO' 
-                                   ' NRO: ' NOV-NRO-DOC 
-                          MOVE 'NO' TO WS-REG-VALIDO 
-                          ADD 1 TO WS-CANT-ERRONEOS 
-                       END-IF 
-                     ELSE 
-                        IF FECHA-DIA < 1 OR FECHA-DIA > 28 
-                            DISPLAY '----------------------------' 
-                            DISPLAY 'FEBRERO INVÁLIDO' 
-                                     ' NRO: ' NOV-NRO-DOC 
-                            MOVE 'NO' TO WS-REG-VALIDO 
-                            ADD 1 TO WS-CANT-ERRONEOS 
-                        END-IF 
-                     END-IF 
-                  WHEN OTHER 
-                     DISPLAY '----------------------------' 
-                     DISPLAY 'MES INVÁLIDO NRO: ' NOV-NRO-DOC 
-                     MOVE 'NO' TO WS-REG-VALIDO 
-                     ADD 1 TO WS-CANT-ERRONEOS 
-               END-EVALUATE 
-           END-IF. 
+           IF WS-REG-VALIDO IS EQUAL 'SI'
+              MOVE FECHA-ANIO TO LK-FEC-ANIO
+              MOVE FECHA-MES  TO LK-FEC-MES
+              MOVE FECHA-DIA  TO LK-FEC-DIA
+
+              CALL WS-PGMVFCAF USING LK-FECHA-VERIF
+
+              IF LK-FEC-VALIDA IS NOT EQUAL 'SI'
+                 DISPLAY '----------------------------'
+                 DISPLAY 'FECHA INVÁLIDA - DOC NRO: ' NOV-NRO-DOC
+                 MOVE 'NO' TO WS-REG-VALIDO
+                 MOVE WS-MOT-FECHA TO RCH-MOTIVO-COD
+                 MOVE 'FECHA INVALIDA' TO RCH-MOTIVO-DESC
+                 PERFORM 2900-GRABAR-RECHAZO-I
+                    THRU 2900-GRABAR-RECHAZO-F
+                 ADD 1 TO WS-CANT-ERRONEOS
+              END-IF
+           END-IF.
 
        2010-VERIF-FECHA-F. EXIT. 
 
@@ -245,21 +381,40 @@
 
            READ ENTRADA  INTO WS-REG-NOVCLIE 
  
-           EVALUATE FS-ENTRADA 
-              WHEN '00' 
-                 ADD 1 TO WS-CANT-LEIDOS 
-              WHEN '10' 
-                 CONTINUE 
-              WHEN OTHER 
-                 DISPLAY '* ERROR EN LECTURA = ' FS-ENTRADA 
-                 MOVE 9999 TO RETURN-CODE 
-                 SET FS-ENTRADA-FIN  TO TRUE 
-           END-EVALUATE. 
+           EVALUATE FS-ENTRADA
+              WHEN '00'
+                 IF NOV-TIP-DOC IS EQUAL WS-TIPO-REG-TRAILER THEN
+                    PERFORM 2105-VERIFICAR-TRAILER-I
+                       THRU 2105-VERIFICAR-TRAILER-F
+                    SET FS-ENTRADA-FIN TO TRUE
+                 ELSE
+                    ADD 1 TO WS-CANT-LEIDOS
+                 END-IF
+              WHEN '10'
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY '* ERROR EN LECTURA = ' FS-ENTRADA
+                 MOVE 9999 TO RETURN-CODE
+                 SET FS-ENTRADA-FIN  TO TRUE
+           END-EVALUATE.
+
+       2100-LEER-F. EXIT.
+
+
+      *---- VERIFICA EL REGISTRO TRAILER CONTRA LO LEÍDO --------------
+       2105-VERIFICAR-TRAILER-I.
+
+           IF FIN-CANT-REGISTROS IS NOT EQUAL WS-CANT-LEIDOS THEN
+              DISPLAY '* CANTIDAD DE TRAILER NO COINCIDE: '
+                       FIN-CANT-REGISTROS ' VS ' WS-CANT-LEIDOS
+              MOVE 9999 TO RETURN-CODE
+           ELSE
+              DISPLAY 'TRAILER OK - REGISTROS LEÍDOS: ' WS-CANT-LEIDOS
+           END-IF.
+
+       2105-VERIFICAR-TRAILER-F. EXIT.
 
-       2100-LEER-F. EXIT. 
 
-
- 
       *---- GRABAR REGISTRO ------------------------------------------
        2200-GRABAR-REG. 
 
@@ -281,11 +436,27 @@
                  SET FS-ENTRADA-FIN  TO TRUE 
            END-EVALUATE. 
 
-       2200-GRABAR-REG-F. EXIT. 
+       2200-GRABAR-REG-F. EXIT.
 
 
- 
-      *--------------------------------------------------------------- 
+      *---- GRABAR REGISTRO RECHAZADO CON SU MOTIVO -------------------
+       2900-GRABAR-RECHAZO-I.
+
+           MOVE WS-REG-NOVCLIE TO RCH-REGISTRO
+           WRITE REG-RECHAZO FROM WS-REG-RECHAZO
+
+           EVALUATE FS-RECHAZO
+              WHEN '00'
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY '* ERROR EN GRABAR RECHAZO = ' FS-RECHAZO
+           END-EVALUATE.
+
+       2900-GRABAR-RECHAZO-F. EXIT.
+
+
+
+      *---------------------------------------------------------------
        3000-FINAL-I. 
 
            IF RETURN-CODE NOT EQUAL 9999 
@@ -305,13 +476,19 @@
               MOVE 9999 TO RETURN-CODE 
            END-IF 
                                                                      
-           CLOSE SALIDA 
-           IF FS-SALIDA   IS NOT EQUAL '00' 
-              DISPLAY '* ERROR EN CLOSE = ' FS-SALIDA 
-              MOVE 9999 TO RETURN-CODE 
-           END-IF. 
-
-       3010-CLOSE-FILES-F. EXIT. 
+           CLOSE SALIDA
+           IF FS-SALIDA   IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN CLOSE = ' FS-SALIDA
+              MOVE 9999 TO RETURN-CODE
+           END-IF
+
+           CLOSE RECHAZOS
+           IF FS-RECHAZO  IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN CLOSE RECHAZOS = ' FS-RECHAZO
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+       3010-CLOSE-FILES-F. EXIT.
 
  
       *--------------------------------------------------------------- 
