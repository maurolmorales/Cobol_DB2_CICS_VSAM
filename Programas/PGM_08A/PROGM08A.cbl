@@ -31,11 +31,14 @@
            SELECT ENTRADA  ASSIGN DDENTRA 
                   FILE STATUS IS FS-ENTRADA. 
       
-           SELECT SALIDA   ASSIGN DDSALID 
-                  FILE STATUS IS FS-SALIDA. 
-      
+           SELECT SALIDA   ASSIGN DDSALID
+                  FILE STATUS IS FS-SALIDA.
+
+           SELECT RECHAZOS ASSIGN DDRECHAZ
+                  FILE STATUS IS FS-RECHAZO.
+
       *|||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
-       DATA DIVISION. 
+       DATA DIVISION.
        FILE SECTION. 
       
        FD  ENTRADA 
@@ -43,13 +46,18 @@
            RECORDING MODE IS F. 
        01  REG-ENTRADA    PIC X(50). 
       
-       FD  SALIDA 
-           BLOCK CONTAINS 0 RECORDS 
-           RECORDING MODE IS F. 
-       01  REG-SALIDA     PIC X(55). 
-                                      
-       
-       WORKING-STORAGE SECTION. 
+       FD  SALIDA
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-SALIDA     PIC X(55).
+
+      *---- NOVEDADES RECHAZADAS, CON MOTIVO DEL RECHAZO --------------
+       FD  RECHAZOS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-RECHAZO    PIC X(82).
+
+       WORKING-STORAGE SECTION.
       *=======================*
       
        77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'. 
@@ -58,10 +66,26 @@
        77  FS-ENTRADA                 PIC XX      VALUE SPACES. 
            88  FS-ENTRADA-FIN                     VALUE '10'. 
                                                   
-       77  FS-SALIDA                  PIC XX      VALUE SPACES. 
-           88  FS-SALIDA-FIN                      VALUE '10'. 
-      
-      *---- VERIFICA SI EL REGISTRO ES ERRONEO ----------------------- 
+       77  FS-SALIDA                  PIC XX      VALUE SPACES.
+           88  FS-SALIDA-FIN                      VALUE '10'.
+
+       77  FS-RECHAZO                 PIC XX      VALUE SPACES.
+           88  FS-RECHAZO-FIN                     VALUE '10'.
+
+      *---- CÓDIGO DEL MOTIVO DE RECHAZO ACTUAL ------------------------
+       77  WS-MOT-COD                 PIC X(02)   VALUE SPACES.
+       77  WS-MOT-TIPDOC              PIC X(02)   VALUE '01'.
+       77  WS-MOT-NUMDOC              PIC X(02)   VALUE '02'.
+       77  WS-MOT-SUCURSAL            PIC X(02)   VALUE '03'.
+       77  WS-MOT-FECHA               PIC X(02)   VALUE '04'.
+
+      *---- REGISTRO DE SALIDA AL ARCHIVO DE RECHAZOS -----------------
+       01  WS-REG-RECHAZO.
+           03  RCH-MOTIVO-COD         PIC X(02)   VALUE SPACES.
+           03  RCH-MOTIVO-DESC        PIC X(32)   VALUE SPACES.
+           03  RCH-REGISTRO           PIC X(50)   VALUE SPACES.
+
+      *---- VERIFICA SI EL REGISTRO ES ERRONEO -----------------------
        77  WS-REG-VALIDO              PIC X(02)   VALUE 'SI'. 
       
       *---- CONTADOR DE REGISTROS QUE CUMPLEN LA CONDICION ----------- 
@@ -120,13 +144,32 @@
            
       *///////////////////////////////////////////////////////////////
       
-      *---- PARA CONTROLAR LAS FECHAS --------------------------------- 
-       01  WS-FECHA. 
-           05 FECHA-ANIO              PIC 9(4). 
-           05 FECHA-MES               PIC 9(2). 
-           05 FECHA-DIA               PIC 9(2). 
- 
-       01  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'. 
+      *---- PARA CONTROLAR LAS FECHAS ---------------------------------
+       01  WS-FECHA.
+           05 FECHA-ANIO              PIC 9(4).
+           05 FECHA-MES               PIC 9(2).
+           05 FECHA-DIA               PIC 9(2).
+
+      *---- AÑO MÍNIMO VÁLIDO, CALCULADO SEGÚN FECHA DE SISTEMA -------
+       01  WS-FECHA-SISTEMA.
+           05 WS-FECHA-SISTEMA-AA     PIC 99.
+           05 WS-FECHA-SISTEMA-MM     PIC 99.
+           05 WS-FECHA-SISTEMA-DD     PIC 99.
+
+       77  WS-ANIO-OFFSET      PIC 9(02)   VALUE 00.
+       77  WS-ANIO-ACTUAL             PIC 9(04)   VALUE ZEROES.
+       77  WS-ANIO-MINIMO             PIC 9(04)   VALUE ZEROES.
+
+      *---- RUTINA COMPARTIDA DE VALIDACIÓN DE MES/DÍA ----------------
+       77  WS-PGMVFCAF         PIC X(8)      VALUE 'PGMVFCAF'.
+
+       01  LK-FECHA-VERIF.
+           03  LK-FEC-ANIO          PIC 9(4).
+           03  LK-FEC-MES           PIC 9(2).
+           03  LK-FEC-DIA           PIC 9(2).
+           03  LK-FEC-VALIDA        PIC X(02).
+
+       01  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.
       
       
       *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||| 
@@ -144,9 +187,13 @@
       
       
       *----  CUERPO INICIO APERTURA ARCHIVOS -------------------------
-       1000-INICIO-I. 
-      
-           OPEN INPUT  ENTRADA 
+       1000-INICIO-I.
+
+           ACCEPT WS-FECHA-SISTEMA FROM DATE
+           COMPUTE WS-ANIO-ACTUAL = 2000 + WS-FECHA-SISTEMA-AA
+           COMPUTE WS-ANIO-MINIMO = WS-ANIO-ACTUAL - WS-ANIO-OFFSET
+
+           OPEN INPUT  ENTRADA
            IF FS-ENTRADA IS NOT EQUAL '00' THEN
               DISPLAY '* ERROR EN OPEN SUCURSAL= ' FS-ENTRADA 
               MOVE 9999 TO RETURN-CODE 
@@ -155,14 +202,21 @@
               PERFORM 2100-LEER-I  THRU 2100-LEER-F 
            END-IF 
       
-           OPEN OUTPUT SALIDA 
+           OPEN OUTPUT SALIDA
            IF FS-SALIDA IS NOT EQUAL '00' THEN
-              DISPLAY '* ERROR EN OPEN SALIDA = ' FS-SALIDA 
-              MOVE 9999 TO RETURN-CODE 
-              SET  FS-ENTRADA-FIN TO TRUE 
-           END-IF. 
-      
-       1000-INICIO-F. EXIT. 
+              DISPLAY '* ERROR EN OPEN SALIDA = ' FS-SALIDA
+              MOVE 9999 TO RETURN-CODE
+              SET  FS-ENTRADA-FIN TO TRUE
+           END-IF
+
+           OPEN OUTPUT RECHAZOS
+           IF FS-RECHAZO IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN OPEN RECHAZOS = ' FS-RECHAZO
+              MOVE 9999 TO RETURN-CODE
+              SET  FS-ENTRADA-FIN TO TRUE
+           END-IF.
+
+       1000-INICIO-F. EXIT.
       
       
       *--------------------------------------------------------------- 
@@ -186,28 +240,35 @@
               CONTINUE 
            ELSE
               MOVE 'TIPO DOC NO VALIDO' TO WS-MESSAGE-ERROR
-              PERFORM 2025-HANDLE-ERROR-I 
+              MOVE WS-MOT-TIPDOC TO WS-MOT-COD
+              PERFORM 2025-HANDLE-ERROR-I
                  THRU 2025-HANDLE-ERROR-F
            END-IF
-      
-           IF NOV-NRO-DOC IS NOT NUMERIC THEN
+
+           IF WS-REG-VALIDO = 'SI' AND NOV-NRO-DOC IS NOT NUMERIC THEN
               MOVE 'NUMDOC NO ES NUMÉRICO' TO WS-MESSAGE-ERROR
-              PERFORM 2025-HANDLE-ERROR-I 
-                 THRU 2025-HANDLE-ERROR-F              
-           END-IF 
-      
-           IF NOV-SUC = 01 OR 
-              NOV-SUC = 02 OR 
-              NOV-SUC = 03 THEN
-              CONTINUE 
-           ELSE
-              MOVE 'NOVSUC NO CORRESPONDE' TO WS-MESSAGE-ERROR
-              PERFORM 2025-HANDLE-ERROR-I 
-                 THRU 2025-HANDLE-ERROR-F              
+              MOVE WS-MOT-NUMDOC TO WS-MOT-COD
+              PERFORM 2025-HANDLE-ERROR-I
+                 THRU 2025-HANDLE-ERROR-F
            END-IF
-      
-           PERFORM 2020-VERIF-FECHA THRU 2020-VERIF-FECHA-F 
-      
+
+           IF WS-REG-VALIDO = 'SI' THEN
+              IF NOV-SUC = 01 OR
+                 NOV-SUC = 02 OR
+                 NOV-SUC = 03 THEN
+                 CONTINUE
+              ELSE
+                 MOVE 'NOVSUC NO CORRESPONDE' TO WS-MESSAGE-ERROR
+                 MOVE WS-MOT-SUCURSAL TO WS-MOT-COD
+                 PERFORM 2025-HANDLE-ERROR-I
+                    THRU 2025-HANDLE-ERROR-F
+              END-IF
+           END-IF
+
+           IF WS-REG-VALIDO = 'SI' THEN
+              PERFORM 2020-VERIF-FECHA THRU 2020-VERIF-FECHA-F
+           END-IF
+
            IF WS-REG-VALIDO = 'SI' THEN
               PERFORM 2200-GRABAR-REG THRU 2200-GRABAR-REG-F 
            ELSE 
@@ -217,81 +278,55 @@
        2010-VERIFICAR-F. EXIT.
       
       *--------------------------------------------------------------- 
-       2020-VERIF-FECHA. 
-      
-           MOVE NOV-CLI-FECHA TO WS-FECHA 
-      
-           IF FECHA-ANIO < 2025 THEN
-              MOVE 'AÑO INVÁLIDO < 2025' TO WS-MESSAGE-ERROR 
-              PERFORM 2025-HANDLE-ERROR-I 
-                 THRU 2025-HANDLE-ERROR-F   
-           END-IF 
-      
-           IF FECHA-MES < 1 OR FECHA-MES > 12 THEN
-              MOVE 'MES FUERA DE RANGO' TO WS-MESSAGE-ERROR 
-              PERFORM 2025-HANDLE-ERROR-I 
-                 THRU 2025-HANDLE-ERROR-F                
-           ELSE 
-               EVALUATE FECHA-MES 
-                  WHEN 1 
-                  WHEN 3 
-                  WHEN 5 
-                  WHEN 7 
-                  WHEN 08 
-                  WHEN 10 
-                  WHEN 12 
-                     IF FECHA-DIA < 1 OR FECHA-DIA > 31 THEN
-                       MOVE 'DÍA INVÁLIDO PARA MES DE 31 DÍAS' 
-                         TO WS-MESSAGE-ERROR         
-                       PERFORM 2025-HANDLE-ERROR-I 
-                          THRU 2025-HANDLE-ERROR-F                          
-                     END-IF 
-                  WHEN 4 
-                  WHEN 6 
-                  WHEN 9 
-                  WHEN 11 
-                        IF FECHA-DIA < 1 OR FECHA-DIA > 30 THEN
-                          MOVE 'DÍA INVÁLIDO PARA MES DE 30 DÍAS' 
-                            TO WS-MESSAGE-ERROR 
-                          PERFORM 2025-HANDLE-ERROR-I 
-                             THRU 2025-HANDLE-ERROR-F 
-                        END-IF 
-                  WHEN 2 
-                    IF (FECHA-ANIO / 4) * 4 = FECHA-ANIO AND 
-                       (FECHA-ANIO / 100) * 100 NOT = FECHA-ANIO 
-                       OR (FECHA-ANIO / 400) * 400 = FECHA-ANIO THEN
-                       IF FECHA-DIA < 1 OR FECHA-DIA > 29 THEN
-                          MOVE 'FEBRERO INVÁLIDO EN BISIESTO' 
-                            TO WS-MESSAGE-ERROR 
-                          PERFORM 2025-HANDLE-ERROR-I 
-                             THRU 2025-HANDLE-ERROR-F          
-                       END-IF 
-                     ELSE 
-                       IF FECHA-DIA < 1 OR FECHA-DIA > 28 THEN
-                          MOVE 'FEBRERO INVÁLIDO' TO WS-MESSAGE-ERROR 
-                          PERFORM 2025-HANDLE-ERROR-I 
-                             THRU 2025-HANDLE-ERROR-F                           
-                        END-IF 
-                     END-IF 
-                  WHEN OTHER 
-                     MOVE 'MES INVÁLIDO DEFAULT' TO WS-MESSAGE-ERROR 
-                     PERFORM 2025-HANDLE-ERROR-I 
-                        THRU 2025-HANDLE-ERROR-F 
-               END-EVALUATE 
-           END-IF. 
+       2020-VERIF-FECHA.
+
+           MOVE NOV-CLI-FECHA TO WS-FECHA
+           MOVE WS-MOT-FECHA TO WS-MOT-COD
+      
+           IF FECHA-ANIO < WS-ANIO-MINIMO THEN
+              MOVE 'AÑO INVÁLIDO < ANIO MINIMO' TO WS-MESSAGE-ERROR
+              PERFORM 2025-HANDLE-ERROR-I
+                 THRU 2025-HANDLE-ERROR-F
+           END-IF
+
+           IF WS-REG-VALIDO = 'SI' THEN
+              MOVE FECHA-ANIO TO LK-FEC-ANIO
+              MOVE FECHA-MES  TO LK-FEC-MES
+              MOVE FECHA-DIA  TO LK-FEC-DIA
+
+              CALL WS-PGMVFCAF USING LK-FECHA-VERIF
+
+              IF LK-FEC-VALIDA IS NOT EQUAL 'SI' THEN
+                 MOVE 'FECHA INVÁLIDA' TO WS-MESSAGE-ERROR
+                 PERFORM 2025-HANDLE-ERROR-I
+                    THRU 2025-HANDLE-ERROR-F
+              END-IF
+           END-IF.
       
        2020-VERIF-FECHA-F. EXIT. 
       
       
       *--------------------------------------------------------------- 
-       2025-HANDLE-ERROR-I. 
-      
-           MOVE 'NO' TO WS-REG-VALIDO 
-           DISPLAY '----------------------------' 
-           DISPLAY  ' REGISTRO INVÁLIDO: ' NOV-TIP-DOC 
-                    ' NRO: ' NOV-NRO-DOC 
-                    ' CAUSA: ' WS-MESSAGE-ERROR. 
-      
+       2025-HANDLE-ERROR-I.
+
+           MOVE 'NO' TO WS-REG-VALIDO
+           DISPLAY '----------------------------'
+           DISPLAY  ' REGISTRO INVÁLIDO: ' NOV-TIP-DOC
+                    ' NRO: ' NOV-NRO-DOC
+                    ' CAUSA: ' WS-MESSAGE-ERROR.
+
+           MOVE WS-MOT-COD TO RCH-MOTIVO-COD
+           MOVE WS-MESSAGE-ERROR TO RCH-MOTIVO-DESC
+           MOVE WS-REG-NOVCLIE TO RCH-REGISTRO
+           WRITE REG-RECHAZO FROM WS-REG-RECHAZO
+
+           EVALUATE FS-RECHAZO
+              WHEN '00'
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY '* ERROR EN GRABAR RECHAZO = ' FS-RECHAZO
+           END-EVALUATE.
+
        2025-HANDLE-ERROR-F. EXIT.
       
       
@@ -361,11 +396,17 @@
               MOVE 9999 TO RETURN-CODE 
            END-IF 
       
-           CLOSE SALIDA 
+           CLOSE SALIDA
            IF FS-SALIDA   IS NOT EQUAL '00' THEN
-              DISPLAY '* ERROR EN CLOSE = ' FS-SALIDA 
-              MOVE 9999 TO RETURN-CODE 
-           END-IF. 
+              DISPLAY '* ERROR EN CLOSE = ' FS-SALIDA
+              MOVE 9999 TO RETURN-CODE
+           END-IF
+
+           CLOSE RECHAZOS
+           IF FS-RECHAZO  IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN CLOSE RECHAZOS = ' FS-RECHAZO
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
       
        3010-CLOSE-FILES-F. EXIT. 
       
