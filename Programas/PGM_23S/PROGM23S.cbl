@@ -15,27 +15,61 @@
        SPECIAL-NAMES. 
            DECIMAL-POINT IS COMMA. 
        
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-           SELECT ENTRADA ASSIGN DDENTRA 
-           FILE STATUS IS FS-ENT. 
-       
-      *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||| 
-       DATA DIVISION. 
-       FILE SECTION. 
-       
-       FD  ENTRADA 
-           BLOCK CONTAINS 0 RECORDS 
-           RECORDING MODE IS F. 
-       01  REG-ENTRADA  PIC X(50). 
-       
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA ASSIGN DDENTRA
+           FILE STATUS IS FS-ENT.
+
+           SELECT ENTRADA-ORD ASSIGN DDENTORD
+           FILE STATUS IS FS-ENT-ORD.
+
+           SELECT WS-SORTWK ASSIGN DDSORTWK.
+
+           SELECT LISTADO ASSIGN DDLISTA
+           FILE STATUS IS WS-FS-LISTADO.
+
+      *|||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ENTRADA
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-ENTRADA  PIC X(50).
+
+      *---- ENTRADA YA ORDENADA POR SUCURSAL/TIPO DE CUENTA -----------
+       FD  ENTRADA-ORD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-ENTRADA-ORD  PIC X(50).
+
+      *---- TRABAJO DEL SORT INTERNO ----------------------------------
+       SD  WS-SORTWK.
+       01  WS-SORT-REC.
+           03  SRT-TIP-DOC        PIC X(02).
+           03  SRT-NRO-DOC        PIC 9(11).
+           03  SRT-NRO-SUC        PIC 9(02).
+           03  SRT-TIP-CUE        PIC XX.
+           03  SRT-NRO            PIC 9(03).
+           03  SRT-SALDO          PIC S9(09)V99 COMP-3.
+           03  SRT-AAAAMMDD       PIC 9(08).
+           03  SRT-SEXO           PIC X.
+           03  SRT-NOMAPE         PIC X(15).
+
+       FD  LISTADO
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-SALIDA   PIC X(132).
+
+
        WORKING-STORAGE SECTION. 
       *======================= 
        
-      *----------- ARCHIVOS ------------------------------------------ 
-       77  FS-ENT                  PIC XX       VALUE SPACES. 
-       
+      *----------- ARCHIVOS ------------------------------------------
+       77  FS-ENT                  PIC XX       VALUE SPACES.
+       77  FS-ENT-ORD               PIC XX       VALUE SPACES.
+       77  WS-FS-LISTADO           PIC XX       VALUE SPACES.
+
        77  WS-STATUS-FIN           PIC X. 
            88  WS-FIN-LECTURA                   VALUE 'Y'. 
            88  WS-NO-FIN-LECTURA                VALUE 'N'. 
@@ -75,9 +109,19 @@
            
       */////////////////////////////////////////////////////////////
 
+      *----   LISTADO DE DOBLE CORTE SUCURSAL/TIPO CUENTA -------------
+       01  WS-REG-LISTADO.
+           03  FILLER              PIC X(05)    VALUE SPACES.
+           03  WS-L-NRO-SUC        PIC 99       VALUE ZEROS.
+           03  FILLER              PIC X(03)    VALUE SPACES.
+           03  WS-L-TIP-CUE        PIC XX       VALUE SPACES.
+           03  FILLER              PIC X(03)    VALUE SPACES.
+           03  WS-L-SALDO          PIC -$ZZZ.ZZZ.ZZ9,99.
+           03  FILLER              PIC X(95)    VALUE SPACES.
 
-      *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||| 
-       PROCEDURE DIVISION. 
+
+      *|||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       PROCEDURE DIVISION.
       *  CUERPO PRINCIPAL DEL PROGRAMA     * 
        
        MAIN-PROGRAM-I. 
@@ -93,14 +137,30 @@
       *------------------------------------------------------------ 
        1000-INICIO-I. 
 
-           SET WS-NO-FIN-LECTURA TO TRUE 
-       
-           OPEN INPUT ENTRADA 
-           IF FS-ENT IS NOT EQUAL '00' THEN
-              DISPLAY '* ERROR EN OPEN ENTRADA INICIO = ' FS-ENT 
-              SET  WS-FIN-LECTURA TO TRUE 
-           END-IF 
-       
+           SET WS-NO-FIN-LECTURA TO TRUE
+
+      *---- ORDENA LA ENTRADA POR SUCURSAL/TIPO DE CUENTA ANTES DE -----
+      *---- ARRANCAR EL DOBLE CORTE, PARA QUE NO DEPENDA DE QUE LA -----
+      *---- EXTRACCIÓN YA VENGA ORDENADA -------------------------------
+           SORT WS-SORTWK
+              ON ASCENDING KEY SRT-NRO-SUC
+              ON ASCENDING KEY SRT-TIP-CUE
+              USING ENTRADA
+              GIVING ENTRADA-ORD
+
+           OPEN INPUT ENTRADA-ORD
+           IF FS-ENT-ORD IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN OPEN ENTRADA-ORD INICIO = ' FS-ENT-ORD
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF
+
+           OPEN OUTPUT LISTADO
+           IF WS-FS-LISTADO IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN OPEN LISTADO = ' WS-FS-LISTADO
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF
+
            PERFORM 2100-LEER-I THRU 2100-LEER-F 
        
            IF WS-FIN-LECTURA THEN
@@ -146,14 +206,26 @@
        
            PERFORM 2300-CORTE-MENOR-I THRU 2300-CORTE-MENOR-F 
        
-           ADD  WS-NRO-SUC-SUMA TO WS-TOTAL-CANT 
-           MOVE WS-NRO-SUC-SUMA TO WS-SALDO-PRINT 
-           MOVE CLI-NRO-SUC TO WS-NRO-SUC-ANT 
-       
-           DISPLAY '---------------------------------' 
-           DISPLAY 'TOTAL: ' WS-SALDO-PRINT 
-           DISPLAY '=================================' 
-           
+           ADD  WS-NRO-SUC-SUMA TO WS-TOTAL-CANT
+           MOVE WS-NRO-SUC-SUMA TO WS-SALDO-PRINT
+
+           DISPLAY '---------------------------------'
+           DISPLAY 'TOTAL: ' WS-SALDO-PRINT
+           DISPLAY '================================='
+
+           MOVE SPACES         TO WS-REG-LISTADO
+           MOVE WS-NRO-SUC-ANT  TO WS-L-NRO-SUC
+           MOVE SPACES          TO WS-L-TIP-CUE
+           MOVE WS-SALDO-PRINT  TO WS-L-SALDO
+           WRITE REG-SALIDA FROM WS-REG-LISTADO AFTER 1
+           IF WS-FS-LISTADO IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN WRITE LISTADO = ' WS-FS-LISTADO
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF
+
+           MOVE CLI-NRO-SUC TO WS-NRO-SUC-ANT
+
            IF NOT WS-FIN-LECTURA THEN
               DISPLAY ' ' 
               DISPLAY ' ' 
@@ -169,31 +241,43 @@
       *-------------------------------------------------------------- 
        2300-CORTE-MENOR-I. 
        
-           ADD WS-TIP-CUE-SUMA TO WS-NRO-SUC-SUMA 
-           MOVE WS-TIP-CUE-SUMA  TO WS-SALDO-PRINT 
-           DISPLAY 'IMPORTE ' WS-TIP-CUE-ANT  ': '  WS-SALDO-PRINT 
-           MOVE CLI-SALDO TO WS-TIP-CUE-SUMA. 
-           MOVE CLI-TIP-CUE TO WS-TIP-CUE-ANT. 
+           ADD WS-TIP-CUE-SUMA TO WS-NRO-SUC-SUMA
+           MOVE WS-TIP-CUE-SUMA  TO WS-SALDO-PRINT
+           DISPLAY 'IMPORTE ' WS-TIP-CUE-ANT  ': '  WS-SALDO-PRINT
+
+           MOVE SPACES          TO WS-REG-LISTADO
+           MOVE WS-NRO-SUC-ANT   TO WS-L-NRO-SUC
+           MOVE WS-TIP-CUE-ANT   TO WS-L-TIP-CUE
+           MOVE WS-SALDO-PRINT   TO WS-L-SALDO
+           WRITE REG-SALIDA FROM WS-REG-LISTADO AFTER 1
+           IF WS-FS-LISTADO IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN WRITE LISTADO = ' WS-FS-LISTADO
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF
+
+           MOVE CLI-SALDO TO WS-TIP-CUE-SUMA.
+           MOVE CLI-TIP-CUE TO WS-TIP-CUE-ANT.
        
        2300-CORTE-MENOR-F. EXIT. 
        
 
        
       *-------------------------------------------------------------- 
-       2100-LEER-I. 
+       2100-LEER-I.
 
-           READ ENTRADA INTO REG-CLIENTE 
-       
-           EVALUATE FS-ENT 
-              WHEN '00' 
-                 ADD 1 TO WS-REG-CANT 
-                 CONTINUE 
-              WHEN '10' 
-                 SET WS-FIN-LECTURA TO TRUE 
-              WHEN OTHER 
-                 DISPLAY '*ERROR EN LECTURA ENTRADA INICIO : ' FS-ENT 
-                 SET WS-FIN-LECTURA TO TRUE 
-           END-EVALUATE. 
+           READ ENTRADA-ORD INTO REG-CLIENTE
+
+           EVALUATE FS-ENT-ORD
+              WHEN '00'
+                 ADD 1 TO WS-REG-CANT
+                 CONTINUE
+              WHEN '10'
+                 SET WS-FIN-LECTURA TO TRUE
+              WHEN OTHER
+                 DISPLAY '*ERROR EN LECTURA ENTRADA-ORD : ' FS-ENT-ORD
+                 SET WS-FIN-LECTURA TO TRUE
+           END-EVALUATE.
 
        2100-LEER-F. EXIT. 
 
@@ -210,11 +294,18 @@
            DISPLAY 'TOTAL REGISTROS = ' WS-REGISTROS-PRINT. 
            DISPLAY 'TOTAL IMPORTES  = ' WS-SALDO-PRINT. 
        
-           CLOSE ENTRADA 
-           IF FS-ENT IS NOT EQUAL '00' THEN
-              DISPLAY '* ERROR EN CLOSE ENTRADA = ' FS-ENT 
-              MOVE 9999 TO RETURN-CODE 
-              SET WS-FIN-LECTURA TO TRUE 
-           END-IF. 
+           CLOSE ENTRADA-ORD
+           IF FS-ENT-ORD IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN CLOSE ENTRADA-ORD = ' FS-ENT-ORD
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           CLOSE LISTADO
+           IF WS-FS-LISTADO IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN CLOSE LISTADO = ' WS-FS-LISTADO
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
 
        9999-FINAL-F. EXIT.
\ No newline at end of file
