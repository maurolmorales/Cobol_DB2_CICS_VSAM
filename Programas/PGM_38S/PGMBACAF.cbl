@@ -28,15 +28,33 @@
                                           'TIPO DE DOCUMENTO INVALIDO'. 
              05 CT-MNS-05         PIC X(72) VALUE 
                                         'NUMERO DE DOCUMENTO INVALIDO'. 
-             05 CT-MNS-06         PIC X(72) VALUE 'CLIENTE BORRADO OK'.
-             05 CT-MNS-08         PIC X(72) VALUE 
-                                        'PROBLEMA CON ARCHIVO PERSONA'. 
-             05 CT-MNS-09         PIC X(72) VALUE     'TECLA INVALIDA'. 
-             05 CT-MNS-10         PIC X(72) VALUE 'CLIENTE ENCONTRADO'. 
-      
-           03 CT-DATASET          PIC X(08)           VALUE 'PERSOCAF'. 
-           03 CT-DATASET-LEN      PIC S9(04) COMP     VALUE 160. 
-           03 CT-DATASET-KEYLEN   PIC S9(04) COMP     VALUE 13. 
+             05 CT-MNS-06         PIC X(72) VALUE
+                                        'CLIENTE DADO DE BAJA OK'.
+             05 CT-MNS-08         PIC X(72) VALUE
+                                        'PROBLEMA CON ARCHIVO PERSONA'.
+             05 CT-MNS-09         PIC X(72) VALUE     'TECLA INVALIDA'.
+             05 CT-MNS-10         PIC X(72) VALUE 'CLIENTE ENCONTRADO'.
+             05 CT-MNS-11         PIC X(72) VALUE
+                                   'CLIENTE YA SE ENCONTRABA DE BAJA'.
+             05 CT-MNS-12         PIC X(72) VALUE
+                          'BAJA OK - ERROR SINCRONIZANDO TBCURCLI'.
+             05 CT-MNS-13         PIC X(72) VALUE
+                  'AYUDA: TIPO DOC DU/PA/PE  NRO DOC NUMERICO'.
+             05 CT-MNS-14         PIC X(72) VALUE
+                  'CONFIRME BAJA: PRESIONE ENTER NUEVAMENTE O PF3'.
+
+           03 CT-DATASET          PIC X(08)           VALUE 'PERSOCAF'.
+           03 CT-DATASET-LEN      PIC S9(04) COMP     VALUE 160.
+           03 CT-DATASET-KEYLEN   PIC S9(04) COMP     VALUE 13.
+
+      *---- PATH DE INDICE ALTERNATIVO SOBRE PERSOCAF POR NROCLI -----
+           03 CT-DATASET-NROCLI   PIC X(08)           VALUE 'PERSOCAN'.
+           03 CT-DATASET-NROCLI-KEYLEN
+                                   PIC S9(04) COMP     VALUE 3.
+
+      *---- COLA DE AUDITORIA DE ALTAS/BAJAS/MODIFICACIONES -----------
+           03 CT-AUDIT-QUEUE      PIC X(04)           VALUE 'AUDC'.
+           03 CT-AUDIT-LEN        PIC S9(04) COMP     VALUE 106.
       *-------------------------------------------------------------- 
        01  WS-VARIABLES. 
            03 WS-MAP-00            PIC X(07)          VALUE 'MAP4CAF'. 
@@ -45,18 +63,28 @@
            03 WS-LONG              PIC S9(04) COMP. 
            03 WS-COMLONG           PIC S9(04) COMP. 
            03 WS-ABSTIME           PIC S9(16) COMP    VALUE +0. 
-           03 WS-FECHA             PIC X(10)          VALUE SPACES. 
-           03 WS-SEP-DATE          PIC X              VALUE '/'. 
-           03 WS-HORA              PIC X(08)          VALUE SPACES. 
+           03 WS-FECHA             PIC X(10)          VALUE SPACES.
+           03 WS-FECHA-AAAAMMDD    PIC 9(08)          VALUE ZEROS.
+           03 WS-SEP-DATE          PIC X              VALUE '/'.
+           03 WS-HORA              PIC X(08)          VALUE SPACES.
            03 WS-SEP-HOUR          PIC X              VALUE ':'. 
            03 WS-RESP              PIC S9(04) COMP. 
  
       *------------------------------------------------------------- 
-           COPY MAP4CAF. 
-           COPY DFHBMSCA. 
-           COPY DFHAID. 
-           COPY CPPERSON. 
-      
+           COPY MAP4CAF.
+           COPY DFHBMSCA.
+           COPY DFHAID.
+           COPY CPPERSON.
+
+      *---- SINCRONIZACION CONTRA KC02803.TBCURCLI (DB2) --------------
+       77  REG-TIPDOC               PIC X(02)        VALUE SPACES.
+       77  REG-NRODOC               PIC S9(11)V USAGE COMP-3
+                                                        VALUE ZEROES.
+       77  REG-FECBAJA              PIC X(08)        VALUE SPACES.
+       77  NOT-FOUND                PIC S9(9) COMP   VALUE +100.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
       *------------------------------------------------------------- 
        01  WS-COMMAREA. 
            03 WS-USER-DATA. 
@@ -66,9 +94,12 @@
               88 WS-TIP-DOC-BOOLEAN                    VALUE 'DU' 
                                                              'PA' 
                                                              'PE'. 
-           03 WS-PRIMERA               PIC 9. 
-           03 FILLER                   PIC X(4). 
-      
+           03 WS-PRIMERA               PIC 9.
+           03 WS-BAJA-CONFIRM           PIC X         VALUE 'N'.
+              88 WS-BAJA-PENDIENTE                     VALUE 'S'.
+              88 WS-BAJA-NO-PENDIENTE                  VALUE 'N'.
+           03 FILLER                   PIC X(3).
+
       
       *-----------   VARIABLES DE VALIDACION   ---------------------- 
        01  WS-FECHA-VAL. 
@@ -80,12 +111,33 @@
            88 FECHAOK                                 VALUE 'Y'. 
            88 FECHAOK-NO                              VALUE 'N'. 
       
-       77  WS-CLIENTE-VALIDO           PIC X. 
-           88 CLIENTEOK                               VALUE 'Y'. 
-           88 CLIENTEOK-NO                            VALUE 'N'. 
-      
-      
-       LINKAGE SECTION. 
+       77  WS-CLIENTE-VALIDO           PIC X.
+           88 CLIENTEOK                               VALUE 'Y'.
+           88 CLIENTEOK-NO                            VALUE 'N'.
+
+      *---- MODO DE BUSQUEDA DE LA TECLA ACTUAL (NO VIAJA EN COMMAREA)
+       77  WS-BUSCAR-SW                PIC X      VALUE 'D'.
+           88 WS-BUSCAR-POR-DOC                   VALUE 'D'.
+           88 WS-BUSCAR-POR-NROCLI                VALUE 'N'.
+
+      *---- CLAVE DE BUSQUEDA POR NUMERO DE CLIENTE -------------------
+       77  WS-NROCLI-KEY               PIC 9(03)  VALUE ZEROS.
+
+      *---- REGISTRO DE AUDITORIA (OPERADOR/TERMINAL/VALORES) --------
+       01  WS-REG-AUDITORIA.
+           05 AUD-TRANSACCION          PIC X(04)      VALUE SPACES.
+           05 AUD-OPERADOR             PIC X(03)      VALUE SPACES.
+           05 AUD-TERMINAL             PIC X(04)      VALUE SPACES.
+           05 AUD-ACCION               PIC X(04)      VALUE SPACES.
+           05 AUD-TIP-DOC              PIC X(02)      VALUE SPACES.
+           05 AUD-NRO-DOC              PIC 9(11)      VALUE ZEROS.
+           05 AUD-VALOR-ANT            PIC X(30)      VALUE SPACES.
+           05 AUD-VALOR-NUE            PIC X(30)      VALUE SPACES.
+           05 AUD-FECHA                PIC X(10)      VALUE SPACES.
+           05 AUD-HORA                 PIC X(08)      VALUE SPACES.
+
+
+       LINKAGE SECTION.
       *================* 
        01 DFHCOMMAREA PIC X(20). 
       
@@ -158,10 +210,13 @@
               WHEN DFHENTER 
                  PERFORM 3100-ENTER-I THRU 3100-ENTER-F 
       
-              WHEN DFHPF3 
-                 PERFORM 3200-PF3-I   THRU 3200-PF3-F 
-      
-              WHEN DFHPF4 
+              WHEN DFHPF1
+                 MOVE CT-MNS-13 TO MSGO
+
+              WHEN DFHPF3
+                 PERFORM 3200-PF3-I   THRU 3200-PF3-F
+
+              WHEN DFHPF4
                  PERFORM 3400-PF4-I THRU 3400-PF4-F 
       
               WHEN DFHPF12 
@@ -177,51 +232,66 @@
        3000-TECLAS-F. EXIT. 
       
       *------------------------------------------------------------- 
-       3100-ENTER-I. 
-      
-           PERFORM 3150-VALIDAR-I THRU 3150-VALIDAR-F 
-      
-           IF CLIENTEOK THEN 
-              PERFORM 5000-READ-I THRU 5000-READ-F 
-           END-IF. 
-      
-       3100-ENTER-F. EXIT. 
+       3100-ENTER-I.
+
+           IF WS-BAJA-PENDIENTE THEN
+              PERFORM 3460-CONFIRMAR-BAJA-I THRU 3460-CONFIRMAR-BAJA-F
+           ELSE
+              PERFORM 3150-VALIDAR-I THRU 3150-VALIDAR-F
+
+              IF CLIENTEOK THEN
+                 PERFORM 5000-READ-I THRU 5000-READ-F
+              END-IF
+           END-IF.
+
+       3100-ENTER-F. EXIT.
       
       *------------------------------------------------------------- 
-       3150-VALIDAR-I. 
-      
-           SET CLIENTEOK TO TRUE. 
-           MOVE TIPDOCI TO WS-TIP-DOC. 
-      
-           EVALUATE TRUE 
-      
-              WHEN NOT WS-TIP-DOC-BOOLEAN 
-                   SET CLIENTEOK-NO TO TRUE 
-                   MOVE CT-MNS-04  TO MSGO 
-      
-              WHEN NUMDOCI IS NOT NUMERIC 
-                   SET CLIENTEOK-NO TO TRUE 
-                   MOVE CT-MNS-05  TO MSGO 
-      
-              WHEN NUMDOCI IS EQUAL ZEROS 
-                   SET CLIENTEOK-NO TO TRUE 
-                   MOVE CT-MNS-05  TO MSGO 
-      
-              WHEN OTHER 
-                   CONTINUE 
-      
-           END-EVALUATE. 
-      
-       3150-VALIDAR-F. EXIT. 
+       3150-VALIDAR-I.
+
+           SET CLIENTEOK TO TRUE.
+           SET WS-BUSCAR-POR-DOC TO TRUE.
+           MOVE TIPDOCI TO WS-TIP-DOC.
+
+           EVALUATE TRUE
+
+              WHEN TIPDOCI IS EQUAL SPACES AND
+                   NUMDOCI IS NUMERIC        AND
+                   NUMDOCI IS NOT EQUAL ZEROS
+      *           SIN TIPO DE DOCUMENTO PERO CON NUMERO: SE ASUME
+      *           BUSQUEDA POR NUMERO DE CLIENTE (NROCLI).
+                   SET WS-BUSCAR-POR-NROCLI TO TRUE
+
+              WHEN NOT WS-TIP-DOC-BOOLEAN
+                   SET CLIENTEOK-NO TO TRUE
+                   MOVE CT-MNS-04  TO MSGO
+
+              WHEN NUMDOCI IS NOT NUMERIC
+                   SET CLIENTEOK-NO TO TRUE
+                   MOVE CT-MNS-05  TO MSGO
+
+              WHEN NUMDOCI IS EQUAL ZEROS
+                   SET CLIENTEOK-NO TO TRUE
+                   MOVE CT-MNS-05  TO MSGO
+
+              WHEN OTHER
+                   CONTINUE
+
+           END-EVALUATE.
+
+       3150-VALIDAR-F. EXIT.
       
       
       *------------------------------------------------------------- 
-       3200-PF3-I. 
-      
-           MOVE LOW-VALUES TO MAP4CAFO.
-           MOVE CT-MNS-01 TO MSGO.
-      
-       3200-PF3-F. EXIT. 
+       3200-PF3-I.
+
+           SET WS-BAJA-NO-PENDIENTE TO TRUE
+
+           EXEC CICS XCTL
+              PROGRAM ('PGMMECAF')
+           END-EXEC.
+
+       3200-PF3-F. EXIT.
       
       
       *------------------------------------------------------------- 
@@ -235,70 +305,179 @@
       
       
       *------------------------------------------------------------- 
-       3400-PF4-I. 
-      
+      *-------------------------------------------------------------
+      *  PF4 YA NO BORRA DIRECTO: SOLO ARMA LA CONFIRMACION. LA BAJA
+      *  SE EFECTIVIZA RECIEN CUANDO EL OPERADOR PRESIONA ENTER DE
+      *  NUEVO (3460-CONFIRMAR-BAJA-I), PARA QUE UN PF4 ACCIDENTAL NO
+      *  DE DE BAJA UN CLIENTE SIN QUERER.
+       3400-PF4-I.
+
            IF CLIENTEOK THEN
-              MOVE TIPDOCI TO WS-USER-TIPDOC 
-              MOVE NUMDOCI TO WS-USER-NRODOC 
-       
-              EXEC CICS DELETE 
+              SET WS-BAJA-PENDIENTE TO TRUE
+              MOVE CT-MNS-14 TO MSGO
+           ELSE
+              MOVE CT-MNS-02 TO MSGO
+           END-IF.
+
+       3400-PF4-F. EXIT.
+
+
+      *-------------------------------------------------------------
+      *  CONFIRMACION DE LA BAJA: SE REPITE LA LECTURA CON UPDATE
+      *  (EL HOLD DE LA LECTURA ANTERIOR NO SOBREVIVE AL PSEUDO-
+      *  CONVERSACIONAL) Y RECIEN AHORA SE EFECTIVIZA LA BAJA.
+       3460-CONFIRMAR-BAJA-I.
+
+      *---- WS-USER-DATA YA TIENE LA CLAVE PRIMARIA REAL, FIJADA POR --
+      *---- 5000-READ-I AL ENCONTRAR EL CLIENTE (POR DOCUMENTO O -----
+      *---- POR NROCLI); NO SE VUELVE A TOMAR DE LA PANTALLA PORQUE --
+      *---- LA BUSQUEDA POR NROCLI DEJA TIPDOCI/NUMDOCI SIN EL -------
+      *---- DOCUMENTO REAL DEL CLIENTE. ------------------------------
+           SET WS-BAJA-NO-PENDIENTE TO TRUE
+
+           EXEC CICS READ
+              DATASET (CT-DATASET)
+              UPDATE
+              RIDFLD  (WS-USER-DATA)
+              INTO    (REG-PERSONA)
+              LENGTH  (CT-DATASET-LEN)
+              EQUAL
+              RESP    (WS-RESP)
+           END-EXEC
+
+           EVALUATE WS-RESP
+              WHEN DFHRESP(NORMAL)
+                 PERFORM 3450-BAJA-LOGICA-I
+                    THRU 3450-BAJA-LOGICA-F
+
+              WHEN DFHRESP(NOTFND)
+                 MOVE CT-MNS-03 TO MSGO
+
+              WHEN OTHER
+                 MOVE CT-MNS-08 TO MSGO
+
+           END-EVALUATE.
+
+       3460-CONFIRMAR-BAJA-F. EXIT.
+
+
+      *-------------------------------------------------------------
+      *  ESTAMPA LA FECHA DE BAJA EN EL REGISTRO EN VEZ DE BORRARLO,
+      *  PARA QUE QUEDE CONSTANCIA DE QUIEN FUE EL CLIENTE Y CUANDO
+      *  SE DIO DE BAJA. SI YA TENIA FECHA DE BAJA NO SE LA PISA.
+       3450-BAJA-LOGICA-I.
+
+           IF PER-FECHA-BAJA NOT EQUAL ZEROS
+              MOVE CT-MNS-11 TO MSGO
+           ELSE
+              PERFORM 7000-TIME-I THRU 7000-TIME-F
+              MOVE WS-FECHA-AAAAMMDD TO PER-FECHA-BAJA
+
+              EXEC CICS REWRITE
                  DATASET (CT-DATASET)
-                 RIDFLD  (WS-USER-DATA) 
+                 FROM    (REG-PERSONA)
+                 LENGTH  (CT-DATASET-LEN)
                  RESP    (WS-RESP)
               END-EXEC
-       
+
               EVALUATE WS-RESP
                  WHEN DFHRESP(NORMAL)
-                    MOVE CT-MNS-06 TO MSGO
-       
-                 WHEN DFHRESP(NOTFND)
-                    MOVE CT-MNS-03 TO MSGO
-       
+                    MOVE CT-MNS-06  TO MSGO
+                    MOVE 'BAJA'     TO AUD-ACCION
+                    MOVE PER-NOMAPE TO AUD-VALOR-ANT
+                    MOVE WS-FECHA   TO AUD-VALOR-NUE
+                    PERFORM 9500-AUDITORIA-I THRU 9500-AUDITORIA-F
+                    PERFORM 5100-SYNC-TBCURCLI-I
+                       THRU 5100-SYNC-TBCURCLI-F
                  WHEN OTHER
                     MOVE CT-MNS-08 TO MSGO
-       
               END-EVALUATE
+           END-IF.
 
-           ELSE 
-                 MOVE CT-MNS-02 TO MSGO   
-           END-IF. 
-      
-       3400-PF4-F. EXIT. 
+       3450-BAJA-LOGICA-F. EXIT.
+
+
+      *-------------------------------------------------------------
+      *  PROPAGA LA BAJA LOGICA HACIA TBCURCLI, PARA QUE LOS
+      *  REPORTES Y CONCILIACIONES QUE LEEN DB2 VEAN LA BAJA EL
+      *  MISMO DIA EN QUE SE HIZO EN LA VENTANILLA.
+       5100-SYNC-TBCURCLI-I.
+
+           MOVE WS-USER-TIPDOC   TO REG-TIPDOC
+           MOVE WS-USER-NRODOC   TO REG-NRODOC
+           MOVE WS-FECHA-AAAAMMDD TO REG-FECBAJA
+
+           EXEC SQL
+              UPDATE KC02803.TBCURCLI
+                 SET FECBAJA = :REG-FECBAJA
+               WHERE TIPDOC  = :REG-TIPDOC
+                 AND NRODOC  = :REG-NRODOC
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN NOT-FOUND
+                 CONTINUE
+              WHEN OTHER
+                 MOVE CT-MNS-12 TO MSGO
+           END-EVALUATE.
+
+       5100-SYNC-TBCURCLI-F. EXIT.
       
       
       *------------------------------------------------------------- 
-       5000-READ-I. 
-      
-           MOVE TIPDOCI TO WS-USER-TIPDOC 
-           MOVE NUMDOCI TO WS-USER-NRODOC 
-      
-           EXEC CICS READ 
-              DATASET (CT-DATASET) 
-              RIDFLD  (WS-USER-DATA) 
-              INTO    (REG-PERSONA) 
-              LENGTH  (CT-DATASET-LEN) 
-              EQUAL 
-              RESP    (WS-RESP) 
-           END-EXEC 
-      
-           EVALUATE WS-RESP 
-      
-              WHEN DFHRESP(NOTFND) 
-                 MOVE CT-MNS-03        TO MSGO 
-                 MOVE WS-USER-TIPDOC   TO TIPDOCO 
-                 MOVE WS-USER-NRODOC   TO NUMDOCO 
-      
-              WHEN DFHRESP(NORMAL) 
-                 MOVE CT-MNS-10        TO MSGO 
-                 MOVE PER-TIP-DOC      TO TIPDOCO 
-                 MOVE PER-NRO-DOC      TO NUMDOCO 
-      
-              WHEN OTHER 
-                 MOVE CT-MNS-08  TO MSGO 
-      
+       5000-READ-I.
+
+           IF WS-BUSCAR-POR-NROCLI
+              MOVE NUMDOCI(9:3) TO WS-NROCLI-KEY
+
+              EXEC CICS READ
+                 DATASET   (CT-DATASET-NROCLI)
+                 RIDFLD    (WS-NROCLI-KEY)
+                 KEYLENGTH (CT-DATASET-NROCLI-KEYLEN)
+                 INTO      (REG-PERSONA)
+                 LENGTH    (CT-DATASET-LEN)
+                 EQUAL
+                 RESP      (WS-RESP)
+              END-EXEC
+           ELSE
+              MOVE TIPDOCI TO WS-USER-TIPDOC
+              MOVE NUMDOCI TO WS-USER-NRODOC
+
+              EXEC CICS READ
+                 DATASET (CT-DATASET)
+                 RIDFLD  (WS-USER-DATA)
+                 INTO    (REG-PERSONA)
+                 LENGTH  (CT-DATASET-LEN)
+                 EQUAL
+                 RESP    (WS-RESP)
+              END-EXEC
+           END-IF
+
+           EVALUATE WS-RESP
+
+              WHEN DFHRESP(NOTFND)
+                 MOVE CT-MNS-03        TO MSGO
+                 MOVE TIPDOCI          TO TIPDOCO
+                 MOVE NUMDOCI          TO NUMDOCO
+
+              WHEN DFHRESP(NORMAL)
+                 MOVE CT-MNS-10        TO MSGO
+                 MOVE PER-TIP-DOC      TO TIPDOCO
+                 MOVE PER-NRO-DOC      TO NUMDOCO
+      *---- SE FIJA LA CLAVE PRIMARIA REAL, ENCONTRADA POR CUALQUIER --
+      *---- CAMINO DE BUSQUEDA, PARA QUE LA CONFIRMACION DE BAJA -----
+      *---- (3460-CONFIRMAR-BAJA-I) PUEDA VOLVER A LEER EL REGISTRO --
+                 MOVE PER-TIP-DOC      TO WS-USER-TIPDOC
+                 MOVE PER-NRO-DOC      TO WS-USER-NRODOC
+
+              WHEN OTHER
+                 MOVE CT-MNS-08  TO MSGO
+
            END-EVALUATE.
-      
-       5000-READ-F. EXIT. 
+
+       5000-READ-F. EXIT.
       
       
       *------------------------------------------------------------- 
@@ -308,13 +487,14 @@
               ABSTIME (WS-ABSTIME) 
            END-EXEC 
       
-           EXEC CICS FORMATTIME 
-              ABSTIME (WS-ABSTIME) 
-              DDMMYYYY (WS-FECHA) DATESEP(WS-SEP-DATE) 
-              TIME (WS-HORA) TIMESEP(WS-SEP-HOUR) 
-           END-EXEC 
-      
-           MOVE WS-FECHA TO FECHAO. 
+           EXEC CICS FORMATTIME
+              ABSTIME (WS-ABSTIME)
+              DDMMYYYY (WS-FECHA) DATESEP(WS-SEP-DATE)
+              YYYYMMDD (WS-FECHA-AAAAMMDD)
+              TIME (WS-HORA) TIMESEP(WS-SEP-HOUR)
+           END-EXEC
+
+           MOVE WS-FECHA TO FECHAO.
       
        7000-TIME-F. EXIT. 
       
@@ -331,11 +511,37 @@
               FREEKB 
            END-EXEC. 
       
-       8000-SEND-MAPA-F. EXIT.      
-      
-      *------------------------------------------------------------- 
-       9999-FINAL-I. 
-      
+       8000-SEND-MAPA-F. EXIT.
+
+      *-------------------------------------------------------------
+      *  GRABA UN REGISTRO DE AUDITORIA CON OPERADOR, TERMINAL,
+      *  CLAVE AFECTADA Y VALOR ANTERIOR/NUEVO. AUD-ACCION Y
+      *  AUD-VALOR-ANT/AUD-VALOR-NUE SE DEJAN CARGADOS POR QUIEN
+      *  PERFORMA ESTE PARRAFO.
+       9500-AUDITORIA-I.
+
+           PERFORM 7000-TIME-I THRU 7000-TIME-F
+
+           MOVE EIBTRNID        TO AUD-TRANSACCION
+           MOVE EIBOPID         TO AUD-OPERADOR
+           MOVE EIBTRMID        TO AUD-TERMINAL
+           MOVE WS-USER-TIPDOC  TO AUD-TIP-DOC
+           MOVE WS-USER-NRODOC  TO AUD-NRO-DOC
+           MOVE WS-FECHA        TO AUD-FECHA
+           MOVE WS-HORA         TO AUD-HORA
+
+           EXEC CICS WRITEQ TD
+              QUEUE  (CT-AUDIT-QUEUE)
+              FROM   (WS-REG-AUDITORIA)
+              LENGTH (CT-AUDIT-LEN)
+              RESP   (WS-RESP)
+           END-EXEC.
+
+       9500-AUDITORIA-F. EXIT.
+
+      *-------------------------------------------------------------
+       9999-FINAL-I.
+
            EXEC CICS RETURN
               TRANSID  (WS-TRANSACTION) 
               COMMAREA (WS-COMMAREA) 
