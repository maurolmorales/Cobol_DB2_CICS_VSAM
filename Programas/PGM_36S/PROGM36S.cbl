@@ -35,14 +35,22 @@
                                       'CLIENTE DADO DE ALTA CON EXITO'. 
               05 CT-MNS-09         PIC X(72)           VALUE 
                                      'PROBLEMA CON EL ARCHIVO PERSONA'. 
-              05 CT-MNS-10         PIC X(72)           VALUE 
-                                                      'TECLA INVALIDA'. 
-              05 CT-MNS-EXIT       PIC X(72)           VALUE 
-                                                'FIN TRANSACCION T308'. 
-           03 CT-DATASET           PIC X(08)           VALUE 
-                                                            'PERSOCAF'. 
-           03 CT-DATASET-LEN       PIC S9(04) COMP     VALUE 160. 
-           03 CT-DATASET-KEYLEN    PIC S9(04) COMP     VALUE 13. 
+              05 CT-MNS-10         PIC X(72)           VALUE
+                                                      'TECLA INVALIDA'.
+              05 CT-MNS-11         PIC X(72)           VALUE
+                             'ALTA OK - ERROR SINCRONIZANDO TBCURCLI'.
+              05 CT-MNS-12         PIC X(72)           VALUE
+                   'AYUDA: TIPDOC DU/PA/PE  SEXO F/M/O  FECHA AAAAMMDD'.
+              05 CT-MNS-EXIT       PIC X(72)           VALUE
+                                                'FIN TRANSACCION T308'.
+           03 CT-DATASET           PIC X(08)           VALUE
+                                                            'PERSOCAF'.
+           03 CT-DATASET-LEN       PIC S9(04) COMP     VALUE 160.
+           03 CT-DATASET-KEYLEN    PIC S9(04) COMP     VALUE 13.
+
+      *---- COLA DE AUDITORIA DE ALTAS/BAJAS/MODIFICACIONES -----------
+           03 CT-AUDIT-QUEUE       PIC X(04)           VALUE 'AUDC'.
+           03 CT-AUDIT-LEN         PIC S9(04) COMP     VALUE 106.
       
       *-------------------------------------------------------------- 
        01  WS-VARIABLES. 
@@ -51,9 +59,10 @@
            03 WS-TRANSACTION       PIC X(04)           VALUE 'DCAF'. 
            03 WS-LONG              PIC S9(04) COMP. 
            03 WS-COMLONG           PIC S9(04) COMP. 
-           03 WS-ABSTIME           PIC S9(16) COMP     VALUE +0. 
-           03 WS-FECHA             PIC X(10)           VALUE SPACES. 
-           03 WS-SEP-DATE          PIC X               VALUE '/'. 
+           03 WS-ABSTIME           PIC S9(16) COMP     VALUE +0.
+           03 WS-FECHA             PIC X(10)           VALUE SPACES.
+           03 WS-FECHA-AAAAMMDD    PIC 9(08)           VALUE ZEROS.
+           03 WS-SEP-DATE          PIC X               VALUE '/'.
            03 WS-HORA              PIC X(08)           VALUE SPACES. 
            03 WS-SEP-HOUR          PIC X               VALUE ':'. 
            03 WS-RESP              PIC S9(04) COMP. 
@@ -63,13 +72,27 @@
       
       
       *------------------------------------------------------------- 
-           COPY MAP3CAF. 
-           COPY DFHBMSCA. 
-           COPY DFHAID. 
-           COPY CPPERSON. 
+           COPY MAP3CAF.
+           COPY DFHBMSCA.
+           COPY DFHAID.
+           COPY CPPERSON.
 
-      *------------------------------------------------------------- 
-       01  WS-COMMAREA. 
+      *---- SINCRONIZACION CONTRA KC02803.TBCURCLI (DB2) --------------
+       77  REG-TIPDOC              PIC X(02)        VALUE SPACES.
+       77  REG-NRODOC               PIC S9(11)V USAGE COMP-3
+                                                        VALUE ZEROES.
+       77  REG-NROCLI               PIC S9(03)V USAGE COMP-3
+                                                        VALUE ZEROES.
+       77  REG-NOMAPE               PIC X(30)        VALUE SPACES.
+       77  REG-SEXO                 PIC X(01)        VALUE SPACES.
+       77  REG-FECNAC               PIC X(08)        VALUE SPACES.
+       77  REG-FECALTA              PIC X(08)        VALUE SPACES.
+       77  NOT-FOUND                PIC S9(9) COMP   VALUE +100.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *-------------------------------------------------------------
+       01  WS-COMMAREA.
            03 WS-USER-DATA. 
               05 WS-USER-TIPDOC    PIC X(02). 
               05 WS-USER-NRODOC    PIC 9(11). 
@@ -91,12 +114,25 @@
            88 FECHAOK                                  VALUE 'Y'. 
            88 FECHAOK-NO                               VALUE 'N'. 
       
-       77  WS-CLIENTE-VALIDO       PIC X. 
-           88 CLIENTEOK                                VALUE 'Y'. 
-           88 CLIENTEOK-NO                             VALUE 'N'. 
-      
-      
-       LINKAGE SECTION. 
+       77  WS-CLIENTE-VALIDO       PIC X.
+           88 CLIENTEOK                                VALUE 'Y'.
+           88 CLIENTEOK-NO                             VALUE 'N'.
+
+      *---- REGISTRO DE AUDITORIA (OPERADOR/TERMINAL/VALORES) --------
+       01  WS-REG-AUDITORIA.
+           05 AUD-TRANSACCION      PIC X(04)      VALUE SPACES.
+           05 AUD-OPERADOR         PIC X(03)      VALUE SPACES.
+           05 AUD-TERMINAL         PIC X(04)      VALUE SPACES.
+           05 AUD-ACCION           PIC X(04)      VALUE SPACES.
+           05 AUD-TIP-DOC          PIC X(02)      VALUE SPACES.
+           05 AUD-NRO-DOC          PIC 9(11)      VALUE ZEROS.
+           05 AUD-VALOR-ANT        PIC X(30)      VALUE SPACES.
+           05 AUD-VALOR-NUE        PIC X(30)      VALUE SPACES.
+           05 AUD-FECHA            PIC X(10)      VALUE SPACES.
+           05 AUD-HORA             PIC X(08)      VALUE SPACES.
+
+
+       LINKAGE SECTION.
       *================* 
        01 DFHCOMMAREA PIC X(20). 
       
@@ -163,16 +199,20 @@
       
       
       *------------------------------------------------------------- 
-       3000-TECLAS-I. 
-      
-           EVALUATE EIBAID 
-              WHEN DFHENTER 
-                 PERFORM 3100-ENTER-I THRU 3100-ENTER-F 
-      
-              WHEN DFHPF3 
-                 PERFORM 3200-PF3-I   THRU 3200-PF3-F 
-      
-              WHEN DFHPF12 
+       3000-TECLAS-I.
+
+           EVALUATE EIBAID
+              WHEN DFHENTER
+                 PERFORM 3100-ENTER-I THRU 3100-ENTER-F
+
+              WHEN DFHPF1
+                 MOVE CT-MNS-12 TO MSGO
+                 PERFORM 8000-SENDMAP-I THRU 8000-SENDMAP-F
+
+              WHEN DFHPF3
+                 PERFORM 3200-PF3-I   THRU 3200-PF3-F
+
+              WHEN DFHPF12
                 PERFORM 3300-PF12-I  THRU 3300-PF12-F 
       
               WHEN OTHER 
@@ -283,15 +323,13 @@
       
       
       *------------------------------------------------------------- 
-       3200-PF3-I. 
-      
-           MOVE LOW-VALUES TO MAP3CAFO 
-           PERFORM 7000-TIME-I THRU 7000-TIME-F 
-           MOVE CT-MNS-01 TO MSGO 
-      
-           PERFORM 8000-SENDMAP-I THRU 8000-SENDMAP-F.
-      
-       3200-PF3-F. EXIT. 
+       3200-PF3-I.
+
+           EXEC CICS XCTL
+              PROGRAM ('PGMMECAF')
+           END-EXEC.
+
+       3200-PF3-F. EXIT.
       
       
       *------------------------------------------------------------- 
@@ -304,45 +342,94 @@
        3300-PF12-F. EXIT. 
       
       
-      *------------------------------------------------------------- 
-       5000-WRITE-I. 
-      
-           MOVE TIPDOCI TO WS-USER-TIPDOC 
-           MOVE NUMDOCI TO WS-USER-NRODOC 
-      
-           MOVE SPACES       TO REG-PERSONA 
-           MOVE TIPDOCI      TO PER-TIP-DOC 
-           MOVE NUMDOCI      TO PER-NRO-DOC 
-           MOVE ZEROS        TO PER-CLI-NRO 
-           MOVE NOMAPEI      TO PER-NOMAPE 
-           MOVE WS-FECHA-VAL TO PER-CLI-AAAAMMDD 
-           MOVE SPACES       TO PER-DIRECCION 
-           MOVE SPACES       TO PER-LOCALIDAD 
-           MOVE SPACES       TO PER-EMAIL 
-           MOVE SPACES       TO PER-TELEFONO 
-           MOVE SEXOI        TO PER-SEXO 
-      
-           EXEC CICS WRITE 
-              FILE      (CT-DATASET) 
-              FROM      (REG-PERSONA) 
-              RIDFLD    (WS-USER-DATA) 
-              LENGTH    (CT-DATASET-LEN) 
-              KEYLENGTH (CT-DATASET-KEYLEN) 
-              RESP      (WS-RESP) 
-           END-EXEC 
-      
-           EVALUATE WS-RESP 
-              WHEN DFHRESP(DUPREC) 
-                 MOVE CT-MNS-02  TO MSGO 
-              WHEN DFHRESP(NORMAL) 
-                 MOVE CT-MNS-08  TO MSGO 
-              WHEN OTHER 
-                 MOVE CT-MNS-09  TO MSGO 
-           END-EVALUATE 
-      
+      *-------------------------------------------------------------
+       5000-WRITE-I.
+
+           MOVE TIPDOCI TO WS-USER-TIPDOC
+           MOVE NUMDOCI TO WS-USER-NRODOC
+
+           PERFORM 4900-ASIGNAR-NROCLI-I THRU 4900-ASIGNAR-NROCLI-F
+
+           MOVE SPACES       TO REG-PERSONA
+           MOVE TIPDOCI      TO PER-TIP-DOC
+           MOVE NUMDOCI      TO PER-NRO-DOC
+           MOVE REG-NROCLI   TO PER-CLI-NRO
+           MOVE NOMAPEI      TO PER-NOMAPE
+           MOVE WS-FECHA-VAL TO PER-CLI-AAAAMMDD
+           MOVE SPACES       TO PER-DIRECCION
+           MOVE SPACES       TO PER-LOCALIDAD
+           MOVE SPACES       TO PER-EMAIL
+           MOVE SPACES       TO PER-TELEFONO
+           MOVE SEXOI        TO PER-SEXO
+
+           EXEC CICS WRITE
+              FILE      (CT-DATASET)
+              FROM      (REG-PERSONA)
+              RIDFLD    (WS-USER-DATA)
+              LENGTH    (CT-DATASET-LEN)
+              KEYLENGTH (CT-DATASET-KEYLEN)
+              RESP      (WS-RESP)
+           END-EXEC
+
+           EVALUATE WS-RESP
+              WHEN DFHRESP(DUPREC)
+                 MOVE CT-MNS-02  TO MSGO
+              WHEN DFHRESP(NORMAL)
+                 MOVE CT-MNS-08  TO MSGO
+                 MOVE 'ALTA'     TO AUD-ACCION
+                 MOVE SPACES     TO AUD-VALOR-ANT
+                 MOVE PER-NOMAPE TO AUD-VALOR-NUE
+                 PERFORM 9500-AUDITORIA-I THRU 9500-AUDITORIA-F
+                 PERFORM 5100-SYNC-TBCURCLI-I THRU 5100-SYNC-TBCURCLI-F
+              WHEN OTHER
+                 MOVE CT-MNS-09  TO MSGO
+           END-EVALUATE
+
            PERFORM 8000-SENDMAP-I THRU 8000-SENDMAP-F.
-      
-       5000-WRITE-F. EXIT. 
+
+       5000-WRITE-F. EXIT.
+
+      *-------------------------------------------------------------
+      *  ASIGNA EL PROXIMO NROCLI DISPONIBLE, YA QUE LA VENTANILLA
+      *  NO RECIBE UN NUMERO DE CLIENTE DESDE NINGUNA NOVEDAD.
+       4900-ASIGNAR-NROCLI-I.
+
+           EXEC SQL
+              SELECT COALESCE(MAX(NROCLI), 0) + 1
+                INTO :REG-NROCLI
+                FROM KC02803.TBCURCLI
+           END-EXEC.
+
+       4900-ASIGNAR-NROCLI-F. EXIT.
+
+      *-------------------------------------------------------------
+      *  PROPAGA EL ALTA RECIEN GRABADA EN PERSOCAF HACIA LA TABLA
+      *  TBCURCLI, PARA QUE LOS REPORTES Y CONCILIACIONES QUE LEEN
+      *  DB2 VEAN AL CLIENTE EL MISMO DIA SIN ESPERAR UNA NOVEDAD.
+       5100-SYNC-TBCURCLI-I.
+
+           MOVE WS-USER-TIPDOC   TO REG-TIPDOC
+           MOVE WS-USER-NRODOC   TO REG-NRODOC
+           MOVE PER-NOMAPE       TO REG-NOMAPE
+           MOVE PER-SEXO         TO REG-SEXO
+           MOVE PER-CLI-AAAAMMDD TO REG-FECNAC
+           MOVE WS-FECHA-AAAAMMDD TO REG-FECALTA
+
+           EXEC SQL
+              INSERT INTO KC02803.TBCURCLI
+                 ( TIPDOC, NRODOC, NROCLI, NOMAPE,
+                   FECNAC, SEXO, FECALTA )
+              VALUES (
+                   :REG-TIPDOC, :REG-NRODOC, :REG-NROCLI, :REG-NOMAPE,
+                   :REG-FECNAC, :REG-SEXO, :REG-FECALTA
+                 )
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL 0
+              MOVE CT-MNS-11 TO MSGO
+           END-IF.
+
+       5100-SYNC-TBCURCLI-F. EXIT.
       
       
       *------------------------------------------------------------- 
@@ -352,14 +439,15 @@
               ABSTIME (WS-ABSTIME) 
            END-EXEC. 
       
-           EXEC CICS FORMATTIME 
-              ABSTIME (WS-ABSTIME) 
-              DDMMYYYY (WS-FECHA) DATESEP(WS-SEP-DATE) 
-              TIME (WS-HORA) TIMESEP(WS-SEP-HOUR) 
-           END-EXEC 
-      
-           MOVE WS-FECHA TO FECHAO. 
-      
+           EXEC CICS FORMATTIME
+              ABSTIME (WS-ABSTIME)
+              DDMMYYYY (WS-FECHA) DATESEP(WS-SEP-DATE)
+              YYYYMMDD (WS-FECHA-AAAAMMDD)
+              TIME (WS-HORA) TIMESEP(WS-SEP-HOUR)
+           END-EXEC
+
+           MOVE WS-FECHA TO FECHAO.
+
        7000-TIME-F. EXIT. 
       
       *------------------------------------------------------------- 
@@ -376,8 +464,35 @@
            END-EXEC.
       
        8000-SENDMAP-F. EXIT.
-      *------------------------------------------------------------- 
-       9999-FINAL-I. 
+
+      *-------------------------------------------------------------
+      *  GRABA UN REGISTRO DE AUDITORIA CON OPERADOR, TERMINAL,
+      *  CLAVE AFECTADA Y VALOR ANTERIOR/NUEVO. AUD-ACCION Y
+      *  AUD-VALOR-ANT/AUD-VALOR-NUE SE DEJAN CARGADOS POR QUIEN
+      *  PERFORMA ESTE PARRAFO.
+       9500-AUDITORIA-I.
+
+           PERFORM 7000-TIME-I THRU 7000-TIME-F
+
+           MOVE EIBTRNID        TO AUD-TRANSACCION
+           MOVE EIBOPID         TO AUD-OPERADOR
+           MOVE EIBTRMID        TO AUD-TERMINAL
+           MOVE WS-USER-TIPDOC  TO AUD-TIP-DOC
+           MOVE WS-USER-NRODOC  TO AUD-NRO-DOC
+           MOVE WS-FECHA        TO AUD-FECHA
+           MOVE WS-HORA         TO AUD-HORA
+
+           EXEC CICS WRITEQ TD
+              QUEUE  (CT-AUDIT-QUEUE)
+              FROM   (WS-REG-AUDITORIA)
+              LENGTH (CT-AUDIT-LEN)
+              RESP   (WS-RESP)
+           END-EXEC.
+
+       9500-AUDITORIA-F. EXIT.
+
+      *-------------------------------------------------------------
+       9999-FINAL-I.
       
            EXEC CICS RETURN 
               TRANSID  (WS-TRANSACTION) 
