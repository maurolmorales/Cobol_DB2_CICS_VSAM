@@ -26,42 +26,82 @@
        SPECIAL-NAMES. 
            DECIMAL-POINT IS COMMA. 
       
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-           SELECT ENTRADA ASSIGN DDENTRA 
-           FILE STATUS IS FS-ENT. 
-      
-      *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||| 
-       DATA DIVISION. 
-       FILE SECTION. 
-           
-       FD  ENTRADA 
-           BLOCK CONTAINS 0 RECORDS 
-           RECORDING MODE IS F. 
-       01  REG-ENTRADA  PIC X(20). 
-      
-      
-       WORKING-STORAGE SECTION. 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA ASSIGN DDENTRA
+           FILE STATUS IS FS-ENT.
+
+           SELECT LISTADO ASSIGN DDLISTA
+           FILE STATUS IS WS-FS-LISTADO.
+
+           SELECT SUCURSAL ASSIGN DDSUCUR
+           FILE STATUS IS FS-SUC.
+
+      *|||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ENTRADA
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-ENTRADA  PIC X(20).
+
+       FD  LISTADO
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-SALIDA   PIC X(132).
+
+       FD  SUCURSAL
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-SUCURSAL-MAE  PIC X(02).
+
+
+       WORKING-STORAGE SECTION.
       *=======================* 
       
-      *----------- ARCHIVOS ------------------------------------------ 
-       77  FS-ENT                  PIC XX               VALUE SPACES. 
-       77  WS-STATUS-FIN           PIC X. 
-           88  WS-FIN-LECTURA            VALUE 'Y'. 
-           88  WS-NO-FIN-LECTURA         VALUE 'N'. 
-      
-      *----------- VARIABLES  ---------------------------------------- 
-       77  WS-SUC-NRO-ANT          PIC 99               VALUE ZEROES. 
-      
-      
-      *----------- ACUMULADORES -------------------------------------- 
-       77  WS-IMPORTE-ACUM         PIC 9(9)V99          VALUE ZEROES. 
-       77  WS-TOTAL                PIC 9(9)V99          VALUE ZEROES. 
-      
-      
-      *----------- IMPRESION ----------------------------------------- 
-       77  WS-IMPORTE-PRINT        PIC $ZZZ.ZZZ.ZZ9,99. 
-       77  WS-TOTAL-PRINT          PIC $ZZZ.ZZZ.ZZ9,99. 
+      *----------- ARCHIVOS ------------------------------------------
+       77  FS-ENT                  PIC XX               VALUE SPACES.
+       77  WS-FS-LISTADO           PIC XX               VALUE SPACES.
+       77  FS-SUC                  PIC XX               VALUE SPACES.
+       77  WS-STATUS-FIN           PIC X.
+           88  WS-FIN-LECTURA            VALUE 'Y'.
+           88  WS-NO-FIN-LECTURA         VALUE 'N'.
+
+      *----------- VARIABLES  ----------------------------------------
+       77  WS-SUC-NRO-ANT          PIC 99               VALUE ZEROES.
+
+      *----------- MAESTRO DE SUCURSALES VáLIDAS (TABLA EN MEMORIA) ---
+       77  WS-TABLA-SUC-MAX        PIC 99               VALUE 99.
+       77  WS-TABLA-SUC-CANT       PIC 99               VALUE ZEROES.
+       77  WS-TABLA-SUC-IDX        PIC 99               VALUE ZEROES.
+       77  WS-SUC-VALIDA           PIC X(02)            VALUE 'NO'.
+       77  WS-SUC-ERRONEAS         PIC 999              VALUE ZEROES.
+
+       01  WS-TABLA-SUCURSALES.
+           05  WS-TABLA-SUC OCCURS 99 TIMES.
+               10  WS-TABLA-SUC-NRO    PIC 99.
+
+
+      *----------- ACUMULADORES --------------------------------------
+       77  WS-IMPORTE-ACUM         PIC S9(9)V99         VALUE ZEROES.
+       77  WS-TOTAL                PIC S9(9)V99         VALUE ZEROES.
+
+      *----------- ACUMULADORES POR MONEDA (WS-SUC-TIPC2) -------------
+       77  WS-ACUM-PESOS           PIC 9(9)V99          VALUE ZEROES.
+       77  WS-ACUM-DOLARES         PIC 9(9)V99          VALUE ZEROES.
+
+      *----------- ACUMULADORES POR TIPO MOVIMIENTO (WS-SUC-TIPN) -----
+       77  WS-ACUM-AL              PIC 9(9)V99          VALUE ZEROES.
+       77  WS-ACUM-BA              PIC 9(9)V99          VALUE ZEROES.
+       77  WS-ACUM-DE              PIC 9(9)V99          VALUE ZEROES.
+       77  WS-ACUM-CR              PIC 9(9)V99          VALUE ZEROES.
+
+
+      *----------- IMPRESION -----------------------------------------
+       77  WS-IMPORTE-PRINT        PIC -ZZZ.ZZZ.ZZ9,99.
+       77  WS-TOTAL-PRINT          PIC -ZZZ.ZZZ.ZZ9,99.
+       77  WS-ACUM-PRINT           PIC $ZZZ.ZZZ.ZZ9,99.
       
       
       */////////// COPYS ///////////////////////////////////////////// 
@@ -80,10 +120,29 @@
            03  FILLER              PIC X(8)     VALUE SPACES. 
       
       *///////////////////////////////////////////////////////////////
-      
-      
-      *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||| 
-       PROCEDURE DIVISION. 
+
+      *----   LISTADO DE CORTE POR SUCURSAL ---------------------------
+       01  WS-REG-LISTADO.
+           03  FILLER              PIC X        VALUE SPACES.
+           03  WS-L-SUC            PIC 99       VALUE ZEROS.
+           03  FILLER              PIC X(03)    VALUE SPACES.
+           03  WS-L-NETO           PIC -ZZZ.ZZZ.ZZ9,99.
+           03  FILLER              PIC X(03)    VALUE SPACES.
+           03  WS-L-AL             PIC ZZZ.ZZZ.ZZ9,99.
+           03  FILLER              PIC X(03)    VALUE SPACES.
+           03  WS-L-BA             PIC ZZZ.ZZZ.ZZ9,99.
+           03  FILLER              PIC X(03)    VALUE SPACES.
+           03  WS-L-DE             PIC ZZZ.ZZZ.ZZ9,99.
+           03  FILLER              PIC X(03)    VALUE SPACES.
+           03  WS-L-CR             PIC ZZZ.ZZZ.ZZ9,99.
+           03  FILLER              PIC X(03)    VALUE SPACES.
+           03  WS-L-PESOS          PIC ZZZ.ZZZ.ZZ9,99.
+           03  FILLER              PIC X(03)    VALUE SPACES.
+           03  WS-L-DOLARES        PIC ZZZ.ZZZ.ZZ9,99.
+           03  FILLER              PIC X(18)    VALUE SPACES.
+
+      *|||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       PROCEDURE DIVISION.
       
        MAIN-PROGRAM-INICIO. 
       
@@ -96,83 +155,233 @@
       
       
       *--------------------------------------------------------------- 
-       1000-INICIO-I. 
-      
+       1000-INICIO-I.
+
            SET WS-NO-FIN-LECTURA TO TRUE
-      
+
+           PERFORM 1050-CARGAR-SUCURSALES-I
+              THRU 1050-CARGAR-SUCURSALES-F
+
            OPEN INPUT ENTRADA
            IF FS-ENT IS NOT EQUAL '00' THEN
-              DISPLAY '* ERROR EN OPEN ENTRADA INICIO = ' FS-ENT 
-              SET  WS-FIN-LECTURA TO TRUE 
+              DISPLAY '* ERROR EN OPEN ENTRADA INICIO = ' FS-ENT
+              SET  WS-FIN-LECTURA TO TRUE
            END-IF
-      
+
+           OPEN OUTPUT LISTADO
+           IF WS-FS-LISTADO IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN OPEN LISTADO = ' WS-FS-LISTADO
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF
+
       * LEER EL PRIMER REGISTRO FUERA DEL LOOP PRINCIPAL 
            PERFORM 2100-LEER-I THRU 2100-LEER-F
       
            IF WS-FIN-LECTURA THEN
-              DISPLAY '* ARCHIVO ENTRADA VACÍO EN INICIO' FS-ENT 
-           ELSE 
-              MOVE WS-SUC-NRO     TO WS-SUC-NRO-ANT 
-              ADD  WS-SUC-IMPORTE TO WS-IMPORTE-ACUM 
-           END-IF. 
-      
-       1000-INICIO-F. EXIT. 
-           
-      
-      *--------------------------------------------------------------- 
-       2000-PROCESO-I. 
-      
-           IF WS-FIN-LECTURA THEN 
-              PERFORM 2200-CORTE-I THRU 2200-CORTE-F 
-           ELSE 
-              IF WS-SUC-NRO IS EQUAL WS-SUC-NRO-ANT THEN 
-                 ADD WS-SUC-IMPORTE TO WS-IMPORTE-ACUM 
-              ELSE 
-                 PERFORM 2200-CORTE-I THRU 2200-CORTE-F 
-                 MOVE WS-SUC-NRO TO WS-SUC-NRO-ANT 
-                 ADD  WS-SUC-IMPORTE TO WS-IMPORTE-ACUM 
-              END-IF 
+              DISPLAY '* ARCHIVO ENTRADA VACÍO EN INICIO' FS-ENT
+           ELSE
+              MOVE WS-SUC-NRO     TO WS-SUC-NRO-ANT
+              PERFORM 2150-ACUMULAR-I THRU 2150-ACUMULAR-F
+           END-IF.
+
+       1000-INICIO-F. EXIT.
+
+
+      *---- CARGA EN MEMORIA EL MAESTRO DE SUCURSALES VáLIDAS --------
+       1050-CARGAR-SUCURSALES-I.
+
+           OPEN INPUT SUCURSAL
+           IF FS-SUC IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN OPEN SUCURSAL = ' FS-SUC
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           ELSE
+              PERFORM 1060-LEER-SUC-MAE-I THRU 1060-LEER-SUC-MAE-F
+                 UNTIL FS-SUC IS NOT EQUAL '00'
+              CLOSE SUCURSAL
+           END-IF.
+
+       1050-CARGAR-SUCURSALES-F. EXIT.
+
+
+      *---- LEE UN REGISTRO DEL MAESTRO Y LO AGREGA A LA TABLA -------
+       1060-LEER-SUC-MAE-I.
+
+           READ SUCURSAL INTO REG-SUCURSAL-MAE
+
+           IF FS-SUC IS EQUAL '00' THEN
+              IF WS-TABLA-SUC-CANT < WS-TABLA-SUC-MAX THEN
+                 ADD 1 TO WS-TABLA-SUC-CANT
+                 MOVE REG-SUCURSAL-MAE TO
+                      WS-TABLA-SUC-NRO(WS-TABLA-SUC-CANT)
+              ELSE
+                 DISPLAY '* TABLA DE SUCURSALES LLENA - SIN CARGAR'
+              END-IF
+           ELSE
+              IF FS-SUC IS NOT EQUAL '10' THEN
+                 DISPLAY '* ERROR EN LECTURA SUCURSAL = ' FS-SUC
+                 MOVE 9999 TO RETURN-CODE
+                 SET WS-FIN-LECTURA TO TRUE
+              END-IF
+           END-IF.
+
+       1060-LEER-SUC-MAE-F. EXIT.
+
+
+      *---- VALIDA EL NúMERO DE SUCURSAL CONTRA EL MAESTRO -----------
+       2050-VALIDAR-SUCURSAL-I.
+
+           MOVE 'NO' TO WS-SUC-VALIDA
+           PERFORM 2055-BUSCAR-SUC-I THRU 2055-BUSCAR-SUC-F
+              VARYING WS-TABLA-SUC-IDX FROM 1 BY 1
+              UNTIL WS-TABLA-SUC-IDX > WS-TABLA-SUC-CANT
+                 OR WS-SUC-VALIDA EQUAL 'SI'
+
+           IF WS-SUC-VALIDA IS NOT EQUAL 'SI' THEN
+              DISPLAY '----------------------------'
+              DISPLAY '* SUCURSAL INEXISTENTE EN EL MAESTRO: '
+                       WS-SUC-NRO
+              ADD 1 TO WS-SUC-ERRONEAS
+           END-IF.
+
+       2050-VALIDAR-SUCURSAL-F. EXIT.
+
+
+      *---- BUSCA LA SUCURSAL EN LA TABLA DE MAESTRO -----------------
+       2055-BUSCAR-SUC-I.
+
+           IF WS-TABLA-SUC-NRO(WS-TABLA-SUC-IDX) IS EQUAL WS-SUC-NRO
+              MOVE 'SI' TO WS-SUC-VALIDA
+           END-IF.
+
+       2055-BUSCAR-SUC-F. EXIT.
+
+
+      *---------------------------------------------------------------
+       2000-PROCESO-I.
+
+           IF WS-FIN-LECTURA THEN
+              PERFORM 2200-CORTE-I THRU 2200-CORTE-F
+           ELSE
+              IF WS-SUC-NRO IS EQUAL WS-SUC-NRO-ANT THEN
+                 PERFORM 2150-ACUMULAR-I THRU 2150-ACUMULAR-F
+              ELSE
+                 PERFORM 2200-CORTE-I THRU 2200-CORTE-F
+                 MOVE WS-SUC-NRO TO WS-SUC-NRO-ANT
+                 PERFORM 2150-ACUMULAR-I THRU 2150-ACUMULAR-F
+              END-IF
            END-IF
-      
+
            PERFORM 2100-LEER-I THRU 2100-LEER-F.
-      
-       2000-PROCESO-F. EXIT. 
-      
-      
-      *---- CORTE DE CONTROL POR NUM-SUC ----------------------------- 
-       2200-CORTE-I. 
-      
-           MOVE WS-IMPORTE-ACUM  TO WS-IMPORTE-PRINT 
-           ADD WS-IMPORTE-ACUM TO WS-TOTAL 
-      
-           DISPLAY ' ' 
-           DISPLAY '=================================' 
-           DISPLAY 'NUM-SUC: ' WS-SUC-NRO-ANT 
-           DISPLAY 'IMPORTE: ' WS-IMPORTE-PRINT 
-           DISPLAY '---------------------------------' 
-           DISPLAY ' ' 
-      
-           MOVE 0 TO WS-IMPORTE-ACUM. 
-      
-       2200-CORTE-F. EXIT. 
+
+       2000-PROCESO-F. EXIT.
+
+
+      *---- ACUMULA IMPORTE SEGúN TIPO DE MOVIMIENTO Y MONEDA ---------
+       2150-ACUMULAR-I.
+
+           EVALUATE WS-SUC-TIPN
+              WHEN 'AL'
+                 ADD WS-SUC-IMPORTE TO WS-ACUM-AL
+              WHEN 'BA'
+                 ADD WS-SUC-IMPORTE TO WS-ACUM-BA
+              WHEN 'DE'
+                 ADD WS-SUC-IMPORTE TO WS-ACUM-DE
+                 SUBTRACT WS-SUC-IMPORTE FROM WS-IMPORTE-ACUM
+              WHEN 'CR'
+                 ADD WS-SUC-IMPORTE TO WS-ACUM-CR
+                 ADD WS-SUC-IMPORTE TO WS-IMPORTE-ACUM
+              WHEN OTHER
+                 DISPLAY '* TIPO DE MOVIMIENTO INVáLIDO: ' WS-SUC-TIPN
+           END-EVALUATE
+
+           IF WS-SUC-TIPC2 IS EQUAL 2 THEN
+              ADD WS-SUC-IMPORTE TO WS-ACUM-DOLARES
+           ELSE
+              ADD WS-SUC-IMPORTE TO WS-ACUM-PESOS
+           END-IF.
+
+       2150-ACUMULAR-F. EXIT.
+
+
+      *---- CORTE DE CONTROL POR NUM-SUC -----------------------------
+       2200-CORTE-I.
+
+           MOVE WS-IMPORTE-ACUM  TO WS-IMPORTE-PRINT
+           ADD WS-IMPORTE-ACUM TO WS-TOTAL
+
+           DISPLAY ' '
+           DISPLAY '================================='
+           DISPLAY 'NUM-SUC: ' WS-SUC-NRO-ANT
+           DISPLAY 'IMPORTE NETO (CR-DE): ' WS-IMPORTE-PRINT
+           MOVE WS-ACUM-AL TO WS-ACUM-PRINT
+           DISPLAY 'TOTAL ALTAS  (AL)   : ' WS-ACUM-PRINT
+           MOVE WS-ACUM-BA TO WS-ACUM-PRINT
+           DISPLAY 'TOTAL BAJAS  (BA)   : ' WS-ACUM-PRINT
+           MOVE WS-ACUM-DE TO WS-ACUM-PRINT
+           DISPLAY 'TOTAL DéBITOS (DE)  : ' WS-ACUM-PRINT
+           MOVE WS-ACUM-CR TO WS-ACUM-PRINT
+           DISPLAY 'TOTAL CRéDITOS (CR) : ' WS-ACUM-PRINT
+           MOVE WS-ACUM-PESOS TO WS-ACUM-PRINT
+           DISPLAY 'TOTAL EN PESOS ($)  : ' WS-ACUM-PRINT
+           MOVE WS-ACUM-DOLARES TO WS-ACUM-PRINT
+           DISPLAY 'TOTAL EN U$S        : ' WS-ACUM-PRINT
+           DISPLAY '---------------------------------'
+           DISPLAY ' '
+
+           MOVE SPACES           TO WS-REG-LISTADO
+           MOVE WS-SUC-NRO-ANT   TO WS-L-SUC
+           MOVE WS-IMPORTE-ACUM  TO WS-L-NETO
+           MOVE WS-ACUM-AL       TO WS-L-AL
+           MOVE WS-ACUM-BA       TO WS-L-BA
+           MOVE WS-ACUM-DE       TO WS-L-DE
+           MOVE WS-ACUM-CR       TO WS-L-CR
+           MOVE WS-ACUM-PESOS    TO WS-L-PESOS
+           MOVE WS-ACUM-DOLARES  TO WS-L-DOLARES
+           WRITE REG-SALIDA FROM WS-REG-LISTADO AFTER 1
+           IF WS-FS-LISTADO IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN WRITE LISTADO = ' WS-FS-LISTADO
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF
+
+           MOVE 0 TO WS-IMPORTE-ACUM
+           MOVE 0 TO WS-ACUM-AL WS-ACUM-BA WS-ACUM-DE WS-ACUM-CR
+           MOVE 0 TO WS-ACUM-PESOS WS-ACUM-DOLARES.
+
+       2200-CORTE-F. EXIT.
       
       
       *--------------------------------------------------------------- 
-       2100-LEER-I. 
-      
-           READ ENTRADA INTO WS-REG-SUCURSAL 
-      
-           EVALUATE FS-ENT 
-              WHEN '00' 
-                 CONTINUE 
-              WHEN '10' 
-                 SET WS-FIN-LECTURA TO TRUE 
-              WHEN OTHER 
-                 DISPLAY '*ERROR EN LECTURA ENTRADA INICIO : ' FS-ENT 
-                 SET WS-FIN-LECTURA TO TRUE 
-           END-EVALUATE. 
-      
-       2100-LEER-F. EXIT. 
+       2100-LEER-I.
+
+           MOVE 'NO' TO WS-SUC-VALIDA
+           PERFORM 2110-LEER-UNO-I THRU 2110-LEER-UNO-F
+              UNTIL WS-FIN-LECTURA OR WS-SUC-VALIDA EQUAL 'SI'.
+
+       2100-LEER-F. EXIT.
+
+
+      *---------------------------------------------------------------
+       2110-LEER-UNO-I.
+
+           READ ENTRADA INTO WS-REG-SUCURSAL
+
+           EVALUATE FS-ENT
+              WHEN '00'
+                 PERFORM 2050-VALIDAR-SUCURSAL-I
+                    THRU 2050-VALIDAR-SUCURSAL-F
+              WHEN '10'
+                 SET WS-FIN-LECTURA TO TRUE
+                 MOVE 'SI' TO WS-SUC-VALIDA
+              WHEN OTHER
+                 DISPLAY '*ERROR EN LECTURA ENTRADA INICIO : ' FS-ENT
+                 SET WS-FIN-LECTURA TO TRUE
+                 MOVE 'SI' TO WS-SUC-VALIDA
+           END-EVALUATE.
+
+       2110-LEER-UNO-F. EXIT.
                             
       
       *--------------------------------------------------------------- 
@@ -183,13 +392,21 @@
            MOVE WS-TOTAL TO WS-TOTAL-PRINT 
            DISPLAY ' ' 
            DISPLAY '**********************************************' 
-           DISPLAY 'IMPORTE TOTAL = ' WS-TOTAL-PRINT. 
-      
-           CLOSE ENTRADA 
+           DISPLAY 'IMPORTE TOTAL = ' WS-TOTAL-PRINT.
+           DISPLAY 'SUCURSALES RECHAZADAS = ' WS-SUC-ERRONEAS.
+
+           CLOSE ENTRADA
            IF FS-ENT IS NOT EQUAL '00' THEN
-              DISPLAY '* ERROR EN CLOSE ENTRADA = ' FS-ENT 
-              MOVE 9999 TO RETURN-CODE 
-              SET WS-FIN-LECTURA TO TRUE 
-           END-IF. 
-      
+              DISPLAY '* ERROR EN CLOSE ENTRADA = ' FS-ENT
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           CLOSE LISTADO
+           IF WS-FS-LISTADO IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN CLOSE LISTADO = ' WS-FS-LISTADO
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
        9999-FINAL-F.  EXIT.
\ No newline at end of file
