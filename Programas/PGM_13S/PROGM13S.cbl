@@ -23,27 +23,36 @@
        SPECIAL-NAMES. 
            DECIMAL-POINT IS COMMA. 
  
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-           SELECT ENTRADA ASSIGN DDENTRA 
-           FILE STATUS IS FS-ENT. 
- 
-      *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||| 
-       DATA DIVISION. 
-       FILE SECTION. 
- 
-       FD  ENTRADA 
-           BLOCK CONTAINS 0 RECORDS 
-           RECORDING MODE IS F. 
-       01  REG-ENTRADA PIC X(93). 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA ASSIGN DDENTRA
+           FILE STATUS IS FS-ENT.
+
+           SELECT LISTADO ASSIGN DDLISTA
+           FILE STATUS IS WS-FS-LISTADO.
+
+      *|||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ENTRADA
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-ENTRADA PIC X(93).
+
+       FD  LISTADO
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-SALIDA  PIC X(132).
  
  
        WORKING-STORAGE SECTION.
       *========================*  
  
-      *----  ARCHIVOS  --------------------------------------------- 
-       77  FS-ENT                PIC XX            VALUE SPACES. 
-       77  WS-STATUS-FIN         PIC X. 
+      *----  ARCHIVOS  ---------------------------------------------
+       77  FS-ENT                PIC XX            VALUE SPACES.
+       77  WS-FS-LISTADO         PIC XX            VALUE SPACES.
+       77  WS-STATUS-FIN         PIC X.
            88  WS-FIN-LECTURA                      VALUE 'Y'. 
            88  WS-NO-FIN-LECTURA                   VALUE 'N'. 
  
@@ -68,12 +77,19 @@
       * SEXO           VALIDOS: 'F'; 'M'; 'O' 
            03  WS-SUC-SEXO         PIC X        VALUE SPACES. 
            03  FILLER              PIC X(39)    VALUE SPACES. 
-      *//////////////////////////////////////////////////////////////           
-                                                                  
- 
- 
-      *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||| 
-       PROCEDURE DIVISION. 
+      *//////////////////////////////////////////////////////////////
+
+      *----   LISTADO DE TOTALES POR ESTADO CIVIL ---------------------
+       01  WS-REG-LISTADO.
+           03  FILLER              PIC X(10)    VALUE SPACES.
+           03  WS-L-EST-CIV        PIC X(10)    VALUE SPACES.
+           03  FILLER              PIC X(05)    VALUE SPACES.
+           03  WS-L-EST-CIV-CANT   PIC ZZZ9     VALUE ZEROS.
+           03  FILLER              PIC X(95)    VALUE SPACES.
+
+
+      *|||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       PROCEDURE DIVISION.
  
        MAIN-PROGRAM-INICIO. 
 
@@ -90,12 +106,19 @@
 
            SET WS-NO-FIN-LECTURA TO TRUE. 
 
-           OPEN INPUT  ENTRADA. 
-           IF FS-ENT IS NOT EQUAL '00' THEN 
-              DISPLAY '* ERROR EN OPEN ENTRADA INICIO = ' FS-ENT 
-              SET  WS-FIN-LECTURA TO TRUE 
-           END-IF. 
- 
+           OPEN INPUT  ENTRADA.
+           IF FS-ENT IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN OPEN ENTRADA INICIO = ' FS-ENT
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           OPEN OUTPUT LISTADO.
+           IF WS-FS-LISTADO IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN OPEN LISTADO = ' WS-FS-LISTADO
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
       * LEER EL PRIMER REGISTRO FUERA DEL LOOP PRINCIPAL 
            PERFORM 2500-LEER-I THRU 2500-LEER-F. 
            
@@ -151,10 +174,21 @@
        2600-CORTE-EST-CIV-I. 
 
            MOVE WS-EST-CIV-CANT TO WS-EST-CIV-CANT-PRINT 
-           DISPLAY 'TOTAL DE ' WS-EST-CIV-ANT 
-                                 ':  '  WS-EST-CIV-CANT-PRINT 
-           MOVE WS-SUC-EST-CIV TO WS-EST-CIV-ANT 
-           MOVE 1 TO WS-EST-CIV-CANT. 
+           DISPLAY 'TOTAL DE ' WS-EST-CIV-ANT
+                                 ':  '  WS-EST-CIV-CANT-PRINT
+
+           MOVE SPACES               TO WS-REG-LISTADO
+           MOVE WS-EST-CIV-ANT        TO WS-L-EST-CIV
+           MOVE WS-EST-CIV-CANT-PRINT TO WS-L-EST-CIV-CANT
+           WRITE REG-SALIDA FROM WS-REG-LISTADO AFTER 1
+           IF WS-FS-LISTADO IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN WRITE LISTADO = ' WS-FS-LISTADO
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF
+
+           MOVE WS-SUC-EST-CIV TO WS-EST-CIV-ANT
+           MOVE 1 TO WS-EST-CIV-CANT.
 
        2600-CORTE-EST-CIV-F. EXIT. 
  
@@ -166,12 +200,19 @@
            DISPLAY '**********************************************' 
            DISPLAY 'TOTAL DE REGISTROS = '  WS-CANT-REG-PRINT 
 
-           CLOSE ENTRADA 
+           CLOSE ENTRADA
            IF FS-ENT IS NOT EQUAL '00' THEN
-              DISPLAY '* ERROR EN CLOSE ENTRADA = ' FS-ENT 
-              MOVE 9999 TO RETURN-CODE 
-              SET WS-FIN-LECTURA TO TRUE 
-           END-IF. 
-
-       9999-FINAL-F. EXIT. 
+              DISPLAY '* ERROR EN CLOSE ENTRADA = ' FS-ENT
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           CLOSE LISTADO
+           IF WS-FS-LISTADO IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN CLOSE LISTADO = ' WS-FS-LISTADO
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+       9999-FINAL-F. EXIT.
  
