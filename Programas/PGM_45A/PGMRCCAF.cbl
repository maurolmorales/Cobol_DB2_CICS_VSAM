@@ -0,0 +1,487 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMRCCAF.
+
+      ****************************************************************
+      *    CLASE ASÍNCRONA 45
+      *    ====================
+      *    - LECTURA SECUENCIAL DE PERSOCAF (VSAM)
+      *    - SELECT DB2 CURSOR SOBRE TBCURCLI
+      *    - COMPARACIÓN POR TIPDOC + NRODOC (MATCH-MERGE)
+      *    - LISTADO DE DIFERENCIAS ENTRE AMBOS ARCHIVOS DE CLIENTES
+      ****************************************************************
+
+      *|||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSOCAF ASSIGN TO DDPERSO
+           ORGANIZATION IS INDEXED
+           ACCESS       IS SEQUENTIAL
+           RECORD KEY   IS PER-CLAVE
+           FILE STATUS  IS FS-PERSOCAF.
+
+           SELECT LISTADO ASSIGN DDLISTA
+           FILE STATUS IS FS-LISTADO.
+
+      *|||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       DATA DIVISION.
+       FILE SECTION.
+
+      *    EQUIVALENTE AL LAYOUT DE LA COPY CPPERSON (NO EMBEBIDA EN
+      *    EL REPOSITORIO), TAL COMO LA ESCRIBE PROGM36S EN EL ALTA:
+      *    CLAVE DE 13 (TIPDOC + NRODOC) Y REGISTRO DE 160 BYTES.
+       FD  PERSOCAF.
+       01  REG-PERSOCAF.
+           05  PER-CLAVE.
+               10  PER-TIP-DOC         PIC X(02).
+               10  PER-NRO-DOC         PIC X(11).
+           05  PER-CLI-NRO             PIC X(03).
+           05  PER-NOMAPE              PIC X(30).
+           05  PER-CLI-AAAAMMDD        PIC X(08).
+           05  PER-DIRECCION           PIC X(30).
+           05  PER-LOCALIDAD           PIC X(20).
+           05  PER-EMAIL               PIC X(40).
+           05  PER-TELEFONO            PIC X(15).
+           05  PER-SEXO                PIC X(01).
+
+       FD  LISTADO
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-SALIDA     PIC X(100).
+
+       WORKING-STORAGE SECTION.
+      *========================*
+
+      *----------- ARCHIVOS -----------------------------------------
+       77  FS-PERSOCAF             PIC XX              VALUE SPACES.
+       77  FS-LISTADO              PIC XX              VALUE SPACES.
+
+       77  WS-STATUS-VSAM          PIC X.
+           88  WS-FIN-VSAM                             VALUE 'Y'.
+           88  WS-NO-FIN-VSAM                          VALUE 'N'.
+
+       77  WS-STATUS-DB2           PIC X.
+           88  WS-FIN-DB2                               VALUE 'Y'.
+           88  WS-NO-FIN-DB2                            VALUE 'N'.
+
+      *---- CONTROL DE SECUENCIA DE PERSOCAF --------------------------
+       77  WS-CLAVE-ANT             PIC X(13)           VALUE LOW-VALUE.
+
+      *----------- CLAVE DE COMPARACIÓN DEL LADO DB2 ------------------
+       01  WS-DB2-CLAVE.
+           03  WS-DB2-TIPDOC        PIC X(02).
+           03  WS-DB2-NRODOC        PIC X(11).
+
+      *----------- ACUMULADORES ---------------------------------------
+       77  WS-COINCIDEN-CANT        PIC 9(07)          VALUE ZEROES.
+       77  WS-SOLO-DB2-CANT         PIC 9(07)          VALUE ZEROES.
+       77  WS-SOLO-VSAM-CANT        PIC 9(07)          VALUE ZEROES.
+
+       77  WS-COINCIDEN-PRINT       PIC ZZZ.ZZ9.
+       77  WS-SOLO-DB2-PRINT        PIC ZZZ.ZZ9.
+       77  WS-SOLO-VSAM-PRINT       PIC ZZZ.ZZ9.
+
+      *-----------  SQL  ----------------------------------------------
+       77  WS-SQLCODE             PIC +++999 USAGE DISPLAY VALUE ZEROS.
+       77  NOT-FOUND                PIC S9(9) COMP    VALUE  +100.
+       77  NOTFOUND-FORMAT          PIC -ZZZZZZZZZZ.
+
+      *---- SQLCODES TRANSITORIOS DE CONTENCIÓN (REINTENTABLES) -------
+       77  WS-SQL-DEADLOCK          PIC S9(9) COMP    VALUE  -911.
+       77  WS-SQL-TIMEOUT           PIC S9(9) COMP    VALUE  -913.
+       77  WS-SQL-RECURSO           PIC S9(9) COMP    VALUE  -904.
+
+       77  WS-DB2-REINTENTOS        PIC 9(02)         VALUE ZEROES.
+       77  WS-DB2-REINTENTOS-MAX    PIC 9(02)         VALUE 03.
+       77  WS-DB2-REINTENTAR        PIC X             VALUE 'N'.
+           88  WS-DB2-REINTENTAR-SI                   VALUE 'S'.
+           88  WS-DB2-REINTENTAR-NO                   VALUE 'N'.
+
+      *-----------  IMPRESION  -----------------------------------------
+       77  WS-LINE2                 PIC X(100)          VALUE ALL '-'.
+       77  WS-CUENTA-LINEA          PIC 9(02)           VALUE ZEROS.
+
+      *-----------  FECHA DE PROCESO  ----------------------------------
+       01  WS-FECHA.
+           03  WS-FECHA-AA          PIC 99              VALUE ZEROS.
+           03  WS-FECHA-MM          PIC 99              VALUE ZEROS.
+           03  WS-FECHA-DD          PIC 99              VALUE ZEROS.
+
+      *    TITULO:
+       01  IMP-TITULO.
+           03  FILLER               PIC X(08)           VALUE SPACES.
+           03  FILLER               PIC X(36)           VALUE
+                   'RECONCILIACION PERSOCAF vs TBCURCLI'.
+           03  FILLER               PIC X(04)           VALUE SPACES.
+           03  IMP-TIT-DD           PIC Z9              VALUE ZEROS.
+           03  FILLER               PIC X               VALUE '-'.
+           03  IMP-TIT-MM           PIC Z9              VALUE ZEROS.
+           03  FILLER               PIC X               VALUE '-'.
+           03  FILLER               PIC 99              VALUE 20.
+           03  IMP-TIT-AA           PIC 99              VALUE ZEROS.
+           03  FILLER               PIC X(33)           VALUE SPACES.
+
+      *    SUBTITULO:
+       01  IMP-SUBTITULO.
+           03  FILLER               PIC X(03)           VALUE ' | '.
+           03  FILLER               PIC X(08)           VALUE 'ORIGEN'.
+           03  FILLER               PIC X(03)           VALUE ' | '.
+           03  FILLER               PIC X(06)           VALUE 'TIPDOC'.
+           03  FILLER               PIC X(03)           VALUE ' | '.
+           03  FILLER               PIC X(11)           VALUE 'NRODOC'.
+           03  FILLER               PIC X(03)           VALUE ' | '.
+           03  FILLER               PIC X(30)           VALUE 'NOMAPE'.
+           03  FILLER               PIC X(03)           VALUE ' | '.
+           03  FILLER               PIC X(30)           VALUE SPACES.
+
+      *    DETALLE DE LA DIFERENCIA:
+       01  IMP-REG-DIFERENCIA.
+           03  IMP-COL1             PIC X(03)           VALUE SPACES.
+           03  IMP-ORIGEN           PIC X(08)           VALUE SPACES.
+           03  IMP-COL2             PIC X(03)           VALUE SPACES.
+           03  IMP-TIPDOC           PIC X(06)           VALUE SPACES.
+           03  IMP-COL3             PIC X(03)           VALUE SPACES.
+           03  IMP-NRODOC           PIC X(11)           VALUE SPACES.
+           03  IMP-COL4             PIC X(03)           VALUE SPACES.
+           03  IMP-NOMAPE           PIC X(30)           VALUE SPACES.
+           03  IMP-COL5             PIC X(03)           VALUE SPACES.
+           03  FILLER               PIC X(30)           VALUE SPACES.
+
+      *//////////////////////  COPY EMBEBIDO  //////////////////////
+       01  DCLTBCURCLI.
+           10 CLI-TIPDOC            PIC X(2).
+           10 CLI-NRODOC            PIC S9(11)V USAGE COMP-3.
+           10 CLI-NROCLI            PIC S9(3)V USAGE COMP-3.
+           10 CLI-NOMAPE            PIC X(30).
+           10 CLI-FECNAC            PIC X(10).
+           10 CLI-SEXO              PIC X(1).
+      *//////////////////////////////////////////////////////////////
+
+
+      *---- SQLCA COMMUNICATION AREA CON EL DB2  ---------------------
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *    PARA REEMPLAZAR POR LA COPY EMBEBIDA.
+      *    EXEC SQL INCLUDE TBCURCLI END-EXEC.
+
+           EXEC SQL
+              DECLARE CURSOR_CLI CURSOR FOR
+                 SELECT TIPDOC,
+                        NRODOC,
+                        NROCLI,
+                        NOMAPE
+                 FROM  KC02803.TBCURCLI
+                 ORDER BY TIPDOC, NRODOC
+           END-EXEC.
+
+      *|||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       PROCEDURE DIVISION.
+
+       MAIN-PROGRAM-I.
+
+           PERFORM 1000-INICIO-I  THRU  1000-INICIO-F.
+           PERFORM 2000-PROCESO-I THRU  2000-PROCESO-F
+                                  UNTIL WS-FIN-VSAM AND WS-FIN-DB2.
+           PERFORM 9999-FINAL-I   THRU  9999-FINAL-F.
+
+       MAIN-PROGRAM-F. GOBACK.
+
+
+      *--------------------------------------------------------------
+       1000-INICIO-I.
+
+           SET WS-NO-FIN-VSAM TO TRUE
+           SET WS-NO-FIN-DB2  TO TRUE
+
+           ACCEPT WS-FECHA FROM DATE.
+           MOVE WS-FECHA-AA TO IMP-TIT-AA.
+           MOVE WS-FECHA-MM TO IMP-TIT-MM.
+           MOVE WS-FECHA-DD TO IMP-TIT-DD.
+
+           OPEN INPUT PERSOCAF
+           IF FS-PERSOCAF IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN OPEN PERSOCAF = ' FS-PERSOCAF
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-VSAM TO TRUE
+              SET WS-FIN-DB2  TO TRUE
+           END-IF.
+
+           OPEN OUTPUT LISTADO.
+           IF FS-LISTADO IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN LISTADO = ' FS-LISTADO
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-VSAM TO TRUE
+              SET  WS-FIN-DB2  TO TRUE
+           END-IF.
+
+           IF NOT WS-FIN-VSAM THEN
+              SET WS-DB2-REINTENTAR-SI TO TRUE
+              PERFORM 1010-ABRIR-CURSOR-I
+                 THRU 1010-ABRIR-CURSOR-F
+                 VARYING WS-DB2-REINTENTOS FROM 1 BY 1
+                 UNTIL WS-DB2-REINTENTAR-NO
+                    OR WS-DB2-REINTENTOS > WS-DB2-REINTENTOS-MAX
+
+              IF WS-DB2-REINTENTOS > WS-DB2-REINTENTOS-MAX
+                 AND WS-DB2-REINTENTAR-SI THEN
+                 DISPLAY '* DB2 SIGUE BLOQUEADO TRAS '
+                          WS-DB2-REINTENTOS-MAX ' REINTENTOS'
+                 MOVE 9999 TO RETURN-CODE
+                 SET WS-FIN-VSAM TO TRUE
+                 SET WS-FIN-DB2  TO TRUE
+              END-IF
+           END-IF.
+
+           IF NOT WS-FIN-VSAM THEN
+              PERFORM 6500-IMPRIMIR-TITULOS-I
+                 THRU 6500-IMPRIMIR-TITULOS-F
+              PERFORM 2100-LEER-PERSOCAF-I    THRU 2100-LEER-PERSOCAF-F
+              PERFORM 4000-LEER-FETCH-I       THRU 4000-LEER-FETCH-F
+           END-IF.
+
+       1000-INICIO-F. EXIT.
+
+
+      *---- ABRIR CURSOR, CON REINTENTO SI DB2 ESTÁ BLOQUEADO --------
+       1010-ABRIR-CURSOR-I.
+
+           EXEC SQL OPEN CURSOR_CLI END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN ZEROS
+                 SET WS-DB2-REINTENTAR-NO TO TRUE
+              WHEN WS-SQL-DEADLOCK
+              WHEN WS-SQL-TIMEOUT
+                 DISPLAY '* BLOQUEO/TIMEOUT DB2, REINTENTANDO: '
+                          SQLCODE
+                 SET WS-DB2-REINTENTAR-SI TO TRUE
+              WHEN WS-SQL-RECURSO
+                 DISPLAY '* RECURSO DB2 NO DISPONIBLE: ' SQLCODE
+                 SET WS-DB2-REINTENTAR-SI TO TRUE
+              WHEN OTHER
+                 MOVE SQLCODE TO WS-SQLCODE
+                 DISPLAY '* ERROR OPEN CURSOR = ' WS-SQLCODE
+                 SET WS-DB2-REINTENTAR-NO TO TRUE
+           END-EVALUATE.
+
+       1010-ABRIR-CURSOR-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       2000-PROCESO-I.
+
+           EVALUATE TRUE
+              WHEN WS-FIN-VSAM
+                 PERFORM 2500-REPORTAR-SOLO-DB2-I
+                    THRU 2500-REPORTAR-SOLO-DB2-F
+                 PERFORM 4000-LEER-FETCH-I THRU 4000-LEER-FETCH-F
+              WHEN WS-FIN-DB2
+                 PERFORM 2600-REPORTAR-SOLO-VSAM-I
+                    THRU 2600-REPORTAR-SOLO-VSAM-F
+                 PERFORM 2100-LEER-PERSOCAF-I
+                    THRU 2100-LEER-PERSOCAF-F
+              WHEN WS-DB2-CLAVE IS EQUAL PER-CLAVE
+                 ADD 1 TO WS-COINCIDEN-CANT
+                 PERFORM 2100-LEER-PERSOCAF-I
+                    THRU 2100-LEER-PERSOCAF-F
+                 PERFORM 4000-LEER-FETCH-I THRU 4000-LEER-FETCH-F
+              WHEN WS-DB2-CLAVE IS LESS THAN PER-CLAVE
+                 PERFORM 2500-REPORTAR-SOLO-DB2-I
+                    THRU 2500-REPORTAR-SOLO-DB2-F
+                 PERFORM 4000-LEER-FETCH-I THRU 4000-LEER-FETCH-F
+              WHEN OTHER
+                 PERFORM 2600-REPORTAR-SOLO-VSAM-I
+                    THRU 2600-REPORTAR-SOLO-VSAM-F
+                 PERFORM 2100-LEER-PERSOCAF-I
+                    THRU 2100-LEER-PERSOCAF-F
+           END-EVALUATE.
+
+       2000-PROCESO-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       2100-LEER-PERSOCAF-I.
+
+           READ PERSOCAF INTO REG-PERSOCAF
+
+           EVALUATE FS-PERSOCAF
+              WHEN '00'
+                 IF PER-CLAVE NOT > WS-CLAVE-ANT THEN
+                    DISPLAY '* ERROR DE SECUENCIA EN PERSOCAF: '
+                             PER-CLAVE
+                    MOVE 9999 TO RETURN-CODE
+                    SET WS-FIN-VSAM TO TRUE
+                    MOVE HIGH-VALUES TO PER-CLAVE
+                 ELSE
+                    MOVE PER-CLAVE TO WS-CLAVE-ANT
+                 END-IF
+              WHEN '10'
+                 SET WS-FIN-VSAM TO TRUE
+                 MOVE HIGH-VALUES TO PER-CLAVE
+              WHEN OTHER
+                 DISPLAY '* ERROR EN LECTURA PERSOCAF = ' FS-PERSOCAF
+                 SET WS-FIN-VSAM TO TRUE
+                 MOVE HIGH-VALUES TO PER-CLAVE
+           END-EVALUATE.
+
+       2100-LEER-PERSOCAF-F. EXIT.
+
+
+      *---------------------------- SOLO EXISTE EN TBCURCLI ----------
+       2500-REPORTAR-SOLO-DB2-I.
+
+           ADD 1 TO WS-SOLO-DB2-CANT
+           MOVE SPACES         TO IMP-REG-DIFERENCIA
+           MOVE 'SOLO DB2' TO IMP-ORIGEN
+           MOVE WS-DB2-TIPDOC   TO IMP-TIPDOC
+           MOVE WS-DB2-NRODOC   TO IMP-NRODOC
+           MOVE CLI-NOMAPE      TO IMP-NOMAPE
+           PERFORM 6000-GRABAR-SALIDA-I THRU 6000-GRABAR-SALIDA-F.
+
+       2500-REPORTAR-SOLO-DB2-F. EXIT.
+
+
+      *---------------------------- SOLO EXISTE EN PERSOCAF -----------
+       2600-REPORTAR-SOLO-VSAM-I.
+
+           ADD 1 TO WS-SOLO-VSAM-CANT
+           MOVE SPACES          TO IMP-REG-DIFERENCIA
+           MOVE 'SOLO VSAM' TO IMP-ORIGEN
+           MOVE PER-TIP-DOC     TO IMP-TIPDOC
+           MOVE PER-NRO-DOC     TO IMP-NRODOC
+           MOVE PER-NOMAPE      TO IMP-NOMAPE
+           PERFORM 6000-GRABAR-SALIDA-I THRU 6000-GRABAR-SALIDA-F.
+
+       2600-REPORTAR-SOLO-VSAM-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       4000-LEER-FETCH-I.
+
+           SET WS-DB2-REINTENTAR-SI TO TRUE
+           PERFORM 4010-FETCH-CURSOR-I
+              THRU 4010-FETCH-CURSOR-F
+              VARYING WS-DB2-REINTENTOS FROM 1 BY 1
+              UNTIL WS-DB2-REINTENTAR-NO
+                 OR WS-DB2-REINTENTOS > WS-DB2-REINTENTOS-MAX
+
+           IF WS-DB2-REINTENTOS > WS-DB2-REINTENTOS-MAX
+              AND WS-DB2-REINTENTAR-SI THEN
+              DISPLAY '* DB2 SIGUE BLOQUEADO TRAS '
+                       WS-DB2-REINTENTOS-MAX ' REINTENTOS'
+              SET WS-FIN-DB2 TO TRUE
+              MOVE HIGH-VALUES TO WS-DB2-CLAVE
+           END-IF.
+
+       4000-LEER-FETCH-F. EXIT.
+
+
+      *---- FETCH DEL CURSOR, CON REINTENTO SI DB2 ESTÁ BLOQUEADO ----
+       4010-FETCH-CURSOR-I.
+
+           EXEC SQL
+              FETCH CURSOR_CLI INTO :DCLTBCURCLI.CLI-TIPDOC,
+                                    :DCLTBCURCLI.CLI-NRODOC,
+                                    :DCLTBCURCLI.CLI-NROCLI,
+                                    :DCLTBCURCLI.CLI-NOMAPE
+           END-EXEC.
+
+           EVALUATE TRUE
+              WHEN SQLCODE EQUAL ZEROS
+                 MOVE CLI-TIPDOC   TO WS-DB2-TIPDOC
+                 MOVE CLI-NRODOC   TO WS-DB2-NRODOC
+                 SET WS-DB2-REINTENTAR-NO TO TRUE
+              WHEN SQLCODE EQUAL NOT-FOUND
+                 SET WS-FIN-DB2 TO TRUE
+                 MOVE HIGH-VALUES TO WS-DB2-CLAVE
+                 SET WS-DB2-REINTENTAR-NO TO TRUE
+              WHEN SQLCODE EQUAL WS-SQL-DEADLOCK
+              WHEN SQLCODE EQUAL WS-SQL-TIMEOUT
+                 DISPLAY '* BLOQUEO/TIMEOUT DB2, REINTENTANDO: '
+                          SQLCODE
+                 SET WS-DB2-REINTENTAR-SI TO TRUE
+              WHEN SQLCODE EQUAL WS-SQL-RECURSO
+                 DISPLAY '* RECURSO DB2 NO DISPONIBLE: ' SQLCODE
+                 SET WS-DB2-REINTENTAR-SI TO TRUE
+              WHEN OTHER
+                 MOVE SQLCODE TO WS-SQLCODE
+                 DISPLAY 'ERROR FETCH CURSOR: ' WS-SQLCODE
+                 SET WS-FIN-DB2 TO TRUE
+                 MOVE HIGH-VALUES TO WS-DB2-CLAVE
+                 SET WS-DB2-REINTENTAR-NO TO TRUE
+           END-EVALUATE.
+
+       4010-FETCH-CURSOR-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       6000-GRABAR-SALIDA-I.
+
+           IF WS-CUENTA-LINEA GREATER 50 THEN
+              PERFORM 6500-IMPRIMIR-TITULOS-I
+                 THRU 6500-IMPRIMIR-TITULOS-F
+           END-IF.
+
+           WRITE REG-SALIDA FROM IMP-REG-DIFERENCIA AFTER 1.
+
+           IF FS-LISTADO IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN WRITE LISTADO = ' FS-LISTADO
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-VSAM TO TRUE
+              SET WS-FIN-DB2  TO TRUE
+           END-IF.
+
+           ADD 1 TO WS-CUENTA-LINEA.
+
+       6000-GRABAR-SALIDA-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       6500-IMPRIMIR-TITULOS-I.
+
+           MOVE 0 TO WS-CUENTA-LINEA.
+           WRITE REG-SALIDA FROM IMP-TITULO AFTER PAGE.
+           WRITE REG-SALIDA FROM WS-LINE2 AFTER 1.
+           WRITE REG-SALIDA FROM IMP-SUBTITULO AFTER 1.
+           WRITE REG-SALIDA FROM WS-LINE2 AFTER 1.
+
+           IF FS-LISTADO IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE LISTADO = ' FS-LISTADO
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-VSAM TO TRUE
+              SET WS-FIN-DB2  TO TRUE
+           END-IF.
+
+       6500-IMPRIMIR-TITULOS-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       9999-FINAL-I.
+
+           EXEC SQL CLOSE CURSOR_CLI END-EXEC.
+
+           CLOSE PERSOCAF.
+           CLOSE LISTADO.
+           IF FS-LISTADO IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN CLOSE LISTADO = '
+              FS-LISTADO
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+           MOVE WS-COINCIDEN-CANT  TO WS-COINCIDEN-PRINT
+           MOVE WS-SOLO-DB2-CANT   TO WS-SOLO-DB2-PRINT
+           MOVE WS-SOLO-VSAM-CANT  TO WS-SOLO-VSAM-PRINT
+
+           DISPLAY 'COINCIDENCIAS PERSOCAF/TBCURCLI: '
+                    WS-COINCIDEN-PRINT.
+           DISPLAY 'SOLO EN TBCURCLI (FALTAN EN PERSOCAF): '
+                    WS-SOLO-DB2-PRINT.
+           DISPLAY 'SOLO EN PERSOCAF (FALTAN EN TBCURCLI): '
+                    WS-SOLO-VSAM-PRINT.
+
+       9999-FINAL-F. EXIT.
