@@ -4,8 +4,9 @@
       *          PROGRAMA RUTINA PARA EJERCICIO CLASE 30               *
       *                                                                *
       *     - OBTIENE LA FECHA POR LINKAGE                             *
-      *     - RESTA 1 AL MES                                           *
-      *     - DEVUELVE EL MES MODIFICADO.                              *
+      *     - SUMA/RESTA LA CANTIDAD DE MESES RECIBIDA EN LK-MESES-    *
+      *       OFFSET (POSITIVA O NEGATIVA)                             *
+      *     - DEVUELVE LA FECHA MODIFICADA.                            *
       *                                                                *
       ******************************************************************
       
@@ -23,33 +24,43 @@
       
        77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'. 
        
-        01  WS-RECIBIDO. 
-           03  WS-RECI-SIGLO  PIC 99       VALUE ZEROS. 
-           03  WS-RECI-ANIO   PIC 99       VALUE ZEROS. 
-           03  WS-RECI-MES    PIC 99       VALUE ZEROS. 
-           03  WS-RECI-DIA    PIC 99       VALUE ZEROS. 
-           03  FILLER         PIC X(22)    VALUE SPACES. 
-      
-       01  WS-AREA. 
-           03  WS-AREA-SIGLO  PIC 99       VALUE ZEROS. 
-           03  WS-AREA-ANIO   PIC 99       VALUE ZEROS. 
-           03  WS-AREA-MES    PIC 99       VALUE ZEROS. 
-           03  WS-AREA-DIA    PIC 99       VALUE ZEROS. 
-           03  FILLER         PIC X(22)    VALUE SPACES. 
-  
-       77  WS-RESULTADO       PIC 9(4)     VALUE ZEROS. 
-  
-       77  FILLER PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'. 
+        01  WS-RECIBIDO.
+           03  WS-RECI-SIGLO  PIC 99       VALUE ZEROS.
+           03  WS-RECI-ANIO   PIC 99       VALUE ZEROS.
+           03  WS-RECI-MES    PIC 99       VALUE ZEROS.
+           03  WS-RECI-DIA    PIC 99       VALUE ZEROS.
+           03  WS-RECI-MESES-OFFSET PIC S9(03) VALUE ZEROS.
+           03  FILLER         PIC X(19)    VALUE SPACES.
+
+       01  WS-AREA.
+           03  WS-AREA-SIGLO  PIC 99       VALUE ZEROS.
+           03  WS-AREA-ANIO   PIC 99       VALUE ZEROS.
+           03  WS-AREA-MES    PIC 99       VALUE ZEROS.
+           03  WS-AREA-DIA    PIC 99       VALUE ZEROS.
+           03  WS-AREA-MESES-OFFSET PIC S9(03) VALUE ZEROS.
+           03  FILLER         PIC X(19)    VALUE SPACES.
+
+       77  WS-RESULTADO       PIC 9(4)     VALUE ZEROS.
+
+      *---- AUXILIARES PARA EL CALCULO DE MESES -----------------------
+       77  WS-ANIO4           PIC 9(04)    VALUE ZEROS.
+       77  WS-ANIO4-NUEVO     PIC 9(04)    VALUE ZEROS.
+       77  WS-MES-NUEVO       PIC 9(02)    VALUE ZEROS.
+       77  WS-TOTAL-MESES     PIC 9(06)    VALUE ZEROS.
+       77  WS-TOTAL-ANIOS     PIC 9(06)    VALUE ZEROS.
+
+       77  FILLER PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.
       
       *-------------------------------------------------------------- 
        LINKAGE SECTION. 
       *================* 
-        01 LK-COMUNICACION. 
-           03 LK-SIGLO    PIC 99. 
-           03 LK-ANIO     PIC 99. 
-           03 LK-MES      PIC 99. 
-           03 LK-DIA      PIC 99. 
-           03 FILLER      PIC X(22). 
+        01 LK-COMUNICACION.
+           03 LK-SIGLO          PIC 99.
+           03 LK-ANIO           PIC 99.
+           03 LK-MES            PIC 99.
+           03 LK-DIA            PIC 99.
+           03 LK-MESES-OFFSET   PIC S9(03).
+           03 FILLER            PIC X(19).
       
       *|||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||| 
        PROCEDURE DIVISION USING LK-COMUNICACION. 
@@ -69,14 +80,15 @@
       *----  CUERPO INICIO INDICES -----------------------------------
        1000-INICIO. 
       
-           MOVE ZEROS           TO RETURN-CODE 
+           MOVE ZEROS           TO RETURN-CODE
            MOVE LK-COMUNICACION TO WS-RECIBIDO
-           MOVE LK-SIGLO        TO WS-AREA-SIGLO 
-           MOVE LK-ANIO         TO WS-AREA-ANIO 
-           MOVE LK-MES          TO WS-AREA-MES 
-           MOVE LK-DIA          TO WS-AREA-DIA 
-      
-           PERFORM 1100-VALIDAR-AREA THRU 1100-VALIDAR-AREA-F. 
+           MOVE LK-SIGLO        TO WS-AREA-SIGLO
+           MOVE LK-ANIO         TO WS-AREA-ANIO
+           MOVE LK-MES          TO WS-AREA-MES
+           MOVE LK-DIA          TO WS-AREA-DIA
+           MOVE LK-MESES-OFFSET TO WS-AREA-MESES-OFFSET
+
+           PERFORM 1100-VALIDAR-AREA THRU 1100-VALIDAR-AREA-F.
       
        1000-INICIO-F. EXIT. 
       
@@ -94,16 +106,30 @@
       
       
       *----  CUERPO PRINCIPAL DE PROCESO ----------------------------
-       2000-PROCESO. 
-      
-           IF WS-AREA-MES = 1 THEN
-              SUBTRACT 1 FROM WS-AREA-ANIO
-              MOVE 12 TO WS-AREA-MES
-           ELSE
-              SUBTRACT 1 FROM WS-AREA-MES
-           END-IF.
-  
-       2000-PROCESO-F. EXIT. 
+      *     DESPLAZA LA FECHA RECIBIDA LA CANTIDAD DE MESES INDICADA
+      *     EN WS-AREA-MESES-OFFSET (PUEDE SER POSITIVA O NEGATIVA).
+      *     SE SUMA WS-TOTAL-ANIOS EN MESES PARA EVITAR DIVIDIR UN
+      *     TOTAL NEGATIVO Y LUEGO SE DESCUENTA AL FINAL.
+       2000-PROCESO.
+
+           COMPUTE WS-ANIO4 = (WS-AREA-SIGLO * 100) + WS-AREA-ANIO
+           MOVE 10000 TO WS-TOTAL-ANIOS
+
+           COMPUTE WS-TOTAL-MESES =
+              (WS-ANIO4 * 12) + (WS-AREA-MES - 1) +
+               WS-AREA-MESES-OFFSET + (WS-TOTAL-ANIOS * 12)
+
+           COMPUTE WS-ANIO4-NUEVO =
+              (WS-TOTAL-MESES / 12) - WS-TOTAL-ANIOS
+           COMPUTE WS-MES-NUEVO =
+              WS-TOTAL-MESES - ((WS-TOTAL-MESES / 12) * 12) + 1
+
+           COMPUTE WS-AREA-SIGLO = WS-ANIO4-NUEVO / 100
+           COMPUTE WS-AREA-ANIO  =
+              WS-ANIO4-NUEVO - (WS-AREA-SIGLO * 100)
+           MOVE WS-MES-NUEVO TO WS-AREA-MES.
+
+       2000-PROCESO-F. EXIT.
   
       *----  CUERPO FINAL MUESTRA RESULTADO -------------------------
        9999-FINAL. 
