@@ -22,20 +22,28 @@
   
        INPUT-OUTPUT SECTION. 
        FILE-CONTROL. 
-           SELECT NOVEDADES ASSIGN TO DDENTRA 
-           ORGANIZATION IS INDEXED 
-           ACCESS       IS SEQUENTIAL 
-           RECORD KEY   IS FS-KEY 
-           FILE STATUS  IS FS-NOVEDADES. 
-  
-      *|||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||| 
-       DATA DIVISION. 
-       FILE SECTION. 
-  
-       FD  NOVEDADES. 
-       01  FS-DATA. 
-           05 FS-KEY                     PIC X(17). 
-           05 FS-DESC                    PIC X(227). 
+           SELECT NOVEDADES ASSIGN TO DDENTRA
+           ORGANIZATION IS INDEXED
+           ACCESS       IS SEQUENTIAL
+           RECORD KEY   IS FS-KEY
+           FILE STATUS  IS FS-NOVEDADES.
+
+           SELECT CHECKPOINT ASSIGN TO DDCKPT
+           FILE STATUS  IS FS-CHECKPOINT.
+
+      *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  NOVEDADES.
+       01  FS-DATA.
+           05 FS-KEY                     PIC X(17).
+           05 FS-DESC                    PIC X(227).
+
+       FD  CHECKPOINT
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-CHECKPOINT                PIC X(17).
 
   
        WORKING-STORAGE SECTION. 
@@ -43,25 +51,63 @@
   
       *----------- ARCHIVOS ------------------------------------------ 
        77  FS-NOVEDADES            PIC XX         VALUE SPACES. 
-       77  WS-STATUS-FIN           PIC X. 
-           88  WS-FIN-LECTURA                     VALUE 'Y'. 
-           88  WS-NO-FIN-LECTURA                  VALUE 'N'. 
-           
-       77  WS-PGMRUT               PIC X(8)       VALUE 'PGMRUCAF'. 
-       77  NOT-FOUND               PIC S9(9) COMP VALUE  +100. 
-       77  NOTFOUND-FORMAT         PIC -ZZZZZZZZZZ. 
-  
+       77  WS-STATUS-FIN           PIC X.
+           88  WS-FIN-LECTURA                     VALUE 'Y'.
+           88  WS-NO-FIN-LECTURA                  VALUE 'N'.
+
+       77  FS-CHECKPOINT           PIC XX         VALUE SPACES.
+
+      *---- CHECKPOINT / RESTART DE LA CARGA  -------------------------
+       77  WS-COMMIT-CADA          PIC 9(05)      VALUE 00100.
+       77  WS-COMMIT-CONTADOR      PIC 9(05)      VALUE ZEROES.
+
+      *---- CONTROL DE SECUENCIA DE NOVEDADES -------------------------
+       77  WS-KEY-ANT              PIC X(17)      VALUE LOW-VALUE.
+
+       77  WS-PGMRUT               PIC X(8)       VALUE 'PGMRUCAF'.
+       77  WS-PGMVFCAF             PIC X(8)       VALUE 'PGMVFCAF'.
+
+      *---- RUTINA COMPARTIDA DE VALIDACIÓN DE FECHA ------------------
+       01  LK-FECHA-VERIF.
+           03  LK-FEC-ANIO          PIC 9(4).
+           03  LK-FEC-MES           PIC 9(2).
+           03  LK-FEC-DIA           PIC 9(2).
+           03  LK-FEC-VALIDA        PIC X(02).
+       77  NOT-FOUND               PIC S9(9) COMP VALUE  +100.
+       77  NOTFOUND-FORMAT         PIC -ZZZZZZZZZZ.
+
+      *---- SQLCODES TRANSITORIOS DE CONTENCIÓN (REINTENTABLES) -------
+       77  WS-SQL-DEADLOCK         PIC S9(9) COMP VALUE  -911.
+       77  WS-SQL-TIMEOUT          PIC S9(9) COMP VALUE  -913.
+       77  WS-SQL-RECURSO          PIC S9(9) COMP VALUE  -904.
+
+       77  WS-DB2-REINTENTOS       PIC 9(02)      VALUE ZEROES.
+       77  WS-DB2-REINTENTOS-MAX   PIC 9(02)      VALUE 03.
+       77  WS-DB2-REINTENTAR       PIC X          VALUE 'N'.
+           88  WS-DB2-REINTENTAR-SI               VALUE 'S'.
+           88  WS-DB2-REINTENTAR-NO               VALUE 'N'.
+
       *----------- VARIABLES  ---------------------------------------- 
        77  WS-NOMAPE-COMPLETO      PIC X(62). 
        77  WS-FECHA-COMPUESTA      PIC X(10). 
   
-       01  FECHA-MODIF. 
-           03  FM-ANIO      PIC 9(4). 
-           03  FM-SEP1      PIC X VALUE '-'. 
-           03  FM-MES       PIC 9(2). 
-           03  FM-SEP2      PIC X VALUE '-'. 
-           03  FM-DIA       PIC 9(2). 
-  
+       01  FECHA-MODIF.
+           03  FM-ANIO      PIC 9(4).
+           03  FM-SEP1      PIC X VALUE '-'.
+           03  FM-MES       PIC 9(2).
+           03  FM-SEP2      PIC X VALUE '-'.
+           03  FM-DIA       PIC 9(2).
+
+      *---- PARSEO DE CLI-FECNAC PARA VALIDACIÓN (INDEPENDIENTE DEL ---
+      *---- CORRIMIENTO DE MES DE FECHA-MODIF, QUE ES SOLO A TITULO --
+      *---- INFORMATIVO PARA EL DISPLAY) ------------------------------
+       01  WS-FECHA-NAC-PARSE.
+           03  FNP-ANIO             PIC 9(4).
+           03  FNP-SEP1             PIC X.
+           03  FNP-MES              PIC 9(2).
+           03  FNP-SEP2             PIC X.
+           03  FNP-DIA              PIC 9(2).
+
       *----------- ACUMULADORES -------------------------------------- 
        77  WS-NOVE-LEIDAS-CANT     PIC 999        VALUE ZEROES. 
        77  WS-NOVE-INSERT-CANT     PIC 999        VALUE ZEROES. 
@@ -82,21 +128,37 @@
 
       *///////////////////////////////////////////////////////////////
       *     EXEC SQL INCLUDE TBCURCLI END-EXEC. 
-            EXEC SQL DECLARE KC02803.TBCURCLI TABLE 
-           ( TIPDOC                         CHAR(2) NOT NULL, 
-             NRODOC                         DECIMAL(11, 0) NOT NULL, 
-             NROCLI                         DECIMAL(3, 0) NOT NULL, 
-             NOMAPE                         CHAR(30) NOT NULL, 
-             FECNAC                         DATE NOT NULL, 
-             SEXO                           CHAR(1) NOT NULL 
-           ) END-EXEC. 
-       01  DCLTBCURCLI. 
-           10 CLI-TIPDOC      PIC X(2).                 *> TIPDOC
-           10 CLI-NRODOC      PIC S9(11)V USAGE COMP-3. *> NRODOC
-           10 CLI-NROCLI      PIC S9(3)V USAGE COMP-3.  *> NROCLI
-           10 CLI-NOMAPE      PIC X(30).                *> NOMAPE
-           10 CLI-FECNAC      PIC X(10).                *> FECNAC
-           10 CLI-SEXO        PIC X(1).                 *> FECNAC
+            EXEC SQL DECLARE KC02803.TBCURCLI TABLE
+           ( TIPDOC                         CHAR(2) NOT NULL,
+             NRODOC                         DECIMAL(11, 0) NOT NULL,
+             NROCLI                         DECIMAL(3, 0) NOT NULL,
+             NOMAPE                         CHAR(30) NOT NULL,
+             FECNAC                         DATE NOT NULL,
+             SEXO                           CHAR(1) NOT NULL,
+             DOMICILIO                      CHAR(30),
+             CIUDAD                         CHAR(30),
+             CODPOSTAL                      CHAR(8),
+             NACIONALIDAD                   CHAR(30),
+             FECALTA                        DATE,
+             FECBAJA                        DATE,
+             ESTCIVIL                       CHAR(2),
+             EMAIL                          CHAR(30)
+           ) END-EXEC.
+       01  DCLTBCURCLI.
+           10 CLI-TIPDOC        PIC X(2).                 *> TIPDOC
+           10 CLI-NRODOC        PIC S9(11)V USAGE COMP-3. *> NRODOC
+           10 CLI-NROCLI        PIC S9(3)V USAGE COMP-3.  *> NROCLI
+           10 CLI-NOMAPE        PIC X(30).                *> NOMAPE
+           10 CLI-FECNAC        PIC X(10).                *> FECNAC
+           10 CLI-SEXO          PIC X(1).                 *> SEXO
+           10 CLI-DOMICILIO     PIC X(30).                *> DOMICILIO
+           10 CLI-CIUDAD        PIC X(30).                *> CIUDAD
+           10 CLI-CODPOSTAL     PIC X(8).                 *> CODPOSTAL
+           10 CLI-NACIONALIDAD  PIC X(30).                *> NACIONALIDAD
+           10 CLI-FECALTA       PIC X(10).                *> FECALTA
+           10 CLI-FECBAJA       PIC X(10).                *> FECBAJA
+           10 CLI-ESTCIVIL      PIC X(2).                 *> ESTCIVIL
+           10 CLI-EMAIL         PIC X(30).                *> EMAIL
 
       *    COPY TBVCLIEN. 
        01  WK-TBCLIE. 
@@ -123,12 +185,13 @@
        LINKAGE SECTION. 
       *================*
 
-       01  LK-COMUNICACION. 
-           03 LK-SIGLO    PIC 99. 
-           03 LK-ANIO     PIC 99. 
-           03 LK-MES      PIC 99. 
-           03 LK-DIA      PIC 99. 
-           03 FILLER      PIC X(22). 
+       01  LK-COMUNICACION.
+           03 LK-SIGLO          PIC 99.
+           03 LK-ANIO           PIC 99.
+           03 LK-MES            PIC 99.
+           03 LK-DIA            PIC 99.
+           03 LK-MESES-OFFSET   PIC S9(03).
+           03 FILLER            PIC X(19).
 
        77  FILLER PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'. 
   
@@ -153,14 +216,38 @@
            SET WS-NO-FIN-LECTURA TO TRUE. 
            DISPLAY "PRUEBA 1"
   
-           IF FS-NOVEDADES IS NOT EQUAL '00' 
-             DISPLAY '* ERROR EN OPEN ENTRADA INICIO = ' FS-NOVEDADES 
-             SET  WS-FIN-LECTURA TO TRUE 
+           IF FS-NOVEDADES IS NOT EQUAL '00'
+             DISPLAY '* ERROR EN OPEN ENTRADA INICIO = ' FS-NOVEDADES
+             SET  WS-FIN-LECTURA TO TRUE
              MOVE 3333 TO RETURN-CODE
-             PERFORM 9999-FINAL-I THRU 9999-FINAL-F 
-           END-IF. 
-           
-       1000-INICIO-F. EXIT. 
+             PERFORM 9999-FINAL-I THRU 9999-FINAL-F
+           END-IF.
+
+           IF WS-NO-FIN-LECTURA THEN
+              PERFORM 1100-RESTART-I THRU 1100-RESTART-F
+           END-IF.
+
+       1000-INICIO-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       1100-RESTART-I.
+
+           OPEN INPUT CHECKPOINT
+           IF FS-CHECKPOINT IS EQUAL '00' THEN
+              READ CHECKPOINT INTO REG-CHECKPOINT
+              IF FS-CHECKPOINT IS EQUAL '00' THEN
+                 DISPLAY 'REINICIO DESDE CHECKPOINT: ' REG-CHECKPOINT
+                 START NOVEDADES KEY IS GREATER THAN REG-CHECKPOINT
+                 IF FS-NOVEDADES IS NOT EQUAL '00' THEN
+                    DISPLAY '* NADA PENDIENTE LUEGO DEL CHECKPOINT'
+                    SET WS-FIN-LECTURA TO TRUE
+                 END-IF
+              END-IF
+              CLOSE CHECKPOINT
+           END-IF.
+
+       1100-RESTART-F. EXIT.
   
   
       *------------------------------------------------------------- 
@@ -176,13 +263,21 @@
               WK-CLI-APELLIDO-CLIENTE DELIMITED BY SPACE 
               INTO WS-NOMAPE-COMPLETO 
   
-              MOVE WK-CLI-TIPO-DOCUMENTO     TO CLI-TIPDOC 
-              MOVE WK-CLI-NRO-DOCUMENTO      TO CLI-NRODOC 
-              MOVE WK-CLI-NRO-CLIENTE        TO CLI-NROCLI 
-              MOVE WS-NOMAPE-COMPLETO        TO CLI-NOMAPE 
-              MOVE WK-CLI-FECHA-NACIMIENTO   TO CLI-FECNAC 
-              MOVE WK-CLI-SEXO               TO CLI-SEXO 
-  
+              MOVE WK-CLI-TIPO-DOCUMENTO     TO CLI-TIPDOC
+              MOVE WK-CLI-NRO-DOCUMENTO      TO CLI-NRODOC
+              MOVE WK-CLI-NRO-CLIENTE        TO CLI-NROCLI
+              MOVE WS-NOMAPE-COMPLETO        TO CLI-NOMAPE
+              MOVE WK-CLI-FECHA-NACIMIENTO   TO CLI-FECNAC
+              MOVE WK-CLI-SEXO               TO CLI-SEXO
+              MOVE WK-CLI-DOMICILIO          TO CLI-DOMICILIO
+              MOVE WK-CLI-CIUDAD             TO CLI-CIUDAD
+              MOVE WK-CLI-CODIGO-POSTAL      TO CLI-CODPOSTAL
+              MOVE WK-CLI-NACIONALIDAD       TO CLI-NACIONALIDAD
+              MOVE WK-CLI-FECHA-DE-ALTA      TO CLI-FECALTA
+              MOVE WK-CLI-FECHA-DE-BAJA      TO CLI-FECBAJA
+              MOVE WK-CLI-ESTADO-CIVIL       TO CLI-ESTCIVIL
+              MOVE WK-CLI-CORREO-ELECTRONICO TO CLI-EMAIL
+
               DISPLAY "-> TIPDOC: " CLI-TIPDOC 
               DISPLAY "-> NRODOC: " CLI-NRODOC 
               DISPLAY "-> NROCLI: " CLI-NROCLI 
@@ -208,69 +303,145 @@
   
                  CALL WS-PGMRUT USING LK-COMUNICACION 
   
-                 PERFORM 2210-COMPONER-FECHA-I 
-                    THRU 2210-COMPONER-FECHA-F 
-  
-                    EXEC SQL 
-                       INSERT INTO KC02803.TBCURCLI 
-                          ( TIPDOC, 
-                            NRODOC, 
-                            NROCLI, 
-                            NOMAPE, 
-                            FECNAC, 
-                            SEXO ) 
-                       VALUES ( 
-                            :CLI-TIPDOC, 
-                            :CLI-NRODOC, 
-                            :CLI-NROCLI, 
-                            :CLI-NOMAPE, 
-                            :CLI-FECNAC, 
-                            :CLI-SEXO 
-                       ) 
-                    END-EXEC 
-  
-                    IF SQLCODE = 0 THEN 
-                       ADD 1 TO WS-NOVE-INSERT-CANT 
-                       DISPLAY "REGISTRO INGRESADO OK"
-                    ELSE 
-                       MOVE SQLCODE TO NOTFOUND-FORMAT 
-                       DISPLAY 'ERROR INSERT = ' NOTFOUND-FORMAT 
-                       ADD 1 TO WS-NOVE-ERRONEA-CANT 
-                    END-IF 
-                    DISPLAY "---------------------------------"
-              END-IF 
-           END-IF. 
-  
-       2000-PROCESO-F. EXIT. 
+                 PERFORM 2210-COMPONER-FECHA-I
+                    THRU 2210-COMPONER-FECHA-F
+
+                 PERFORM 2220-VALIDAR-FECHA-I
+                    THRU 2220-VALIDAR-FECHA-F
+
+                 IF LK-FEC-VALIDA IS NOT EQUAL 'SI' THEN
+                    DISPLAY 'FECHA DE NACIMIENTO INVÁLIDA: '
+                             CLI-FECNAC
+                    ADD 1 TO WS-NOVE-ERRONEA-CANT
+                 ELSE
+                    SET WS-DB2-REINTENTAR-SI TO TRUE
+                    PERFORM 2150-INSERTAR-CLIENTE-I
+                       THRU 2150-INSERTAR-CLIENTE-F
+                       VARYING WS-DB2-REINTENTOS FROM 1 BY 1
+                       UNTIL WS-DB2-REINTENTAR-NO
+                          OR WS-DB2-REINTENTOS > WS-DB2-REINTENTOS-MAX
+
+                    IF WS-DB2-REINTENTOS > WS-DB2-REINTENTOS-MAX
+                       AND WS-DB2-REINTENTAR-SI THEN
+                       DISPLAY '* DB2 SIGUE BLOQUEADO TRAS '
+                                WS-DB2-REINTENTOS-MAX ' REINTENTOS'
+                       ADD 1 TO WS-NOVE-ERRONEA-CANT
+                    END-IF
+                 END-IF
+                 DISPLAY "---------------------------------"
+              END-IF
+              PERFORM 2230-CHECKPOINT-I THRU 2230-CHECKPOINT-F
+           END-IF.
+
+       2000-PROCESO-F. EXIT.
   
       *-------------------------------------------------------------- 
        2100-LEER-I. 
   
-           READ NOVEDADES INTO WK-TBCLIE 
-  
-           EVALUATE FS-NOVEDADES 
-              WHEN '00' 
-                 ADD 1 TO WS-NOVE-LEIDAS-CANT 
-                 CONTINUE 
-              WHEN '10' 
-                 SET WS-FIN-LECTURA TO TRUE 
-              WHEN OTHER 
-                 DISPLAY '*ERROR EN LECTURA ENTRADA INICIO : ' 
-                                                  FS-NOVEDADES 
-                 DISPLAY "ERROR: " WK-TBCLIE 
-                 SET WS-FIN-LECTURA TO TRUE 
-           END-EVALUATE. 
-  
-       2100-LEER-F. EXIT. 
+           READ NOVEDADES INTO WK-TBCLIE
 
+           EVALUATE FS-NOVEDADES
+              WHEN '00'
+                 ADD 1 TO WS-NOVE-LEIDAS-CANT
+                 PERFORM 2110-VERIFICAR-SEC-I
+                    THRU 2110-VERIFICAR-SEC-F
+              WHEN '10'
+                 SET WS-FIN-LECTURA TO TRUE
+              WHEN OTHER
+                 DISPLAY '*ERROR EN LECTURA ENTRADA INICIO : '
+                                                  FS-NOVEDADES
+                 DISPLAY "ERROR: " WK-TBCLIE
+                 SET WS-FIN-LECTURA TO TRUE
+           END-EVALUATE.
 
-      *-------------------------------------------------------------- 
-       2200-DESCOM-FECHA-I. 
-  
-           MOVE CLI-FECNAC     TO FECHA-MODIF. 
-           MOVE FECHA-MODIF    TO LK-COMUNICACION. 
-           MOVE FM-MES         TO LK-MES. 
-           MOVE FM-DIA         TO LK-DIA. 
+       2100-LEER-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       2110-VERIFICAR-SEC-I.
+
+           IF FS-KEY NOT > WS-KEY-ANT THEN
+              DISPLAY '* ERROR DE SECUENCIA EN NOVEDADES: ' FS-KEY
+              DISPLAY '* CLAVE ANTERIOR: ' WS-KEY-ANT
+              MOVE 9999 TO RETURN-CODE
+              MOVE '99' TO FS-NOVEDADES
+              SET WS-FIN-LECTURA TO TRUE
+              ADD 1 TO WS-NOVE-ERRONEA-CANT
+           ELSE
+              MOVE FS-KEY TO WS-KEY-ANT
+           END-IF.
+
+       2110-VERIFICAR-SEC-F. EXIT.
+
+
+      *---- INSERTAR CLIENTE, CON REINTENTO SI DB2 ESTÁ BLOQUEADO ----
+       2150-INSERTAR-CLIENTE-I.
+
+           EXEC SQL
+              INSERT INTO KC02803.TBCURCLI
+                 ( TIPDOC,
+                   NRODOC,
+                   NROCLI,
+                   NOMAPE,
+                   FECNAC,
+                   SEXO,
+                   DOMICILIO,
+                   CIUDAD,
+                   CODPOSTAL,
+                   NACIONALIDAD,
+                   FECALTA,
+                   FECBAJA,
+                   ESTCIVIL,
+                   EMAIL )
+              VALUES (
+                   :CLI-TIPDOC,
+                   :CLI-NRODOC,
+                   :CLI-NROCLI,
+                   :CLI-NOMAPE,
+                   :CLI-FECNAC,
+                   :CLI-SEXO,
+                   :CLI-DOMICILIO,
+                   :CLI-CIUDAD,
+                   :CLI-CODPOSTAL,
+                   :CLI-NACIONALIDAD,
+                   :CLI-FECALTA,
+                   :CLI-FECBAJA,
+                   :CLI-ESTCIVIL,
+                   :CLI-EMAIL
+              )
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 ADD 1 TO WS-NOVE-INSERT-CANT
+                 DISPLAY "REGISTRO INGRESADO OK"
+                 SET WS-DB2-REINTENTAR-NO TO TRUE
+              WHEN WS-SQL-DEADLOCK
+              WHEN WS-SQL-TIMEOUT
+                 DISPLAY '* BLOQUEO/TIMEOUT DB2, REINTENTANDO: '
+                          SQLCODE
+                 SET WS-DB2-REINTENTAR-SI TO TRUE
+              WHEN WS-SQL-RECURSO
+                 DISPLAY '* RECURSO DB2 NO DISPONIBLE: ' SQLCODE
+                 SET WS-DB2-REINTENTAR-SI TO TRUE
+              WHEN OTHER
+                 MOVE SQLCODE TO NOTFOUND-FORMAT
+                 DISPLAY 'ERROR INSERT = ' NOTFOUND-FORMAT
+                 ADD 1 TO WS-NOVE-ERRONEA-CANT
+                 SET WS-DB2-REINTENTAR-NO TO TRUE
+           END-EVALUATE.
+
+       2150-INSERTAR-CLIENTE-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       2200-DESCOM-FECHA-I.
+  
+           MOVE CLI-FECNAC     TO FECHA-MODIF.
+           MOVE FECHA-MODIF    TO LK-COMUNICACION.
+           MOVE FM-MES         TO LK-MES.
+           MOVE FM-DIA         TO LK-DIA.
+           MOVE -1             TO LK-MESES-OFFSET.
 
            DISPLAY " "    
            DISPLAY "FECHA ENTRADA:   " CLI-FECNAC. 
@@ -290,16 +461,70 @@
 
            DISPLAY "FECHA COMPUESTA: " WS-FECHA-COMPUESTA. 
 
-       2210-COMPONER-FECHA-F. EXIT. 
+       2210-COMPONER-FECHA-F. EXIT.
 
-  
-      *-------------------------------------------------------------- 
-       9999-FINAL-I. 
-  
-           DISPLAY "TOTAL DE REGISTROS: " WS-NOVE-LEIDAS-CANT 
-           DISPLAY "TOTAL DE GRABADOS: " WS-NOVE-INSERT-CANT 
-           DISPLAY "TOTAL DE ERRORES: " WS-NOVE-ERRONEA-CANT 
-           EXEC SQL ROLLBACK   END-EXEC. 
+
+      *--------------------------------------------------------------
+       2220-VALIDAR-FECHA-I.
+
+           MOVE CLI-FECNAC TO WS-FECHA-NAC-PARSE
+           MOVE FNP-ANIO   TO LK-FEC-ANIO
+           MOVE FNP-MES    TO LK-FEC-MES
+           MOVE FNP-DIA    TO LK-FEC-DIA
+
+           CALL WS-PGMVFCAF USING LK-FECHA-VERIF.
+
+       2220-VALIDAR-FECHA-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       2230-CHECKPOINT-I.
+
+           ADD 1 TO WS-COMMIT-CONTADOR
+           IF WS-COMMIT-CONTADOR IS EQUAL TO WS-COMMIT-CADA THEN
+              EXEC SQL COMMIT END-EXEC
+              PERFORM 2240-GRABAR-CKPT-I THRU 2240-GRABAR-CKPT-F
+              MOVE ZEROES TO WS-COMMIT-CONTADOR
+           END-IF.
+
+       2230-CHECKPOINT-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       2240-GRABAR-CKPT-I.
+
+           OPEN OUTPUT CHECKPOINT
+           WRITE REG-CHECKPOINT FROM FS-KEY
+           CLOSE CHECKPOINT
+           DISPLAY 'CHECKPOINT GRABADO: ' FS-KEY.
+
+       2240-GRABAR-CKPT-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       2250-LIMPIAR-CKPT-I.
+
+           OPEN OUTPUT CHECKPOINT
+           CLOSE CHECKPOINT.
+
+       2250-LIMPIAR-CKPT-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       9999-FINAL-I.
+
+           DISPLAY "TOTAL DE REGISTROS: " WS-NOVE-LEIDAS-CANT
+           DISPLAY "TOTAL DE GRABADOS: " WS-NOVE-INSERT-CANT
+           DISPLAY "TOTAL DE ERRORES: " WS-NOVE-ERRONEA-CANT
+
+           IF WS-NOVE-ERRONEA-CANT IS EQUAL ZERO THEN
+              EXEC SQL COMMIT   END-EXEC
+              DISPLAY "COMMIT REALIZADO - NOVEDADES ACEPTADAS"
+              PERFORM 2250-LIMPIAR-CKPT-I THRU 2250-LIMPIAR-CKPT-F
+           ELSE
+              EXEC SQL ROLLBACK   END-EXEC
+              DISPLAY "ROLLBACK REALIZADO - NOVEDADES CON ERRORES"
+           END-IF.
   
            CLOSE NOVEDADES 
            IF FS-NOVEDADES  IS NOT EQUAL '00' 
