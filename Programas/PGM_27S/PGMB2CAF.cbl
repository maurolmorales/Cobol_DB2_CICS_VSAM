@@ -28,53 +28,115 @@
        ENVIRONMENT DIVISION. 
        INPUT-OUTPUT SECTION. 
   
-       FILE-CONTROL. 
-           SELECT NOVEDADES ASSIGN TO DDENTRA 
-           ORGANIZATION IS INDEXED 
-           ACCESS       IS SEQUENTIAL 
-           RECORD KEY   IS FS-KEY 
-           FILE STATUS  IS FS-NOVEDADES. 
-  
-      *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||| 
-       DATA DIVISION. 
-       FILE SECTION. 
-  
-       FD  NOVEDADES. 
-       01  FS-DATA. 
-           05 FS-KEY                     PIC X(17). 
-           05 FS-DESC                    PIC X(227). 
-  
-       WORKING-STORAGE SECTION. 
+       FILE-CONTROL.
+           SELECT NOVEDADES ASSIGN TO DDENTRA
+           ORGANIZATION IS INDEXED
+           ACCESS       IS SEQUENTIAL
+           RECORD KEY   IS FS-KEY
+           FILE STATUS  IS FS-NOVEDADES.
+
+           SELECT RECHAZOS ASSIGN TO DDRECHAZ
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-RECHAZOS.
+
+           SELECT CHECKPOINT ASSIGN TO DDCKPT
+           FILE STATUS  IS FS-CHECKPOINT.
+
+      *|||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  NOVEDADES.
+       01  FS-DATA.
+           05 FS-KEY                     PIC X(17).
+           05 FS-DESC                    PIC X(227).
+
+       FD  RECHAZOS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-RECHAZO                   PIC X(244).
+
+       FD  CHECKPOINT
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-CHECKPOINT                PIC X(17).
+
+       WORKING-STORAGE SECTION.
       *=======================* 
   
-      *----   ARCHIVO  --------------------------------------------- 
-       77  FS-NOVEDADES            PIC XX       VALUE SPACES. 
-  
-       77  WS-STATUS-FIN           PIC X. 
-           88  WS-FIN-LECTURA                   VALUE 'Y'. 
-           88  WS-NO-FIN-LECTURA                VALUE 'N'. 
-
-       77  WS-REG-CANT             PIC 999      VALUE ZEROES. 
-       77  WS-GRABADOS             PIC 99       VALUE ZEROES. 
-       77  WS-ERRORES              PIC 99       VALUE ZEROES. 
-       77  WS-REG-SALIDA           PIC X(244). 
-  
-       01  WS-NOMAPE-COMPLETO. 
-           05 WS-NOMAPE-NOMBRE     PIC X(15). 
-           05 WS-NOMAPE-APELLIDO   PIC X(15). 
+      *----   ARCHIVO  ---------------------------------------------
+       77  FS-NOVEDADES            PIC XX       VALUE SPACES.
+       77  WS-FS-RECHAZOS          PIC XX       VALUE SPACES.
+       77  FS-CHECKPOINT           PIC XX       VALUE SPACES.
+
+       77  WS-STATUS-FIN           PIC X.
+           88  WS-FIN-LECTURA                   VALUE 'Y'.
+           88  WS-NO-FIN-LECTURA                VALUE 'N'.
+
+      *---- CHECKPOINT / RESTART DE LA CARGA  -------------------------
+       77  WS-COMMIT-CADA           PIC 9(05)   VALUE 00100.
+       77  WS-COMMIT-CONTADOR       PIC 9(05)   VALUE ZEROES.
+
+      *---- CONTROL DE SECUENCIA DE NOVEDADES --------------------------
+       77  WS-KEY-ANT               PIC X(17)   VALUE LOW-VALUE.
+
+       77  WS-REG-CANT             PIC 9(05)    VALUE ZEROES.
+       77  WS-GRABADOS             PIC 9(05)    VALUE ZEROES.
+       77  WS-ERRORES              PIC 9(05)    VALUE ZEROES.
+       77  WS-CONTADOR-MAX         PIC 9(05)    VALUE 99999.
+       77  WS-REG-SALIDA           PIC X(244).
+
+       01  WS-NOMAPE-COMPLETO.
+           05 WS-NOMAPE-NOMBRE     PIC X(15).
+           05 WS-NOMAPE-APELLIDO   PIC X(15).
+
+      *-----------  SQL  ---------------------------------------------
+       77  WS-SQLCODE         PIC +++999 USAGE DISPLAY  VALUE ZEROS.
+       77  DUPLICADA                PIC S9(9) COMP      VALUE  -803.
+
+      *---- SQLCODES TRANSITORIOS DE CONTENCIÓN (REINTENTABLES) -------
+       77  WS-SQL-DEADLOCK          PIC S9(9) COMP      VALUE  -911.
+       77  WS-SQL-TIMEOUT           PIC S9(9) COMP      VALUE  -913.
+       77  WS-SQL-RECURSO           PIC S9(9) COMP      VALUE  -904.
+
+       77  WS-DB2-REINTENTOS        PIC 9(02)           VALUE ZEROES.
+       77  WS-DB2-REINTENTOS-MAX    PIC 9(02)           VALUE 03.
+       77  WS-DB2-REINTENTAR        PIC X               VALUE 'N'.
+           88  WS-DB2-REINTENTAR-SI                     VALUE 'S'.
+           88  WS-DB2-REINTENTAR-NO                     VALUE 'N'.
+       77  NOTFOUND-FORMAT         PIC -ZZZZZZZZZZ.
+
+      *---- RUTINA COMPARTIDA DE VALIDACIÓN DE FECHA ------------------
+       77  WS-PGMVFCAF             PIC X(8)     VALUE 'PGMVFCAF'.
 
-      *-----------  SQL  --------------------------------------------- 
-       77  WS-SQLCODE         PIC +++999 USAGE DISPLAY  VALUE ZEROS. 
-       77  NOT-FOUND               PIC S9(9) COMP       VALUE  +100. 
-       77  NOTFOUND-FORMAT         PIC -ZZZZZZZZZZ. 
+       01  WS-FECHA-NAC-PARSE.
+           03  FNP-ANIO             PIC 9(4).
+           03  FNP-SEP1             PIC X.
+           03  FNP-MES              PIC 9(2).
+           03  FNP-SEP2             PIC X.
+           03  FNP-DIA              PIC 9(2).
 
-      *-----------  VARIABLES  ---------------------------------------  
+       01  LK-FECHA-VERIF.
+           03  LK-FEC-ANIO          PIC 9(4).
+           03  LK-FEC-MES           PIC 9(2).
+           03  LK-FEC-DIA           PIC 9(2).
+           03  LK-FEC-VALIDA        PIC X(02).
+
+      *-----------  VARIABLES  ---------------------------------------
        77  REG-TIPDOC        PIC X(2)                   VALUE SPACES.
        77  REG-NRODOC        PIC S9(11)V USAGE COMP-3   VALUE ZEROES.
        77  REG-NROCLI        PIC S9(3)V USAGE COMP-3    VALUE ZEROES.
        77  REG-NOMAPE        PIC X(30)                  VALUE SPACES.
        77  REG-FECNAC        PIC X(10)                  VALUE SPACES.
        77  REG-SEXO          PIC X(1)                   VALUE SPACES.
+       77  REG-DOMICILIO     PIC X(30)                  VALUE SPACES.
+       77  REG-CIUDAD        PIC X(30)                  VALUE SPACES.
+       77  REG-CODPOSTAL     PIC X(8)                   VALUE SPACES.
+       77  REG-NACIONALIDAD  PIC X(30)                  VALUE SPACES.
+       77  REG-FECALTA       PIC X(10)                  VALUE SPACES.
+       77  REG-FECBAJA       PIC X(10)                  VALUE SPACES.
+       77  REG-ESTCIVIL      PIC X(2)                   VALUE SPACES.
+       77  REG-EMAIL         PIC X(30)                  VALUE SPACES.
   
       *---- SQLCA COMMUNICATION AREA CON EL DB2  --------------------- 
            EXEC SQL INCLUDE SQLCA    END-EXEC. 
@@ -82,13 +144,21 @@
       *     COPY TBVCLIEN. 
 
       *///////////////////////////////////////////////////////////////
-       01  DCLTBCURCLI. 
-           10 CLI-TIPDOC      PIC X(2).                 *> TIPDOC
-           10 CLI-NRODOC      PIC S9(11)V USAGE COMP-3. *> NRODOC
-           10 CLI-NROCLI      PIC S9(3)V USAGE COMP-3.  *> NROCLI
-           10 CLI-NOMAPE      PIC X(30).                *> NOMAPE
-           10 CLI-FECNAC      PIC X(10).                *> FECNAC
-           10 CLI-SEXO        PIC X(1).                 *> FECNAC
+       01  DCLTBCURCLI.
+           10 CLI-TIPDOC        PIC X(2).                 *> TIPDOC
+           10 CLI-NRODOC        PIC S9(11)V USAGE COMP-3. *> NRODOC
+           10 CLI-NROCLI        PIC S9(3)V USAGE COMP-3.  *> NROCLI
+           10 CLI-NOMAPE        PIC X(30).                *> NOMAPE
+           10 CLI-FECNAC        PIC X(10).                *> FECNAC
+           10 CLI-SEXO          PIC X(1).                 *> SEXO
+           10 CLI-DOMICILIO     PIC X(30).                *> DOMICILIO
+           10 CLI-CIUDAD        PIC X(30).                *> CIUDAD
+           10 CLI-CODPOSTAL     PIC X(8).                 *> CODPOSTAL
+           10 CLI-NACIONALIDAD  PIC X(30).                *> NACIONALIDAD
+           10 CLI-FECALTA       PIC X(10).                *> FECALTA
+           10 CLI-FECBAJA       PIC X(10).                *> FECBAJA
+           10 CLI-ESTCIVIL      PIC X(2).                 *> ESTCIVIL
+           10 CLI-EMAIL         PIC X(30).                *> EMAIL
 
       *    TBVCLIEN (NOVEDADES)
       *    COPY DE ARCHIVO DE NOVEDADES VALIDADAS CLIENTES VSAM       
@@ -136,18 +206,51 @@
       *-------------------------------------------------------------
        1000-INICIO-I. 
   
-           OPEN INPUT NOVEDADES. 
-           SET WS-NO-FIN-LECTURA TO TRUE. 
-  
-           IF FS-NOVEDADES IS NOT EQUAL '00' THEN 
-              DISPLAY '* ERROR EN OPEN ENTRADA INICIO = ' FS-NOVEDADES 
-              MOVE 9999 TO RETURN-CODE 
-              SET  WS-FIN-LECTURA TO TRUE 
+           OPEN INPUT NOVEDADES.
+           SET WS-NO-FIN-LECTURA TO TRUE.
 
-              PERFORM 9999-FINAL-I THRU 9999-FINAL-F 
-           END-IF. 
-  
-       1000-INICIO-F. EXIT. 
+           IF FS-NOVEDADES IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN OPEN ENTRADA INICIO = ' FS-NOVEDADES
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+
+              PERFORM 9999-FINAL-I THRU 9999-FINAL-F
+           END-IF.
+
+           OPEN OUTPUT RECHAZOS.
+           IF WS-FS-RECHAZOS IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN OPEN RECHAZOS = ' WS-FS-RECHAZOS
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+
+              PERFORM 9999-FINAL-I THRU 9999-FINAL-F
+           END-IF.
+
+           IF WS-NO-FIN-LECTURA THEN
+              PERFORM 1100-RESTART-I THRU 1100-RESTART-F
+           END-IF.
+
+       1000-INICIO-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       1100-RESTART-I.
+
+           OPEN INPUT CHECKPOINT
+           IF FS-CHECKPOINT IS EQUAL '00' THEN
+              READ CHECKPOINT INTO REG-CHECKPOINT
+              IF FS-CHECKPOINT IS EQUAL '00' THEN
+                 DISPLAY 'REINICIO DESDE CHECKPOINT: ' REG-CHECKPOINT
+                 START NOVEDADES KEY IS GREATER THAN REG-CHECKPOINT
+                 IF FS-NOVEDADES IS NOT EQUAL '00' THEN
+                    DISPLAY '* NADA PENDIENTE LUEGO DEL CHECKPOINT'
+                    SET WS-FIN-LECTURA TO TRUE
+                 END-IF
+              END-IF
+              CLOSE CHECKPOINT
+           END-IF.
+
+       1100-RESTART-F. EXIT.
   
   
       *-------------------------------------------------------------- 
@@ -166,94 +269,275 @@
                INTO WS-NOMAPE-COMPLETO 
   
   
-              MOVE WK-CLI-TIPO-DOCUMENTO     TO REG-TIPDOC 
-              MOVE WK-CLI-NRO-DOCUMENTO      TO REG-NRODOC 
-              MOVE WK-CLI-NRO-CLIENTE        TO REG-NROCLI 
-              MOVE WS-NOMAPE-COMPLETO        TO REG-NOMAPE 
-              MOVE WK-CLI-FECHA-NACIMIENTO   TO REG-FECNAC 
-              MOVE WK-CLI-SEXO               TO REG-SEXO 
-  
-              DISPLAY "-> TIPDOC: " REG-TIPDOC 
-              DISPLAY "-> NRODOC: " REG-NRODOC 
-              DISPLAY "-> NROCLI: " REG-NROCLI 
-              DISPLAY "-> NOMAPE: " REG-NOMAPE 
-              DISPLAY "-> FECNAC: " REG-FECNAC 
-              DISPLAY "-> SEXO:   " REG-SEXO 
-  
-              EXEC SQL 
-                 INSERT INTO KC02803.TBCURCLI 
-                    ( TIPDOC, 
-                      NRODOC, 
-                      NROCLI, 
-                      NOMAPE, 
-                      FECNAC, 
-                      SEXO ) 
-                 VALUES ( 
-                      :REG-TIPDOC, 
-                      :REG-NRODOC, 
-                      :REG-NROCLI, 
-                      :REG-NOMAPE, 
-                      :REG-FECNAC, 
-                      :REG-SEXO 
-                    ) 
-              END-EXEC
-
-      *       EXEC SQL 
-      *          DELETE FROM KC02803.TBCURCLI 
-      *                 WHERE NRODOC = :REG-NRODOC 
-      *       END-EXEC 
-  
-              IF SQLCODE = NOT-FOUND THEN
+              MOVE WK-CLI-TIPO-DOCUMENTO     TO REG-TIPDOC
+              MOVE WK-CLI-NRO-DOCUMENTO      TO REG-NRODOC
+              MOVE WK-CLI-NRO-CLIENTE        TO REG-NROCLI
+              MOVE WS-NOMAPE-COMPLETO        TO REG-NOMAPE
+              MOVE WK-CLI-FECHA-NACIMIENTO   TO REG-FECNAC
+              MOVE WK-CLI-SEXO               TO REG-SEXO
+              MOVE WK-CLI-DOMICILIO          TO REG-DOMICILIO
+              MOVE WK-CLI-CIUDAD             TO REG-CIUDAD
+              MOVE WK-CLI-CODIGO-POSTAL      TO REG-CODPOSTAL
+              MOVE WK-CLI-NACIONALIDAD       TO REG-NACIONALIDAD
+              MOVE WK-CLI-FECHA-DE-ALTA      TO REG-FECALTA
+              MOVE WK-CLI-FECHA-DE-BAJA      TO REG-FECBAJA
+              MOVE WK-CLI-ESTADO-CIVIL       TO REG-ESTCIVIL
+              MOVE WK-CLI-CORREO-ELECTRONICO TO REG-EMAIL
+
+              DISPLAY "-> TIPDOC: " REG-TIPDOC
+              DISPLAY "-> NRODOC: " REG-NRODOC
+              DISPLAY "-> NROCLI: " REG-NROCLI
+              DISPLAY "-> NOMAPE: " REG-NOMAPE
+              DISPLAY "-> FECNAC: " REG-FECNAC
+              DISPLAY "-> SEXO:   " REG-SEXO
+
+              MOVE REG-FECNAC TO WS-FECHA-NAC-PARSE
+              MOVE FNP-ANIO   TO LK-FEC-ANIO
+              MOVE FNP-MES    TO LK-FEC-MES
+              MOVE FNP-DIA    TO LK-FEC-DIA
+
+              CALL WS-PGMVFCAF USING LK-FECHA-VERIF
+
+              IF LK-FEC-VALIDA IS NOT EQUAL 'SI' THEN
+                 DISPLAY 'FECHA DE NACIMIENTO INVÁLIDA: ' REG-FECNAC
+                 IF WS-ERRORES IS EQUAL TO WS-CONTADOR-MAX THEN
+                    DISPLAY '* DESBORDE DE CONTADOR WS-ERRORES'
+                    MOVE 9999 TO RETURN-CODE
+                    SET WS-FIN-LECTURA TO TRUE
+                 ELSE
+                    ADD 1 TO WS-ERRORES
+                 END-IF
+                 PERFORM 2500-RECHAZAR-I THRU 2500-RECHAZAR-F
+              ELSE
+
+                 SET WS-DB2-REINTENTAR-SI TO TRUE
+                 PERFORM 2150-INSERTAR-CLIENTE-I
+                    THRU 2150-INSERTAR-CLIENTE-F
+                    VARYING WS-DB2-REINTENTOS FROM 1 BY 1
+                    UNTIL WS-DB2-REINTENTAR-NO
+                       OR WS-DB2-REINTENTOS > WS-DB2-REINTENTOS-MAX
+
+                 IF WS-DB2-REINTENTOS > WS-DB2-REINTENTOS-MAX
+                    AND WS-DB2-REINTENTAR-SI THEN
+                    DISPLAY '* DB2 SIGUE BLOQUEADO TRAS '
+                             WS-DB2-REINTENTOS-MAX ' REINTENTOS'
+                    IF WS-ERRORES IS EQUAL TO WS-CONTADOR-MAX THEN
+                       DISPLAY '* DESBORDE DE CONTADOR WS-ERRORES'
+                       MOVE 9999 TO RETURN-CODE
+                       SET WS-FIN-LECTURA TO TRUE
+                    ELSE
+                       ADD 1 TO WS-ERRORES
+                    END-IF
+                    PERFORM 2500-RECHAZAR-I THRU 2500-RECHAZAR-F
+                 END-IF
+              END-IF
+              PERFORM 2600-CHECKPOINT-I THRU 2600-CHECKPOINT-F
+           END-IF.
+
+       2000-PROCESO-F. EXIT.
+
+
+      *---- INSERTAR CLIENTE, CON REINTENTO SI DB2 ESTÁ BLOQUEADO ----
+       2150-INSERTAR-CLIENTE-I.
+
+           EXEC SQL
+              INSERT INTO KC02803.TBCURCLI
+                 ( TIPDOC,
+                   NRODOC,
+                   NROCLI,
+                   NOMAPE,
+                   FECNAC,
+                   SEXO,
+                   DOMICILIO,
+                   CIUDAD,
+                   CODPOSTAL,
+                   NACIONALIDAD,
+                   FECALTA,
+                   FECBAJA,
+                   ESTCIVIL,
+                   EMAIL )
+              VALUES (
+                   :REG-TIPDOC,
+                   :REG-NRODOC,
+                   :REG-NROCLI,
+                   :REG-NOMAPE,
+                   :REG-FECNAC,
+                   :REG-SEXO,
+                   :REG-DOMICILIO,
+                   :REG-CIUDAD,
+                   :REG-CODPOSTAL,
+                   :REG-NACIONALIDAD,
+                   :REG-FECALTA,
+                   :REG-FECBAJA,
+                   :REG-ESTCIVIL,
+                   :REG-EMAIL
+                 )
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 IF WS-GRABADOS IS EQUAL TO WS-CONTADOR-MAX THEN
+                    DISPLAY '* DESBORDE DE CONTADOR WS-GRABADOS'
+                    MOVE 9999 TO RETURN-CODE
+                    SET WS-FIN-LECTURA TO TRUE
+                 ELSE
+                    ADD  1 TO WS-GRABADOS
+                 END-IF
+                 DISPLAY 'REGISTRO GRABADO: ' WS-GRABADOS
+                 SET WS-DB2-REINTENTAR-NO TO TRUE
+              WHEN WS-SQL-DEADLOCK
+              WHEN WS-SQL-TIMEOUT
+                 DISPLAY '* BLOQUEO/TIMEOUT DB2, REINTENTANDO: '
+                          SQLCODE
+                 SET WS-DB2-REINTENTAR-SI TO TRUE
+              WHEN WS-SQL-RECURSO
+                 DISPLAY '* RECURSO DB2 NO DISPONIBLE: ' SQLCODE
+                 SET WS-DB2-REINTENTAR-SI TO TRUE
+              WHEN DUPLICADA
                  MOVE SQLCODE TO NOTFOUND-FORMAT
-                 DISPLAY 'PROYECTO VACíO: ' NOTFOUND-FORMAT
-              ELSE 
-                 IF SQLCODE = 0 THEN
-                    ADD  1 TO WS-GRABADOS 
-                    DISPLAY 'REGISTRO GRABADO: ' WS-GRABADOS 
-                 ELSE 
-                    MOVE SQLCODE TO NOTFOUND-FORMAT 
-                    DISPLAY 'ERROR DB2: ' NOTFOUND-FORMAT 
-                    MOVE 1 TO WS-ERRORES 
-                 END-IF 
-              END-IF 
-           END-IF. 
-  
-       2000-PROCESO-F. EXIT. 
+                 DISPLAY 'CLAVE DUPLICADA: ' NOTFOUND-FORMAT
+                 IF WS-ERRORES IS EQUAL TO WS-CONTADOR-MAX THEN
+                    DISPLAY '* DESBORDE DE CONTADOR WS-ERRORES'
+                    MOVE 9999 TO RETURN-CODE
+                    SET WS-FIN-LECTURA TO TRUE
+                 ELSE
+                    ADD 1 TO WS-ERRORES
+                 END-IF
+                 PERFORM 2500-RECHAZAR-I THRU 2500-RECHAZAR-F
+                 SET WS-DB2-REINTENTAR-NO TO TRUE
+              WHEN OTHER
+                 MOVE SQLCODE TO NOTFOUND-FORMAT
+                 DISPLAY 'ERROR DB2: ' NOTFOUND-FORMAT
+                 IF WS-ERRORES IS EQUAL TO WS-CONTADOR-MAX THEN
+                    DISPLAY '* DESBORDE DE CONTADOR WS-ERRORES'
+                    MOVE 9999 TO RETURN-CODE
+                    SET WS-FIN-LECTURA TO TRUE
+                 ELSE
+                    ADD 1 TO WS-ERRORES
+                 END-IF
+                 PERFORM 2500-RECHAZAR-I THRU 2500-RECHAZAR-F
+                 SET WS-DB2-REINTENTAR-NO TO TRUE
+           END-EVALUATE.
 
+       2150-INSERTAR-CLIENTE-F. EXIT.
 
-      *-------------------------------------------------------------- 
-       2100-LEER-I. 
+
+      *--------------------------------------------------------------
+       2100-LEER-I.
   
            READ NOVEDADES INTO WK-TBCLIE 
   
-           EVALUATE FS-NOVEDADES 
-              WHEN '00' 
-                 ADD 1 TO WS-REG-CANT 
-                 CONTINUE 
-              WHEN '10' 
-                 SET WS-FIN-LECTURA TO TRUE 
-              WHEN OTHER 
-                 DISPLAY '*ERROR EN LECTURA ENTRADA INICIO : ' 
-                                                  FS-NOVEDADES 
-                 DISPLAY "ERROR: " WK-TBCLIE 
-                 SET WS-FIN-LECTURA TO TRUE 
-           END-EVALUATE. 
-
-       2100-LEER-F. EXIT. 
+           EVALUATE FS-NOVEDADES
+              WHEN '00'
+                 IF WS-REG-CANT IS EQUAL TO WS-CONTADOR-MAX THEN
+                    DISPLAY '* DESBORDE DE CONTADOR WS-REG-CANT'
+                    MOVE 9999 TO RETURN-CODE
+                    SET WS-FIN-LECTURA TO TRUE
+                 ELSE
+                    ADD 1 TO WS-REG-CANT
+                    PERFORM 2110-VERIFICAR-SEC-I
+                       THRU 2110-VERIFICAR-SEC-F
+                 END-IF
+              WHEN '10'
+                 SET WS-FIN-LECTURA TO TRUE
+              WHEN OTHER
+                 DISPLAY '*ERROR EN LECTURA ENTRADA INICIO : '
+                                                  FS-NOVEDADES
+                 DISPLAY "ERROR: " WK-TBCLIE
+                 SET WS-FIN-LECTURA TO TRUE
+           END-EVALUATE.
 
+       2100-LEER-F. EXIT.
 
-      *-------------------------------------------------------------- 
-       9999-FINAL-I. 
-  
-           DISPLAY "TOTAL DE REGISTROS: " WS-REG-CANT 
-           DISPLAY "TOTAL DE GRABADOS: " WS-GRABADOS 
-           DISPLAY "TOTAL DE ERRORES: " WS-ERRORES 
-  
-           CLOSE NOVEDADES 
+
+      *--------------------------------------------------------------
+       2110-VERIFICAR-SEC-I.
+
+           IF FS-KEY NOT > WS-KEY-ANT THEN
+              DISPLAY '* ERROR DE SECUENCIA EN NOVEDADES: ' FS-KEY
+              DISPLAY '* CLAVE ANTERIOR: ' WS-KEY-ANT
+              MOVE 9999 TO RETURN-CODE
+              MOVE '99' TO FS-NOVEDADES
+              SET WS-FIN-LECTURA TO TRUE
+           ELSE
+              MOVE FS-KEY TO WS-KEY-ANT
+           END-IF.
+
+       2110-VERIFICAR-SEC-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       2500-RECHAZAR-I.
+
+           MOVE WK-TBCLIE TO REG-RECHAZO
+           WRITE REG-RECHAZO
+           IF WS-FS-RECHAZOS IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN WRITE RECHAZOS = ' WS-FS-RECHAZOS
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+       2500-RECHAZAR-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       2600-CHECKPOINT-I.
+
+           ADD 1 TO WS-COMMIT-CONTADOR
+           IF WS-COMMIT-CONTADOR IS EQUAL TO WS-COMMIT-CADA THEN
+              EXEC SQL COMMIT END-EXEC
+              PERFORM 2610-GRABAR-CKPT-I THRU 2610-GRABAR-CKPT-F
+              MOVE ZEROES TO WS-COMMIT-CONTADOR
+           END-IF.
+
+       2600-CHECKPOINT-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       2610-GRABAR-CKPT-I.
+
+           OPEN OUTPUT CHECKPOINT
+           WRITE REG-CHECKPOINT FROM FS-KEY
+           CLOSE CHECKPOINT
+           DISPLAY 'CHECKPOINT GRABADO: ' FS-KEY.
+
+       2610-GRABAR-CKPT-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       2620-LIMPIAR-CKPT-I.
+
+           OPEN OUTPUT CHECKPOINT
+           CLOSE CHECKPOINT.
+
+       2620-LIMPIAR-CKPT-F. EXIT.
+
+
+      *--------------------------------------------------------------
+       9999-FINAL-I.
+
+           DISPLAY "TOTAL DE REGISTROS: " WS-REG-CANT
+           DISPLAY "TOTAL DE GRABADOS: " WS-GRABADOS
+           DISPLAY "TOTAL DE ERRORES: " WS-ERRORES
+
+           EXEC SQL COMMIT END-EXEC
+
+           IF RETURN-CODE IS EQUAL ZERO THEN
+              PERFORM 2620-LIMPIAR-CKPT-I THRU 2620-LIMPIAR-CKPT-F
+           END-IF.
+
+           CLOSE NOVEDADES
            IF FS-NOVEDADES IS NOT EQUAL '00' THEN
-              DISPLAY '* ERROR EN CLOSE ENTRADA = ' FS-NOVEDADES 
-              MOVE 9999 TO RETURN-CODE 
-              SET WS-FIN-LECTURA TO TRUE 
-           END-IF. 
-  
-       9999-FINAL-F.  EXIT.                              
\ No newline at end of file
+              DISPLAY '* ERROR EN CLOSE ENTRADA = ' FS-NOVEDADES
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           CLOSE RECHAZOS
+           IF WS-FS-RECHAZOS IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN CLOSE RECHAZOS = ' WS-FS-RECHAZOS
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+       9999-FINAL-F.  EXIT.
\ No newline at end of file
