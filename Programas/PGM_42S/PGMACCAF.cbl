@@ -0,0 +1,447 @@
+       IDENTIFICATION DIVISION. *> consulta general
+       PROGRAM-ID. PGMACCAF.
+
+      *****************************************************************
+      *                   CLASE SINCRÓNICA 42                         *
+      *                   ===================                         *
+      *    CONSULTA GENERAL DE CLIENTES                                *
+      *                                                                *
+      *****************************************************************
+
+      *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+      *=======================*
+
+      *------------------------------------------------------------
+       01  CT-CONSTANTES.
+           03 CT-MSGO.
+             05 CT-MNS-01         PIC X(72) VALUE
+                       'INGRESE UN CRITERIO PARCIAL O DEJELO EN BLANCO'.
+             05 CT-MNS-06         PIC X(72) VALUE 'CLIENTE ENCONTRADO'.
+             05 CT-MNS-08         PIC X(72) VALUE
+                                        'PROBLEMA CON ARCHIVO PERSONA'.
+             05 CT-MNS-09         PIC X(72) VALUE     'TECLA INVALIDA'.
+             05 CT-MNS-10         PIC X(72) VALUE
+                              'MOSTRANDO CLIENTE MAS CERCANO - PF7/PF8'.
+             05 CT-MNS-11         PIC X(72) VALUE
+                                  'NO HAY MAS CLIENTES ADELANTE'.
+             05 CT-MNS-12         PIC X(72) VALUE
+                                  'NO HAY MAS CLIENTES ATRAS'.
+             05 CT-MNS-13         PIC X(72) VALUE
+                                  'NO EXISTEN CLIENTES REGISTRADOS'.
+             05 CT-MNS-EXIT       PIC X(72) VALUE
+                                                'FIN TRANSACCION GCAF'.
+
+           03 CT-DATASET          PIC X(08)           VALUE 'PERSOCAF'.
+           03 CT-DATASET-LEN      PIC S9(04) COMP     VALUE 160.
+           03 CT-DATASET-KEYLEN   PIC S9(04) COMP     VALUE 13.
+      *--------------------------------------------------------------
+       01  WS-VARIABLES.
+           03 WS-MAP               PIC X(07)          VALUE 'MAP6CAF'.
+           03 WS-MAPSET            PIC X(07)          VALUE 'MAP6CAF'.
+           03 WS-TRANSACTION       PIC X(04)          VALUE 'GCAF'.
+           03 WS-LONG              PIC S9(04) COMP.
+           03 WS-ABSTIME           PIC S9(16) COMP    VALUE +0.
+           03 WS-FECHA             PIC X(10)          VALUE SPACES.
+           03 WS-SEP-DATE          PIC X              VALUE '/'.
+           03 WS-HORA              PIC X(08)          VALUE SPACES.
+           03 WS-SEP-HOUR          PIC X              VALUE ':'.
+           03 WS-RESP              PIC S9(04) COMP.
+
+
+      *-------------------------------------------------------------
+           COPY MAP6CAF.
+           COPY DFHBMSCA.
+           COPY DFHAID.
+           COPY CPPERSON.
+
+      *-------------------------------------------------------------
+       01  WS-COMMAREA.
+           03 WS-USER-DATA.
+              05 WS-USER-TIPDOC        PIC X(02).
+              05 WS-USER-NRODOC        PIC 9(11).
+           03 WS-BROWSE-SW             PIC X      VALUE 'N'.
+              88 WS-BROWSE-ACTIVA                 VALUE 'S'.
+              88 WS-BROWSE-INACTIVA                VALUE 'N'.
+           03 WS-BROWSE-KEY.
+              05 WS-BROWSE-TIPDOC      PIC X(02).
+              05 WS-BROWSE-NRODOC      PIC 9(11).
+
+
+       LINKAGE SECTION.
+      *================*
+       01 DFHCOMMAREA PIC X(27).
+
+
+      *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       PROCEDURE DIVISION.
+
+       MAIN-PROGRAM-INICIO.
+
+           PERFORM 1000-INICIO-I   THRU 1000-INICIO-F
+           PERFORM 2000-PROCESO-I  THRU 2000-PROCESO-F
+           PERFORM 9999-FINAL-I    THRU 9999-FINAL-F.
+
+       MAIN-PROGRAM-FINAL. GOBACK.
+
+      *-------------------------------------------------------------
+       1000-INICIO-I.
+
+           MOVE LOW-VALUES TO MAP6CAFO
+
+           IF EIBCALEN = 0 THEN
+
+              SET WS-BROWSE-INACTIVA TO TRUE
+              MOVE LENGTH OF MAP6CAFO TO WS-LONG
+              MOVE CT-MNS-01 TO MSGO
+              PERFORM 8000-SEND-MAPA-I THRU 8000-SEND-MAPA-F
+              PERFORM 9999-FINAL-I THRU 9999-FINAL-F
+
+           ELSE
+
+              MOVE DFHCOMMAREA TO WS-COMMAREA
+              MOVE LENGTH OF MAP6CAFO TO WS-LONG
+              EXEC CICS RECEIVE
+                 MAP    (WS-MAP)
+                 MAPSET (WS-MAPSET)
+                 INTO   (MAP6CAFI)
+                 RESP   (WS-RESP)
+              END-EXEC
+
+           END-IF.
+
+       1000-INICIO-F. EXIT.
+
+
+      *-------------------------------------------------------------
+       2000-PROCESO-I.
+
+           EVALUATE WS-RESP
+
+              WHEN DFHRESP(NORMAL)
+                 PERFORM 3000-TECLAS-I
+                    THRU 3000-TECLAS-F
+
+              WHEN DFHRESP (MAPFAIL)
+                 MOVE LOW-VALUES TO MAP6CAFO
+                 MOVE CT-MNS-01  TO MSGO
+                 PERFORM 8000-SEND-MAPA-I
+                    THRU 8000-SEND-MAPA-F
+
+              WHEN OTHER
+                 MOVE CT-MNS-08  TO MSGO
+
+           END-EVALUATE.
+
+       2000-PROCESO-F. EXIT.
+
+
+      *-------------------------------------------------------------
+       3000-TECLAS-I.
+
+           EVALUATE EIBAID
+
+              WHEN DFHENTER
+                 PERFORM 3100-ENTER-I THRU 3100-ENTER-F
+
+              WHEN DFHPF3
+                 PERFORM 3200-PF3-I   THRU 3200-PF3-F
+
+              WHEN DFHPF7
+                 PERFORM 3500-PF7-I   THRU 3500-PF7-F
+
+              WHEN DFHPF8
+                 PERFORM 3600-PF8-I   THRU 3600-PF8-F
+
+              WHEN DFHPF12
+                 PERFORM 3300-PF12-I  THRU 3300-PF12-F
+
+              WHEN OTHER
+                 MOVE CT-MNS-09 TO  MSGO
+                 PERFORM 8000-SEND-MAPA-I
+                    THRU 8000-SEND-MAPA-F
+
+           END-EVALUATE.
+
+       3000-TECLAS-F. EXIT.
+
+
+      *-------------------------------------------------------------
+      *  CONSULTA GENERAL: A DIFERENCIA DE PGMPRCAF, ACA NUNCA SE
+      *  INTENTA UN READ POR CLAVE EXACTA. LO TIPEADO (COMPLETO,
+      *  PARCIAL O EN BLANCO) SOLO ARMA EL PUNTO DE PARTIDA DEL
+      *  BROWSE, PARA QUE EL OPERADOR PUEDA UBICAR UN CLIENTE SIN
+      *  CONOCER SU CLAVE COMPLETA.
+       3100-ENTER-I.
+
+           PERFORM 3150-ARMAR-CLAVE-I THRU 3150-ARMAR-CLAVE-F
+           PERFORM 5100-BROWSE-INICIAR-I THRU 5100-BROWSE-INICIAR-F.
+
+       3100-ENTER-F. EXIT.
+
+      *-------------------------------------------------------------
+       3150-ARMAR-CLAVE-I.
+
+           EVALUATE TRUE
+
+              WHEN TIPDOCI IS EQUAL SPACES
+                 MOVE LOW-VALUES TO WS-USER-DATA
+
+              WHEN NUMDOCI IS NOT NUMERIC
+                 MOVE TIPDOCI  TO WS-USER-TIPDOC
+                 MOVE ZEROS    TO WS-USER-NRODOC
+
+              WHEN OTHER
+                 MOVE TIPDOCI  TO WS-USER-TIPDOC
+                 MOVE NUMDOCI  TO WS-USER-NRODOC
+
+           END-EVALUATE.
+
+       3150-ARMAR-CLAVE-F. EXIT.
+
+
+      *-------------------------------------------------------------
+       3200-PF3-I.
+
+           EXEC CICS XCTL
+              PROGRAM ('PGMMECAF')
+           END-EXEC.
+
+       3200-PF3-F. EXIT.
+
+
+      *-------------------------------------------------------------
+       3300-PF12-I.
+
+           EXEC CICS SEND CONTROL
+              ERASE
+           END-EXEC
+
+           EXEC CICS SEND
+              TEXT FROM (CT-MNS-EXIT)
+           END-EXEC
+
+           EXEC CICS
+              RETURN
+           END-EXEC.
+
+       3300-PF12-F. EXIT.
+
+
+      *-------------------------------------------------------------
+      *  PF7: RETROCEDE UN CLIENTE EN EL BROWSE (VER NOTA EN
+      *  PGMPRCAF: CICS NO MANTIENE UN STARTBR ABIERTO ENTRE TAREAS
+      *  PSEUDO-CONVERSACIONALES, ASI QUE SE REABRE CADA VEZ A
+      *  PARTIR DE LA ULTIMA CLAVE MOSTRADA).
+       3500-PF7-I.
+
+           IF WS-BROWSE-INACTIVA THEN
+              MOVE CT-MNS-09 TO MSGO
+              PERFORM 8000-SEND-MAPA-I THRU 8000-SEND-MAPA-F
+           ELSE
+              MOVE WS-BROWSE-KEY TO WS-USER-DATA
+
+              EXEC CICS STARTBR
+                 DATASET (CT-DATASET)
+                 RIDFLD  (WS-USER-DATA)
+                 GTEQ
+                 RESP    (WS-RESP)
+              END-EXEC
+
+              IF WS-RESP = DFHRESP(NORMAL) THEN
+                 EXEC CICS READPREV
+                    DATASET (CT-DATASET)
+                    RIDFLD  (WS-USER-DATA)
+                    INTO    (REG-PERSONA)
+                    LENGTH  (CT-DATASET-LEN)
+                    RESP    (WS-RESP)
+                 END-EXEC
+
+                 IF WS-RESP = DFHRESP(NORMAL) THEN
+                    EXEC CICS READPREV
+                       DATASET (CT-DATASET)
+                       RIDFLD  (WS-USER-DATA)
+                       INTO    (REG-PERSONA)
+                       LENGTH  (CT-DATASET-LEN)
+                       RESP    (WS-RESP)
+                    END-EXEC
+                 END-IF
+
+                 EXEC CICS ENDBR
+                    DATASET (CT-DATASET)
+                 END-EXEC
+              END-IF
+
+              IF WS-RESP = DFHRESP(NORMAL) THEN
+                 PERFORM 5200-MOSTRAR-PERSONA-I
+                    THRU 5200-MOSTRAR-PERSONA-F
+                 MOVE CT-MNS-10 TO MSGO
+              ELSE
+                 MOVE CT-MNS-12 TO MSGO
+              END-IF
+
+              PERFORM 8000-SEND-MAPA-I THRU 8000-SEND-MAPA-F
+           END-IF.
+
+       3500-PF7-F. EXIT.
+
+
+      *-------------------------------------------------------------
+      *  PF8: AVANZA UN CLIENTE EN EL BROWSE (VER NOTA EN 3500-PF7-I).
+       3600-PF8-I.
+
+           IF WS-BROWSE-INACTIVA THEN
+              MOVE CT-MNS-09 TO MSGO
+              PERFORM 8000-SEND-MAPA-I THRU 8000-SEND-MAPA-F
+           ELSE
+              MOVE WS-BROWSE-KEY TO WS-USER-DATA
+
+              EXEC CICS STARTBR
+                 DATASET (CT-DATASET)
+                 RIDFLD  (WS-USER-DATA)
+                 GTEQ
+                 RESP    (WS-RESP)
+              END-EXEC
+
+              IF WS-RESP = DFHRESP(NORMAL) THEN
+                 EXEC CICS READNEXT
+                    DATASET (CT-DATASET)
+                    RIDFLD  (WS-USER-DATA)
+                    INTO    (REG-PERSONA)
+                    LENGTH  (CT-DATASET-LEN)
+                    RESP    (WS-RESP)
+                 END-EXEC
+
+                 IF WS-RESP = DFHRESP(NORMAL) THEN
+                    EXEC CICS READNEXT
+                       DATASET (CT-DATASET)
+                       RIDFLD  (WS-USER-DATA)
+                       INTO    (REG-PERSONA)
+                       LENGTH  (CT-DATASET-LEN)
+                       RESP    (WS-RESP)
+                    END-EXEC
+                 END-IF
+
+                 EXEC CICS ENDBR
+                    DATASET (CT-DATASET)
+                 END-EXEC
+              END-IF
+
+              IF WS-RESP = DFHRESP(NORMAL) THEN
+                 PERFORM 5200-MOSTRAR-PERSONA-I
+                    THRU 5200-MOSTRAR-PERSONA-F
+                 MOVE CT-MNS-10 TO MSGO
+              ELSE
+                 MOVE CT-MNS-11 TO MSGO
+              END-IF
+
+              PERFORM 8000-SEND-MAPA-I THRU 8000-SEND-MAPA-F
+           END-IF.
+
+       3600-PF8-F. EXIT.
+
+
+      *-------------------------------------------------------------
+      *  INICIA UN BROWSE A PARTIR DE LA CLAVE ARMADA EN
+      *  3150-ARMAR-CLAVE-I Y MUESTRA EL PRIMER CLIENTE MAYOR O
+      *  IGUAL, PARA QUE EL OPERADOR PUEDA SEGUIR PAGINANDO CON
+      *  PF7/PF8 SIN HABER TIPEADO UNA CLAVE COMPLETA.
+       5100-BROWSE-INICIAR-I.
+
+           EXEC CICS STARTBR
+              DATASET (CT-DATASET)
+              RIDFLD  (WS-USER-DATA)
+              GTEQ
+              RESP    (WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL) THEN
+              EXEC CICS READNEXT
+                 DATASET (CT-DATASET)
+                 RIDFLD  (WS-USER-DATA)
+                 INTO    (REG-PERSONA)
+                 LENGTH  (CT-DATASET-LEN)
+                 RESP    (WS-RESP)
+              END-EXEC
+
+              EXEC CICS ENDBR
+                 DATASET (CT-DATASET)
+              END-EXEC
+           END-IF
+
+           IF WS-RESP = DFHRESP(NORMAL) THEN
+              MOVE CT-MNS-06 TO MSGO
+              PERFORM 5200-MOSTRAR-PERSONA-I
+                 THRU 5200-MOSTRAR-PERSONA-F
+           ELSE
+              MOVE CT-MNS-13 TO MSGO
+              SET  WS-BROWSE-INACTIVA TO TRUE
+           END-IF.
+
+       5100-BROWSE-INICIAR-F. EXIT.
+
+
+      *-------------------------------------------------------------
+      *  PASA LOS DATOS DE REG-PERSONA AL MAPA Y RECUERDA LA CLAVE
+      *  MOSTRADA EN WS-BROWSE-KEY PARA QUE PF7/PF8 PUEDAN SEGUIR
+      *  PAGINANDO A PARTIR DE ESTE REGISTRO.
+       5200-MOSTRAR-PERSONA-I.
+
+           MOVE PER-TIP-DOC      TO TIPDOCO
+           MOVE PER-NRO-DOC      TO NUMDOCO
+           MOVE PER-NOMAPE       TO NOMAPEO
+           MOVE PER-SEXO         TO SEXOO
+
+           MOVE PER-TIP-DOC      TO WS-BROWSE-TIPDOC
+           MOVE PER-NRO-DOC      TO WS-BROWSE-NRODOC
+           SET  WS-BROWSE-ACTIVA TO TRUE.
+
+       5200-MOSTRAR-PERSONA-F. EXIT.
+
+
+      *-------------------------------------------------------------
+       7000-TIME-I.
+
+           EXEC CICS ASKTIME
+              ABSTIME (WS-ABSTIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+              ABSTIME (WS-ABSTIME)
+              DDMMYYYY (WS-FECHA) DATESEP(WS-SEP-DATE)
+              TIME (WS-HORA) TIMESEP(WS-SEP-HOUR)
+           END-EXEC
+
+           MOVE WS-FECHA TO FECHAO.
+
+       7000-TIME-F. EXIT.
+
+
+      *-------------------------------------------------------------
+       8000-SEND-MAPA-I.
+
+           PERFORM 7000-TIME-I THRU 7000-TIME-F
+           EXEC CICS SEND
+               MAP    (WS-MAP)
+               MAPSET (WS-MAPSET)
+               FROM   (MAP6CAFO)
+               LENGTH (WS-LONG)
+               ERASE
+               FREEKB
+           END-EXEC.
+
+       8000-SEND-MAPA-F. EXIT.
+
+
+      *-------------------------------------------------------------
+       9999-FINAL-I.
+
+           EXEC CICS RETURN
+              TRANSID  (WS-TRANSACTION)
+              COMMAREA (WS-COMMAREA)
+           END-EXEC.
+
+       9999-FINAL-F. EXIT.
