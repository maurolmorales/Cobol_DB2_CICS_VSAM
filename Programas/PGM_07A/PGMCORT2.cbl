@@ -29,25 +29,43 @@
       
        INPUT-OUTPUT SECTION. 
        FILE-CONTROL. 
-           SELECT ENTRADA ASSIGN DDENTRA 
-           FILE STATUS IS FS-ENTRADA. 
-      
+           SELECT ENTRADA ASSIGN DDENTRA
+           FILE STATUS IS FS-ENTRADA.
+
+      *---- TENDENCIA MES A MES DE TOTALES TIPO DOC/SEXO --------------
+           SELECT TENDENCIA ASSIGN DDTENDEN
+           FILE STATUS IS FS-TENDENCIA.
+
       *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||| 
        DATA DIVISION. 
        FILE SECTION. 
       
-       FD  ENTRADA 
-           BLOCK CONTAINS 0 RECORDS 
-           RECORDING MODE IS F. 
-       01  REG-ENTRADA  PIC X(93). 
-      
-       WORKING-STORAGE SECTION. 
+       FD  ENTRADA
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-ENTRADA  PIC X(93).
+
+      *---- TENDENCIA MES A MES (SE ABRE EN EXTEND, ACUMULA CORRIDAS) -
+       FD  TENDENCIA
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-TENDENCIA     PIC X(40).
+
+       WORKING-STORAGE SECTION.
       *=======================* 
       
       *---- ARCHIVOS ------------------------------------------------- 
-       77  FS-ENTRADA              PIC XX         VALUE SPACES. 
-      
-       77  WS-STATUS-FIN           PIC X. 
+       77  FS-ENTRADA              PIC XX         VALUE SPACES.
+       77  FS-TENDENCIA            PIC XX         VALUE SPACES.
+
+      *---- FECHA DE PROCESO  -----------------------------------------
+       01  WS-FECHA-PROCESO.
+           03  WS-FEC-AA           PIC 99         VALUE ZEROS.
+           03  WS-FEC-MM           PIC 99         VALUE ZEROS.
+           03  WS-FEC-DD           PIC 99         VALUE ZEROS.
+       77  WS-FECHA-PROCESO-AAAAMMDD PIC 9(08)    VALUE ZEROES.
+
+       77  WS-STATUS-FIN           PIC X.
            88  WS-FIN-LECTURA                     VALUE 'Y'. 
            88  WS-NO-FIN-LECTURA                  VALUE 'N'. 
       
@@ -72,14 +90,25 @@
       *    LAYOUT SUCURSAL             *
       *    ARCHIVO QSAM DE 93 BYTES    *
       **********************************
-       01  WS-REG-CLICOB. 
-           03  WS-SUC-TIP-DOC      PIC XX       VALUE SPACES. 
-           03  WS-SUC-NRO-DOC      PIC 9(11)    VALUE ZEROS. 
-           03  WS-SUC-NOMAPE       PIC X(30)    VALUE SPACES. 
-           03  WS-SUC-EST-CIV      PIC X(10)    VALUE SPACES. 
-           03  WS-SUC-SEXO         PIC X        VALUE SPACES. 
-           03  FILLER              PIC X(39)    VALUE SPACES. 
+       01  WS-REG-CLICOB.
+           03  WS-SUC-TIP-DOC      PIC XX       VALUE SPACES.
+           03  WS-SUC-NRO-DOC      PIC 9(11)    VALUE ZEROS.
+           03  WS-SUC-NOMAPE       PIC X(30)    VALUE SPACES.
+           03  WS-SUC-EST-CIV      PIC X(10)    VALUE SPACES.
+           03  WS-SUC-SEXO         PIC X        VALUE SPACES.
+           03  FILLER              PIC X(39)    VALUE SPACES.
       */////////////////////////////////////////////////////////////
+
+      *---- REGISTRO DE TENDENCIA TIPO DOC/SEXO ------------------------
+       01  WS-REG-TENDENCIA-IMP.
+           03  TND-FECHA           PIC 9(08)    VALUE ZEROES.
+           03  FILLER              PIC X        VALUE SPACES.
+           03  TND-TIP-DOC         PIC XX       VALUE SPACES.
+           03  FILLER              PIC X        VALUE SPACES.
+           03  TND-SEXO            PIC X        VALUE SPACES.
+           03  FILLER              PIC X        VALUE SPACES.
+           03  TND-CANTIDAD        PIC 9(05)    VALUE ZEROES.
+           03  FILLER              PIC X(21)    VALUE SPACES.
       
       *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||| 
        PROCEDURE DIVISION. 
@@ -95,16 +124,30 @@
       
       
       *--------------------------------------------------------------- 
-       1000-INICIO-I. 
-      
-           SET WS-NO-FIN-LECTURA TO TRUE 
-      
-           OPEN INPUT  ENTRADA 
-           IF FS-ENTRADA IS NOT EQUAL '00' THEN 
-              DISPLAY '* ERROR EN OPEN ENTRADA INICIO = ' FS-ENTRADA 
-              SET  WS-FIN-LECTURA TO TRUE 
-           END-IF 
-      
+       1000-INICIO-I.
+
+           SET WS-NO-FIN-LECTURA TO TRUE
+
+           ACCEPT WS-FECHA-PROCESO FROM DATE.
+           COMPUTE WS-FECHA-PROCESO-AAAAMMDD =
+                   20 * 1000000 +
+                   WS-FEC-AA * 10000 +
+                   WS-FEC-MM * 100 +
+                   WS-FEC-DD
+
+           OPEN INPUT  ENTRADA
+           IF FS-ENTRADA IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN OPEN ENTRADA INICIO = ' FS-ENTRADA
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF
+
+           OPEN EXTEND TENDENCIA
+           IF FS-TENDENCIA IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN OPEN TENDENCIA = ' FS-TENDENCIA
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF
+
       * LEER EL PRIMER REGISTRO FUERA DEL LOOP PRINCIPAL 
            PERFORM 2500-LEER-I THRU 2500-LEER-F 
       
@@ -171,15 +214,35 @@
       
       
       *---- CORTE DE CONTROL POR SEXO  ------------------------------ 
-       2600-CORTE-SEXO-I. 
-      
-           MOVE WS-SEXO-CANT TO WS-SEXO-PRINT 
-           DISPLAY 'TOTAL SEXO ' WS-SEXO-ANT  ' '  WS-SEXO-PRINT 
-      
-           MOVE 1 TO WS-SEXO-CANT 
-           MOVE WS-SUC-SEXO TO WS-SEXO-ANT. 
-      
-       2600-CORTE-SEXO-F. EXIT. 
+       2600-CORTE-SEXO-I.
+
+           MOVE WS-SEXO-CANT TO WS-SEXO-PRINT
+           DISPLAY 'TOTAL SEXO ' WS-SEXO-ANT  ' '  WS-SEXO-PRINT
+
+           PERFORM 2650-GRABAR-TENDENCIA-I THRU 2650-GRABAR-TENDENCIA-F
+
+           MOVE 1 TO WS-SEXO-CANT
+           MOVE WS-SUC-SEXO TO WS-SEXO-ANT.
+
+       2600-CORTE-SEXO-F. EXIT.
+
+
+      *---- GRABA UN RENGLON DE TENDENCIA MES A MES (TIPDOC/SEXO) -----
+       2650-GRABAR-TENDENCIA-I.
+
+           MOVE WS-FECHA-PROCESO-AAAAMMDD TO TND-FECHA
+           MOVE WS-TIP-DOC-ANT            TO TND-TIP-DOC
+           MOVE WS-SEXO-ANT               TO TND-SEXO
+           MOVE WS-SEXO-CANT              TO TND-CANTIDAD
+
+           WRITE REG-TENDENCIA FROM WS-REG-TENDENCIA-IMP
+           IF FS-TENDENCIA IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE TENDENCIA = ' FS-TENDENCIA
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+       2650-GRABAR-TENDENCIA-F. EXIT.
       
       *--------------------------------------------------------------- 
        2500-LEER-I. 
@@ -219,11 +282,18 @@
            DISPLAY '**********************************************' 
            DISPLAY 'TOTAL REGISTROS = ' WS-REGISTROS-PRINT 
       
-           CLOSE ENTRADA 
-           IF FS-ENTRADA IS NOT EQUAL '00' 
-              DISPLAY '* ERROR EN CLOSE ENTRADA = ' FS-ENTRADA 
-              MOVE 9999 TO RETURN-CODE 
-              SET WS-FIN-LECTURA TO TRUE 
-           END-IF. 
-      
-       9999-FINAL-F. EXIT.
\ No newline at end of file
+           CLOSE ENTRADA
+           IF FS-ENTRADA IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN CLOSE ENTRADA = ' FS-ENTRADA
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           CLOSE TENDENCIA
+           IF FS-TENDENCIA IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN CLOSE TENDENCIA = ' FS-TENDENCIA
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+       9999-FINAL-F. EXIT.
