@@ -29,25 +29,35 @@
            DECIMAL-POINT IS COMMA. 
       
        INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-           SELECT IMPRIME ASSIGN DDLISTA 
-           FILE STATUS IS FS-IMPRIME. 
-      
-      *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||| 
-       DATA DIVISION. 
-       FILE SECTION. 
-  
-       FD  IMPRIME 
-           BLOCK CONTAINS 0 RECORDS 
-           RECORDING MODE IS F. 
-       01  REG-SALIDA     PIC X(124).        
-      
+       FILE-CONTROL.
+           SELECT IMPRIME ASSIGN DDLISTA
+           FILE STATUS IS FS-IMPRIME.
+
+           SELECT RECHAZOS ASSIGN DDRECHAZ
+           FILE STATUS IS FS-RECHAZOS.
+
+      *|||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  IMPRIME
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-SALIDA     PIC X(124).
+
+       FD  RECHAZOS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-RECHAZO    PIC X(60).
+
+
        WORKING-STORAGE SECTION.
       *========================* 
       
-      *----------- ARCHIVOS ----------------------------------------- 
-       77  FS-IMPRIME              PIC XX               VALUE SPACES. 
-      
+      *----------- ARCHIVOS -----------------------------------------
+       77  FS-IMPRIME              PIC XX               VALUE SPACES.
+       77  FS-RECHAZOS              PIC XX               VALUE SPACES.
+
        77  WS-STATUS-FIN           PIC X. 
            88  WS-FIN-LECTURA         VALUE 'Y'. 
            88  WS-NO-FIN-LECTURA      VALUE 'N'. 
@@ -107,10 +117,40 @@
            05 FILLER         PIC X(03)                  VALUE SPACES. 
            05 FILE-NROCLI    PIC -Z(03)                 VALUE ZEROES. 
            05 FILLER         PIC X(03)                  VALUE " | ". 
-           05 FILE-NOMAPE    PIC X(30)                  VALUE SPACES. 
-           05 FILLER         PIC X(03)                  VALUE " | ". 
-      
-      
+           05 FILE-NOMAPE    PIC X(30)                  VALUE SPACES.
+           05 FILLER         PIC X(03)                  VALUE " | ".
+
+      *-----------  RECHAZOS (CUENTAS SIN CLIENTE)  -------------------
+       01  EXC-TITULO.
+           05 FILLER  PIC X(11) VALUE SPACES.
+           05 FILLER  PIC X(30) VALUE
+                              "CUENTAS SIN CLIENTE ASOCIADO".
+
+       01  EXC-FILA    PIC X(45) VALUE ALL '-'.
+
+       01  EXC-SUBTITULO.
+           05 FILLER         PIC X(02)                  VALUE '| '.
+           05 FILLER         PIC X(07)                  VALUE 'TIPCUEN'.
+           05 FILLER         PIC X(03)                  VALUE ' | '.
+           05 FILLER         PIC X(07)                  VALUE 'NROCUEN'.
+           05 FILLER         PIC X(03)                  VALUE ' | '.
+           05 FILLER         PIC X(06)                  VALUE 'SUCUEN'.
+           05 FILLER         PIC X(03)                  VALUE ' | '.
+           05 FILLER         PIC X(06)                  VALUE 'NROCLI'.
+           05 FILLER         PIC X(02)                  VALUE ' |'.
+
+       01  EXC-REGISTRO.
+           05 FILLER         PIC X(02)                  VALUE '| '.
+           05 EXC-TIPCUEN    PIC X(07)                  VALUE SPACES.
+           05 FILLER         PIC X(03)                  VALUE ' | '.
+           05 EXC-NROCUEN    PIC Z(07)                  VALUE ZEROES.
+           05 FILLER         PIC X(03)                  VALUE ' | '.
+           05 EXC-SUCUEN     PIC Z(06)                  VALUE ZEROES.
+           05 FILLER         PIC X(03)                  VALUE ' | '.
+           05 EXC-NROCLI     PIC Z(06)                  VALUE ZEROES.
+           05 FILLER         PIC X(02)                  VALUE ' |'.
+
+
       *////////////  COPYS  /////////////////////////////////////////
       *    COBOL DECLARATION FOR TABLE KC02803.TBCURCLI     
            EXEC SQL DECLARE KC02803.TBCURCLI TABLE 
@@ -156,15 +196,18 @@
       
            EXEC SQL    
       
-              DECLARE ITEM_CURSOR CURSOR FOR 
-                 SELECT B.TIPDOC, 
-                        B.NRODOC, 
-                        B.NROCLI, 
+              DECLARE ITEM_CURSOR CURSOR FOR
+                 SELECT B.TIPDOC,
+                        B.NRODOC,
+                        B.NROCLI,
                         B.NOMAPE,
-                        A.SUCUEN
-                 FROM KC02803.TBCURCTA A 
-                 LEFT OUTER JOIN KC02803.TBCURCLI B 
-                 ON A.NROCLI = B.NROCLI 
+                        A.SUCUEN,
+                        A.TIPCUEN,
+                        A.NROCUEN,
+                        A.NROCLI
+                 FROM KC02803.TBCURCTA A
+                 LEFT OUTER JOIN KC02803.TBCURCLI B
+                 ON A.NROCLI = B.NROCLI
                  ORDER BY A.NROCLI ASC
       
            END-EXEC
@@ -187,13 +230,20 @@
            
            SET WS-NO-FIN-LECTURA TO TRUE
       
-           OPEN OUTPUT IMPRIME 
+           OPEN OUTPUT IMPRIME
            IF FS-IMPRIME IS NOT EQUAL '00' THEN
-              DISPLAY '* ERROR EN OPEN IMPRIME = ' FS-IMPRIME 
-              MOVE 9999 TO RETURN-CODE 
-              SET  WS-FIN-LECTURA TO TRUE 
-           END-IF 
-      
+              DISPLAY '* ERROR EN OPEN IMPRIME = ' FS-IMPRIME
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF
+
+           OPEN OUTPUT RECHAZOS
+           IF FS-RECHAZOS IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN OPEN RECHAZOS = ' FS-RECHAZOS
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF
+
            EXEC SQL OPEN ITEM_CURSOR END-EXEC
            IF SQLCODE NOT EQUAL ZEROS THEN
               MOVE SQLCODE TO WS-SQLCODE                         
@@ -202,12 +252,17 @@
               SET WS-FIN-LECTURA TO TRUE                         
            END-IF                                               
       
-           IF WS-NO-FIN-LECTURA THEN 
-              WRITE REG-SALIDA FROM FILE-TITULO 
-              WRITE REG-SALIDA FROM FILE-FILA 
-              WRITE REG-SALIDA FROM FILE-SUBTITULO 
-              WRITE REG-SALIDA FROM FILE-FILA 
-           END-IF. 
+           IF WS-NO-FIN-LECTURA THEN
+              WRITE REG-SALIDA FROM FILE-TITULO
+              WRITE REG-SALIDA FROM FILE-FILA
+              WRITE REG-SALIDA FROM FILE-SUBTITULO
+              WRITE REG-SALIDA FROM FILE-FILA
+
+              WRITE REG-RECHAZO FROM EXC-TITULO
+              WRITE REG-RECHAZO FROM EXC-FILA
+              WRITE REG-RECHAZO FROM EXC-SUBTITULO
+              WRITE REG-RECHAZO FROM EXC-FILA
+           END-IF.
       
        1000-INICIO-F. EXIT. 
       
@@ -231,14 +286,17 @@
       *-------------------------------------------------------------- 
        4000-LEER-FETCH-I. 
       
-           EXEC SQL 
-              FETCH ITEM_CURSOR INTO 
+           EXEC SQL
+              FETCH ITEM_CURSOR INTO
                     :DCLTBCURCLI.CLI-TIPDOC,
                     :DCLTBCURCLI.CLI-NRODOC,
                     :DCLTBCURCLI.CLI-NROCLI,
                     :DCLTBCURCLI.CLI-NOMAPE,
-                    :DCLTBCURCTA.CTA-SUCUEN
-           END-EXEC 
+                    :DCLTBCURCTA.CTA-SUCUEN,
+                    :DCLTBCURCTA.CTA-TIPCUEN,
+                    :DCLTBCURCTA.CTA-NROCUEN,
+                    :DCLTBCURCTA.CTA-NROCLI
+           END-EXEC
       
            EVALUATE SQLCODE 
       
@@ -255,13 +313,14 @@
                  SET WS-FIN-LECTURA TO TRUE 
       
               WHEN -305
-                 DISPLAY 'CUENTA SIN CLIENTE EN TBCURCLI' 
+                 DISPLAY 'CUENTA SIN CLIENTE EN TBCURCLI'
                  MOVE 0          TO REG-NROCLI-CLI
                  MOVE SPACES     TO REG-NOMAPE-CLI
                  MOVE CTA-SUCUEN TO REG-SUCUEN-CTA
+                 PERFORM 2500-RECHAZAR-I THRU 2500-RECHAZAR-F
                  ADD 1 TO WS-NO-ENCONTRADO-CANT
                  ADD 1 TO WS-LEIDOS-CANT
-      
+
               WHEN OTHER 
                  MOVE SQLCODE TO WS-SQLCODE 
                  DISPLAY 'ERROR EN FETCH CURSOR: ' WS-SQLCODE 
@@ -269,10 +328,26 @@
       
            END-EVALUATE. 
   
-       4000-LEER-FETCH-F. EXIT. 
-      
+       4000-LEER-FETCH-F. EXIT.
+
       *----------------------------------------------------------------
-       5000-PROCESAR-MAESTRO-I. 
+       2500-RECHAZAR-I.
+
+           MOVE CTA-TIPCUEN TO EXC-TIPCUEN
+           MOVE CTA-NROCUEN TO EXC-NROCUEN
+           MOVE CTA-SUCUEN  TO EXC-SUCUEN
+           MOVE CTA-NROCLI  TO EXC-NROCLI
+           WRITE REG-RECHAZO FROM EXC-REGISTRO
+           IF FS-RECHAZOS IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN WRITE RECHAZOS = ' FS-RECHAZOS
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+       2500-RECHAZAR-F. EXIT.
+
+      *----------------------------------------------------------------
+       5000-PROCESAR-MAESTRO-I.
            
            MOVE REG-TIPDOC-CLI TO FILE-TIPDOC 
            MOVE REG-NRODOC-CLI TO FILE-NRODOC 
@@ -288,12 +363,19 @@
       
            EXEC SQL  CLOSE ITEM_CURSOR  END-EXEC 
       
-           CLOSE IMPRIME   
+           CLOSE IMPRIME
            IF FS-IMPRIME IS NOT EQUAL '00' THEN
-              DISPLAY '* ERROR EN CLOSE IMPRIME = ' FS-IMPRIME 
-              MOVE 9999 TO RETURN-CODE 
-              SET WS-FIN-LECTURA TO TRUE 
-           END-IF 
+              DISPLAY '* ERROR EN CLOSE IMPRIME = ' FS-IMPRIME
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF
+
+           CLOSE RECHAZOS
+           IF FS-RECHAZOS IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN CLOSE RECHAZOS = ' FS-RECHAZOS
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF
 
            DISPLAY '*******************************'
            MOVE WS-LEIDOS-CANT        TO WS-REGISTROS-PRINT 
