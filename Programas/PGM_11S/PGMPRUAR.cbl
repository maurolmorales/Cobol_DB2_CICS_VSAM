@@ -20,39 +20,69 @@
        SPECIAL-NAMES. 
            DECIMAL-POINT IS COMMA. 
    
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-           SELECT CLIENTES ASSIGN DDENTRA 
-           FILE STATUS IS WS-FILE-CLI. 
-   
-   
-      *|||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||| 
-       DATA DIVISION. 
-       FILE SECTION. 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN DDENTRA
+           FILE STATUS IS WS-FILE-CLI.
+
+           SELECT TIPDOC ASSIGN DDTIPDOC
+           FILE STATUS IS WS-FILE-TIPDOC.
+
+
+      *||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIENTES
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-CLI            PIC X(50).
+
+      *---- MAESTRO DE TIPOS DE DOCUMENTO A TOTALIZAR -----------------
+       FD  TIPDOC
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  REG-TIPDOC-MAE     PIC X(02).
+
 
-       FD  CLIENTES 
-           BLOCK CONTAINS 0 RECORDS 
-           RECORDING MODE IS F. 
-       01  REG-CLI            PIC X(50). 
-   
-   
        WORKING-STORAGE SECTION. 
       *=======================* 
    
        77  FILLER  PIC X(26) VALUE '* INICIO WORKING-STORAGE *'. 
        77  FILLER  PIC X(26) VALUE '* CODIGOS RETORNO FILES  *'. 
-       77  WS-FILE-CLI                PIC XX      VALUE SPACES. 
-       77  WS-STATUS-CLI              PIC X. 
-           88 WS-FIN-CLI                          VALUE 'Y'. 
-           88 WS-NO-FIN-CLI                       VALUE 'N'. 
-      * ACUMULADOR DE SALDOS 
-       77  WS-TOTALIZADOR    PIC S9(11)V99  COMP-3  VALUE ZEROS. 
-       77  WS-DU             PIC XX                 VALUE 'DU'. 
-       77  WS-CANT-LEIDOS    PIC 9(05)              VALUE ZEROS. 
-       77  WS-CANT-DU        PIC 9(05)              VALUE ZEROS. 
-       77  WS-CLI-EDIT       PIC ZZZZ9. 
-       77  WS-TOT-EDIT       PIC -ZZ.ZZZ.ZZZ.ZZ9,99. 
-  
+       77  WS-FILE-CLI                PIC XX      VALUE SPACES.
+       77  WS-STATUS-CLI              PIC X.
+           88 WS-FIN-CLI                          VALUE 'Y'.
+           88 WS-NO-FIN-CLI                       VALUE 'N'.
+      * ACUMULADOR DE SALDOS
+       77  WS-TOTALIZADOR    PIC S9(11)V99  COMP-3  VALUE ZEROS.
+       77  WS-CANT-LEIDOS    PIC 9(05)              VALUE ZEROS.
+       77  WS-CANT-FILTRO    PIC 9(05)              VALUE ZEROS.
+       77  WS-CLI-EDIT       PIC ZZZZ9.
+       77  WS-TOT-EDIT       PIC -ZZ.ZZZ.ZZZ.ZZ9,99.
+
+      *---- MAESTRO DE TIPOS DE DOCUMENTO A TOTALIZAR (EN MEMORIA) ----
+       77  WS-FILE-TIPDOC             PIC XX      VALUE SPACES.
+       77  WS-TABLA-TIPDOC-MAX        PIC 99      VALUE 20.
+       77  WS-TABLA-TIPDOC-CANT       PIC 99      VALUE ZEROES.
+       77  WS-TABLA-TIPDOC-IDX        PIC 99      VALUE ZEROES.
+       77  WS-TIPDOC-VALIDO           PIC XX      VALUE 'NO'.
+
+       01  WS-TABLA-TIPOS-DOC.
+           05  WS-TABLA-TIPDOC OCCURS 20 TIMES.
+               10  WS-TABLA-TIPDOC-COD  PIC X(02).
+
+      *---- FECHA DE SISTEMA, PARA VERIFICAR LA CABECERA --------------
+       01  WS-FECHA-SISTEMA.
+           05 WS-FECHA-SISTEMA-AA     PIC 99.
+           05 WS-FECHA-SISTEMA-MM     PIC 99.
+           05 WS-FECHA-SISTEMA-DD     PIC 99.
+
+      *----------- CABECERA / TRAILER DEL ARCHIVO DE ENTRADA ----------
+       77  WS-TIPO-REG-HEADER         PIC XX      VALUE 'HD'.
+       77  WS-TIPO-REG-TRAILER        PIC XX      VALUE 'TR'.
+       77  WS-FECHA-PROCESO-AAAAMMDD  PIC 9(08)   VALUE ZEROES.
+
       */////////////////////////////////////////////////////////////
       *     COPY CPCLI. 
 
@@ -65,7 +95,19 @@
            03  CLI-SALDO          PIC S9(09)V99 COMP-3 VALUE ZEROS. 
            03  CLI-AAAAMMDD       PIC 9(08)          VALUE ZEROES. 
            03  CLI-SEXO           PIC X              VALUE SPACES. 
-           03  CLI-NOMAPE         PIC X(15)          VALUE SPACES. 
+           03  CLI-NOMAPE         PIC X(15)          VALUE SPACES.
+
+      *---- VISTA CABECERA DEL ARCHIVO (1ER REGISTRO) -----------------
+       01  REG-CLIENTE-CAB REDEFINES REG-CLIENTE.
+           03  CAB-TIPO-REG        PIC X(02).
+           03  CAB-FECHA-PROCESO   PIC 9(08).
+           03  FILLER              PIC X(40).
+
+      *---- VISTA TRAILER DEL ARCHIVO (ÚLTIMO REGISTRO) ---------------
+       01  REG-CLIENTE-FIN REDEFINES REG-CLIENTE.
+           03  FIN-TIPO-REG        PIC X(02).
+           03  FIN-CANT-REGISTROS  PIC 9(07).
+           03  FILLER              PIC X(41).
       */////////////////////////////////////////////////////////////
   
       *|||||||||||||||||||||||||||||||||||||||||||||||||||||||||||||| 
@@ -83,45 +125,178 @@
       *------------------------------------------------------------- 
        1000-INICIO-I. 
   
-           SET WS-NO-FIN-CLI TO TRUE. 
-  
-           OPEN INPUT  CLIENTES. 
-           IF WS-FILE-CLI IS NOT EQUAL '00' 
-              DISPLAY '* ERROR EN OPEN SUCURSAL = ' WS-FILE-CLI 
-              MOVE 9999 TO RETURN-CODE 
-              SET  WS-FIN-CLI  TO TRUE 
-           END-IF. 
-  
-       1000-INICIO-F. EXIT. 
+           SET WS-NO-FIN-CLI TO TRUE.
+
+           PERFORM 1030-CARGAR-TIPOS-DOC-I
+              THRU 1030-CARGAR-TIPOS-DOC-F
+
+           ACCEPT WS-FECHA-SISTEMA FROM DATE
+           COMPUTE WS-FECHA-PROCESO-AAAAMMDD =
+                   20 * 1000000 +
+                   WS-FECHA-SISTEMA-AA * 10000 +
+                   WS-FECHA-SISTEMA-MM * 100 +
+                   WS-FECHA-SISTEMA-DD
+
+           OPEN INPUT  CLIENTES.
+           IF WS-FILE-CLI IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN SUCURSAL = ' WS-FILE-CLI
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-CLI  TO TRUE
+           ELSE
+              PERFORM 1010-VERIFICAR-CABECERA-I
+                 THRU 1010-VERIFICAR-CABECERA-F
+           END-IF.
+
+       1000-INICIO-F. EXIT.
+
+
+      *---- CARGA EN MEMORIA LOS TIPOS DE DOCUMENTO A TOTALIZAR ------
+       1030-CARGAR-TIPOS-DOC-I.
+
+           OPEN INPUT TIPDOC
+           IF WS-FILE-TIPDOC IS NOT EQUAL '00' THEN
+              DISPLAY '* ERROR EN OPEN TIPDOC = ' WS-FILE-TIPDOC
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-CLI TO TRUE
+           ELSE
+              PERFORM 1035-LEER-TIPDOC-I THRU 1035-LEER-TIPDOC-F
+                 UNTIL WS-FILE-TIPDOC IS NOT EQUAL '00'
+              CLOSE TIPDOC
+           END-IF.
+
+       1030-CARGAR-TIPOS-DOC-F. EXIT.
+
+
+      *---- LEE UN REGISTRO DEL MAESTRO DE TIPOS Y LO AGREGA A LA -----
+      *---- TABLA ------------------------------------------------------
+       1035-LEER-TIPDOC-I.
+
+           READ TIPDOC INTO REG-TIPDOC-MAE
+
+           IF WS-FILE-TIPDOC IS EQUAL '00' THEN
+              IF WS-TABLA-TIPDOC-CANT < WS-TABLA-TIPDOC-MAX THEN
+                 ADD 1 TO WS-TABLA-TIPDOC-CANT
+                 MOVE REG-TIPDOC-MAE TO
+                      WS-TABLA-TIPDOC-COD(WS-TABLA-TIPDOC-CANT)
+              ELSE
+                 DISPLAY '* TABLA DE TIPOS DE DOCUMENTO LLENA'
+              END-IF
+           ELSE
+              IF WS-FILE-TIPDOC IS NOT EQUAL '10' THEN
+                 DISPLAY '* ERROR EN LECTURA TIPDOC = ' WS-FILE-TIPDOC
+                 MOVE 9999 TO RETURN-CODE
+                 SET WS-FIN-CLI TO TRUE
+              END-IF
+           END-IF.
+
+       1035-LEER-TIPDOC-F. EXIT.
+
+
+      *---- LEE Y VERIFICA EL REGISTRO DE CABECERA DEL ARCHIVO -------
+       1010-VERIFICAR-CABECERA-I.
+
+           READ CLIENTES INTO REG-CLIENTE
+
+           IF WS-FILE-CLI IS EQUAL '00' THEN
+              IF CAB-TIPO-REG IS EQUAL WS-TIPO-REG-HEADER THEN
+                 IF CAB-FECHA-PROCESO IS NOT EQUAL
+                                      WS-FECHA-PROCESO-AAAAMMDD THEN
+                    DISPLAY '* FECHA DE CABECERA NO COINCIDE: '
+                             CAB-FECHA-PROCESO
+                    MOVE 9999 TO RETURN-CODE
+                    SET WS-FIN-CLI TO TRUE
+                 ELSE
+                    DISPLAY 'CABECERA OK - FECHA PROCESO: '
+                             CAB-FECHA-PROCESO
+                 END-IF
+              ELSE
+                 DISPLAY '* ARCHIVO SIN REGISTRO DE CABECERA'
+                 MOVE 9999 TO RETURN-CODE
+                 SET WS-FIN-CLI TO TRUE
+              END-IF
+           ELSE
+              DISPLAY '* ERROR EN LECTURA DE CABECERA = ' WS-FILE-CLI
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-CLI TO TRUE
+           END-IF.
+
+       1010-VERIFICAR-CABECERA-F. EXIT.
   
       *------------------------------------------------------------- 
-       2000-PROCESO-I. 
-   
-           PERFORM 2500-LEER-I THRU 2500-LEER-F. 
-  
-           IF CLI-TIP-DOC EQUAL WS-DU THEN 
-              ADD CLI-SALDO TO WS-TOTALIZADOR 
-              ADD 1 TO WS-CANT-DU 
-           END-IF. 
-   
-       2000-PROCESO-F. EXIT. 
+       2000-PROCESO-I.
+
+           PERFORM 2500-LEER-I THRU 2500-LEER-F.
+
+           IF NOT WS-FIN-CLI THEN
+              PERFORM 2010-VALIDAR-TIPO-DOC-I
+                 THRU 2010-VALIDAR-TIPO-DOC-F
+              IF WS-TIPDOC-VALIDO IS EQUAL 'SI' THEN
+                 ADD CLI-SALDO TO WS-TOTALIZADOR
+                 ADD 1 TO WS-CANT-FILTRO
+              END-IF
+           END-IF.
+
+       2000-PROCESO-F. EXIT.
+
+
+      *---- VALIDA EL TIPO DE DOCUMENTO CONTRA EL MAESTRO CARGADO ----
+       2010-VALIDAR-TIPO-DOC-I.
+
+           MOVE 'NO' TO WS-TIPDOC-VALIDO
+           PERFORM 2015-BUSCAR-TIPDOC-I THRU 2015-BUSCAR-TIPDOC-F
+              VARYING WS-TABLA-TIPDOC-IDX FROM 1 BY 1
+              UNTIL WS-TABLA-TIPDOC-IDX > WS-TABLA-TIPDOC-CANT
+                 OR WS-TIPDOC-VALIDO EQUAL 'SI'.
+
+       2010-VALIDAR-TIPO-DOC-F. EXIT.
+
+
+      *---- BUSCA EL TIPO DE DOCUMENTO EN LA TABLA DEL MAESTRO --------
+       2015-BUSCAR-TIPDOC-I.
+
+           IF WS-TABLA-TIPDOC-COD(WS-TABLA-TIPDOC-IDX)
+                                  IS EQUAL CLI-TIP-DOC
+              MOVE 'SI' TO WS-TIPDOC-VALIDO
+           END-IF.
+
+       2015-BUSCAR-TIPDOC-F. EXIT.
    
       *-------------------------------------------------------------- 
        2500-LEER-I. 
   
-           READ CLIENTES  INTO REG-CLIENTE 
-           EVALUATE WS-FILE-CLI 
-              WHEN '00' 
-                 ADD 1 TO WS-CANT-LEIDOS 
-              WHEN '10' 
-                 SET WS-FIN-CLI TO TRUE 
-              WHEN OTHER 
-                 DISPLAY '* ERROR EN LECTURA CLIENTES = ' WS-FILE-CLI 
-                 MOVE 9999 TO RETURN-CODE 
-                 SET WS-FIN-CLI TO TRUE 
-           END-EVALUATE. 
-  
-       2500-LEER-F. EXIT. 
+           READ CLIENTES  INTO REG-CLIENTE
+           EVALUATE WS-FILE-CLI
+              WHEN '00'
+                 IF CLI-TIP-DOC IS EQUAL WS-TIPO-REG-TRAILER THEN
+                    PERFORM 2505-VERIFICAR-TRAILER-I
+                       THRU 2505-VERIFICAR-TRAILER-F
+                    SET WS-FIN-CLI TO TRUE
+                 ELSE
+                    ADD 1 TO WS-CANT-LEIDOS
+                 END-IF
+              WHEN '10'
+                 SET WS-FIN-CLI TO TRUE
+              WHEN OTHER
+                 DISPLAY '* ERROR EN LECTURA CLIENTES = ' WS-FILE-CLI
+                 MOVE 9999 TO RETURN-CODE
+                 SET WS-FIN-CLI TO TRUE
+           END-EVALUATE.
+
+       2500-LEER-F. EXIT.
+
+
+      *---- VERIFICA EL REGISTRO TRAILER CONTRA LO LEÍDO --------------
+       2505-VERIFICAR-TRAILER-I.
+
+           IF FIN-CANT-REGISTROS IS NOT EQUAL WS-CANT-LEIDOS THEN
+              DISPLAY '* CANTIDAD DE TRAILER NO COINCIDE: '
+                       FIN-CANT-REGISTROS ' VS ' WS-CANT-LEIDOS
+              MOVE 9999 TO RETURN-CODE
+           ELSE
+              DISPLAY 'TRAILER OK - REGISTROS LEÍDOS: ' WS-CANT-LEIDOS
+           END-IF.
+
+       2505-VERIFICAR-TRAILER-F. EXIT.
    
       *-------------------------------------------------------------- 
        9999-FINAL-I. 
@@ -136,8 +311,8 @@
            DISPLAY ' ' 
            MOVE WS-CANT-LEIDOS TO  WS-CLI-EDIT 
            DISPLAY 'CANTIDAD REGISTROS LEIDOS: ' WS-CLI-EDIT 
-           MOVE WS-CANT-DU  TO WS-CLI-EDIT 
-           DISPLAY 'CANTIDAD DE DU:            ' WS-CLI-EDIT 
+           MOVE WS-CANT-FILTRO  TO WS-CLI-EDIT
+           DISPLAY 'CANTIDAD FILTRADOS:        ' WS-CLI-EDIT
            MOVE WS-TOTALIZADOR TO  WS-TOT-EDIT 
            DISPLAY 'TOTAL DE SALDOS = ' WS-TOT-EDIT. 
   
