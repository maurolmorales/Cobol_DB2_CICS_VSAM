@@ -8,24 +8,40 @@
       *        COLSUFFIX(YES)                                          *
       * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
       ******************************************************************
-           EXEC SQL DECLARE ORIGEN.TBCURCLI TABLE 
-           ( TIPDOC                         CHAR(2) NOT NULL, 
-             NRODOC                         DECIMAL(11, 0) NOT NULL, 
-             NROCLI                         DECIMAL(3, 0) NOT NULL, 
-             NOMAPE                         CHAR(30) NOT NULL, 
-             FECNAC                         DATE NOT NULL, 
-             SEXO                           CHAR(1) NOT NULL 
-           ) END-EXEC. 
+           EXEC SQL DECLARE ORIGEN.TBCURCLI TABLE
+           ( TIPDOC                         CHAR(2) NOT NULL,
+             NRODOC                         DECIMAL(11, 0) NOT NULL,
+             NROCLI                         DECIMAL(3, 0) NOT NULL,
+             NOMAPE                         CHAR(30) NOT NULL,
+             FECNAC                         DATE NOT NULL,
+             SEXO                           CHAR(1) NOT NULL,
+             DOMICILIO                      CHAR(30),
+             CIUDAD                         CHAR(30),
+             CODPOSTAL                      CHAR(8),
+             NACIONALIDAD                   CHAR(30),
+             FECALTA                        DATE,
+             FECBAJA                        DATE,
+             ESTCIVIL                       CHAR(2),
+             EMAIL                          CHAR(30)
+           ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE ORIGEN.TBCURCLI                   *
       ******************************************************************
-       01  DCLTBCURCLI. 
-           10 WSC-TIPDOC      PIC X(2).                 *> TIPDOC
-           10 WSC-NRODOC      PIC S9(11)V USAGE COMP-3. *> NRODOC
-           10 WSC-NROCLI      PIC S9(3)V USAGE COMP-3.  *> NROCLI
-           10 WSC-NOMAPE      PIC X(30).                *> NOMAPE
-           10 WSC-FECNAC      PIC X(10).                *> FECNAC
-           10 WSC-SEXO        PIC X(1).                 *> FECNAC
+       01  DCLTBCURCLI.
+           10 WSC-TIPDOC        PIC X(2).                 *> TIPDOC
+           10 WSC-NRODOC        PIC S9(11)V USAGE COMP-3. *> NRODOC
+           10 WSC-NROCLI        PIC S9(3)V USAGE COMP-3.  *> NROCLI
+           10 WSC-NOMAPE        PIC X(30).                *> NOMAPE
+           10 WSC-FECNAC        PIC X(10).                *> FECNAC
+           10 WSC-SEXO          PIC X(1).                 *> SEXO
+           10 WSC-DOMICILIO     PIC X(30).                *> DOMICILIO
+           10 WSC-CIUDAD        PIC X(30).                *> CIUDAD
+           10 WSC-CODPOSTAL     PIC X(8).                 *> CODPOSTAL
+           10 WSC-NACIONALIDAD  PIC X(30).                *> NACIONALIDAD
+           10 WSC-FECALTA       PIC X(10).                *> FECALTA
+           10 WSC-FECBAJA       PIC X(10).                *> FECBAJA
+           10 WSC-ESTCIVIL      PIC X(2).                 *> ESTCIVIL
+           10 WSC-EMAIL         PIC X(30).                *> EMAIL
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 14      *
       ******************************************************************
