@@ -0,0 +1,24 @@
+//CAFPURGA JOB (CAF0001),'PURGA MENSUAL DE BAJAS CAF',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* PURGA PERIODICA DE CLIENTES DADOS DE BAJA (CAF)                *
+//*                                                                *
+//* EJECUTAR MENSUALMENTE, POR SEPARADO DE CAFNOCTE (JOB DIARIO):  *
+//* ESTE PASO ES DESTRUCTIVO (ELIMINA REGISTROS DE PERSOCAF) Y NO  *
+//* TIENE RELACION CON EL PROCESAMIENTO DE NOVEDADES DEL DIA.      *
+//*                                                                *
+//*   STEP010  PGMPUCAF  ARCHIVA A DDARCHIV Y ELIMINA DE PERSOCAF  *
+//*            LOS CLIENTES CON FECHA DE BAJA ANTERIOR AL PLAZO    *
+//*            DE RETENCION (CT-ANIOS-RETENCION EN EL PROGRAMA)    *
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=PGMPUCAF
+//STEPLIB  DD   DISP=SHR,DSN=CAF.PROD.LOADLIB
+//DDPERSO  DD   DISP=OLD,DSN=CAF.PROD.PERSOCAF
+//DDARCHIV DD   DISP=(NEW,CATLG,CATLG),
+//              DSN=CAF.PERSOCAF.BAJAS.ARCHIVO(+1),
+//              UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//              DCB=(RECFM=FB,LRECL=160,BLKSIZE=0)
+//DDLISTA  DD   SYSOUT=*
+//
