@@ -0,0 +1,85 @@
+//CAFNOCTE JOB (CAF0001),'CADENA NOCTURNA CAF',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* CADENA BATCH NOCTURNA - MANTENIMIENTO DE CLIENTES (CAF)        *
+//*                                                                *
+//* ORDEN DE EJECUCION:                                            *
+//*   STEP010  PGMVACAF  VALIDA NOVEDADES DE ALTA DE CLIENTES      *
+//*   STEP020  PGMB2CAF  CARGA CLIENTES VALIDADOS EN TBCURCLI      *
+//*   STEP030  PGMB4CAF  CARGA COMPLEMENTARIA CON AJUSTE DE FECHA  *
+//*            DE NACIMIENTO                                       *
+//*   STEP040  PGMD1CAF  APLICA NOVEDADES DE MODIFICACION SOBRE    *
+//*            TBCURCLI                                            *
+//*   STEP050  PROGM44S  LISTADO DE SALDOS POR SUCURSAL/TIPO DE    *
+//*            CUENTA CON CORTE DE CONTROL                         *
+//*   STEP060  PROGM40S  LISTADO DE CLIENTES/CUENTAS (TBCURCTA -    *
+//*            TBCURCLI)                                           *
+//*                                                                *
+//* CADA PASO DE CARGA/ACTUALIZACION VERIFICA EL RETURN-CODE DE    *
+//* LOS PASOS ANTERIORES POR MEDIO DE COND=; SI ALGUNO DE ELLOS    *
+//* TERMINO CON RETURN-CODE DISTINTO DE CERO, LOS PASOS SIGUIENTES *
+//* SE SALTEAN PARA EVITAR PROCESAR O INFORMAR SOBRE DATOS         *
+//* PARCIALES.                                                     *
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=PGMVACAF
+//STEPLIB  DD   DISP=SHR,DSN=CAF.PROD.LOADLIB
+//DDENTRA  DD   DISP=SHR,DSN=CAF.NOVCLI.DIARIO
+//DDSALID  DD   DISP=(NEW,PASS,DELETE),
+//              DSN=&&NOVCLI.VALIDAS,
+//              UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//              DCB=(RECFM=FB,LRECL=244,BLKSIZE=0)
+//DDRECHAZ DD   DISP=(NEW,CATLG,CATLG),
+//              DSN=CAF.NOVCLI.RECHAZO.VALID(+1),
+//              UNIT=SYSDA,SPACE=(CYL,(2,2)),
+//              DCB=(RECFM=FB,LRECL=244,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=PGMB2CAF,
+//              COND=(0,NE,STEP010)
+//STEPLIB  DD   DISP=SHR,DSN=CAF.PROD.LOADLIB
+//DDENTRA  DD   DISP=(OLD,PASS,DELETE),DSN=&&NOVCLI.VALIDAS
+//DDRECHAZ DD   DISP=(NEW,CATLG,CATLG),
+//              DSN=CAF.NOVCLI.RECHAZO.ALTA(+1),
+//              UNIT=SYSDA,SPACE=(CYL,(2,2)),
+//              DCB=(RECFM=FB,LRECL=244,BLKSIZE=0)
+//DDCKPT   DD   DISP=(MOD,CATLG,CATLG),
+//              DSN=CAF.NOVCLI.CKPT.ALTA,
+//              UNIT=SYSDA,SPACE=(TRK,(5,5))
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=PGMB4CAF,
+//              COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD   DISP=SHR,DSN=CAF.PROD.LOADLIB
+//DDENTRA  DD   DISP=SHR,DSN=CAF.NOVCLI.FECNAC
+//DDCKPT   DD   DISP=(MOD,CATLG,CATLG),
+//              DSN=CAF.NOVCLI.CKPT.FECNAC,
+//              UNIT=SYSDA,SPACE=(TRK,(5,5))
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=PGMD1CAF,
+//              COND=((0,NE,STEP010),(0,NE,STEP020),
+//              (0,NE,STEP030))
+//STEPLIB  DD   DISP=SHR,DSN=CAF.PROD.LOADLIB
+//DDENTRA  DD   DISP=SHR,DSN=CAF.NOVCLI.MODIF
+//DDSALID  DD   SYSOUT=*
+//DDCKPT   DD   DISP=(MOD,CATLG,CATLG),
+//              DSN=CAF.NOVCLI.CKPT.MODIF,
+//              UNIT=SYSDA,SPACE=(TRK,(5,5))
+//*
+//STEP050  EXEC PGM=PROGM44S,
+//              COND=((0,NE,STEP010),(0,NE,STEP020),
+//              (0,NE,STEP030),(0,NE,STEP040))
+//STEPLIB  DD   DISP=SHR,DSN=CAF.PROD.LOADLIB
+//DDLISTA  DD   SYSOUT=*
+//DDCORTE  DD   DISP=SHR,DSN=CAF.PARM.FECCORTE
+//DDCOTIZ  DD   DISP=SHR,DSN=CAF.PARM.COTIZDOL
+//*
+//STEP060  EXEC PGM=PROGM40S,
+//              COND=((0,NE,STEP010),(0,NE,STEP020),
+//              (0,NE,STEP030),(0,NE,STEP040))
+//STEPLIB  DD   DISP=SHR,DSN=CAF.PROD.LOADLIB
+//DDLISTA  DD   SYSOUT=*
+//DDRECHAZ DD   SYSOUT=*
+//*
